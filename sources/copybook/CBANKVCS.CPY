@@ -37,7 +37,25 @@
            10  BCS-REC-EMAIL                       PIC X(30).
            10  BCS-REC-SEND-MAIL                   PIC X(1).
            10  BCS-REC-SEND-EMAIL                  PIC X(1).
+           10  BCS-REC-SEND-SMS                     PIC X(1).
            10  BCS-REC-ATM-PIN                     PIC X(4).
-           10  BCS-REC-FILLER                      PIC X(74).
+           10  BCS-REC-STATUS                      PIC X(1).
+             88  BCS-REC-ACTIVE                     VALUE SPACE.
+             88  BCS-REC-CLOSED                      VALUE 'C'.
+           10  BCS-REC-SEC-ANSWER                  PIC X(10).
+           10  BCS-REC-CHARSET                     PIC X(4).
+             88  BCS-REC-CHARSET-ASCII               VALUE SPACE 'ASCI'.
+             88  BCS-REC-CHARSET-LATIN1              VALUE 'LAT1'.
+             88  BCS-REC-CHARSET-UTF8                VALUE 'UTF8'.
+           10  BCS-REC-CARD-NO                     PIC X(16).
+           10  BCS-REC-CARD-STATUS                 PIC X(1).
+             88  BCS-REC-CARD-ACTIVE                 VALUE SPACE.
+             88  BCS-REC-CARD-LOST                   VALUE 'L'.
+             88  BCS-REC-CARD-STOLEN                 VALUE 'T'.
+             88  BCS-REC-CARD-REISSUE-PENDING        VALUE 'P'.
+             88  BCS-REC-CARD-CLOSED                 VALUE 'C'.
+           10  BCS-REC-CARD-ISSUE-DATE              PIC X(10).
+           10  BCS-REC-CARD-REISSUE-CNT             PIC S9(3) COMP-3.
+           10  BCS-REC-FILLER                      PIC X(29).
 
-      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
+      * $ Version 8.00f sequenced on Sunday 9 Aug 2026 at 5:30pm
