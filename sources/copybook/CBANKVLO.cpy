@@ -0,0 +1,39 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * CBANKVLO.CPY       ACS-GE                                     *
+      *---------------------------------------------------------------*
+      * This is the file record layout for the bank signon lockout     *
+      * file.  One record is kept per userid that has ever failed a    *
+      * signon, tracking how many consecutive bad passwords have been *
+      * supplied and whether the userid is currently locked out.       *
+      *****************************************************************
+         05  BLO-RECORD                            PIC X(100).
+         05  FILLER REDEFINES BLO-RECORD.
+           10  BLO-REC-KEY.
+             15  BLO-REC-USERID                    PIC X(8).
+           10  BLO-REC-FAIL-COUNT                  PIC 9(2) COMP-3.
+           10  BLO-REC-STATUS                      PIC X(1).
+             88  BLO-REC-ACTIVE                    VALUE 'A'.
+             88  BLO-REC-LOCKED                    VALUE 'L'.
+           10  BLO-REC-LAST-FAIL                   PIC X(26).
+           10  FILLER                              PIC X(63).
+
+      * $ Version 7.00a sequenced on Thursday 20 Sep 2012 at 3:30pm
