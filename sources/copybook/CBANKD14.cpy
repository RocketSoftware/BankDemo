@@ -0,0 +1,45 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * CBANKD14.CPY                                                  *
+      *---------------------------------------------------------------*
+      * This area is used to pass data between a requesting program   *
+      * and the I/O program (DBANK14P) which maintains the staff       *
+      * record for a userid on the BNKSTAFF file (CBANKVST).          *
+      *****************************************************************
+         05  CD14-DATA.
+           10  CD14I-DATA.
+             15  CD14I-FUNCTION                     PIC X(8).
+               88  CD14-REQUEST-CHECK               VALUE 'CHECK   '.
+               88  CD14-REQUEST-ADD                 VALUE 'ADD     '.
+             15  CD14I-USERID                       PIC X(8).
+             15  CD14I-NAME                         PIC X(25).
+             15  CD14I-ROLE                         PIC X(1).
+           10  CD14O-DATA.
+             15  CD14O-STATUS                       PIC X(8).
+               88  CD14O-STATUS-OK                  VALUE 'OK      '.
+               88  CD14O-STATUS-ERROR               VALUE 'ERROR   '.
+               88  CD14O-STATUS-NOTFOUND             VALUE 'NOTFOUND'.
+             15  CD14O-NAME                         PIC X(25).
+             15  CD14O-ROLE                         PIC X(1).
+               88  CD14O-ROLE-TELLER                 VALUE 'T'.
+               88  CD14O-ROLE-ADMIN                   VALUE 'A'.
+
+      * $ Version 7.00a sequenced on Thursday 20 Sep 2012 at 3:30pm
