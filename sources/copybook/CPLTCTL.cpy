@@ -0,0 +1,32 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * CPLTCTL.CPY                                                   *
+      *---------------------------------------------------------------*
+      * Record layout for the PLTI startup control file read by       *
+      * UBNKPLT1/UBNKPLT2 - one 80 byte card image per program to be   *
+      * LINKed as part of PLT initialisation, so the list of programs  *
+      * run at startup/SEP-init can be maintained without recompiling  *
+      * the PLTI driver.  A '*' in column 1 marks a comment card.      *
+      *****************************************************************
+         05  PLT-CTL-RECORD                        PIC X(80).
+         05  FILLER REDEFINES PLT-CTL-RECORD.
+           10  PLT-CTL-PROGRAM                     PIC X(8).
+           10  PLT-CTL-COMMENT                     PIC X(72).
