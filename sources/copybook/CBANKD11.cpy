@@ -49,6 +49,7 @@
              15  CD11O-RP1PID                      PIC X(5).
              15  CD11O-RP1ACC                      PIC X(9).
              15  CD11O-RP1DTE                      PIC X(10).
+             15  CD11O-RP1SKIP                     PIC X(1).
              15  CD11O-RP2DAY                      PIC X(2).
              15  CD11O-RP2AMT                      PIC X(7).
              15  CD11O-RP2AMT-N REDEFINES CD11O-RP2AMT
@@ -56,6 +57,7 @@
              15  CD11O-RP2PID                      PIC X(5).
              15  CD11O-RP2ACC                      PIC X(9).
              15  CD11O-RP2DTE                      PIC X(10).
+             15  CD11O-RP2SKIP                     PIC X(1).
              15  CD11O-RP3DAY                      PIC X(2).
              15  CD11O-RP3AMT                      PIC X(7).
              15  CD11O-RP3AMT-N REDEFINES CD11O-RP3AMT
@@ -63,5 +65,6 @@
              15  CD11O-RP3PID                      PIC X(5).
              15  CD11O-RP3ACC                      PIC X(9).
              15  CD11O-RP3DTE                      PIC X(10).
+             15  CD11O-RP3SKIP                     PIC X(1).
 
       * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
