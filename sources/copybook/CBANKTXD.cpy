@@ -28,6 +28,7 @@
          05  TXN-TYPE                              PIC X(1).
            88  TXN-TRANSFER-MONEY                  VALUE '1'.
            88  TXN-CHANGE-CONTACT-INFO             VALUE '2'.
+           88  TXN-INTEREST-ACCRUAL                VALUE '3'.
          05  TXN-SUB-TYPE                          PIC X(1).
            88  TXN-TRANSFER-MONEY-FROM             VALUE '1'.
            88  TXN-TRANSFER-MONEY-TO               VALUE '2'.
