@@ -28,6 +28,7 @@
            10  CD51I-DATA.
              15  CD51I-PID                         PIC X(5).
                88  CD51-REQUESTED-ALL              VALUE 'ALL  '.
+             15  CD51I-PID-HI                      PIC X(5).
            10  CD51O-DATA.
              15  CD51O-PID                         PIC X(5).
              15  CD51O-NAME                        PIC X(25).
@@ -42,5 +43,11 @@
              15  CD51O-ACC-CURR-BAL                PIC S9(7)V99 COMP-3.
              15  CD51O-ACC-LAST-STMT-DTE           PIC X(10).
              15  CD51O-ACC-LAST-STMT-BAL           PIC S9(7)V99 COMP-3.
+             15  CD51O-ACC-YTD-INTEREST            PIC S9(7)V99 COMP-3.
+             15  CD51O-ACC-YTD-FEES                PIC S9(7)V99 COMP-3.
+             15  CD51O-SEND-EMAIL                   PIC X(1).
+             15  CD51O-CHARSET                      PIC X(4).
+             15  CD51O-TEL                          PIC X(12).
+             15  CD51O-SEND-SMS                     PIC X(1).
 
       * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
