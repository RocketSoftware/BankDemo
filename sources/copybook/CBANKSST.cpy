@@ -0,0 +1,53 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * CBANKSST.CPY                                                  *
+      *---------------------------------------------------------------*
+      * Define SQL areas to access the bank staff table                *
+      *****************************************************************
+           EXEC SQL DECLARE USERID.BNKSTAFF TABLE
+           (
+              STF_USERID                     CHAR (8)
+                                             NOT NULL,
+              STF_NAME                       CHAR (25)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              STF_ROLE                       CHAR (1)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              STF_STATUS                     CHAR (1)
+                                             NOT NULL
+                                             WITH DEFAULT
+           )
+           END-EXEC
+           .
+
+       01  DCLSTAFF
+           .
+           03 DCL-STF-USERID                  PIC X(8)
+           .
+           03 DCL-STF-NAME                    PIC X(25)
+           .
+           03 DCL-STF-ROLE                    PIC X(1)
+           .
+           03 DCL-STF-STATUS                  PIC X(1)
+           .
+
+      * $ Version 7.00a sequenced on Thursday 20 Sep 2012 at 3:30pm
