@@ -0,0 +1,73 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * CBANKD15.CPY                                                  *
+      *---------------------------------------------------------------*
+      * This area is used to pass data between a requesting program   *
+      * and the I/O program (DBANK15P) which lets a member of staff   *
+      * open and close customers and accounts on BNKCUST/BNKACC.      *
+      *****************************************************************
+         05  CD15-DATA.
+           10  CD15I-DATA.
+             15  CD15I-FUNCTION                    PIC X(8).
+               88  CD15-REQUEST-ADDCUST             VALUE 'ADDCUST '.
+               88  CD15-REQUEST-CLOSECUST           VALUE 'CLOSECST'.
+               88  CD15-REQUEST-ADDACC              VALUE 'ADDACC  '.
+               88  CD15-REQUEST-CLOSEACC            VALUE 'CLOSEACC'.
+               88  CD15-REQUEST-FREEZEACC           VALUE 'FREEZACC'.
+               88  CD15-REQUEST-UNFREEZEACC         VALUE 'UNFRZACC'.
+               88  CD15-REQUEST-SETSECANS           VALUE 'SETSECAN'.
+               88  CD15-REQUEST-SETCHARSET          VALUE 'SETCHRST'.
+             15  CD15I-USER-ROLE                   PIC X(1).
+               88  CD15I-ROLE-TELLER                 VALUE 'T'.
+               88  CD15I-ROLE-ADMIN                   VALUE 'A'.
+             15  CD15I-PID                         PIC X(5).
+             15  CD15I-ACCNO                       PIC X(9).
+             15  CD15I-NAME                        PIC X(25).
+             15  CD15I-NAME-FF                     PIC X(25).
+             15  CD15I-SIN                         PIC X(9).
+             15  CD15I-ADDR1                       PIC X(25).
+             15  CD15I-ADDR2                       PIC X(25).
+             15  CD15I-STATE                       PIC X(2).
+             15  CD15I-CNTRY                       PIC X(6).
+             15  CD15I-POST-CODE                   PIC X(6).
+             15  CD15I-TEL                         PIC X(12).
+             15  CD15I-EMAIL                       PIC X(30).
+             15  CD15I-ACCTYPE                     PIC X(1).
+             15  CD15I-CURRENCY                    PIC X(3).
+             15  CD15I-OPENING-BAL                 PIC S9(7)V99 COMP-3.
+             15  CD15I-OVERDRAFT-LIMIT             PIC S9(7)V99 COMP-3.
+             15  CD15I-HOLD-TYPE                   PIC X(1).
+               88  CD15I-HOLD-TYPE-FREEZE             VALUE 'F'.
+               88  CD15I-HOLD-TYPE-LEGAL              VALUE 'L'.
+             15  CD15I-HOLD-REASON                 PIC X(19).
+             15  CD15I-SECANSWER                   PIC X(10).
+             15  CD15I-CHARSET                     PIC X(4).
+           10  CD15O-DATA.
+             15  CD15O-STATUS                      PIC X(8).
+               88  CD15O-STATUS-OK                  VALUE 'OK      '.
+               88  CD15O-STATUS-ERROR                VALUE 'ERROR   '.
+               88  CD15O-STATUS-NOTFOUND             VALUE 'NOTFOUND'.
+               88  CD15O-STATUS-HASBAL               VALUE 'HASBAL  '.
+             15  CD15O-MSG                         PIC X(40).
+             15  CD15O-PID                         PIC X(5).
+             15  CD15O-ACCNO                       PIC X(9).
+
+      * $ Version 7.00a sequenced on Thursday 20 Sep 2012 at 3:30pm
