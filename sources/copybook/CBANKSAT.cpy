@@ -28,14 +28,26 @@
                                              NOT NULL,                  
               BAT_DESC                       CHAR (15)                  
                                              NOT NULL,                  
-              BAT_FILLER                     CHAR (84)                  
-                                             NOT NULL                   
-           )                                                            
-           END-EXEC.                                                    
-                                                                        
-       01  DCLATYP.                                                     
-           03 DCL-BAT-TYPE                   PIC X(1).                  
-           03 DCL-BAT-DESC                   PIC X(15).                 
-           03 DCL-BAT-FILLER                 PIC X(84).                 
-                                                                        
-      * $ Version 7.00a sequenced on Thursday 20 Sep 2012 at 3:30pm     
+              BAT_INT_RATE                   DECIMAL (5, 4)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BAT_MAINT_FEE                  DECIMAL (5, 2)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BAT_NSF_FEE                    DECIMAL (5, 2)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BAT_FILLER                     CHAR (75)
+                                             NOT NULL
+           )
+           END-EXEC.
+
+       01  DCLATYP.
+           03 DCL-BAT-TYPE                   PIC X(1).
+           03 DCL-BAT-DESC                   PIC X(15).
+           03 DCL-BAT-INT-RATE               PIC S9(1)V9(4) COMP-3.
+           03 DCL-BAT-MAINT-FEE               PIC S9(3)V9(2) COMP-3.
+           03 DCL-BAT-NSF-FEE                 PIC S9(3)V9(2) COMP-3.
+           03 DCL-BAT-FILLER                 PIC X(75).
+
+      * $ Version 8.00e sequenced on Sunday 9 Aug 2026 at 5:00pm     
