@@ -22,11 +22,12 @@
       *---------------------------------------------------------------*
       * This is the record file record layout for bank account        *
       *****************************************************************
-         05  BAC-RECORD                            PIC X(200).
+         05  BAC-RECORD                            PIC X(204).
          05  FILLER REDEFINES BAC-RECORD.
            10  BAC-REC-PID                         PIC X(5).
            10  BAC-REC-ACCNO                       PIC X(9).
            10  BAC-REC-TYPE                        PIC X(1).
+             88  BAC-REC-TYPE-HOUSE                  VALUE 'H'.
            10  BAC-REC-BALANCE                     PIC S9(7)V99 COMP-3.
            10  BAC-REC-LAST-STMT-DTE               PIC X(10).
            10  BAC-REC-LAST-STMT-BAL               PIC S9(7)V99 COMP-3.
@@ -49,6 +50,33 @@
            10  BAC-REC-RP3-PID                     PIC X(5).
            10  BAC-REC-RP3-ACCNO                   PIC X(9).
            10  BAC-REC-RP3-LAST-PAY                PIC X(10).
-           10  BAC-REC-FILLER                      PIC X(59).
+           10  BAC-REC-OVERDRAFT-LIMIT             PIC S9(7)V99 COMP-3.
+           10  BAC-REC-CURRENCY                    PIC X(3).
+           10  BAC-REC-HOLD-FLAG                   PIC X(1).
+             88  BAC-REC-NOT-ON-HOLD                VALUE SPACE.
+             88  BAC-REC-ON-HOLD                     VALUE 'H'.
+           10  BAC-REC-HOLD-TYPE                   PIC X(1).
+             88  BAC-REC-HOLD-TYPE-FREEZE            VALUE 'F'.
+             88  BAC-REC-HOLD-TYPE-LEGAL             VALUE 'L'.
+           10  BAC-REC-HOLD-REASON                 PIC X(19).
+           10  BAC-REC-RP1-SKIP-NEXT                PIC X(1).
+           10  BAC-REC-RP2-SKIP-NEXT                PIC X(1).
+           10  BAC-REC-RP3-SKIP-NEXT                PIC X(1).
+           10  BAC-REC-JOINT-PID                   PIC X(5).
+           10  BAC-REC-LOW-BAL-ALERT               PIC S9(7)V99 COMP-3.
+           10  BAC-REC-YTD-INTEREST                PIC S9(7)V99 COMP-3.
+           10  BAC-REC-YTD-FEES                    PIC S9(7)V99 COMP-3.
+           10  BAC-REC-STATUS                       PIC X(1).
+             88  BAC-REC-OPEN                        VALUE SPACE.
+             88  BAC-REC-CLOSED                       VALUE 'C'.
+      * A second authorized signer on the account, in addition to the
+      * owner (BAC-REC-PID) and the first joint signer (BAC-REC-
+      * JOINT-PID) - a joint signer can see and transact on the
+      * account exactly as the owner can.
+           10  BAC-REC-JOINT-PID2                  PIC X(5).
+      * Threshold for the real-time large-transaction alert, checked
+      * alongside BAC-REC-LOW-BAL-ALERT whenever this account's balance
+      * is updated (DBANK04P) - zero means the alert is not in effect.
+           10  BAC-REC-LARGE-TXN-ALERT             PIC S9(7)V99 COMP-3.
 
       * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
