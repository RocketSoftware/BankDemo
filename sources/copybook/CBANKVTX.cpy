@@ -34,6 +34,7 @@
            10  BTX-REC-AMOUNT                      PIC S9(7)V99 COMP-3.
            10  BTX-REC-DATA-OLD                    PIC X(150).
            10  BTX-REC-DATA-NEW                    PIC X(150).
-           10  BTX-REC-FILLER                      PIC X(27).
+           10  BTX-REC-CURRENCY                    PIC X(3).
+           10  BTX-REC-FILLER                      PIC X(24).
 
       * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
