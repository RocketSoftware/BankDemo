@@ -0,0 +1,35 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * CBANKVCF.CPY                                                  *
+      *---------------------------------------------------------------*
+      * This is the file record layout for the one-record system      *
+      * configuration file.  DBANKIOP uses it to remember which data  *
+      * access method (VSAM or SQL) this region is currently set to  *
+      * report, so the setting survives across transactions and       *
+      * region restarts without a recompile.                          *
+      *****************************************************************
+         05  CFG-RECORD                            PIC X(20).
+         05  FILLER REDEFINES CFG-RECORD.
+           10  CFG-REC-KEY                          PIC X(8).
+           10  CFG-REC-ACCESS-METHOD                PIC X(3).
+           10  FILLER                                PIC X(9).
+
+      * $ Version 8.00c sequenced on Sunday 9 Aug 2026 at 12:00pm
