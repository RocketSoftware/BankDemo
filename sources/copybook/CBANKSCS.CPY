@@ -60,19 +60,43 @@
               BCS_SEND_EMAIL                 CHAR (1)                   
                                              NOT NULL                   
                                              WITH DEFAULT,              
-              BCS_ATM_PIN                    CHAR (4)                   
+              BCS_SEND_SMS                    CHAR (1)                   
                                              NOT NULL                   
                                              WITH DEFAULT,              
-              BCS_PRINTER1_NETNAME           CHAR (8)                   
+              BCS_ATM_PIN                    CHAR (4)                   
                                              NOT NULL                   
                                              WITH DEFAULT,              
-              BCS_PRINTER2_NETNAME           CHAR (8)                   
+              BCS_PRINTER1_NETNAME           CHAR (8)                   
                                              NOT NULL                   
                                              WITH DEFAULT,              
-              BCS_FILLER                     CHAR (58)                  
-                                             NOT NULL                   
-                                             WITH DEFAULT               
-           )                                                            
+              BCS_PRINTER2_NETNAME           CHAR (8)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BCS_STATUS                     CHAR (1)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BCS_SEC_ANSWER                 CHAR (10)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BCS_CHARSET                    CHAR (4)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BCS_CARD_NO                    CHAR (16)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BCS_CARD_STATUS                CHAR (1)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BCS_CARD_ISSUE_DATE            CHAR (10)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BCS_CARD_REISSUE_CNT           DECIMAL (3, 0)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BCS_FILLER                     CHAR (13)
+                                             NOT NULL
+                                             WITH DEFAULT
+           )
            END-EXEC.                                                    
                                                                         
        01  DCLCUST.                                                     
@@ -88,10 +112,18 @@
            03 DCL-BCS-TEL                    PIC X(12).                 
            03 DCL-BCS-EMAIL                  PIC X(30).                 
            03 DCL-BCS-SEND-MAIL              PIC X(1).                  
-           03 DCL-BCS-SEND-EMAIL             PIC X(1).                  
-           03 DCL-BCS-ATM-PIN                PIC X(4).                  
+           03 DCL-BCS-SEND-EMAIL             PIC X(1).
+           03 DCL-BCS-SEND-SMS               PIC X(1).
+           03 DCL-BCS-ATM-PIN                PIC X(4).
            03 DCL-BCS-PRINTER1               PIC X(8).                  
-           03 DCL-BCS-PRINTER2               PIC X(8).                  
-           03 DCL-BCS-FILLER                 PIC X(58).                 
-                                                                        
-      * $ Version 7.00a sequenced on Thursday 20 Sep 2012 at 3:30pm     
+           03 DCL-BCS-PRINTER2               PIC X(8).
+           03 DCL-BCS-STATUS                 PIC X(1).
+           03 DCL-BCS-SEC-ANSWER             PIC X(10).
+           03 DCL-BCS-CHARSET                PIC X(4).
+           03 DCL-BCS-CARD-NO                PIC X(16).
+           03 DCL-BCS-CARD-STATUS            PIC X(1).
+           03 DCL-BCS-CARD-ISSUE-DATE        PIC X(10).
+           03 DCL-BCS-CARD-REISSUE-CNT       PIC S9(3)V COMP-3.
+           03 DCL-BCS-FILLER                 PIC X(13).
+
+      * $ Version 8.00f sequenced on Sunday 9 Aug 2026 at 5:30pm
