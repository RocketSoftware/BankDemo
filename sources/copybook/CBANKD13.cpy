@@ -0,0 +1,42 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * CBANKD13.CPY                                                  *
+      *---------------------------------------------------------------*
+      * This area is used to pass data between a requesting program   *
+      * and the I/O program (DBANK13P) which maintains the signon      *
+      * lockout record for a userid on the BNKLOCK file (CBANKVLO).   *
+      *****************************************************************
+         05  CD13-DATA.
+           10  CD13I-DATA.
+             15  CD13I-FUNCTION                    PIC X(8).
+               88  CD13-REQUEST-CHECK               VALUE 'CHECK   '.
+               88  CD13-REQUEST-FAIL                VALUE 'FAIL    '.
+               88  CD13-REQUEST-RESET               VALUE 'RESET   '.
+             15  CD13I-USERID                      PIC X(8).
+           10  CD13O-DATA.
+             15  CD13O-STATUS                      PIC X(8).
+               88  CD13O-STATUS-OK                  VALUE 'OK      '.
+               88  CD13O-STATUS-ERROR               VALUE 'ERROR   '.
+             15  CD13O-FAIL-COUNT                   PIC 9(2).
+             15  CD13O-LOCKED-FLAG                  PIC X(1).
+               88  CD13O-IS-LOCKED                  VALUE 'Y'.
+
+      * $ Version 7.00a sequenced on Thursday 20 Sep 2012 at 3:30pm
