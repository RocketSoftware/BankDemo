@@ -45,26 +45,30 @@
               BTX_DATA_OLD                   CHAR (150)                 
                                              NOT NULL                   
                                              WITH DEFAULT,              
-              BTX_DATA_NEW                   CHAR (150)                 
-                                             NOT NULL                   
-                                             WITH DEFAULT,              
-              BTX_FILLER                     CHAR (27)                  
-                                             NOT NULL                   
-                                             WITH DEFAULT               
-           )                                                            
-           END-EXEC.                                                    
-                                                                        
-       01  DCLTXN.                                                      
-           03 DCL-BTX-PID                    PIC X(5).                  
-           03 DCL-BTX-TYPE                   PIC X(1).                  
-           03 DCL-BTX-SUB-TYPE               PIC X(1).                  
-           03 DCL-BTX-ACCNO                  PIC X(9).                  
-           03 DCL-BTX-TIMESTAMP              PIC X(26).                 
-           03 DCL-BTX-TIMESTAMP-FF           PIC X(26).                 
-           03 DCL-BTX-AMOUNT                 PIC S9(7)V99 COMP-3.       
-           03 DCL-BTX-DATA-OLD               PIC X(150).                
-           03 DCL-BTX-DATA-NEW               PIC X(150).                
-           03 DCL-BTX-FILLER                 PIC X(27).                 
+              BTX_DATA_NEW                   CHAR (150)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BTX_CURRENCY                   CHAR (3)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BTX_FILLER                     CHAR (24)
+                                             NOT NULL
+                                             WITH DEFAULT
+           )
+           END-EXEC.
+
+       01  DCLTXN.
+           03 DCL-BTX-PID                    PIC X(5).
+           03 DCL-BTX-TYPE                   PIC X(1).
+           03 DCL-BTX-SUB-TYPE               PIC X(1).
+           03 DCL-BTX-ACCNO                  PIC X(9).
+           03 DCL-BTX-TIMESTAMP              PIC X(26).
+           03 DCL-BTX-TIMESTAMP-FF           PIC X(26).
+           03 DCL-BTX-AMOUNT                 PIC S9(7)V99 COMP-3.
+           03 DCL-BTX-DATA-OLD               PIC X(150).
+           03 DCL-BTX-DATA-NEW               PIC X(150).
+           03 DCL-BTX-CURRENCY               PIC X(3).
+           03 DCL-BTX-FILLER                 PIC X(24).
                                                                         
        01  DCLTXN-NULL.                                                 
            03 DCL-BTX-ACCNO-NULL             PIC S9(4) COMP.            
