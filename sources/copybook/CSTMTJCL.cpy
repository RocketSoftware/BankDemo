@@ -21,6 +21,12 @@
       * CSTMTJCL.CPY                                                  *
       *---------------------------------------------------------------*
       * This is JCL to print statements from VSAM data                *
+      * The GEN='@@' placeholder on the SORT/PRINT cards is replaced  *
+      * by SSTMT01P with the requested statement generation (CSTMTD01 *
+      * -GEN), the same way REQUEST=%%%%% is replaced with the        *
+      * contact id, so a reprint of a prior cycle submits this same   *
+      * JCL against an older archived generation instead of always    *
+      * the upcoming one                                               *
       *****************************************************************
        01  WS-JCL-CARD-COUNT                       PIC 9(3).
        01  WS-JCL-CARDS.
@@ -39,11 +45,11 @@
          05  WS-JCL-CARD07                         PIC X(80)
              VALUE '//EXTRACT.SYSOUT DD DUMMY               '.
          05  WS-JCL-CARD08                         PIC X(80)
-             VALUE '//SORT     EXEC YBNKSRT1,GEN=''+1''     '.
+             VALUE '//SORT     EXEC YBNKSRT1,GEN=''@@''     '.
          05  WS-JCL-CARD09                         PIC X(80)
              VALUE '//SORT.SYSOUT DD DUMMY                  '.
          05  WS-JCL-CARD10                         PIC X(80)
-             VALUE '//PRINT    EXEC YBNKPRT1,GEN=''+1''     '.
+             VALUE '//PRINT    EXEC YBNKPRT1,GEN=''@@''     '.
          05  WS-JCL-CARD11                         PIC X(80)
              VALUE '//                                      '.
          05  WS-JCL-CARD12                         PIC X(80)
