@@ -0,0 +1,31 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * CBANKXT2.CPY                                                  *
+      *---------------------------------------------------------------*
+      * Output record for the comma-delimited data warehouse extract  *
+      * feed (ZBNKEXT2).  One physical record holds one CSV line, up  *
+      * to the widest of the customer, account or transaction rows    *
+      * ZBNKEXT2 builds - shorter rows are written comma trailing     *
+      * spaces.                                                        *
+      *****************************************************************
+       01  BANKXT02-REC                              PIC X(100).
+
+      * $ Version 8.00c sequenced on Sunday 9 Aug 2026 at 2:00pm
