@@ -40,6 +40,7 @@
              15  CD02I-CONTACT-EMAIL               PIC X(30).
              15  CD02I-CONTACT-SEND-MAIL           PIC X(1).
              15  CD02I-CONTACT-SEND-EMAIL          PIC X(1).
+             15  CD02I-CONTACT-SEND-SMS            PIC X(1).
            10  CD02O-DATA.
              15  CD02O-CONTACT-ID                  PIC X(5).
              15  CD02O-CONTACT-NAME                PIC X(25).
@@ -52,5 +53,6 @@
              15  CD02O-CONTACT-EMAIL               PIC X(30).
              15  CD02O-CONTACT-SEND-MAIL           PIC X(1).
              15  CD02O-CONTACT-SEND-EMAIL          PIC X(1).
+             15  CD02O-CONTACT-SEND-SMS            PIC X(1).
 
       * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
