@@ -0,0 +1,53 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * CBANKSLO.CPY                                                  *
+      *---------------------------------------------------------------*
+      * Define SQL areas to access the bank signon lockout table      *
+      *****************************************************************
+           EXEC SQL DECLARE USERID.BNKLOCK TABLE
+           (
+              BLO_USERID                     CHAR (8)
+                                             NOT NULL,
+              BLO_FAIL_COUNT                 DECIMAL (2, 0)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BLO_STATUS                     CHAR (1)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BLO_LAST_FAIL                  TIMESTAMP
+                                             NOT NULL
+                                             WITH DEFAULT
+           )
+           END-EXEC
+           .
+
+       01  DCLLOCK
+           .
+           03 DCL-BLO-USERID                  PIC X(8)
+           .
+           03 DCL-BLO-FAIL-COUNT               PIC 9(2)
+           .
+           03 DCL-BLO-STATUS                   PIC X(1)
+           .
+           03 DCL-BLO-LAST-FAIL               PIC X(26)
+           .
+
+      * $ Version 7.00a sequenced on Thursday 20 Sep 2012 at 3:30pm
