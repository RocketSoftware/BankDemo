@@ -65,7 +65,12 @@
              15  CD03O-DTE6                        PIC X(10).
              15  CD03O-TXN6                        PIC X(1).
            10  CD03O-DATA-R REDEFINES CD03O-DATA.
-             15  CD03O-ACC-INFO                    OCCURS 6 TIMES.
+      * Widened from 6 to 10 slots so a customer with more than 6
+      * accounts is not silently truncated - CD03O-ACC-INFO is now
+      * larger than the named CD03O-DATA fields it redefines, which
+      * is the same "larger REDEFINES" trade-off already accepted
+      * elsewhere in this system.
+             15  CD03O-ACC-INFO                    OCCURS 10 TIMES.
                20  CD03O-ACC-NO                    PIC X(9).
                20  CD03O-ACC-DESC                  PIC X(15).
                20  CD03O-ACC-BAL                   PIC X(9).
