@@ -0,0 +1,36 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * CBANKCT1.CPY                                                  *
+      *---------------------------------------------------------------*
+      * Control totals passed from the statement extract (ZBNKEXT1)   *
+      * to the statement print step (ZBNKPRT1) so the print step can  *
+      * reconcile what it actually printed against what was extracted.*
+      *****************************************************************
+       01  BANKCT01-REC.
+         10  BANKCT01-CUSTOMERS                     PIC 9(7).
+         10  BANKCT01-ACCOUNTS                       PIC 9(7).
+         10  BANKCT01-ASSETS                         PIC S9(9)V99
+                                                       COMP-3.
+         10  BANKCT01-TXNS                           PIC 9(7).
+         10  BANKCT01-TXN-AMOUNT                     PIC S9(9)V99
+                                                       COMP-3.
+
+      * $ Version 8.00a sequenced on Saturday 8 Aug 2026 at 12:00pm
