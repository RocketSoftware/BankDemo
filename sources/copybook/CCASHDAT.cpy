@@ -28,7 +28,8 @@
              15  CASH-REQUEST-CODE                 PIC X(1).
                88  CASH-REQUEST-DETAILS            VALUE '1'.
                88  CASH-REQUEST-XFER               VALUE '2'.
-               88  CASH-REQUEST-CASH               VALUE '3'.
+               88  CASH-REQUEST-CASH                VALUE '3'.
+               88  CASH-REQUEST-PIN-CHANGE          VALUE '4'.
       *      15  CASH-CONTROL-FIELDS.
       *        20  CASH-ENV                        PIC X(4).
       *          88  CASH-ENV-NULL                 VALUE LOW-VALUES.
@@ -53,6 +54,7 @@
                  88  CASH-PIN-STATUS-NO-USER       VALUE '11'.
                  88  CASH-PIN-STATUS-INVALID       VALUE '12'.
                  88  CASH-PIN-STATUS-NO-PIN        VALUE '13'.
+               20  CASH-SEC-ANSWER                  PIC X(10).
              15  CASH-ERROR-MSG                    PIC X(75).
              15  CASH-ATM-DATA.
                20  CASH-ATM1-DATA.
@@ -105,8 +107,38 @@
                  25  CASH-ATM2-FROM-BAL            PIC X(13).
                  25  CASH-ATM2-TO-ACC              PIC X(9).
                  25  CASH-ATM2-TO-BAL              PIC X(13).
+                 25  CASH-ATM2-STEPUP-CODE         PIC X(10).
+                 25  CASH-ATM2-STEPUP-STATUS       PIC X(1).
+                   88  CASH-ATM2-STEPUP-NOTREQD    VALUE SPACE.
+                   88  CASH-ATM2-STEPUP-REQUIRED   VALUE 'R'.
+                   88  CASH-ATM2-STEPUP-OK         VALUE 'Y'.
+                   88  CASH-ATM2-STEPUP-REJECTED   VALUE 'N'.
                20  CASH-ATM3-DATA-R REDEFINES CASH-ATM1-DATA.
                  25  CASH-ATM3-CASH-AMT            PIC X(8).
                  25  CASH-ATM3-FROM-ACC            PIC X(9).
                  25  CASH-ATM3-FROM-BAL            PIC X(13).
+                 25  CASH-ATM3-STEPUP-CODE         PIC X(10).
+                 25  CASH-ATM3-STEPUP-STATUS       PIC X(1).
+                   88  CASH-ATM3-STEPUP-NOTREQD    VALUE SPACE.
+                   88  CASH-ATM3-STEPUP-REQUIRED   VALUE 'R'.
+                   88  CASH-ATM3-STEPUP-OK         VALUE 'Y'.
+                   88  CASH-ATM3-STEPUP-REJECTED   VALUE 'N'.
+               20  CASH-ATM4-DATA-R REDEFINES CASH-ATM1-DATA.
+                 25  CASH-ATM4-OLD-PIN             PIC X(4).
+                 25  CASH-ATM4-NEW-PIN             PIC X(4).
+                 25  CASH-ATM4-NEW-PIN-CONFIRM     PIC X(4).
+                 25  CASH-ATM4-SET-STATUS          PIC X(1).
+                   88  CASH-ATM4-SET-OK            VALUE 'Y'.
+                   88  CASH-ATM4-SET-NO-USER       VALUE 'U'.
+                   88  CASH-ATM4-SET-BAD-OLD-PIN   VALUE 'B'.
+                   88  CASH-ATM4-SET-MISMATCH      VALUE 'M'.
+             15  CASH-ATM1-PAGE-CTL.
+      * On input, the account number to resume the account list from
+      * (spaces = start from the customer's first enabled account).
+      * On output, the account to ask for again to fetch the next
+      * page, and whether any further enabled accounts remain.
+               20  CASH-ATM1-START-ACC              PIC X(9).
+               20  CASH-ATM1-MORE-FLAG               PIC X(1).
+                 88  CASH-ATM1-MORE-ACCTS            VALUE 'Y'.
+                 88  CASH-ATM1-NO-MORE-ACCTS         VALUE 'N'.
       * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
