@@ -0,0 +1,73 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * CBANKD16.CPY                                                  *
+      *---------------------------------------------------------------*
+      * This area is used to pass data between a requesting program   *
+      * and the I/O program (DBANK16P) which maintains saved loan      *
+      * quotes and their amortization schedules on the BNKLOANQ and    *
+      * BNKLOANS files (CBANKVLQ/CBANKVLS).                            *
+      *****************************************************************
+         05  CD16-DATA.
+           10  CD16I-DATA.
+             15  CD16I-FUNCTION                    PIC X(8).
+               88  CD16-REQUEST-ADDQUOTE            VALUE 'ADDQUOTE'.
+               88  CD16-REQUEST-GETQUOTE            VALUE 'GETQUOTE'.
+               88  CD16-REQUEST-OPENSKED             VALUE 'OPENSKED'.
+               88  CD16-REQUEST-READNEXT-SKED        VALUE 'RDNXSKED'.
+               88  CD16-REQUEST-CLOSESKED             VALUE 'CLOSKED '.
+               88  CD16-REQUEST-CONVERT              VALUE 'CONVERT '.
+             15  CD16I-PID                         PIC X(5).
+             15  CD16I-SEQ                         PIC 9(4).
+             15  CD16I-PRINCIPAL                   PIC S9(7)V99
+                                                     COMP-3.
+             15  CD16I-RATE                        PIC S9(3)V9(3)
+                                                     COMP-3.
+             15  CD16I-TERM                        PIC 9(4).
+             15  CD16I-PAYMENT                     PIC S9(6)V99
+                                                     COMP-3.
+             15  CD16I-ACCNO                       PIC X(9).
+           10  CD16O-DATA.
+             15  CD16O-STATUS                      PIC X(8).
+               88  CD16O-STATUS-OK                  VALUE 'OK      '.
+               88  CD16O-STATUS-EOF                  VALUE 'EOF     '.
+               88  CD16O-STATUS-NOTFOUND             VALUE 'NOTFOUND'.
+               88  CD16O-STATUS-ERROR                 VALUE 'ERROR   '.
+             15  CD16O-PID                         PIC X(5).
+             15  CD16O-SEQ                         PIC 9(4).
+             15  CD16O-PRINCIPAL                   PIC S9(7)V99
+                                                     COMP-3.
+             15  CD16O-RATE                        PIC S9(3)V9(3)
+                                                     COMP-3.
+             15  CD16O-TERM                        PIC 9(4).
+             15  CD16O-PAYMENT                     PIC S9(6)V99
+                                                     COMP-3.
+             15  CD16O-QUOTE-DTE                    PIC X(10).
+             15  CD16O-QUOTE-STATUS                 PIC X(1).
+             15  CD16O-ACCNO                        PIC X(9).
+             15  CD16O-PERIOD                       PIC 9(4).
+             15  CD16O-INTEREST-PORTION             PIC S9(6)V99
+                                                     COMP-3.
+             15  CD16O-PRINCIPAL-PORTION            PIC S9(6)V99
+                                                     COMP-3.
+             15  CD16O-BALANCE                      PIC S9(7)V99
+                                                     COMP-3.
+
+      * $ Version 8.00a sequenced on Saturday 8 Aug 2026 at 3:00pm
