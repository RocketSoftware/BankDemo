@@ -0,0 +1,44 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * CBANKSCF.CPY                                                  *
+      *---------------------------------------------------------------*
+      * Define SQL areas to access the one-row system configuration   *
+      * table.                                                         *
+      *****************************************************************
+           EXEC SQL DECLARE USERID.BNKCFG TABLE
+           (
+              CFG_KEY                        CHAR (8)
+                                             NOT NULL,
+              CFG_ACCESS_METHOD               CHAR (3)
+                                             NOT NULL
+                                             WITH DEFAULT
+           )
+           END-EXEC
+           .
+
+       01  DCLCFG
+           .
+           03 DCL-CFG-KEY                     PIC X(8)
+           .
+           03 DCL-CFG-ACCESS-METHOD            PIC X(3)
+           .
+
+      * $ Version 8.00c sequenced on Sunday 9 Aug 2026 at 12:00pm
