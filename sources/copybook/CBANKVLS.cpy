@@ -0,0 +1,44 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * CBANKVLS.CPY       ACS-GE                                     *
+      *---------------------------------------------------------------*
+      * This is the file record layout for the amortization schedule  *
+      * behind a saved loan quote held on BNKLOANQ (CBANKVLQ) - one   *
+      * record per payment period, keyed by the owning quote's PID   *
+      * and sequence number plus the period number.                   *
+      *****************************************************************
+         05  BLS-RECORD                            PIC X(100).
+         05  FILLER REDEFINES BLS-RECORD.
+           10  BLS-REC-KEY.
+             15  BLS-REC-PID                       PIC X(5).
+             15  BLS-REC-SEQ                       PIC 9(4).
+             15  BLS-REC-PERIOD                    PIC 9(4).
+           10  BLS-REC-PAYMENT                     PIC S9(6)V99
+                                                     COMP-3.
+           10  BLS-REC-INTEREST-PORTION            PIC S9(6)V99
+                                                     COMP-3.
+           10  BLS-REC-PRINCIPAL-PORTION           PIC S9(6)V99
+                                                     COMP-3.
+           10  BLS-REC-BALANCE                     PIC S9(7)V99
+                                                     COMP-3.
+           10  FILLER                              PIC X(67).
+
+      * $ Version 8.00a sequenced on Saturday 8 Aug 2026 at 3:00pm
