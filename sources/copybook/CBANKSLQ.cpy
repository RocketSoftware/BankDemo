@@ -0,0 +1,78 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * CBANKSLQ.CPY                                                  *
+      *---------------------------------------------------------------*
+      * Define SQL areas to access Bank Loan Quote table               *
+      *****************************************************************
+           EXEC SQL DECLARE USERID.BNKLOANQ TABLE
+           (
+              BLQ_PID                        CHAR (5)
+                                             NOT NULL,
+              BLQ_SEQ                        DECIMAL (4, 0)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BLQ_PRINCIPAL                  DECIMAL (9, 2)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BLQ_RATE                       DECIMAL (6, 3)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BLQ_TERM                       DECIMAL (4, 0)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BLQ_PAYMENT                    DECIMAL (8, 2)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BLQ_QUOTE_DTE                  DATE
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BLQ_STATUS                     CHAR (1)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BLQ_ACCNO                      CHAR (9)
+                                             NOT NULL
+                                             WITH DEFAULT
+           )
+           END-EXEC
+           .
+
+       01  DCLLOANQ
+           .
+           03 DCL-BLQ-PID                    PIC X(5)
+           .
+           03 DCL-BLQ-SEQ                    PIC 9(4)
+           .
+           03 DCL-BLQ-PRINCIPAL               PIC S9(7)V9(2) COMP-3
+           .
+           03 DCL-BLQ-RATE                    PIC S9(3)V9(3) COMP-3
+           .
+           03 DCL-BLQ-TERM                    PIC 9(4)
+           .
+           03 DCL-BLQ-PAYMENT                  PIC S9(6)V9(2) COMP-3
+           .
+           03 DCL-BLQ-QUOTE-DTE                PIC X(10)
+           .
+           03 DCL-BLQ-STATUS                   PIC X(1)
+           .
+           03 DCL-BLQ-ACCNO                    PIC X(9)
+           .
+
+      * $ Version 8.00a sequenced on Saturday 8 Aug 2026 at 3:00pm
