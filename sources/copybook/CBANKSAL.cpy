@@ -0,0 +1,61 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * CBANKSAL.CPY                                                  *
+      *---------------------------------------------------------------*
+      * Define SQL areas to access the persistent activity log table  *
+      *****************************************************************
+           EXEC SQL DECLARE USERID.BNKALOG TABLE
+           (
+              BAL_PROGRAM                    CHAR (8)
+                                             NOT NULL,
+              BAL_TIMESTAMP                  CHAR (26)
+                                             NOT NULL,
+              BAL_SEQNO                      DECIMAL (2, 0)
+                                             NOT NULL,
+              BAL_TERMID                     CHAR (4)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BAL_TRANID                     CHAR (4)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BAL_ACCESS_METHOD              CHAR (3)
+                                             NOT NULL
+                                             WITH DEFAULT
+           )
+           END-EXEC
+           .
+
+       01  DCLALOG
+           .
+           03 DCL-BAL-PROGRAM                  PIC X(8)
+           .
+           03 DCL-BAL-TIMESTAMP                PIC X(26)
+           .
+           03 DCL-BAL-SEQNO                    PIC 9(2)
+           .
+           03 DCL-BAL-TERMID                   PIC X(4)
+           .
+           03 DCL-BAL-TRANID                   PIC X(4)
+           .
+           03 DCL-BAL-ACCESS-METHOD             PIC X(3)
+           .
+
+      * $ Version 8.00c sequenced on Sunday 9 Aug 2026 at 12:00pm
