@@ -34,6 +34,19 @@
              15  CD04I-TO-ACC                      PIC X(9).
              15  CD04I-TO-OLD-BAL                  PIC S9(7)V99 COMP-3.
              15  CD04I-TO-NEW-BAL                  PIC S9(7)V99 COMP-3.
+      * Set when the caller doesn't know the TO account's current
+      * balance (e.g. a transfer typed in to another customer's
+      * account) - DBANK04P reads the real balance itself and adds
+      * CD04I-XFER-AMOUNT to it instead of trusting CD04I-TO-OLD-BAL/
+      * CD04I-TO-NEW-BAL.
+             15  CD04I-TO-BLIND-FLAG               PIC X(1).
+               88  CD04I-TO-BLIND                  VALUE 'Y'.
+               88  CD04I-TO-NOT-BLIND               VALUE SPACE.
+             15  CD04I-XFER-AMOUNT                 PIC S9(7)V99 COMP-3.
+      * Optional caller-supplied description for the credit-side audit
+      * record - when left blank DBANK04P builds its own generic
+      * "Transfer to a/c ..." description as before.
+             15  CD04I-DESC                        PIC X(30).
            10  CD04O-DATA.
              15  CD04O-RESULT                      PIC X(1).
                88  CD04O-UPDATE-OK                 VALUE '0'.
