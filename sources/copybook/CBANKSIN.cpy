@@ -0,0 +1,67 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * CBANKSIN.CPY                                                  *
+      *---------------------------------------------------------------*
+      * Define SQL areas to access the persistent incident table       *
+      *****************************************************************
+           EXEC SQL DECLARE USERID.BNKINC TABLE
+           (
+              BIN_TIMESTAMP                  CHAR (26)
+                                             NOT NULL,
+              BIN_SEQNO                      DECIMAL (2, 0)
+                                             NOT NULL,
+              BIN_CULPRIT                    CHAR (8)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BIN_CODE                       CHAR (4)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BIN_TERMID                     CHAR (4)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BIN_TRANID                     CHAR (4)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BIN_REASON                     CHAR (50)
+                                             NOT NULL
+                                             WITH DEFAULT
+           )
+           END-EXEC
+           .
+
+       01  DCLINC
+           .
+           03 DCL-BIN-TIMESTAMP                PIC X(26)
+           .
+           03 DCL-BIN-SEQNO                    PIC 9(2)
+           .
+           03 DCL-BIN-CULPRIT                  PIC X(8)
+           .
+           03 DCL-BIN-CODE                     PIC X(4)
+           .
+           03 DCL-BIN-TERMID                   PIC X(4)
+           .
+           03 DCL-BIN-TRANID                   PIC X(4)
+           .
+           03 DCL-BIN-REASON                   PIC X(50)
+           .
+
+      * $ Version 8.00c sequenced on Sunday 9 Aug 2026 at 11:30am
