@@ -22,7 +22,7 @@
       *---------------------------------------------------------------*
       * Common data passed between the major components               *
       *****************************************************************
-           10  BANK-EVERYTHING                     PIC X(6144).
+           10  BANK-EVERYTHING                     PIC X(6252).
       *    10  FILLER REDEFINES BANK-EVERYTHING.
            10  BANK-EVERYTHING-R REDEFINES BANK-EVERYTHING.
              15  BANK-PREFIX                       PIC X(22).
@@ -59,6 +59,14 @@
                  88  BANK-NO-CONV-IN-PROGRESS      VALUE '0'.
                  88  BANK-CONV-IN-PROGRESS         VALUE '1'.
                20  BANK-TS-QUEUE-NAME              PIC X(8).
+               20  BANK-LAST-ACTIVITY-TIME         PIC 9(8)
+                   VALUE ZERO.
+                 88  BANK-LAST-ACTIVITY-UNSET      VALUE ZERO.
+               20  FILLER REDEFINES BANK-LAST-ACTIVITY-TIME.
+                 25  BANK-LAST-ACTIVITY-HH         PIC 9(2).
+                 25  BANK-LAST-ACTIVITY-MM         PIC 9(2).
+                 25  BANK-LAST-ACTIVITY-SS         PIC 9(2).
+                 25  BANK-LAST-ACTIVITY-DD         PIC 9(2).
                20  BANK-AID                        PIC X(5).
                  88  BANK-AID-ENTER                VALUE 'ENTER'.
                  88  BANK-AID-CLEAR                VALUE 'CLEAR'.
@@ -115,6 +123,11 @@
                  88  GUEST                         VALUE 'GUEST'.
                20  BANK-USERID-NAME                PIC X(25).
                20  BANK-PSWD                       PIC X(8).
+               20  BANK-USER-ROLE                  PIC X(1).
+                 88  BANK-ROLE-CUSTOMER            VALUE 'C'.
+                 88  BANK-ROLE-TELLER              VALUE 'T'.
+                 88  BANK-ROLE-ADMIN               VALUE 'A'.
+                 88  BANK-ROLE-GUEST               VALUE 'G'.
              15  BANK-HELP-DATA.
                20  BANK-HELP-SCRN                  PIC X(6).
                20  BANK-HELP-STATUS                PIC X(1).
@@ -225,18 +238,30 @@
                      35  BANK-SCR35-RP1PID         PIC X(5).
                      35  BANK-SCR35-RP1ACC         PIC X(9).
                      35  BANK-SCR35-RP1DTE         PIC X(11).
+                     35  BANK-SCR35-RP1SKP         PIC X(1).
+                     35  BANK-SCR35-RP1ACT         PIC X(1).
+                       88  BANK-SCR35-RP1ACT-SKIP  VALUE 'S'.
+                       88  BANK-SCR35-RP1ACT-CANCEL VALUE 'C'.
                    30  BANK-SCR35-RP2-FIELDS.
                      35  BANK-SCR35-RP2DAY         PIC X(2).
                      35  BANK-SCR35-RP2AMT         PIC X(10).
                      35  BANK-SCR35-RP2PID         PIC X(5).
                      35  BANK-SCR35-RP2ACC         PIC X(9).
                      35  BANK-SCR35-RP2DTE         PIC X(11).
+                     35  BANK-SCR35-RP2SKP         PIC X(1).
+                     35  BANK-SCR35-RP2ACT         PIC X(1).
+                       88  BANK-SCR35-RP2ACT-SKIP  VALUE 'S'.
+                       88  BANK-SCR35-RP2ACT-CANCEL VALUE 'C'.
                    30  BANK-SCR35-RP3-FIELDS.
                      35  BANK-SCR35-RP3DAY         PIC X(2).
                      35  BANK-SCR35-RP3AMT         PIC X(10).
                      35  BANK-SCR35-RP3PID         PIC X(5).
                      35  BANK-SCR35-RP3ACC         PIC X(9).
                      35  BANK-SCR35-RP3DTE         PIC X(11).
+                     35  BANK-SCR35-RP3SKP         PIC X(1).
+                     35  BANK-SCR35-RP3ACT         PIC X(1).
+                       88  BANK-SCR35-RP3ACT-SKIP  VALUE 'S'.
+                       88  BANK-SCR35-RP3ACT-CANCEL VALUE 'C'.
                20  BANK-SCREEN40-DATA.
                  25  BANK-SCR40-ACC                PIC X(9).
                  25  BANK-SCR40-ACCTYPE            PIC X(15).
@@ -314,6 +339,18 @@
                  25  BANK-SCR50-DSC6               PIC X(15).
                  25  BANK-SCR50-BAL6               PIC X(13).
                  25  BANK-SCR50-ERRMSG             PIC X(62).
+      * Destination account typed in by the customer, used when the
+      * transfer is going to an account that isn't one of their own
+      * TO1-TO6 choices (e.g. another customer's account).
+                 25  BANK-SCR50-OTHERACC           PIC X(9).
+      * Selected instead of a TO1-TO6/OTHERACC destination when the
+      * transfer is an outgoing international wire - the beneficiary
+      * is external to this bank, so it is routed via IBAN/SWIFT
+      * rather than an account number we hold ourselves.
+                 25  BANK-SCR50-INTL                PIC X(1).
+                 25  BANK-SCR50-IBAN                PIC X(34).
+                 25  BANK-SCR50-SWIFT               PIC X(11).
+                 25  BANK-SCR50-BENEFNAME           PIC X(30).
                20  BANK-SCREEN60-DATA.
                  25  BANK-SCR60-RETURN-TO          PIC X(8).
                  25  BANK-SCR60-CONTACT-ID         PIC X(5).
@@ -332,6 +369,7 @@
                    30  BANK-SCR60-OLD-EMAIL        PIC X(30).
                    30  BANK-SCR60-OLD-SEND-MAIL    PIC X(1).
                    30  BANK-SCR60-OLD-SEND-EMAIL   PIC X(1).
+                   30  BANK-SCR60-OLD-SEND-SMS     PIC X(1).
                  25  BANK-SCR60-NEW-DETS.
                    30  BANK-SCR60-NEW-ADDR1        PIC X(25).
                    30  BANK-SCR60-NEW-ADDR2        PIC X(25).
@@ -342,6 +380,7 @@
                    30  BANK-SCR60-NEW-EMAIL        PIC X(30).
                    30  BANK-SCR60-NEW-SEND-MAIL    PIC X(1).
                    30  BANK-SCR60-NEW-SEND-EMAIL   PIC X(1).
+                   30  BANK-SCR60-NEW-SEND-SMS     PIC X(1).
                20  BANK-SCREEN70-DATA.
                  25  BANK-SCR70-AMOUNT             PIC X(7).
                  25  BANK-SCR70-RATE               PIC X(7).
@@ -360,8 +399,15 @@
                    30  BANK-SCR80-CNTRY            PIC X(6).
                    30  BANK-SCR80-PSTCDE           PIC X(6).
                    30  BANK-SCR80-EMAIL            PIC X(30).
+                   30  BANK-SCR80-TEL              PIC X(12).
                    30  BANK-SCR80-OPT1             PIC X(1).
                    30  BANK-SCR80-OPT2             PIC X(1).
+                   30  BANK-SCR80-OPT3             PIC X(1).
+      * Which statement cycle to (re)print - spaces or '+1' is the
+      * upcoming cycle as before; '+0','-1','-2',... reprints an
+      * already-completed, archived generation. Same notation as
+      * CSTMTD01I-GEN, which this is copied into unchanged.
+                 25  BANK-SCR80-GEN                PIC X(2).
                 20  BANK-SCREEN90-DATA.
                  25  BANK-SCR90-SCRN               PIC X(6).
                  25  BANK-SCR90-SCRN-STATUS        PIC X(1).
