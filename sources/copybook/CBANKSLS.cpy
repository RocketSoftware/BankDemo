@@ -0,0 +1,68 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * CBANKSLS.CPY                                                  *
+      *---------------------------------------------------------------*
+      * Define SQL areas to access Bank Loan Schedule table            *
+      *****************************************************************
+           EXEC SQL DECLARE USERID.BNKLOANS TABLE
+           (
+              BLS_PID                        CHAR (5)
+                                             NOT NULL,
+              BLS_SEQ                        DECIMAL (4, 0)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BLS_PERIOD                     DECIMAL (4, 0)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BLS_PAYMENT                    DECIMAL (8, 2)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BLS_INTEREST_PORTION           DECIMAL (8, 2)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BLS_PRINCIPAL_PORTION          DECIMAL (8, 2)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BLS_BALANCE                    DECIMAL (9, 2)
+                                             NOT NULL
+                                             WITH DEFAULT
+           )
+           END-EXEC
+           .
+
+       01  DCLLOANS
+           .
+           03 DCL-BLS-PID                    PIC X(5)
+           .
+           03 DCL-BLS-SEQ                    PIC 9(4)
+           .
+           03 DCL-BLS-PERIOD                  PIC 9(4)
+           .
+           03 DCL-BLS-PAYMENT                  PIC S9(6)V9(2) COMP-3
+           .
+           03 DCL-BLS-INTEREST-PORTION          PIC S9(6)V9(2) COMP-3
+           .
+           03 DCL-BLS-PRINCIPAL-PORTION         PIC S9(6)V9(2) COMP-3
+           .
+           03 DCL-BLS-BALANCE                  PIC S9(7)V9(2) COMP-3
+           .
+
+      * $ Version 8.00a sequenced on Saturday 8 Aug 2026 at 3:00pm
