@@ -39,6 +39,7 @@
                20  CD07I-OLD-EMAIL                 PIC X(30).
                20  CD07I-OLD-SEND-MAIL             PIC X(1).
                20  CD07I-OLD-SEND-EMAIL            PIC X(1).
+               20  CD07I-OLD-SEND-SMS              PIC X(1).
              15  CD07I-NEW-DATA                    PIC X(150).
              15  FILLER REDEFINES CD07I-NEW-DATA.
                20  CD07I-NEW-ADDR1                 PIC X(25).
@@ -50,6 +51,7 @@
                20  CD07I-NEW-EMAIL                 PIC X(30).
                20  CD07I-NEW-SEND-MAIL             PIC X(1).
                20  CD07I-NEW-SEND-EMAIL            PIC X(1).
+               20  CD07I-NEW-SEND-SMS              PIC X(1).
            10  CD07O-DATA.
              15  CD07O-RESULT                      PIC X(1).
                88  CD07O-UPDATE-OK                 VALUE '0'.
