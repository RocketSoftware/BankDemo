@@ -27,7 +27,26 @@
          05  CD01-DATA.
            10  CD01I-DATA.
              15  CD01I-CONTACT-ID                  PIC X(5).
+             15  CD01I-FUNCTION                    PIC X(1).
+               88  CD01I-GET-PIN                   VALUE SPACE.
+               88  CD01I-SET-PIN                   VALUE 'S'.
+               88  CD01I-REISSUE-CARD               VALUE 'R'.
+             15  CD01I-OLD-PIN                     PIC X(4).
+             15  CD01I-NEW-PIN                     PIC X(4).
+             15  CD01I-REISSUE-REASON              PIC X(1).
+               88  CD01I-REISSUE-LOST               VALUE 'L'.
+               88  CD01I-REISSUE-STOLEN             VALUE 'T'.
+               88  CD01I-REISSUE-EXPIRED            VALUE 'E'.
            10  CD01O-DATA.
              15  CD01O-PIN                         PIC X(4).
+             15  CD01O-SEC-ANSWER                  PIC X(10).
+             15  CD01O-SET-STATUS                  PIC X(1).
+               88  CD01O-SET-OK                    VALUE 'Y'.
+               88  CD01O-SET-NO-USER               VALUE 'U'.
+               88  CD01O-SET-BAD-OLD-PIN            VALUE 'B'.
+             15  CD01O-CARD-NO                     PIC X(16).
+             15  CD01O-CARD-STATUS                 PIC X(1).
+             15  CD01O-CARD-ISSUE-DATE              PIC X(10).
+             15  CD01O-CARD-REISSUE-CNT             PIC 9(3).
 
-      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
+      * $ Version 8.00f sequenced on Sunday 9 Aug 2026 at 5:30pm
