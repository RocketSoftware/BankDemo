@@ -0,0 +1,41 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * CBANKVAL.CPY       ACS-GE                                     *
+      *---------------------------------------------------------------*
+      * This is the file record layout for the persistent activity     *
+      * log file.  One record is kept for every traced transaction,   *
+      * keyed so repeated activity for the same program in the same   *
+      * hundredth of a second (the timestamp's finest resolution)     *
+      * does not collide - a sequence number is carried as a          *
+      * tie-breaker and bumped by the writer on a duplicate key.      *
+      *****************************************************************
+         05  BAL-RECORD                            PIC X(100).
+         05  FILLER REDEFINES BAL-RECORD.
+           10  BAL-REC-KEY.
+             15  BAL-REC-PROGRAM                    PIC X(8).
+             15  BAL-REC-TIMESTAMP                   PIC X(26).
+             15  BAL-REC-SEQNO                        PIC 9(2).
+           10  BAL-REC-TERMID                        PIC X(4).
+           10  BAL-REC-TRANID                        PIC X(4).
+           10  BAL-REC-ACCESS-METHOD                 PIC X(3).
+           10  FILLER                                PIC X(53).
+
+      * $ Version 8.00c sequenced on Sunday 9 Aug 2026 at 12:00pm
