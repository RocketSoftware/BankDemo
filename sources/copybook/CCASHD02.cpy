@@ -27,6 +27,7 @@
          05  CD02-DATA.
            10  CD02I-DATA.
              15  CD02I-CONTACT-ID                  PIC X(5).
+             15  CD02I-START-ACC                    PIC X(9).
            10  CD02O-DATA.
              15  CD02O-DET1.
                20  CD02O-ACC1                      PIC X(9).
@@ -71,5 +72,10 @@
                20  CD02O-ACC-DAY-LIMIT             PIC X(3).
                20  CD02O-ACC-DATE-USED             PIC X(10).
                20  CD02O-ACC-DATE-AMT              PIC X(3).
+           10  CD02O-PAGE-CTL.
+             15  CD02O-NEXT-ACC                     PIC X(9).
+             15  CD02O-MORE-FLAG                     PIC X(1).
+               88  CD02O-MORE-ACCTS                  VALUE 'Y'.
+               88  CD02O-NO-MORE-ACCTS                VALUE 'N'.
 
       * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
