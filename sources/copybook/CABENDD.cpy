@@ -31,5 +31,9 @@
              VALUE SPACES.
          05  ABEND-MSG                             PIC X(72)
              VALUE SPACES.
+         05  ABEND-TERMID                          PIC X(4)
+             VALUE SPACES.
+         05  ABEND-TRANID                          PIC X(4)
+             VALUE SPACES.
 
-      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
+      * $ Version 8.00c sequenced on Sunday 9 Aug 2026 at 11:30am
