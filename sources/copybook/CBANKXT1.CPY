@@ -28,7 +28,10 @@
          10  BANKXT01-0-PID                        PIC X(5).
          10  BANKXT01-0-NAME                       PIC X(25).
          10  BANKXT01-0-EMAIL                      PIC X(30).
-         10  BANKXT01-0-FILLER                     PIC X(5).
+         10  BANKXT01-0-SEND-EMAIL                 PIC X(1).
+         10  BANKXT01-0-CHARSET                    PIC X(4).
+         10  BANKXT01-0-TEL                        PIC X(12).
+         10  BANKXT01-0-SEND-SMS                    PIC X(1).
        01  BANKXT01-REC1.
          10  BANKXT01-1-TYPE                       PIC X(1).
          10  BANKXT01-1-PID                        PIC X(5).
@@ -46,6 +49,8 @@
          10  BANKXT01-2-ACC-CURR-BAL               PIC S9(7)V99 COMP-3.
          10  BANKXT01-2-ACC-LAST-STMT-DTE          PIC X(26).
          10  BANKXT01-2-ACC-LAST-STMT-BAL          PIC S9(7)V99 COMP-3.
+         10  BANKXT01-2-ACC-YTD-INTEREST           PIC S9(7)V99 COMP-3.
+         10  BANKXT01-2-ACC-YTD-FEES               PIC S9(7)V99 COMP-3.
        01  BANKXT01-REC3.
          10  BANKXT01-3-TYPE                       PIC X(1).
          10  BANKXT01-3-PID                        PIC X(5).
