@@ -0,0 +1,67 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * CBANKD12.CPY                                                  *
+      *---------------------------------------------------------------*
+      * This area is used to pass data between a requesting program   *
+      * and the I/O program (DBANK12P) which maintains the standing   *
+      * order (regular payment) records for an account held on the    *
+      * BNKSORD file (CBANKVSO), i.e. standing orders beyond the      *
+      * first three, which stay inline on BAC-REC-RP1/2/3.            *
+      *****************************************************************
+         05  CD12-DATA.
+           10  CD12I-DATA.
+             15  CD12I-FUNCTION                    PIC X(8).
+               88  CD12-REQUEST-OPEN                VALUE 'OPEN    '.
+               88  CD12-REQUEST-READNEXT             VALUE 'READNEXT'.
+               88  CD12-REQUEST-CLOSE                VALUE 'CLOSE   '.
+               88  CD12-REQUEST-ADD                 VALUE 'ADD     '.
+               88  CD12-REQUEST-UPDATE              VALUE 'UPDATE  '.
+               88  CD12-REQUEST-SKIP-NEXT           VALUE 'SKIPNEXT'.
+               88  CD12-REQUEST-CANCEL              VALUE 'CANCEL  '.
+             15  CD12I-ACC-ONLY                    PIC X(1).
+               88  CD12I-LIST-ONE-ACC                VALUE 'Y'.
+             15  CD12I-ACCNO                       PIC X(9).
+             15  CD12I-SEQ                         PIC 9(4).
+             15  CD12I-DAY                         PIC X(2).
+             15  CD12I-AMOUNT                      PIC S9(5)V99 COMP-3.
+             15  CD12I-PAYEE-PID                    PIC X(5).
+             15  CD12I-PAYEE-ACCNO                  PIC X(9).
+             15  CD12I-LAST-PAY                     PIC X(10).
+             15  CD12I-DESC                         PIC X(15).
+             15  CD12I-SKIP-NEXT                    PIC X(1).
+           10  CD12O-DATA.
+             15  CD12O-STATUS                      PIC X(8).
+               88  CD12O-STATUS-OK                  VALUE 'OK      '.
+               88  CD12O-STATUS-EOF                 VALUE 'EOF     '.
+               88  CD12O-STATUS-NOTFOUND            VALUE 'NOTFOUND'.
+               88  CD12O-STATUS-ERROR               VALUE 'ERROR   '.
+             15  CD12O-ACCNO                       PIC X(9).
+             15  CD12O-SEQ                         PIC 9(4).
+             15  CD12O-DAY                         PIC X(2).
+             15  CD12O-AMOUNT                      PIC S9(5)V99 COMP-3.
+             15  CD12O-PAYEE-PID                    PIC X(5).
+             15  CD12O-PAYEE-ACCNO                  PIC X(9).
+             15  CD12O-LAST-PAY                     PIC X(10).
+             15  CD12O-DESC                         PIC X(15).
+             15  CD12O-STATUS-FLAG                  PIC X(1).
+             15  CD12O-SKIP-NEXT                    PIC X(1).
+
+      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
