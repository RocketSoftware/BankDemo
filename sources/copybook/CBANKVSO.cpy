@@ -0,0 +1,51 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * CBANKVSO.CPY       ACS-GE                                     *
+      *---------------------------------------------------------------*
+      * This is the file record layout for bank account standing      *
+      * orders (regular payments).  Every account's first three       *
+      * standing orders continue to live inline on BAC-REC-RP1/2/3     *
+      * (CBANKVAC) for compatibility with the existing batch load     *
+      * and extract formats; this file holds the 4th and subsequent   *
+      * standing orders for an account, and is keyed by account       *
+      * number plus a sequence number so an account can carry as      *
+      * many standing orders as it needs.                             *
+      *****************************************************************
+         05  BSO-RECORD                            PIC X(100).
+         05  FILLER REDEFINES BSO-RECORD.
+           10  BSO-REC-KEY.
+             15  BSO-REC-ACCNO                     PIC X(9).
+             15  BSO-REC-SEQ                       PIC 9(4).
+           10  BSO-REC-DAY                         PIC X(2).
+           10  BSO-REC-AMOUNT                      PIC S9(5)V99 COMP-3.
+           10  BSO-REC-PAYEE-PID                   PIC X(5).
+           10  BSO-REC-PAYEE-ACCNO                 PIC X(9).
+           10  BSO-REC-LAST-PAY                    PIC X(10).
+           10  BSO-REC-DESC                        PIC X(15).
+           10  BSO-REC-STATUS                      PIC X(1).
+             88  BSO-REC-ACTIVE                    VALUE 'A'.
+             88  BSO-REC-HELD                       VALUE 'H'.
+             88  BSO-REC-CANCELLED                  VALUE 'C'.
+           10  BSO-REC-SKIP-NEXT                   PIC X(1).
+             88  BSO-REC-SKIP-NEXT-PAYMENT          VALUE 'Y'.
+           10  FILLER                              PIC X(40).
+
+      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
