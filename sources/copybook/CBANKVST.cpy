@@ -0,0 +1,42 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * CBANKVST.CPY       ACS-GE                                     *
+      *---------------------------------------------------------------*
+      * This is the file record layout for the bank staff file.  One  *
+      * record is kept per member-of-staff userid, recording the     *
+      * role that userid is to be given on a successful signon.  A    *
+      * userid is either found here (staff) or is looked up against   *
+      * BNKCUST instead (a customer) - there is no record in both.    *
+      *****************************************************************
+         05  STF-RECORD                            PIC X(100).
+         05  FILLER REDEFINES STF-RECORD.
+           10  STF-REC-KEY.
+             15  STF-REC-USERID                    PIC X(8).
+           10  STF-REC-NAME                        PIC X(25).
+           10  STF-REC-ROLE                        PIC X(1).
+             88  STF-REC-TELLER                    VALUE 'T'.
+             88  STF-REC-ADMIN                      VALUE 'A'.
+           10  STF-REC-STATUS                      PIC X(1).
+             88  STF-REC-ACTIVE                     VALUE 'A'.
+             88  STF-REC-REVOKED                     VALUE 'R'.
+           10  FILLER                              PIC X(65).
+
+      * $ Version 7.00a sequenced on Thursday 20 Sep 2012 at 3:30pm
