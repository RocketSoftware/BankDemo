@@ -36,5 +36,7 @@
              15  CD09O-CONTACT-CNTRY               PIC X(6).
              15  CD09O-CONTACT-PSTCDE              PIC X(6).
              15  CD09O-CONTACT-EMAIL               PIC X(30).
+             15  CD09O-CONTACT-TEL                 PIC X(12).
+             15  CD09O-CONTACT-SEND-SMS            PIC X(1).
 
       * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
