@@ -28,6 +28,7 @@
            10  CD52I-DATA.
              15  CD52I-PID                         PIC X(5).
                88  CD52-REQUESTED-ALL              VALUE 'ALL  '.
+             15  CD52I-PID-HI                      PIC X(5).
            10  CD52O-DATA.
              15  CD52O-PID                         PIC X(5).
              15  CD52O-ACC-NO                      PIC X(9).
