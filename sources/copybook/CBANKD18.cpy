@@ -0,0 +1,47 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * CBANKD18.CPY                                                  *
+      *---------------------------------------------------------------*
+      * This area is used to pass data between a requesting program   *
+      * and the I/O program (DBANK18P) which maintains the persistent *
+      * activity log on the BNKALOG file (CBANKVAL).  WRITE adds one  *
+      * entry; SEARCH returns up to the ten most recent entries on    *
+      * file for a program name.                                      *
+      *****************************************************************
+         05  CD18-DATA.
+           10  CD18I-DATA.
+             15  CD18I-FUNCTION                    PIC X(8).
+               88  CD18-REQUEST-WRITE               VALUE 'WRITE   '.
+               88  CD18-REQUEST-SEARCH              VALUE 'SEARCH  '.
+             15  CD18I-PROGRAM                     PIC X(8).
+             15  CD18I-TERMID                      PIC X(4).
+             15  CD18I-TRANID                      PIC X(4).
+           10  CD18O-DATA.
+             15  CD18O-STATUS                      PIC X(8).
+               88  CD18O-STATUS-OK                  VALUE 'OK      '.
+               88  CD18O-STATUS-ERROR               VALUE 'ERROR   '.
+             15  CD18O-ENTRY-COUNT                  PIC 9(2).
+             15  CD18O-ENTRY OCCURS 10 TIMES.
+               20  CD18O-ENTRY-TIMESTAMP            PIC X(26).
+               20  CD18O-ENTRY-TERMID                PIC X(4).
+               20  CD18O-ENTRY-TRANID                PIC X(4).
+
+      * $ Version 8.00c sequenced on Sunday 9 Aug 2026 at 10:00am
