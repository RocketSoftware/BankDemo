@@ -30,8 +30,10 @@
                88  PSWD-NOOP                       VALUE '0'.
                88  PSWD-SIGNON                     VALUE '1'.
                88  PSWD-SIGNOFF                    VALUE '2'.
+               88  PSWD-CHANGE                     VALUE '3'.
              15  CPSWDD01I-USERID                  PIC X(8).
              15  CPSWDD01I-PASSWORD                PIC X(8).
+             15  CPSWDD01I-NEWPASSWORD             PIC X(8).
            10  CPSWDD01O-DATA.
              15  CPSWDD01O-MESSAGE                 PIC X(75).
 
