@@ -98,12 +98,54 @@
               BAC_RP3_LAST_PAY               DATE                       
                                              NOT NULL                   
                                              WITH DEFAULT,              
-              BAC_FILLER                     CHAR (59)                  
-                                             NOT NULL                   
-                                             WITH DEFAULT               
-           )                                                            
+              BAC_OVERDRAFT_LIMIT             DECIMAL (9, 2)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BAC_CURRENCY                   CHAR (3)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BAC_HOLD_FLAG                  CHAR (1)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BAC_HOLD_TYPE                  CHAR (1)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BAC_HOLD_REASON                CHAR (19)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BAC_RP1_SKIP_NEXT              CHAR (1)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BAC_RP2_SKIP_NEXT              CHAR (1)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BAC_RP3_SKIP_NEXT              CHAR (1)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BAC_JOINT_PID                  CHAR (5)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BAC_LOW_BAL_ALERT               DECIMAL (9, 2)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BAC_YTD_INTEREST               DECIMAL (9, 2)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BAC_YTD_FEES                   DECIMAL (9, 2)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BAC_STATUS                     CHAR (1)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BAC_JOINT_PID2                 CHAR (5)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BAC_LARGE_TXN_ALERT             DECIMAL (9, 2)
+                                             NOT NULL
+                                             WITH DEFAULT
+           )
            END-EXEC
-           .                                                            
+           .
                                                                         
        01  DCLACC
            .                                                            
@@ -157,7 +199,35 @@
            .                                                            
            03 DCL-BAC-RP3-LAST-PAY           PIC X(10)
            .                                                            
-           03 DCL-BAC-FILLER                 PIC X(59)
-           .                                                            
+           03 DCL-BAC-OVERDRAFT-LIMIT        PIC S9(7)V9(2) COMP-3
+           .
+           03 DCL-BAC-CURRENCY               PIC X(3)
+           .
+           03 DCL-BAC-HOLD-FLAG              PIC X(1)
+           .
+           03 DCL-BAC-HOLD-TYPE              PIC X(1)
+           .
+           03 DCL-BAC-HOLD-REASON            PIC X(19)
+           .
+           03 DCL-BAC-RP1-SKIP-NEXT          PIC X(1)
+           .
+           03 DCL-BAC-RP2-SKIP-NEXT          PIC X(1)
+           .
+           03 DCL-BAC-RP3-SKIP-NEXT          PIC X(1)
+           .
+           03 DCL-BAC-JOINT-PID              PIC X(5)
+           .
+           03 DCL-BAC-LOW-BAL-ALERT          PIC S9(7)V9(2) COMP-3
+           .
+           03 DCL-BAC-YTD-INTEREST           PIC S9(7)V9(2) COMP-3
+           .
+           03 DCL-BAC-YTD-FEES               PIC S9(7)V9(2) COMP-3
+           .
+           03 DCL-BAC-STATUS                 PIC X(1)
+           .
+           03 DCL-BAC-JOINT-PID2             PIC X(5)
+           .
+           03 DCL-BAC-LARGE-TXN-ALERT        PIC S9(7)V9(2) COMP-3
+           .
                                                                         
       * $ Version 7.00a sequenced on Thursday 20 Sep 2012 at 3:30pm     
