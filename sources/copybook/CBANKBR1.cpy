@@ -0,0 +1,33 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * CBANKBR1.CPY                                                  *
+      *---------------------------------------------------------------*
+      * Optional white-label branding record read by SCUSTOMP. A     *
+      * reseller who wants to replace the demonstration titles        *
+      * without recompiling every screen program supplies a BRANDCFG  *
+      * file holding one of these records; SCUSTOMP keeps its         *
+      * compiled-in titles as the fallback when the file is missing.  *
+      *****************************************************************
+       01  BANKBR01-REC.
+         10  BANKBR01-TITLE1                        PIC X(50).
+         10  BANKBR01-TITLE2                        PIC X(50).
+
+      * $ Version 8.00b sequenced on Sunday 9 Aug 2026 at 9:00am
