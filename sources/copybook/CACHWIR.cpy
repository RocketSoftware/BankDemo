@@ -0,0 +1,39 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * CACHWIR.CPY                                                   *
+      *---------------------------------------------------------------*
+      * Record layout for one inbound ACH/wire credit, read by        *
+      * ZBNKACH1 from an external payments file - one 80 byte card     *
+      * image per credit to be matched against BNKACC and posted.     *
+      *****************************************************************
+         05  ACH-RECORD                            PIC X(80).
+         05  FILLER REDEFINES ACH-RECORD.
+           10  ACH-REC-ACCNO                       PIC X(9).
+           10  ACH-REC-AMOUNT                      PIC 9(9)V99.
+           10  ACH-REC-CURRENCY                    PIC X(3).
+           10  ACH-REC-SOURCE                      PIC X(1).
+             88  ACH-REC-SOURCE-ACH                   VALUE 'A'.
+             88  ACH-REC-SOURCE-WIRE                  VALUE 'W'.
+           10  ACH-REC-REFERENCE                   PIC X(20).
+           10  ACH-REC-ORIGINATOR                  PIC X(30).
+           10  FILLER                              PIC X(6).
+
+      * $ Version 8.00a sequenced on Saturday 8 Aug 2026 at 12:00pm
