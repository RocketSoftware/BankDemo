@@ -57,14 +57,32 @@
               VLASTSTMTDTE                   DATE                       
                                              NOT NULL                   
                                              WITH DEFAULT,              
-              VLASTSTMTBAL                   DECIMAL (9, 2)             
-                                             NOT NULL                   
-                                             WITH DEFAULT               
-           )                                                            
-           END-EXEC.                                                    
-                                                                        
-                                                                        
-       01  DCLVBNKDETS.                                                 
+              VLASTSTMTBAL                   DECIMAL (9, 2)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              VYTDINTEREST                   DECIMAL (9, 2)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              VYTDFEES                       DECIMAL (9, 2)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              VSENDEMAIL                     CHAR (1)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              VCHARSET                       CHAR (4)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              VTEL                           CHAR (12)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              VSENDSMS                       CHAR (1)
+                                             NOT NULL
+                                             WITH DEFAULT
+           )
+           END-EXEC.
+
+
+       01  DCLVBNKDETS.
            03 VPID                           PIC X(5).                  
            03 VNAME                          PIC X(25).                 
            03 VADDR1                         PIC X(25).                 
@@ -77,6 +95,12 @@
            03 VDESC                          PIC X(15).                 
            03 VCURRBAL                       PIC S9(7)V9(2) COMP-3.     
            03 VLASTSTMTDTE                   PIC X(10).                 
-           03 VLASTSTMTBAL                   PIC S9(7)V9(2) COMP-3.     
-                                                                        
-      * $ Version 7.00a sequenced on Thursday 20 Sep 2012 at 3:30pm     
+           03 VLASTSTMTBAL                   PIC S9(7)V9(2) COMP-3.
+           03 VYTDINTEREST                   PIC S9(7)V9(2) COMP-3.
+           03 VYTDFEES                       PIC S9(7)V9(2) COMP-3.
+           03 VSENDEMAIL                     PIC X(1).
+           03 VCHARSET                       PIC X(4).
+           03 VTEL                           PIC X(12).
+           03 VSENDSMS                       PIC X(1).
+
+      * $ Version 7.00a sequenced on Thursday 20 Sep 2012 at 3:30pm
