@@ -0,0 +1,48 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * CBANKVLQ.CPY       ACS-GE                                     *
+      *---------------------------------------------------------------*
+      * This is the file record layout for saved loan quotes.  Each   *
+      * quote is keyed by the customer's PID plus a sequence number   *
+      * so a customer can keep more than one quote on file.  The full *
+      * amortization schedule behind a quote is held separately on    *
+      * the BNKLOANS file (CBANKVLS), one record per payment period.  *
+      *****************************************************************
+         05  BLQ-RECORD                            PIC X(100).
+         05  FILLER REDEFINES BLQ-RECORD.
+           10  BLQ-REC-KEY.
+             15  BLQ-REC-PID                       PIC X(5).
+             15  BLQ-REC-SEQ                       PIC 9(4).
+           10  BLQ-REC-PRINCIPAL                   PIC S9(7)V99
+                                                     COMP-3.
+           10  BLQ-REC-RATE                        PIC S9(3)V9(3)
+                                                     COMP-3.
+           10  BLQ-REC-TERM                        PIC 9(4).
+           10  BLQ-REC-PAYMENT                     PIC S9(6)V99
+                                                     COMP-3.
+           10  BLQ-REC-QUOTE-DTE                   PIC X(10).
+           10  BLQ-REC-STATUS                      PIC X(1).
+             88  BLQ-REC-QUOTED                     VALUE 'Q'.
+             88  BLQ-REC-CONVERTED                   VALUE 'C'.
+           10  BLQ-REC-ACCNO                       PIC X(9).
+           10  FILLER                              PIC X(53).
+
+      * $ Version 8.00a sequenced on Saturday 8 Aug 2026 at 3:00pm
