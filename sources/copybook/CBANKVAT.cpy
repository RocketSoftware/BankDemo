@@ -26,6 +26,12 @@
          05  FILLER REDEFINES BAT-RECORD.
            10  BAT-REC-TYPE                        PIC X(1).
            10  BAT-REC-DESC                        PIC X(15).
-           10  BAT-REC-FILLER                      PIC X(84).
+           10  BAT-REC-INT-RATE                    PIC S9(1)V9(4)
+                                                     COMP-3.
+           10  BAT-REC-MAINT-FEE                   PIC S9(3)V99
+                                                     COMP-3.
+           10  BAT-REC-NSF-FEE                     PIC S9(3)V99
+                                                     COMP-3.
+           10  BAT-REC-FILLER                      PIC X(75).
 
-      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
+      * $ Version 8.00e sequenced on Sunday 9 Aug 2026 at 5:00pm
