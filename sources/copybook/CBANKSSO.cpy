@@ -0,0 +1,83 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * CBANKSSO.CPY                                                  *
+      *---------------------------------------------------------------*
+      * Define SQL areas to access Bank Standing Order table          *
+      *****************************************************************
+           EXEC SQL DECLARE USERID.BNKSORD TABLE
+           (
+              BSO_ACCNO                      CHAR (9)
+                                             NOT NULL,
+              BSO_SEQ                        DECIMAL (4, 0)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BSO_DAY                        CHAR (2)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BSO_AMOUNT                     DECIMAL (7, 2)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BSO_PAYEE_PID                  CHAR (5)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BSO_PAYEE_ACCNO                CHAR (9)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BSO_LAST_PAY                   DATE
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BSO_DESC                       CHAR (15)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BSO_STATUS                     CHAR (1)
+                                             NOT NULL
+                                             WITH DEFAULT,
+              BSO_SKIP_NEXT                  CHAR (1)
+                                             NOT NULL
+                                             WITH DEFAULT
+           )
+           END-EXEC
+           .
+
+       01  DCLSORD
+           .
+           03 DCL-BSO-ACCNO                  PIC X(9)
+           .
+           03 DCL-BSO-SEQ                    PIC 9(4)
+           .
+           03 DCL-BSO-DAY                    PIC X(2)
+           .
+           03 DCL-BSO-AMOUNT                 PIC S9(5)V9(2) COMP-3
+           .
+           03 DCL-BSO-PAYEE-PID               PIC X(5)
+           .
+           03 DCL-BSO-PAYEE-ACCNO             PIC X(9)
+           .
+           03 DCL-BSO-LAST-PAY                PIC X(10)
+           .
+           03 DCL-BSO-DESC                    PIC X(15)
+           .
+           03 DCL-BSO-STATUS                  PIC X(1)
+           .
+           03 DCL-BSO-SKIP-NEXT               PIC X(1)
+           .
+
+      * $ Version 7.00a sequenced on Thursday 20 Sep 2012 at 3:30pm
