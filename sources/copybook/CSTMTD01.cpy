@@ -30,6 +30,14 @@
              15  CSTMTD01I-OPTION                  PIC X(1).
                88  CSTMTD01I-POST                  VALUE '1'.
                88  CSTMTD01I-EMAIL                 VALUE '2'.
+               88  CSTMTD01I-SMS                   VALUE '3'.
+      * Which statement cycle to reprint - same relative generation
+      * notation used on the YBNKSRT1/YBNKPRT1 EXEC cards (CSTMTJCL):
+      * '+1' or spaces is the upcoming cycle (the only one SSTMT01P
+      * used to be able to produce), '+0' is the cycle just completed,
+      * '-1'/'-2'/etc. step back through older archived generations.
+             15  CSTMTD01I-GEN                     PIC X(2).
+               88  CSTMTD01I-GEN-CURRENT           VALUES SPACES '+1'.
                  10  CSTMTD01O-DATA.
              15  CSTMTD01O-CONTACT-ID              PIC X(5).
                88  CSTMTD01O-OK                    VALUES SPACES.
