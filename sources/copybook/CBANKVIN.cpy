@@ -0,0 +1,42 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * CBANKVIN.CPY       ACS-GE                                     *
+      *---------------------------------------------------------------*
+      * This is the file record layout for the persistent incident    *
+      * file.  One record is kept for every abend processed through   *
+      * CABENDPO, keyed so repeated abends in the same hundredth of   *
+      * a second (the timestamp's finest resolution) do not collide - *
+      * a sequence number is carried as a tie-breaker and bumped by   *
+      * the writer on a duplicate key.                                 *
+      *****************************************************************
+         05  BIN-RECORD                            PIC X(100).
+         05  FILLER REDEFINES BIN-RECORD.
+           10  BIN-REC-KEY.
+             15  BIN-REC-TIMESTAMP                  PIC X(26).
+             15  BIN-REC-SEQNO                      PIC 9(2).
+           10  BIN-REC-CULPRIT                      PIC X(8).
+           10  BIN-REC-CODE                         PIC X(4).
+           10  BIN-REC-TERMID                       PIC X(4).
+           10  BIN-REC-TRANID                       PIC X(4).
+           10  BIN-REC-REASON                       PIC X(50).
+           10  FILLER                               PIC X(2).
+
+      * $ Version 8.00c sequenced on Sunday 9 Aug 2026 at 11:30am
