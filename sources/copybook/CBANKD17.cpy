@@ -0,0 +1,48 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * CBANKD17.CPY                                                  *
+      *---------------------------------------------------------------*
+      * This area is used to pass data between a requesting program   *
+      * and the I/O program (DBANK17P) which maintains the standing   *
+      * order (regular payment) slots held inline on the account      *
+      * record itself (BAC-REC-RP1/2/3), i.e. the first three         *
+      * standing orders on an account - standing orders beyond the    *
+      * first three are held on the BNKSORD file and are maintained   *
+      * instead through DBANK12P (CBANKD12).                          *
+      *****************************************************************
+         05  CD17-DATA.
+           10  CD17I-DATA.
+             15  CD17I-FUNCTION                    PIC X(8).
+               88  CD17-REQUEST-SKIP-NEXT           VALUE 'SKIPNEXT'.
+               88  CD17-REQUEST-CANCEL              VALUE 'CANCEL  '.
+             15  CD17I-ACCNO                       PIC X(9).
+             15  CD17I-SLOT                        PIC 9(1).
+             15  CD17I-SKIP-NEXT                    PIC X(1).
+           10  CD17O-DATA.
+             15  CD17O-STATUS                      PIC X(8).
+               88  CD17O-STATUS-OK                  VALUE 'OK      '.
+               88  CD17O-STATUS-NOTFOUND            VALUE 'NOTFOUND'.
+               88  CD17O-STATUS-ERROR               VALUE 'ERROR   '.
+             15  CD17O-ACCNO                       PIC X(9).
+             15  CD17O-SLOT                        PIC 9(1).
+             15  CD17O-SKIP-NEXT                    PIC X(1).
+
+      * $ Version 7.01a sequenced on Saturday 8 Aug 2026 at 11:00am
