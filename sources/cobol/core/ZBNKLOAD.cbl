@@ -104,8 +104,8 @@
        FILE SECTION.
        FD  BNKACC-SEQ
            RECORDING MODE IS F
-           RECORD CONTAINS 200 CHARACTERS.
-       01  BNKACC-SEQ-REC                          PIC X(200).
+           RECORD CONTAINS 204 CHARACTERS.
+       01  BNKACC-SEQ-REC                          PIC X(204).
 
        FD  BNKATYPE-SEQ
            RECORDING MODE IS F
