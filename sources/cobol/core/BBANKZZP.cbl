@@ -74,6 +74,10 @@
          05  WS-FLD-A                              PIC X(9).
          05  WS-FLD-A-NUM REDEFINES WS-FLD-A       PIC 9(5).99-.
          05  WS-FLD-B                              PIC S9(5)V99.
+         05  WS-PROB-HLP-RID                       PIC X(8).
+         05  WS-PROB-HLP-REC                       PIC X(9).
+         05  WS-PROB-DELAY-SECS                    PIC S9(4) COMP
+             VALUE 30.
 
        01  WS-BANK-DATA.
        COPY CBANKDAT.
@@ -81,14 +85,20 @@
        01  WS-HELP-DATA.
        COPY CHELPD01.
 
+       01  WS-HELP-RECORD-DATA.
+       COPY CHELPVSM.
+
        01  WS-ACCOUNT-DATA.
        COPY CBANKD08.
 
+       01  WS-LOG-DATA.
+       COPY CBANKD18.
+
        COPY CABENDD.
 
        LINKAGE SECTION.
        01  DFHCOMMAREA.
-         05  LK-COMMAREA                           PIC X(6144).
+         05  LK-COMMAREA                           PIC X(6252).
 
        01  LK-PROB-LINKAGE                         PIC X(1).
 
@@ -223,23 +233,27 @@
                 COPY CBANKX08.
                 IF CD08O-COUNT IS EQUAL TO 0
                    IF PROBLEM-USER
-                      MOVE '123     ' TO WS-SEL-MATRIX
+                      MOVE '123SR   ' TO WS-SEL-MATRIX
                    ELSE
-                      MOVE '12      ' TO WS-SEL-MATRIX
+                      MOVE '12SR    ' TO WS-SEL-MATRIX
                    END-IF
                 END-IF
                 IF CD08O-COUNT IS EQUAL TO 1
                    IF PROBLEM-USER
-                      MOVE '123456  ' TO WS-SEL-MATRIX
+                      MOVE '123456SR' TO WS-SEL-MATRIX
                    ELSE
-                      MOVE '12345   ' TO WS-SEL-MATRIX
+                      MOVE '12345SR ' TO WS-SEL-MATRIX
                    END-IF
                 END-IF
                 IF CD08O-COUNT IS GREATER THAN 1
                    IF PROBLEM-USER
+      * All 8 slots are already taken by the baseline numbered
+      * scenarios for this tier - there is no room left on this
+      * screen to surface S/R here too without widening the map
+      * past 8 selections.
                       MOVE '12345678' TO WS-SEL-MATRIX
                    ELSE
-                      MOVE '1234567 ' TO WS-SEL-MATRIX
+                      MOVE '1234567S' TO WS-SEL-MATRIX
                    END-IF
                 END-IF
               END-IF
@@ -317,6 +331,18 @@
               WHEN WS-SEL-OPTION IS EQUAL TO '8'
                 PERFORM SCENARIO-8 THRU
                         SCENARIO-8-EXIT
+              WHEN WS-SEL-OPTION IS EQUAL TO 'L'
+                PERFORM SCENARIO-L THRU
+                        SCENARIO-L-EXIT
+              WHEN WS-SEL-OPTION IS EQUAL TO 'I'
+                PERFORM SCENARIO-I THRU
+                        SCENARIO-I-EXIT
+              WHEN WS-SEL-OPTION IS EQUAL TO 'S'
+                PERFORM SCENARIO-S THRU
+                        SCENARIO-S-EXIT
+              WHEN WS-SEL-OPTION IS EQUAL TO 'R'
+                PERFORM SCENARIO-R THRU
+                        SCENARIO-R-EXIT
               WHEN OTHER
                 PERFORM SCENARIO-9 THRU
                         SCENARIO-9-EXIT
@@ -419,6 +445,22 @@
               MOVE 'Problem scenario 8'
                 TO BANK-SCRZZ-TX (WS-SUB1)
            END-IF.
+           IF BANK-SCRZZ-ID (WS-SUB1) IS EQUAL TO 'L'
+              MOVE 'View activity log entry count'
+                TO BANK-SCRZZ-TX (WS-SUB1)
+           END-IF.
+           IF BANK-SCRZZ-ID (WS-SUB1) IS EQUAL TO 'I'
+              MOVE 'Information only'
+                TO BANK-SCRZZ-TX (WS-SUB1)
+           END-IF.
+           IF BANK-SCRZZ-ID (WS-SUB1) IS EQUAL TO 'S'
+              MOVE 'VSAM storage violation'
+                TO BANK-SCRZZ-TX (WS-SUB1)
+           END-IF.
+           IF BANK-SCRZZ-ID (WS-SUB1) IS EQUAL TO 'R'
+              MOVE 'Long CICS response time'
+                TO BANK-SCRZZ-TX (WS-SUB1)
+           END-IF.
            GO TO POPULATE-OPTIONS-LOOP.
        POPULATE-OPTIONS-EXIT.
            EXIT.
@@ -502,6 +544,74 @@
        SCENARIO-9-EXIT.
            EXIT.
 
+      *****************************************************************
+      * Problem scenario S - VSAM storage violation.  Read a real     *
+      * BNKHELP record into an area far smaller than the record, the  *
+      * same oversized-LENGTH-into-undersized-area mistake that       *
+      * causes a genuine storage violation abend against a VSAM file  *
+      * in production, rather than SCENARIO-4's plain working-storage *
+      * overlay.                                                      *
+      *****************************************************************
+       SCENARIO-S.
+           MOVE LOW-VALUES TO WS-PROB-HLP-RID.
+           EXEC CICS READ FILE('BNKHELP')
+                          INTO(WS-PROB-HLP-REC)
+                          LENGTH(LENGTH OF HLP-RECORD)
+                          RIDFLD(WS-PROB-HLP-RID)
+                          GTEQ
+           END-EXEC.
+       SCENARIO-S-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Problem scenario R - long CICS response time.  Hold the task  *
+      * for WS-PROB-DELAY-SECS to simulate a slow VSAM/DB2 response so *
+      * response-time monitoring can be exercised without waiting on  *
+      * a genuinely overloaded region.                                *
+      *****************************************************************
+       SCENARIO-R.
+           EXEC CICS DELAY
+                     FOR SECONDS(WS-PROB-DELAY-SECS)
+           END-EXEC.
+       SCENARIO-R-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Guest option I - information only.  Guest signons are not     *
+      * allowed to inject any of the numbered problem scenarios, so   *
+      * this option exists purely to tell them that.                  *
+      *****************************************************************
+       SCENARIO-I.
+           MOVE 'Information only - no problem scenario was run'
+             TO BANK-ERROR-MSG.
+       SCENARIO-I-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Guest option L - list the activity log.  Rather than inject a *
+      * problem, report how many activity log entries are on file for *
+      * this program so a guest signon can see the logging feature    *
+      * (see DBANK18P/CBANKVAL) without being able to break anything. *
+      *****************************************************************
+       SCENARIO-L.
+           MOVE SPACES TO CD18I-DATA.
+           SET CD18-REQUEST-SEARCH TO TRUE.
+           MOVE 'BBANKZZP' TO CD18I-PROGRAM.
+           EXEC CICS LINK PROGRAM('DBANK18P')
+                          COMMAREA(CD18-DATA)
+                          LENGTH(LENGTH OF CD18-DATA)
+           END-EXEC.
+           IF CD18O-STATUS-OK
+              STRING 'Activity log entries on file for BBANKZZP: '
+                       DELIMITED BY SIZE
+                     CD18O-ENTRY-COUNT DELIMITED BY SIZE
+                INTO BANK-ERROR-MSG
+           ELSE
+              MOVE 'Unable to read the activity log' TO BANK-ERROR-MSG
+           END-IF.
+       SCENARIO-L-EXIT.
+           EXIT.
+
        NOWHERE.
 
-      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
+      * $ Version 8.00c sequenced on Sunday 9 Aug 2026 at 11:00am
