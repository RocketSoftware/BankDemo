@@ -31,6 +31,10 @@
            END-EXEC
            EXEC CICS SET FILE('BNKACC1') OPEN
            END-EXEC
+           EXEC CICS SET FILE('BNKACC2') OPEN
+           END-EXEC
+           EXEC CICS SET FILE('BNKACC3') OPEN
+           END-EXEC
            EXEC CICS SET FILE('BNKATYPE') OPEN
            END-EXEC
            EXEC CICS SET FILE('BNKCUST') OPEN
@@ -45,6 +49,22 @@
            END-EXEC
            EXEC CICS SET FILE('BNKTXN1') OPEN
            END-EXEC
+           EXEC CICS SET FILE('BNKSORD') OPEN
+           END-EXEC
+           EXEC CICS SET FILE('BNKLOCK') OPEN
+           END-EXEC
+           EXEC CICS SET FILE('BNKSTAFF') OPEN
+           END-EXEC
+           EXEC CICS SET FILE('BNKLOANQ') OPEN
+           END-EXEC
+           EXEC CICS SET FILE('BNKLOANS') OPEN
+           END-EXEC
+           EXEC CICS SET FILE('BNKALOG') OPEN
+           END-EXEC
+           EXEC CICS SET FILE('BNKINC') OPEN
+           END-EXEC
+           EXEC CICS SET FILE('BNKCFG') OPEN
+           END-EXEC
            MOVE 'ALL BANK FILES OPEN' TO WS-MSG
            EXEC CICS SEND
                FROM (WS-MSG)
