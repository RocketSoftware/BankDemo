@@ -434,8 +434,18 @@
                      TEXTLENGTH(LENGTH OF ABEND-MSG)
            END-EXEC.
 
+      * The console write above is transient - persist the same
+      * details as a row on the incident file so they can be found
+      * again after the screen has scrolled away.
+           MOVE EIBTRMID TO ABEND-TERMID.
+           MOVE EIBTRNID TO ABEND-TRANID.
+           EXEC CICS LINK PROGRAM('DBANK19P')
+                          COMMAREA(ABEND-DATA)
+                          LENGTH(LENGTH OF ABEND-DATA)
+           END-EXEC.
+
            EXEC CICS ABEND
                  ABCODE(ABEND-CODE)
            END-EXEC.
 
-      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
+      * $ Version 8.00c sequenced on Sunday 9 Aug 2026 at 11:30am
