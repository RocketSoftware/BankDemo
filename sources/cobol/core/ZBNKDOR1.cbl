@@ -0,0 +1,469 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Prgram:      ZBNKDOR1.CBL                                     *
+      * Function:    Dormant account / unclaimed funds report.  Scans *
+      *              every account with a non-zero balance, finds the *
+      *              date of its most recent transaction (falling     *
+      *              back to the last statement date if it has never  *
+      *              had one), and lists it as DORMANT if that date is *
+      *              over a year old, or UNCLAIMED if it is over five  *
+      *              years old.  Closed accounts are skipped.         *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           ZBNKDOR1.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT   SECTION.
+         FILE-CONTROL.
+           SELECT BNKACC-NDX
+                  ASSIGN       TO NDXACC
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS BAC-REC-ACCNO
+                  ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES
+                  FILE STATUS  IS WS-BNKACC-STATUS.
+
+           SELECT BNKCUST-NDX
+                  ASSIGN       TO NDXCUST
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS BCS-REC-PID
+                  ALTERNATE KEY IS BCS-REC-NAME
+                    WITH DUPLICATES
+                  ALTERNATE KEY IS BCS-REC-NAME-FF
+                    WITH DUPLICATES
+                  FILE STATUS  IS WS-BNKCUST-STATUS.
+
+           SELECT BNKTXN-NDX
+                  ASSIGN       TO NDXTXN
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS BTX-REC-TIMESTAMP
+                  ALTERNATE KEY IS BTX-REC-ALTKEY1 WITH DUPLICATES
+                  FILE STATUS  IS WS-BNKTXN-STATUS.
+
+           SELECT DORRPT-FILE
+                  ASSIGN       TO DORRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-DORRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BNKACC-NDX.
+       01  BNKACC-REC.
+       COPY CBANKVAC.
+
+       FD  BNKCUST-NDX.
+       01  BNKCUST-REC.
+       COPY CBANKVCS.
+
+       FD  BNKTXN-NDX.
+       01  BNKTXN-REC.
+       COPY CBANKVTX.
+
+       FD  DORRPT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 100 CHARACTERS.
+       01  DORRPT-REC                              PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       COPY CTIMERD.
+
+       COPY CTSTAMPD.
+
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'ZBNKDOR1'.
+         05  WS-BNKACC-STATUS                      PIC X(2).
+         05  WS-BNKCUST-STATUS                      PIC X(2).
+         05  WS-BNKTXN-STATUS                      PIC X(2).
+         05  WS-DORRPT-STATUS                      PIC X(2).
+
+         05  WS-IO-STATUS.
+           10  WS-IO-STAT1                         PIC X(1).
+           10  WS-IO-STAT2                         PIC X(1).
+
+         05  WS-TWO-BYTES.
+           10  WS-TWO-BYTES-LEFT                   PIC X(1).
+           10  WS-TWO-BYTES-RIGHT                  PIC X(1).
+         05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES
+                                                   PIC 9(1) COMP.
+
+         05  WS-FILE                               PIC X(16).
+
+         05  WS-ACCOUNT-COUNTER                    PIC 9(5)
+             VALUE ZERO.
+         05  WS-DORMANT-COUNTER                    PIC 9(5)
+             VALUE ZERO.
+         05  WS-UNCLAIMED-COUNTER                  PIC 9(5)
+             VALUE ZERO.
+         05  WS-DORMANT-TOTAL                      PIC S9(9)V99
+                                                     COMP-3 VALUE ZERO.
+         05  WS-UNCLAIMED-TOTAL                    PIC S9(9)V99
+                                                     COMP-3 VALUE ZERO.
+         05  WS-BALANCE-ED                         PIC -(7)9.99.
+
+      *****************************************************************
+      * A year without activity is DORMANT, five years is treated as  *
+      * UNCLAIMED funds that would be reportable to the state/escheat *
+      * authority under most jurisdictions.                           *
+      *****************************************************************
+         05  WS-DORMANT-THRESHOLD-DAYS              PIC S9(4) COMP
+             VALUE +365.
+         05  WS-UNCLAIMED-THRESHOLD-DAYS            PIC S9(4) COMP
+             VALUE +1825.
+
+         05  WS-TODAY-YYYYMMDD                     PIC 9(8).
+         05  WS-TODAY-INTEGER                      PIC S9(9) COMP.
+         05  WS-DORMANT-CUTOFF-DTE                 PIC 9(8).
+         05  WS-UNCLAIMED-CUTOFF-DTE                PIC 9(8).
+
+         05  WS-LAST-ACTIVITY-SW                   PIC X(1).
+           88  WS-LAST-ACTIVITY-FOUND               VALUE 'Y'.
+         05  WS-LAST-ACTIVITY-DTE                  PIC X(10).
+         05  WS-LAST-ACTIVITY-YYYYMMDD             PIC 9(8).
+
+         05  WS-BNKTXN-AIX1-RID                    PIC X(35).
+         05  WS-BNKTXN-AIX1-RID-R REDEFINES WS-BNKTXN-AIX1-RID.
+           10  WS-BNKTXN-AIX1-RID-ACC              PIC X(9).
+           10  WS-BNKTXN-AIX1-RID-STAMP            PIC X(26).
+
+       01  WS-CONSOLE-MESSAGE                      PIC X(60).
+
+       PROCEDURE DIVISION.
+           DISPLAY 'STARTED'.
+           PERFORM RUN-TIME.
+
+      *****************************************************************
+      * Work out the cutoff dates for DORMANT and UNCLAIMED once, up  *
+      * front, so every account is simply compared against them.      *
+      *****************************************************************
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD.
+           COMPUTE WS-TODAY-INTEGER =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD).
+           COMPUTE WS-DORMANT-CUTOFF-DTE =
+                   FUNCTION DATE-OF-INTEGER(WS-TODAY-INTEGER -
+                            WS-DORMANT-THRESHOLD-DAYS).
+           COMPUTE WS-UNCLAIMED-CUTOFF-DTE =
+                   FUNCTION DATE-OF-INTEGER(WS-TODAY-INTEGER -
+                            WS-UNCLAIMED-THRESHOLD-DAYS).
+
+           OPEN OUTPUT DORRPT-FILE.
+           MOVE WS-DORRPT-STATUS TO WS-IO-STATUS.
+           MOVE 'DORRPT-FILE' TO WS-FILE.
+           PERFORM CHECK-OPEN THRU
+                   CHECK-OPEN-EXIT.
+           MOVE SPACES TO DORRPT-REC.
+           STRING 'Dormant account / unclaimed funds report'
+                  DELIMITED BY SIZE
+             INTO DORRPT-REC.
+           WRITE DORRPT-REC.
+
+           OPEN INPUT BNKACC-NDX.
+           MOVE WS-BNKACC-STATUS TO WS-IO-STATUS.
+           MOVE 'BNKACC-NDX' TO WS-FILE.
+           PERFORM CHECK-OPEN THRU
+                   CHECK-OPEN-EXIT.
+
+           OPEN INPUT BNKCUST-NDX.
+           MOVE WS-BNKCUST-STATUS TO WS-IO-STATUS.
+           MOVE 'BNKCUST-NDX' TO WS-FILE.
+           PERFORM CHECK-OPEN THRU
+                   CHECK-OPEN-EXIT.
+
+           OPEN INPUT BNKTXN-NDX.
+           MOVE WS-BNKTXN-STATUS TO WS-IO-STATUS.
+           MOVE 'BNKTXN-NDX' TO WS-FILE.
+           PERFORM CHECK-OPEN THRU
+                   CHECK-OPEN-EXIT.
+
+           PERFORM SCAN-ACCOUNTS-LOOP THRU
+                   SCAN-ACCOUNTS-LOOP-EXIT.
+
+           CLOSE BNKACC-NDX.
+           CLOSE BNKCUST-NDX.
+           CLOSE BNKTXN-NDX.
+
+           PERFORM WRITE-TOTALS-LINES.
+           CLOSE DORRPT-FILE.
+
+           MOVE SPACES TO WS-CONSOLE-MESSAGE.
+           STRING WS-ACCOUNT-COUNTER DELIMITED BY SIZE
+                  ' account(s) read, ' DELIMITED BY SIZE
+                  WS-DORMANT-COUNTER DELIMITED BY SIZE
+                  ' dormant, ' DELIMITED BY SIZE
+                  WS-UNCLAIMED-COUNTER DELIMITED BY SIZE
+                  ' unclaimed' DELIMITED BY SIZE
+             INTO WS-CONSOLE-MESSAGE.
+           PERFORM DISPLAY-CONSOLE-MESSAGE.
+
+           PERFORM RUN-TIME.
+
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      *****************************************************************
+      * Read every account and, provided it is open and has a         *
+      * non-zero balance, check how long it has been since its last   *
+      * transaction.                                                  *
+      *****************************************************************
+       SCAN-ACCOUNTS-LOOP.
+           READ BNKACC-NDX NEXT RECORD.
+           IF WS-BNKACC-STATUS IS EQUAL TO '10'
+              GO TO SCAN-ACCOUNTS-LOOP-EXIT
+           END-IF.
+           IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'
+              MOVE 'Error reading BNKACC-NDX' TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              PERFORM ABORT-PROGRAM
+           END-IF.
+           ADD 1 TO WS-ACCOUNT-COUNTER.
+
+           IF BAC-REC-CLOSED OR
+              BAC-REC-BALANCE IS EQUAL TO ZERO
+              GO TO SCAN-ACCOUNTS-LOOP
+           END-IF.
+
+           PERFORM FIND-LAST-ACTIVITY.
+
+           IF WS-LAST-ACTIVITY-FOUND
+              IF WS-LAST-ACTIVITY-YYYYMMDD IS LESS THAN
+                   WS-UNCLAIMED-CUTOFF-DTE
+                 PERFORM WRITE-DORMANT-LINE-UNCLAIMED
+              ELSE
+              IF WS-LAST-ACTIVITY-YYYYMMDD IS LESS THAN
+                   WS-DORMANT-CUTOFF-DTE
+                 PERFORM WRITE-DORMANT-LINE-DORMANT
+              END-IF
+              END-IF
+           END-IF.
+           GO TO SCAN-ACCOUNTS-LOOP.
+       SCAN-ACCOUNTS-LOOP-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Find the date of the most recent transaction on the current   *
+      * account by browsing BNKTXN-NDX on its account-number alternate*
+      * key; if there has never been one, fall back to the account's  *
+      * last statement date.                                          *
+      *****************************************************************
+       FIND-LAST-ACTIVITY.
+           MOVE 'N' TO WS-LAST-ACTIVITY-SW.
+           MOVE LOW-VALUES TO WS-BNKTXN-AIX1-RID.
+           MOVE BAC-REC-ACCNO TO WS-BNKTXN-AIX1-RID-ACC.
+           START BNKTXN-NDX KEY IS GREATER THAN OR EQUAL
+                 BTX-REC-ALTKEY1
+             INVALID KEY
+               GO TO FIND-LAST-ACTIVITY-FALLBACK
+           END-START.
+       FIND-LAST-ACTIVITY-LOOP.
+           READ BNKTXN-NDX NEXT RECORD
+             AT END
+               GO TO FIND-LAST-ACTIVITY-FALLBACK
+           END-READ.
+           IF BTX-REC-ACCNO IS NOT EQUAL TO BAC-REC-ACCNO
+              GO TO FIND-LAST-ACTIVITY-FALLBACK
+           END-IF.
+           MOVE 'Y' TO WS-LAST-ACTIVITY-SW.
+           MOVE BTX-REC-TIMESTAMP (1:10) TO WS-LAST-ACTIVITY-DTE.
+           GO TO FIND-LAST-ACTIVITY-LOOP.
+       FIND-LAST-ACTIVITY-FALLBACK.
+           IF NOT WS-LAST-ACTIVITY-FOUND
+              IF BAC-REC-LAST-STMT-DTE IS NOT EQUAL TO SPACES
+                 MOVE 'Y' TO WS-LAST-ACTIVITY-SW
+                 MOVE BAC-REC-LAST-STMT-DTE TO WS-LAST-ACTIVITY-DTE
+              END-IF
+           END-IF.
+           IF WS-LAST-ACTIVITY-FOUND
+              MOVE WS-LAST-ACTIVITY-DTE (1:4)
+                TO WS-LAST-ACTIVITY-YYYYMMDD (1:4)
+              MOVE WS-LAST-ACTIVITY-DTE (6:2)
+                TO WS-LAST-ACTIVITY-YYYYMMDD (5:2)
+              MOVE WS-LAST-ACTIVITY-DTE (9:2)
+                TO WS-LAST-ACTIVITY-YYYYMMDD (7:2)
+           END-IF.
+       FIND-LAST-ACTIVITY-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Look up the account's customer name for the report line.     *
+      *****************************************************************
+       LOOKUP-CUSTOMER-NAME.
+           MOVE BAC-REC-PID TO BCS-REC-PID.
+           READ BNKCUST-NDX RECORD
+             INVALID KEY
+               MOVE SPACES TO BCS-REC-NAME
+           END-READ.
+
+      *****************************************************************
+      * Write one UNCLAIMED report line and accumulate its total.    *
+      *****************************************************************
+       WRITE-DORMANT-LINE-UNCLAIMED.
+           PERFORM LOOKUP-CUSTOMER-NAME.
+           ADD 1 TO WS-UNCLAIMED-COUNTER.
+           ADD BAC-REC-BALANCE TO WS-UNCLAIMED-TOTAL.
+           MOVE BAC-REC-BALANCE TO WS-BALANCE-ED.
+           MOVE SPACES TO DORRPT-REC.
+           STRING BAC-REC-ACCNO DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  BAC-REC-PID DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  BCS-REC-NAME DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-BALANCE-ED DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-LAST-ACTIVITY-DTE DELIMITED BY SIZE
+                  ' UNCLAIMED' DELIMITED BY SIZE
+             INTO DORRPT-REC.
+           WRITE DORRPT-REC.
+
+      *****************************************************************
+      * Write one DORMANT report line and accumulate its total.      *
+      *****************************************************************
+       WRITE-DORMANT-LINE-DORMANT.
+           PERFORM LOOKUP-CUSTOMER-NAME.
+           ADD 1 TO WS-DORMANT-COUNTER.
+           ADD BAC-REC-BALANCE TO WS-DORMANT-TOTAL.
+           MOVE BAC-REC-BALANCE TO WS-BALANCE-ED.
+           MOVE SPACES TO DORRPT-REC.
+           STRING BAC-REC-ACCNO DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  BAC-REC-PID DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  BCS-REC-NAME DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-BALANCE-ED DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-LAST-ACTIVITY-DTE DELIMITED BY SIZE
+                  ' DORMANT' DELIMITED BY SIZE
+             INTO DORRPT-REC.
+           WRITE DORRPT-REC.
+
+      *****************************************************************
+      * Write the summary totals at the end of the report.            *
+      *****************************************************************
+       WRITE-TOTALS-LINES.
+           MOVE WS-DORMANT-TOTAL TO WS-BALANCE-ED.
+           MOVE SPACES TO DORRPT-REC.
+           STRING 'Total dormant balance    ' DELIMITED BY SIZE
+                  WS-BALANCE-ED DELIMITED BY SIZE
+             INTO DORRPT-REC.
+           WRITE DORRPT-REC.
+           MOVE WS-UNCLAIMED-TOTAL TO WS-BALANCE-ED.
+           MOVE SPACES TO DORRPT-REC.
+           STRING 'Total unclaimed balance  ' DELIMITED BY SIZE
+                  WS-BALANCE-ED DELIMITED BY SIZE
+             INTO DORRPT-REC.
+           WRITE DORRPT-REC.
+
+      *****************************************************************
+      * Check file open OK                                            *
+      *****************************************************************
+       CHECK-OPEN.
+           IF WS-IO-STATUS IS EQUAL TO '00'
+              MOVE SPACES TO WS-CONSOLE-MESSAGE
+              STRING WS-FILE DELIMITED BY ' '
+                     ' opened ok' DELIMITED BY SIZE
+                INTO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              MOVE SPACES TO WS-CONSOLE-MESSAGE
+              STRING WS-FILE DELIMITED BY ' '
+                     ' open failed' DELIMITED BY SIZE
+                INTO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              PERFORM DISPLAY-IO-STATUS
+              PERFORM ABORT-PROGRAM
+           END-IF.
+       CHECK-OPEN-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Display the file status bytes.                                *
+      *****************************************************************
+       DISPLAY-IO-STATUS.
+           IF WS-IO-STATUS NUMERIC
+              MOVE SPACE TO WS-CONSOLE-MESSAGE
+              STRING 'File status -' DELIMITED BY SIZE
+                     WS-IO-STATUS DELIMITED BY SIZE
+                INTO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY
+              MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT
+              MOVE SPACE TO WS-CONSOLE-MESSAGE
+              STRING 'File status -' DELIMITED BY SIZE
+                     WS-IO-STAT1 DELIMITED BY SIZE
+                     '/' DELIMITED BY SIZE
+                     WS-TWO-BYTES DELIMITED BY SIZE
+                INTO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           END-IF.
+
+      *****************************************************************
+      * 'ABORT' the program.                                          *
+      * Post a message to the console and issue a STOP RUN            *
+      *****************************************************************
+       ABORT-PROGRAM.
+           MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.
+           PERFORM DISPLAY-CONSOLE-MESSAGE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+      *****************************************************************
+      * Display CONSOLE messages...                                   *
+      *****************************************************************
+       DISPLAY-CONSOLE-MESSAGE.
+           DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE.
+           MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.
+
+      *****************************************************************
+      * Display the run time that this program took to execute       *
+      *****************************************************************
+       RUN-TIME.
+           IF TIMER-START IS EQUAL TO ZERO
+              ACCEPT TIMER-START FROM TIME
+              MOVE 'Timer started' TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              ACCEPT TIMER-END FROM TIME
+              MOVE 'Timer stopped' TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              COMPUTE TIMER-ELAPSED =
+                        ((TIMER-END-HH * 60 * 60 * 100) +
+                         (TIMER-END-MM * 60 * 100) +
+                         (TIMER-END-SS * 100) +
+                          TIMER-END-DD) -
+                        ((TIMER-START-HH * 60 * 60 * 100) +
+                         (TIMER-START-MM * 60 * 100) +
+                         (TIMER-START-SS * 100) +
+                          TIMER-START-DD)
+              MOVE TIMER-ELAPSED-R TO TIMER-RUN-TIME-ELAPSED
+              MOVE TIMER-RUN-TIME TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           END-IF.
+
+      * $ Version 8.00a sequenced on Saturday 8 Aug 2026 at 1:00pm
