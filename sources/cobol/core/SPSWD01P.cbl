@@ -43,9 +43,9 @@
          05  WS-RESP                               PIC S9(8) COMP.
          05  WS-EIBRESP-DISP                       PIC ZZ9.
          05  WS-EIBRESP2-DISP                      PIC ZZ9.
-         05  WS-SECURITY-TRAN                      PIC X(8).
-         05  WS-SECURITY-FLAG                      PIC X(1).
-           88  SECURITY-REQUIRED                   VALUE 'Y'.
+
+       01  WS-LOCKOUT-AREA.
+       COPY CBANKD13.
 
        01  WS-COMMAREA.
        COPY CPSWDD01.
@@ -74,27 +74,26 @@
            MOVE SPACES TO CPSWDD01O-DATA.
 
       *****************************************************************
-      * Call SSECUREP to see if we need to do security processing     *
-      *****************************************************************
-           MOVE EIBTRNID TO WS-SECURITY-TRAN.
-           CALL 'SSECUREP' USING WS-SECURITY-TRAN
-                                 WS-SECURITY-FLAG.
-
-      *****************************************************************
-      * If required perform requested processing                      *
+      * Perform the requested security processing.  This used to be  *
+      * gated behind a single installation-wide on/off switch from   *
+      * SSECUREP, but a flag that is either fully on or fully off for *
+      * everybody cannot tell a customer from a member of staff, so  *
+      * access is now controlled instead by the role looked up for   *
+      * the signed-on userid (see BANK-USER-ROLE in CBANKDAT and      *
+      * DBANK14P) - signon/signoff processing itself always runs.     *
       *****************************************************************
-           IF SECURITY-REQUIRED
-              EVALUATE TRUE
-                WHEN PSWD-NOOP
-                  PERFORM NOOP-PROCESS
-                WHEN PSWD-SIGNON
-                  PERFORM SIGNON-PROCESS
-                WHEN PSWD-SIGNOFF
-                  PERFORM SIGNOFF-PROCESS
-                WHEN OTHER
-                  PERFORM NOOP-PROCESS
-              END-EVALUATE
-           END-IF.
+           EVALUATE TRUE
+             WHEN PSWD-NOOP
+               PERFORM NOOP-PROCESS
+             WHEN PSWD-SIGNON
+               PERFORM SIGNON-PROCESS
+             WHEN PSWD-SIGNOFF
+               PERFORM SIGNOFF-PROCESS
+             WHEN PSWD-CHANGE
+               PERFORM CHANGE-PASSWORD-PROCESS
+             WHEN OTHER
+               PERFORM NOOP-PROCESS
+           END-EVALUATE.
            INSPECT CPSWDD01O-MESSAGE REPLACING ALL '~' BY ' '.
 
       *****************************************************************
@@ -111,6 +110,13 @@
       * SIGNON Process                                                *
       *****************************************************************
        SIGNON-PROCESS.
+           PERFORM CHECK-SIGNON-LOCK.
+           IF CD13O-IS-LOCKED
+              MOVE 'Userid is locked out - too many bad passwords~'
+                TO CPSWDD01O-MESSAGE
+              GO TO SIGNON-PROCESS-EXIT
+           END-IF.
+
            EXEC CICS SIGNOFF
                 RESP(WS-RESP)
            END-EXEC.
@@ -131,6 +137,14 @@
               END-EXEC
            END-IF.
 
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+              PERFORM RESET-SIGNON-LOCK
+           END-IF.
+           IF WS-RESP IS EQUAL TO DFHRESP(NOTAUTH) AND
+              EIBRESP2 IS EQUAL TO 2
+              PERFORM RECORD-SIGNON-FAIL
+           END-IF.
+
            IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
               MOVE EIBRESP TO WS-EIBRESP-DISP
               MOVE EIBRESP2 TO WS-EIBRESP2-DISP
@@ -143,6 +157,10 @@
                  IF EIBRESP2 IS EQUAL TO 2
                     MOVE 'The supplied password is wrong~'
                       TO WS-MSG-DATA
+                    IF CD13O-IS-LOCKED
+                       MOVE 'Userid is now locked out~'
+                         TO WS-MSG-DATA
+                    END-IF
                  END-IF
                  IF EIBRESP2 IS EQUAL TO 3
                     MOVE 'A new password is requied~'
@@ -249,6 +267,68 @@
        SIGNOFF-PROCESS-EXIT.
            EXIT.
 
+      *****************************************************************
+      * CHANGE PASSWORD Process - a self-service password change.     *
+      * CICS SIGNON validates the old password and sets the new one   *
+      * atomically via the NEWPASSWORD option, so there is no window  *
+      * where the old password has been accepted but the new one has  *
+      * not yet taken effect.                                         *
+      *****************************************************************
+       CHANGE-PASSWORD-PROCESS.
+           PERFORM CHECK-SIGNON-LOCK.
+           IF CD13O-IS-LOCKED
+              MOVE 'Userid is locked out - too many bad passwords~'
+                TO CPSWDD01O-MESSAGE
+              GO TO CHANGE-PASSWORD-PROCESS-EXIT
+           END-IF.
+
+           EXEC CICS SIGNON
+                USERID(CPSWDD01I-USERID)
+                PASSWORD(CPSWDD01I-PASSWORD)
+                NEWPASSWORD(CPSWDD01I-NEWPASSWORD)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+              PERFORM RESET-SIGNON-LOCK
+              GO TO CHANGE-PASSWORD-PROCESS-EXIT
+           END-IF.
+
+           IF WS-RESP IS EQUAL TO DFHRESP(NOTAUTH) AND
+              EIBRESP2 IS EQUAL TO 2
+              PERFORM RECORD-SIGNON-FAIL
+           END-IF.
+
+           MOVE EIBRESP TO WS-EIBRESP-DISP.
+           MOVE EIBRESP2 TO WS-EIBRESP2-DISP.
+           MOVE SPACES TO WS-MSG-DATA.
+           IF WS-RESP IS EQUAL TO DFHRESP(NOTAUTH)
+              IF EIBRESP2 IS EQUAL TO 2
+                 MOVE 'The supplied password is wrong~'
+                   TO WS-MSG-DATA
+                 IF CD13O-IS-LOCKED
+                    MOVE 'Userid is now locked out~'
+                      TO WS-MSG-DATA
+                 END-IF
+              END-IF
+              IF EIBRESP2 IS EQUAL TO 4
+                 MOVE 'The new password is not acceptable~'
+                   TO WS-MSG-DATA
+              END-IF
+           END-IF.
+           IF WS-MSG-DATA IS EQUAL TO SPACES
+              STRING 'EIBRESP=' DELIMITED BY SIZE
+                     WS-EIBRESP-DISP DELIMITED BY SIZE
+                     ', EIBRESP2=' DELIMITED BY SIZE
+                     WS-EIBRESP2-DISP DELIMITED BY SIZE
+                     '~' DELIMITED BY SIZE
+                INTO WS-MSG-DATA
+           END-IF.
+           MOVE WS-MSG-DATA TO CPSWDD01O-MESSAGE.
+           PERFORM DISPLAY-MSG.
+       CHANGE-PASSWORD-PROCESS-EXIT.
+           EXIT.
+
       *****************************************************************
       * NOOP Process                                                  *
       *****************************************************************
@@ -257,6 +337,45 @@
        NOOP-PROCESS-EXIT.
            EXIT.
 
+      *****************************************************************
+      * See whether the userid we are about to sign on is currently   *
+      * locked out from too many consecutive bad passwords            *
+      *****************************************************************
+       CHECK-SIGNON-LOCK.
+           MOVE SPACES TO CD13-DATA.
+           MOVE CPSWDD01I-USERID TO CD13I-USERID.
+           SET CD13-REQUEST-CHECK TO TRUE.
+           EXEC CICS LINK PROGRAM('DBANK13P')
+                          COMMAREA(CD13-DATA)
+                          LENGTH(LENGTH OF CD13-DATA)
+           END-EXEC.
+
+      *****************************************************************
+      * Record a bad password attempt against the userid, locking it  *
+      * out once the allowed number of consecutive failures is hit    *
+      *****************************************************************
+       RECORD-SIGNON-FAIL.
+           MOVE SPACES TO CD13-DATA.
+           MOVE CPSWDD01I-USERID TO CD13I-USERID.
+           SET CD13-REQUEST-FAIL TO TRUE.
+           EXEC CICS LINK PROGRAM('DBANK13P')
+                          COMMAREA(CD13-DATA)
+                          LENGTH(LENGTH OF CD13-DATA)
+           END-EXEC.
+
+      *****************************************************************
+      * A signon has succeeded, so clear any bad password count and   *
+      * lift any lockout held against the userid                      *
+      *****************************************************************
+       RESET-SIGNON-LOCK.
+           MOVE SPACES TO CD13-DATA.
+           MOVE CPSWDD01I-USERID TO CD13I-USERID.
+           SET CD13-REQUEST-RESET TO TRUE.
+           EXEC CICS LINK PROGRAM('DBANK13P')
+                          COMMAREA(CD13-DATA)
+                          LENGTH(LENGTH OF CD13-DATA)
+           END-EXEC.
+
       *****************************************************************
       * Write the log message                                         *
       *****************************************************************
