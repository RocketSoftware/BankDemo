@@ -31,6 +31,10 @@
            END-EXEC
            EXEC CICS SET FILE('BNKACC1') CLOSED
            END-EXEC
+           EXEC CICS SET FILE('BNKACC2') CLOSED
+           END-EXEC
+           EXEC CICS SET FILE('BNKACC3') CLOSED
+           END-EXEC
            EXEC CICS SET FILE('BNKATYPE') CLOSED
            END-EXEC
            EXEC CICS SET FILE('BNKCUST') CLOSED
@@ -45,6 +49,22 @@
            END-EXEC
            EXEC CICS SET FILE('BNKTXN1') CLOSED
            END-EXEC
+           EXEC CICS SET FILE('BNKSORD') CLOSED
+           END-EXEC
+           EXEC CICS SET FILE('BNKLOCK') CLOSED
+           END-EXEC
+           EXEC CICS SET FILE('BNKSTAFF') CLOSED
+           END-EXEC
+           EXEC CICS SET FILE('BNKLOANQ') CLOSED
+           END-EXEC
+           EXEC CICS SET FILE('BNKLOANS') CLOSED
+           END-EXEC
+           EXEC CICS SET FILE('BNKALOG') CLOSED
+           END-EXEC
+           EXEC CICS SET FILE('BNKINC') CLOSED
+           END-EXEC
+           EXEC CICS SET FILE('BNKCFG') CLOSED
+           END-EXEC
            MOVE 'ALL BANK FILES CLOSED' TO WS-MSG
            EXEC CICS SEND
                FROM (WS-MSG)
