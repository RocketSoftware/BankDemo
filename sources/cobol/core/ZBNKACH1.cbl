@@ -0,0 +1,402 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Prgram:      ZBNKACH1.CBL                                     *
+      * Function:    Import inbound ACH/wire credits from an external *
+      *              payments file, match each one to BNKACC by       *
+      *              account number and post it as a credit.  Credits *
+      *              that cannot be posted (account not found, closed *
+      *              or on hold, or a currency mismatch) are written  *
+      *              to an exceptions report rather than abending the *
+      *              run.                                             *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           ZBNKACH1.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT   SECTION.
+         FILE-CONTROL.
+           SELECT ACHWIRE-FILE
+                  ASSIGN       TO ACHWIRE
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-ACHWIRE-STATUS.
+
+           SELECT BNKACC-NDX
+                  ASSIGN       TO NDXACC
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS BAC-REC-ACCNO
+                  ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES
+                  FILE STATUS  IS WS-BNKACC-STATUS.
+
+           SELECT BNKTXN-NDX
+                  ASSIGN       TO NDXTXN
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS BTX-REC-TIMESTAMP
+                  ALTERNATE KEY IS BTX-REC-ALTKEY1 WITH DUPLICATES
+                  FILE STATUS  IS WS-BNKTXN-STATUS.
+
+           SELECT ACHEXCPT-FILE
+                  ASSIGN       TO ACHEXCPT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-ACHEXCPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACHWIRE-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  ACH-REC.
+       COPY CACHWIR.
+
+       FD  BNKACC-NDX.
+       01  BNKACC-REC.
+       COPY CBANKVAC.
+
+       FD  BNKTXN-NDX.
+       01  BNKTXN-REC.
+       COPY CBANKVTX.
+
+       FD  ACHEXCPT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 121 CHARACTERS.
+       01  ACHEXCPT-REC                            PIC X(121).
+
+       WORKING-STORAGE SECTION.
+       COPY CTIMERD.
+
+       COPY CTSTAMPD.
+
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'ZBNKACH1'.
+         05  WS-ACHWIRE-STATUS                     PIC X(2).
+         05  WS-BNKACC-STATUS                      PIC X(2).
+         05  WS-BNKTXN-STATUS                      PIC X(2).
+         05  WS-ACHEXCPT-STATUS                    PIC X(2).
+
+         05  WS-IO-STATUS.
+           10  WS-IO-STAT1                         PIC X(1).
+           10  WS-IO-STAT2                         PIC X(1).
+
+         05  WS-TWO-BYTES.
+           10  WS-TWO-BYTES-LEFT                   PIC X(1).
+           10  WS-TWO-BYTES-RIGHT                  PIC X(1).
+         05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES
+                                                   PIC 9(1) COMP.
+
+         05  WS-FILE                               PIC X(16).
+
+         05  WS-POSTED-COUNTER                     PIC 9(5)
+             VALUE ZERO.
+         05  WS-EXCEPTION-COUNTER                  PIC 9(5)
+             VALUE ZERO.
+
+         05  WS-EXCEPTION-REASON                   PIC X(40).
+         05  WS-AMOUNT                             PIC S9(7)V99 COMP-3.
+         05  WS-AMOUNT-ED                          PIC Z(6)9.99.
+
+         05  WS-TWOS-COMP.
+           10  WS-TWOS-COMP-LEN                    PIC S9(4) COMP.
+           10  WS-TWOS-COMP-INPUT                  PIC X(256).
+           10  WS-TWOS-COMP-OUTPUT                 PIC X(256).
+
+       01  WS-CONSOLE-MESSAGE                      PIC X(60).
+
+       PROCEDURE DIVISION.
+           DISPLAY 'STARTED'.
+           PERFORM RUN-TIME.
+
+           PERFORM POST-ACH-CREDITS.
+
+           MOVE SPACES TO WS-CONSOLE-MESSAGE.
+           STRING WS-POSTED-COUNTER DELIMITED BY SIZE
+                  ' posted, ' DELIMITED BY SIZE
+                  WS-EXCEPTION-COUNTER DELIMITED BY SIZE
+                  ' exception(s)' DELIMITED BY SIZE
+             INTO WS-CONSOLE-MESSAGE.
+           PERFORM DISPLAY-CONSOLE-MESSAGE.
+
+           PERFORM RUN-TIME.
+
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      *****************************************************************
+      * Open every file, read the payments file record by record and  *
+      * post or except each credit, then close down again.            *
+      *****************************************************************
+       POST-ACH-CREDITS.
+           OPEN INPUT ACHWIRE-FILE.
+           MOVE WS-ACHWIRE-STATUS TO WS-IO-STATUS.
+           MOVE 'ACHWIRE-FILE' TO WS-FILE.
+           PERFORM CHECK-OPEN THRU
+                   CHECK-OPEN-EXIT.
+
+           OPEN I-O BNKACC-NDX.
+           MOVE WS-BNKACC-STATUS TO WS-IO-STATUS.
+           MOVE 'BNKACC-NDX' TO WS-FILE.
+           PERFORM CHECK-OPEN THRU
+                   CHECK-OPEN-EXIT.
+
+           OPEN I-O BNKTXN-NDX.
+           MOVE WS-BNKTXN-STATUS TO WS-IO-STATUS.
+           MOVE 'BNKTXN-NDX' TO WS-FILE.
+           PERFORM CHECK-OPEN THRU
+                   CHECK-OPEN-EXIT.
+
+           OPEN OUTPUT ACHEXCPT-FILE.
+           MOVE WS-ACHEXCPT-STATUS TO WS-IO-STATUS.
+           MOVE 'ACHEXCPT-FILE' TO WS-FILE.
+           PERFORM CHECK-OPEN THRU
+                   CHECK-OPEN-EXIT.
+           MOVE SPACES TO ACHEXCPT-REC.
+           MOVE 'ACH/wire import exceptions' TO ACHEXCPT-REC.
+           WRITE ACHEXCPT-REC.
+
+       POST-ACH-LOOP.
+           READ ACHWIRE-FILE.
+           IF WS-ACHWIRE-STATUS IS EQUAL TO '10'
+              GO TO POST-ACH-DONE
+           END-IF.
+           IF WS-ACHWIRE-STATUS IS NOT EQUAL TO '00'
+              MOVE 'Error reading ACHWIRE-FILE' TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              PERFORM ABORT-PROGRAM
+           END-IF.
+
+           PERFORM POST-ONE-CREDIT.
+           GO TO POST-ACH-LOOP.
+
+       POST-ACH-DONE.
+           CLOSE ACHWIRE-FILE.
+           CLOSE BNKACC-NDX.
+           CLOSE BNKTXN-NDX.
+           CLOSE ACHEXCPT-FILE.
+
+      *****************************************************************
+      * Post a single inbound credit, or write it to the exceptions   *
+      * report if it cannot be posted.                                 *
+      *****************************************************************
+       POST-ONE-CREDIT.
+           MOVE SPACES TO WS-EXCEPTION-REASON.
+           MOVE ACH-REC-AMOUNT TO WS-AMOUNT.
+
+           IF ACH-REC-ACCNO IS EQUAL TO SPACES
+              MOVE 'Missing account number' TO WS-EXCEPTION-REASON
+              PERFORM WRITE-EXCEPTION-LINE
+              GO TO POST-ONE-CREDIT-EXIT
+           END-IF.
+
+           IF WS-AMOUNT IS NOT GREATER THAN ZERO
+              MOVE 'Invalid or zero amount' TO WS-EXCEPTION-REASON
+              PERFORM WRITE-EXCEPTION-LINE
+              GO TO POST-ONE-CREDIT-EXIT
+           END-IF.
+
+           MOVE ACH-REC-ACCNO TO BAC-REC-ACCNO.
+           READ BNKACC-NDX RECORD
+             INVALID KEY
+               MOVE 'Account not found' TO WS-EXCEPTION-REASON
+           END-READ.
+           IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'
+              PERFORM WRITE-EXCEPTION-LINE
+              GO TO POST-ONE-CREDIT-EXIT
+           END-IF.
+
+           IF BAC-REC-CLOSED
+              MOVE 'Account is closed' TO WS-EXCEPTION-REASON
+              PERFORM WRITE-EXCEPTION-LINE
+              GO TO POST-ONE-CREDIT-EXIT
+           END-IF.
+
+           IF BAC-REC-ON-HOLD
+              MOVE 'Account is on hold' TO WS-EXCEPTION-REASON
+              PERFORM WRITE-EXCEPTION-LINE
+              GO TO POST-ONE-CREDIT-EXIT
+           END-IF.
+
+           IF ACH-REC-CURRENCY IS NOT EQUAL TO SPACES AND
+              ACH-REC-CURRENCY IS NOT EQUAL TO BAC-REC-CURRENCY
+              MOVE 'Currency does not match account'
+                TO WS-EXCEPTION-REASON
+              PERFORM WRITE-EXCEPTION-LINE
+              GO TO POST-ONE-CREDIT-EXIT
+           END-IF.
+
+           ADD WS-AMOUNT TO BAC-REC-BALANCE.
+           REWRITE BNKACC-REC.
+
+           PERFORM WRITE-AUDIT-RECORD.
+
+           ADD 1 TO WS-POSTED-COUNTER.
+       POST-ONE-CREDIT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write one line to the exceptions report                      *
+      *****************************************************************
+       WRITE-EXCEPTION-LINE.
+           ADD 1 TO WS-EXCEPTION-COUNTER.
+           MOVE WS-AMOUNT TO WS-AMOUNT-ED.
+           MOVE SPACES TO ACHEXCPT-REC.
+           STRING ACH-REC-ACCNO DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-AMOUNT-ED DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  ACH-REC-REFERENCE DELIMITED BY SPACE
+                  ' ' DELIMITED BY SIZE
+                  WS-EXCEPTION-REASON DELIMITED BY SIZE
+             INTO ACHEXCPT-REC.
+           WRITE ACHEXCPT-REC.
+
+      *****************************************************************
+      * Write the audit-trail record for a posted ACH/wire credit,    *
+      * mirroring the way ZBNKSOR1 records a standing order payment.  *
+      *****************************************************************
+       WRITE-AUDIT-RECORD.
+           COPY CTSTAMPP.
+
+           MOVE SPACES TO BTX-RECORD.
+           MOVE BAC-REC-PID TO BTX-REC-PID.
+           MOVE '6' TO BTX-REC-TYPE.
+           IF ACH-REC-SOURCE-WIRE
+              MOVE '2' TO BTX-REC-SUB-TYPE
+           ELSE
+              MOVE '1' TO BTX-REC-SUB-TYPE
+           END-IF.
+           MOVE ACH-REC-ACCNO TO BTX-REC-ACCNO.
+           MOVE WS-TIMESTAMP TO BTX-REC-TIMESTAMP.
+           MOVE WS-AMOUNT TO BTX-REC-AMOUNT.
+           STRING ACH-REC-ORIGINATOR DELIMITED BY SPACE
+                  ' ' DELIMITED BY SIZE
+                  ACH-REC-REFERENCE DELIMITED BY SIZE
+             INTO BTX-REC-DATA-OLD.
+           MOVE BAC-REC-CURRENCY TO BTX-REC-CURRENCY.
+           PERFORM STAMP-TIMESTAMP-FF.
+           WRITE BNKTXN-REC.
+
+      *****************************************************************
+      * Build the descending-order alternate timestamp field          *
+      *****************************************************************
+       STAMP-TIMESTAMP-FF.
+           MOVE BTX-REC-TIMESTAMP TO WS-TWOS-COMP-INPUT.
+           MOVE LOW-VALUES TO WS-TWOS-COMP-OUTPUT.
+           MOVE LENGTH OF BTX-REC-TIMESTAMP TO WS-TWOS-COMP-LEN.
+           CALL 'UTWOSCMP' USING WS-TWOS-COMP-LEN
+                                 WS-TWOS-COMP-INPUT
+                                 WS-TWOS-COMP-OUTPUT.
+           MOVE WS-TWOS-COMP-OUTPUT TO BTX-REC-TIMESTAMP-FF.
+
+      *****************************************************************
+      * Check file open OK                                            *
+      *****************************************************************
+       CHECK-OPEN.
+           IF WS-IO-STATUS IS EQUAL TO '00'
+              MOVE SPACES TO WS-CONSOLE-MESSAGE
+              STRING WS-FILE DELIMITED BY ' '
+                     ' opened ok' DELIMITED BY SIZE
+                INTO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              MOVE SPACES TO WS-CONSOLE-MESSAGE
+              STRING WS-FILE DELIMITED BY ' '
+                     ' open failed' DELIMITED BY SIZE
+                INTO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              PERFORM DISPLAY-IO-STATUS
+              PERFORM ABORT-PROGRAM
+           END-IF.
+       CHECK-OPEN-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Display the file status bytes.                                *
+      *****************************************************************
+       DISPLAY-IO-STATUS.
+           IF WS-IO-STATUS NUMERIC
+              MOVE SPACE TO WS-CONSOLE-MESSAGE
+              STRING 'File status -' DELIMITED BY SIZE
+                     WS-IO-STATUS DELIMITED BY SIZE
+                INTO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY
+              MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT
+              MOVE SPACE TO WS-CONSOLE-MESSAGE
+              STRING 'File status -' DELIMITED BY SIZE
+                     WS-IO-STAT1 DELIMITED BY SIZE
+                     '/' DELIMITED BY SIZE
+                     WS-TWO-BYTES DELIMITED BY SIZE
+                INTO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           END-IF.
+
+      *****************************************************************
+      * 'ABORT' the program.                                          *
+      * Post a message to the console and issue a STOP RUN            *
+      *****************************************************************
+       ABORT-PROGRAM.
+           MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.
+           PERFORM DISPLAY-CONSOLE-MESSAGE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+      *****************************************************************
+      * Display CONSOLE messages...                                   *
+      *****************************************************************
+       DISPLAY-CONSOLE-MESSAGE.
+           DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE.
+           MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.
+
+      *****************************************************************
+      * Display the run time that this program took to execute       *
+      *****************************************************************
+       RUN-TIME.
+           IF TIMER-START IS EQUAL TO ZERO
+              ACCEPT TIMER-START FROM TIME
+              MOVE 'Timer started' TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              ACCEPT TIMER-END FROM TIME
+              MOVE 'Timer stopped' TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              COMPUTE TIMER-ELAPSED =
+                        ((TIMER-END-HH * 60 * 60 * 100) +
+                         (TIMER-END-MM * 60 * 100) +
+                         (TIMER-END-SS * 100) +
+                          TIMER-END-DD) -
+                        ((TIMER-START-HH * 60 * 60 * 100) +
+                         (TIMER-START-MM * 60 * 100) +
+                         (TIMER-START-SS * 100) +
+                          TIMER-START-DD)
+              MOVE TIMER-ELAPSED-R TO TIMER-RUN-TIME-ELAPSED
+              MOVE TIMER-RUN-TIME TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           END-IF.
+
+      * $ Version 8.00a sequenced on Saturday 8 Aug 2026 at 12:00pm
