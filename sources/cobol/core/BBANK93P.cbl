@@ -18,16 +18,16 @@
       *****************************************************************
 
       *****************************************************************
-      * Program:     SSECUREP.CBL                                     *
-      * Layer:       Screen handling                                  *
-      * Function:    Set flag to determine if security required       *
+      * Program:     BBANK93P.CBL                                     *
+      * Layer:       Business logic                                   *
+      * Function:    Self-service set security answer                 *
       *****************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID.
-           SSECUREP.
+           BBANK93P.
        DATE-WRITTEN.
-           September 2002.
+           August 2026.
        DATE-COMPILED.
            Today.
 
@@ -35,28 +35,45 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'BBANK93P'.
+         05  WS-COMMAREA-LENGTH                    PIC 9(5).
+
+       01  WS-COMMAREA.
+       COPY CBANKD15.
+
+       COPY CABENDD.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(1)
+             OCCURS 1 TO 6144 TIMES
+               DEPENDING ON WS-COMMAREA-LENGTH.
+
+       COPY CENTRY.
       *****************************************************************
-      * Security flag                                                 *
-      *---------------------------------------------------------------*
-      * Set to Y to signal SIGNON/SIGNOFF etc processing required.    *
-      * Anything else will indicate no security.                      *
+      * Move the passed data to our area                              *
       *****************************************************************
-       01  WS-SECURITY-FLAG                        PIC X(1).
-         88  SECURITY-NOT-REQUIRED                 VALUE SPACE.
-         88  SECURITY-REQUIRED                     VALUE 'Y'.
+           MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
 
-       LINKAGE SECTION.
-       01  LK-SECURITY-TRAN                        PIC X(8).
-       01  LK-SECURITY-FLAG                        PIC X(1).
+      *****************************************************************
+      * Setting your own security answer is self-service - the        *
+      * caller is required to supply the signed-on user's own PID, so  *
+      * no teller or admin role is needed, unlike BBANK91P.            *
+      *****************************************************************
+           SET CD15-REQUEST-SETSECANS TO TRUE.
+           EXEC CICS LINK PROGRAM('DBANK15P')
+                          COMMAREA(CD15-DATA)
+                          LENGTH(LENGTH OF CD15-DATA)
+           END-EXEC.
 
-       PROCEDURE DIVISION USING LK-SECURITY-TRAN
-                                LK-SECURITY-FLAG.
       *****************************************************************
-      * Set the appropriate value and move it to callers area         *
+      * Move the result back to the callers area                      *
       *****************************************************************
-           SET SECURITY-NOT-REQUIRED TO TRUE.
-      *    SET SECURITY-REQUIRED TO TRUE.
-           MOVE WS-SECURITY-FLAG TO LK-SECURITY-FLAG.
-           GOBACK.
+           MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).
+
+       COPY CRETURN.
 
-      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
+      * $ Version 7.00a sequenced on Saturday 8 Aug 2026 at 11:00am
