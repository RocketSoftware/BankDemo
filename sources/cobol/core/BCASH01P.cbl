@@ -72,8 +72,11 @@
       *****************************************************************
            MOVE SPACES TO CD02-DATA.
            MOVE CASH-USERID TO CD02I-CONTACT-ID.
+           MOVE CASH-ATM1-START-ACC TO CD02I-START-ACC.
       * Now go get the data
        COPY CCASHX02.
+           MOVE CD02O-NEXT-ACC TO CASH-ATM1-START-ACC.
+           MOVE CD02O-MORE-FLAG TO CASH-ATM1-MORE-FLAG.
            MOVE 0 TO WS-SUB.
            PERFORM 5 TIMES
            ADD 1 TO WS-SUB
