@@ -50,6 +50,7 @@
            88  PFK-VALID                           VALUE '0'.
            88  PFK-INVALID                         VALUE '1'.
          05  WS-ERROR-MSG                          PIC X(75).
+         05  WS-OPT-COUNT                          PIC 9(1).
 
        01  WS-BANK-DATA.
        COPY CBANKDAT.
@@ -69,7 +70,7 @@
 
        LINKAGE SECTION.
        01  DFHCOMMAREA.
-         05  LK-COMMAREA                           PIC X(6144).
+         05  LK-COMMAREA                           PIC X(6252).
 
        COPY CENTRY.
       *****************************************************************
@@ -178,6 +179,7 @@
               MOVE 'BANK80A' TO BANK-NEXT-MAP
               PERFORM POPULATE-SCREEN-DATA THRU
                       POPULATE-SCREEN-DATA-EXIT
+              MOVE '+1' TO BANK-SCR80-GEN
               IF BANK-SCR80-EMAIL IS EQUAL TO SPACES
                  MOVE 'Please use F10 to confirm request.'
                    TO WS-ERROR-MSG
@@ -223,6 +225,7 @@
               BANK-AID-PFK10
               MOVE SPACES TO CSTMTD01-DATA
               MOVE BANK-SCR80-CONTACT-ID TO CSTMTD01I-CONTACT-ID
+              MOVE BANK-SCR80-GEN TO CSTMTD01I-GEN
               IF BANK-SCR80-EMAIL IS EQUAL TO SPACES
                  SET CSTMTD01I-POST TO TRUE
               END-IF
@@ -232,6 +235,9 @@
               IF BANK-SCR80-OPT2 IS NOT EQUAL TO LOW-VALUES
                  SET CSTMTD01I-EMAIL TO TRUE
               END-IF
+              IF BANK-SCR80-OPT3 IS NOT EQUAL TO LOW-VALUES
+                 SET CSTMTD01I-SMS TO TRUE
+              END-IF
       * all the routine that will invoke the print process
        COPY CSTMTX01.
               IF CSTMTD01I-POST
@@ -241,11 +247,19 @@
                           DELIMITED BY SIZE
                    INTO BANK-RETURN-MSG
               ELSE
-                 STRING 'Statement print has been requested'
-                           DELIMITED BY SIZE
-                        ' and will be sent to your E-Mail address'
-                          DELIMITED BY SIZE
-                   INTO BANK-RETURN-MSG
+                 IF CSTMTD01I-EMAIL
+                    STRING 'Statement print has been requested'
+                              DELIMITED BY SIZE
+                           ' and will be sent to your E-Mail address'
+                             DELIMITED BY SIZE
+                      INTO BANK-RETURN-MSG
+                 ELSE
+                    STRING 'Statement print has been requested'
+                              DELIMITED BY SIZE
+                           ' and will be sent by text message'
+                             DELIMITED BY SIZE
+                      INTO BANK-RETURN-MSG
+                 END-IF
               END-IF
               MOVE SPACES TO BANK-SCREEN80-DATA
               MOVE 'BBANK80P' TO BANK-LAST-PROG
@@ -272,15 +286,37 @@
 
        VALIDATE-DATA.
            SET INPUT-OK TO TRUE.
-           IF BANK-SCR80-EMAIL IS NOT EQUAL TO SPACES
-              IF BANK-SCR80-OPT1 IS EQUAL TO LOW-VALUES AND
-                 BANK-SCR80-OPT2 IS EQUAL TO LOW-VALUES
+           IF BANK-SCR80-GEN IS NOT EQUAL TO SPACES
+              IF BANK-SCR80-GEN(1:1) IS NOT EQUAL TO '+' AND
+                 BANK-SCR80-GEN(1:1) IS NOT EQUAL TO '-'
+                 MOVE 'Cycle must be +n (upcoming) or -n (archived)'
+                   TO WS-ERROR-MSG
+                 GO TO VALIDATE-DATA-ERROR
+              END-IF
+              IF BANK-SCR80-GEN(2:1) IS NOT NUMERIC
+                 MOVE 'Cycle must be +n (upcoming) or -n (archived)'
+                   TO WS-ERROR-MSG
+                 GO TO VALIDATE-DATA-ERROR
+              END-IF
+           END-IF.
+           IF BANK-SCR80-EMAIL IS NOT EQUAL TO SPACES OR
+              BANK-SCR80-TEL IS NOT EQUAL TO SPACES
+              MOVE ZERO TO WS-OPT-COUNT
+              IF BANK-SCR80-OPT1 IS NOT EQUAL TO LOW-VALUES
+                 ADD 1 TO WS-OPT-COUNT
+              END-IF
+              IF BANK-SCR80-OPT2 IS NOT EQUAL TO LOW-VALUES
+                 ADD 1 TO WS-OPT-COUNT
+              END-IF
+              IF BANK-SCR80-OPT3 IS NOT EQUAL TO LOW-VALUES
+                 ADD 1 TO WS-OPT-COUNT
+              END-IF
+              IF WS-OPT-COUNT IS EQUAL TO ZERO
                  MOVE 'Must select an option' TO WS-ERROR-MSG
                  GO TO VALIDATE-DATA-ERROR
               END-IF
-              IF BANK-SCR80-OPT1 IS NOT EQUAL TO LOW-VALUES AND
-                 BANK-SCR80-OPT2 IS NOT EQUAL TO LOW-VALUES
-                 MOVE 'Select only one of mail or e-mail'
+              IF WS-OPT-COUNT IS GREATER THAN 1
+                 MOVE 'Select only one of mail, e-mail or SMS'
                    TO WS-ERROR-MSG
                  GO TO VALIDATE-DATA-ERROR
               END-IF
@@ -313,6 +349,7 @@
            MOVE SPACES TO BANK-SCR80-DETS.
            MOVE '_' TO BANK-SCR80-OPT1.
            MOVE '_' TO BANK-SCR80-OPT2.
+           MOVE '_' TO BANK-SCR80-OPT3.
            IF CD09O-CONTACT-ID IS EQUAL TO CD09I-CONTACT-ID
               MOVE CD09O-CONTACT-ID TO BANK-SCR80-CONTACT-ID
               MOVE CD09O-CONTACT-NAME TO BANK-SCR80-CONTACT-NAME
@@ -322,6 +359,7 @@
               MOVE CD09O-CONTACT-CNTRY TO BANK-SCR80-CNTRY
               MOVE CD09O-CONTACT-PSTCDE TO BANK-SCR80-PSTCDE
               MOVE CD09O-CONTACT-EMAIL TO BANK-SCR80-EMAIL
+              MOVE CD09O-CONTACT-TEL TO BANK-SCR80-TEL
            ELSE
               MOVE CD09O-CONTACT-NAME TO BANK-SCR80-CONTACT-NAME
            END-IF.
