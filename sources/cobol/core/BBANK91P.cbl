@@ -0,0 +1,100 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Program:     BBANK91P.CBL                                     *
+      * Layer:       Business logic                                   *
+      * Function:    Teller maintenance - open/close customers and    *
+      *              accounts                                         *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           BBANK91P.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'BBANK91P'.
+         05  WS-COMMAREA-LENGTH                    PIC 9(5).
+
+       01  WS-COMMAREA.
+       COPY CBANKD15.
+
+       COPY CABENDD.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(1)
+             OCCURS 1 TO 6144 TIMES
+               DEPENDING ON WS-COMMAREA-LENGTH.
+
+       COPY CENTRY.
+      *****************************************************************
+      * Move the passed data to our area                              *
+      *****************************************************************
+           MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+
+      *****************************************************************
+      * This is the main process.  Only a teller or an administrator  *
+      * is allowed to open or close a customer or an account          *
+      *****************************************************************
+           IF CD15I-ROLE-TELLER OR
+              CD15I-ROLE-ADMIN
+              CONTINUE
+           ELSE
+              MOVE 'ERROR   ' TO CD15O-STATUS
+              MOVE 'Not authorized to perform this function'
+                TO CD15O-MSG
+              GO TO COMMON-RETURN
+           END-IF.
+
+      *****************************************************************
+      * Default the currency on a new account to the home currency    *
+      * when the teller screen did not collect one                    *
+      *****************************************************************
+           IF CD15-REQUEST-ADDACC AND CD15I-CURRENCY IS EQUAL TO SPACES
+              MOVE 'USD' TO CD15I-CURRENCY
+           END-IF.
+
+      *****************************************************************
+      * Pass the request straight on to the I/O module                *
+      *****************************************************************
+           EXEC CICS LINK PROGRAM('DBANK15P')
+                          COMMAREA(CD15-DATA)
+                          LENGTH(LENGTH OF CD15-DATA)
+           END-EXEC.
+
+       COMMON-RETURN.
+      *****************************************************************
+      * Move the result back to the callers area                      *
+      *****************************************************************
+           MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).
+
+       COPY CRETURN.
+
+      * $ Version 7.00a sequenced on Saturday 8 Aug 2026 at 11:00am
