@@ -37,6 +37,12 @@
                   ACCESS MODE  IS SEQUENTIAL
                   FILE STATUS  IS WS-EXTRACT-STATUS.
 
+           SELECT CTLTOT-FILE
+                  ASSIGN       TO CTLTOT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-CTLTOT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  EXTRACT-FILE
@@ -44,6 +50,10 @@
            RECORD CONTAINS 66 TO 95 CHARACTERS.
        COPY CBANKXT1.
 
+       FD  CTLTOT-FILE
+           RECORDING MODE IS F.
+       COPY CBANKCT1.
+
        WORKING-STORAGE SECTION.
        COPY CTIMERD.
 
@@ -54,6 +64,21 @@
            10  WS-EXTRACT-STAT1                    PIC X(1).
            10  WS-EXTRACT-STAT2                    PIC X(1).
 
+         05  WS-CTLTOT-STATUS.
+           10  WS-CTLTOT-STAT1                     PIC X(1).
+           10  WS-CTLTOT-STAT2                     PIC X(1).
+
+         05  WS-CTL-CUSTOMERS                      PIC 9(7)
+             VALUE ZERO.
+         05  WS-CTL-ACCOUNTS                       PIC 9(7)
+             VALUE ZERO.
+         05  WS-CTL-ASSETS                         PIC S9(9)V99
+                                                     COMP-3 VALUE ZERO.
+         05  WS-CTL-TXNS                           PIC 9(7)
+             VALUE ZERO.
+         05  WS-CTL-TXN-AMOUNT                     PIC S9(9)V99
+                                                     COMP-3 VALUE ZERO.
+
          05  WS-IO-STATUS.
            10  WS-IO-STAT1                         PIC X(1).
            10  WS-IO-STAT2                         PIC X(1).
@@ -72,6 +97,16 @@
          05  WS-LAST-PID                           PIC X(5)
              VALUE LOW-VALUES.
 
+      *****************************************************************
+      * The exec parm may be a single PID, ALL, or a LOW:HIGH range   *
+      * so that several extract runs can each process a distinct      *
+      * slice of the bank files in parallel.                         *
+      *****************************************************************
+         05  WS-PARM-PID-LOW                       PIC X(5)
+             VALUE SPACES.
+         05  WS-PARM-PID-HIGH                       PIC X(5)
+             VALUE SPACES.
+
        01  WS-ZBNKRPC1-FIELDS.
          05  WS-ZBNKRPC1-REQUESTED                 PIC X(1)
              VALUE LOW-VALUES.
@@ -197,6 +232,17 @@
              CONVERTING 'abcdefghijklmnopqrstuvwxyz'
                      TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
 
+      *****************************************************************
+      * Split the exec parm into a low/high PID pair. A plain PID or  *
+      * ALL has no colon and ends up entirely in WS-PARM-PID-LOW;     *
+      * WS-PARM-PID-HIGH stays blank and the I/O modules treat that   *
+      * as a single-PID request rather than a range.                 *
+      *****************************************************************
+           MOVE SPACES TO WS-PARM-PID-LOW.
+           MOVE SPACES TO WS-PARM-PID-HIGH.
+           UNSTRING WS-EXEC-PARM-DATA DELIMITED BY ':'
+             INTO WS-PARM-PID-LOW WS-PARM-PID-HIGH.
+
       *****************************************************************
       * Check to see if we want to demonstrate MFE calling a module   *
       * that resides on the mainframe.                                *
@@ -237,6 +283,10 @@
                       MOVE CD51O-PID TO BANKXT01-1-PID
                       MOVE CD51O-NAME TO BANKXT01-0-NAME
                       MOVE CD51O-EMAIL TO BANKXT01-0-EMAIL
+                      MOVE CD51O-SEND-EMAIL TO BANKXT01-0-SEND-EMAIL
+                      MOVE CD51O-CHARSET TO BANKXT01-0-CHARSET
+                      MOVE CD51O-TEL TO BANKXT01-0-TEL
+                      MOVE CD51O-SEND-SMS TO BANKXT01-0-SEND-SMS
                       PERFORM EXTRACT-PUT
                       MOVE SPACES TO BANKXT01-REC1
                       MOVE '1' TO BANKXT01-1-TYPE
@@ -249,6 +299,7 @@
                       MOVE CD51O-POST-CODE TO BANKXT01-1-PST-CDE
                       PERFORM EXTRACT-PUT
                       MOVE CD51O-PID TO WS-LAST-PID
+                      ADD 1 TO WS-CTL-CUSTOMERS
                    END-IF
                    MOVE SPACES TO BANKXT01-REC2
                    MOVE '2' TO BANKXT01-2-TYPE
@@ -260,7 +311,13 @@
                      TO BANKXT01-2-ACC-LAST-STMT-DTE
                    MOVE CD51O-ACC-LAST-STMT-BAL
                      TO BANKXT01-2-ACC-LAST-STMT-BAL
+                   MOVE CD51O-ACC-YTD-INTEREST
+                     TO BANKXT01-2-ACC-YTD-INTEREST
+                   MOVE CD51O-ACC-YTD-FEES
+                     TO BANKXT01-2-ACC-YTD-FEES
                    PERFORM EXTRACT-PUT
+                   ADD 1 TO WS-CTL-ACCOUNTS
+                   ADD CD51O-ACC-CURR-BAL TO WS-CTL-ASSETS
                 END-IF
              END-IF
            END-PERFORM.
@@ -295,11 +352,27 @@
                    MOVE CD52O-TIMESTAMP TO BANKXT01-3-TIMESTAMP
                    MOVE CD52O-DESC TO BANKXT01-3-DESC
                    PERFORM EXTRACT-PUT
+                   ADD 1 TO WS-CTL-TXNS
+                   ADD CD52O-AMOUNT TO WS-CTL-TXN-AMOUNT
                 END-IF
              END-IF
            END-PERFORM.
            PERFORM SOURCE2-CLOSE.
 
+      *****************************************************************
+      * Write the control totals record for the print step to        *
+      * reconcile against once it has finished printing.              *
+      *****************************************************************
+           PERFORM CTLTOT-OPEN.
+           MOVE ZEROES TO BANKCT01-REC.
+           MOVE WS-CTL-CUSTOMERS TO BANKCT01-CUSTOMERS.
+           MOVE WS-CTL-ACCOUNTS TO BANKCT01-ACCOUNTS.
+           MOVE WS-CTL-ASSETS TO BANKCT01-ASSETS.
+           MOVE WS-CTL-TXNS TO BANKCT01-TXNS.
+           MOVE WS-CTL-TXN-AMOUNT TO BANKCT01-TXN-AMOUNT.
+           PERFORM CTLTOT-PUT.
+           PERFORM CTLTOT-CLOSE.
+
       *****************************************************************
       * Close our output file                                         *
       *****************************************************************
@@ -344,7 +417,8 @@
       *****************************************************************
        SOURCE1-OPEN.
            MOVE SPACES TO WS-COMMAREA.
-           MOVE WS-EXEC-PARM-DATA TO CD51I-PID.
+           MOVE WS-PARM-PID-LOW TO CD51I-PID.
+           MOVE WS-PARM-PID-HIGH TO CD51I-PID-HI.
            SET IO-REQUEST-FUNCTION-OPEN TO TRUE.
            CALL 'DBANK51P' USING WS-COMMAREA.
            IF IO-REQUEST-STATUS-OK
@@ -359,7 +433,8 @@
               END-IF.
        SOURCE2-OPEN.
            MOVE SPACES TO WS-COMMAREA.
-           MOVE WS-EXEC-PARM-DATA TO CD52I-PID.
+           MOVE WS-PARM-PID-LOW TO CD52I-PID.
+           MOVE WS-PARM-PID-HIGH TO CD52I-PID-HI.
            SET IO-REQUEST-FUNCTION-OPEN TO TRUE.
            CALL 'DBANK52P' USING WS-COMMAREA.
            IF IO-REQUEST-STATUS-OK
@@ -378,7 +453,8 @@
       *****************************************************************
        SOURCE1-READ.
            MOVE SPACES TO WS-COMMAREA.
-           MOVE WS-EXEC-PARM-DATA TO CD51I-PID.
+           MOVE WS-PARM-PID-LOW TO CD51I-PID.
+           MOVE WS-PARM-PID-HIGH TO CD51I-PID-HI.
            SET IO-REQUEST-FUNCTION-READ TO TRUE.
            CALL 'DBANK51P' USING WS-COMMAREA.
            IF IO-REQUEST-STATUS-ERROR
@@ -389,7 +465,8 @@
            END-IF.
        SOURCE2-READ.
            MOVE SPACES TO WS-COMMAREA.
-           MOVE WS-EXEC-PARM-DATA TO CD52I-PID.
+           MOVE WS-PARM-PID-LOW TO CD52I-PID.
+           MOVE WS-PARM-PID-HIGH TO CD52I-PID-HI.
            SET IO-REQUEST-FUNCTION-READ TO TRUE.
            CALL 'DBANK52P' USING WS-COMMAREA.
            IF IO-REQUEST-STATUS-ERROR
@@ -404,7 +481,8 @@
       *****************************************************************
        SOURCE1-CLOSE.
            MOVE SPACES TO WS-COMMAREA.
-           MOVE WS-EXEC-PARM-DATA TO CD51I-PID.
+           MOVE WS-PARM-PID-LOW TO CD51I-PID.
+           MOVE WS-PARM-PID-HIGH TO CD51I-PID-HI.
            SET IO-REQUEST-FUNCTION-CLOSE TO TRUE.
            CALL 'DBANK51P' USING WS-COMMAREA.
            IF IO-REQUEST-STATUS-ERROR
@@ -415,7 +493,8 @@
            END-IF.
        SOURCE2-CLOSE.
            MOVE SPACES TO WS-COMMAREA.
-           MOVE WS-EXEC-PARM-DATA TO CD52I-PID.
+           MOVE WS-PARM-PID-LOW TO CD52I-PID.
+           MOVE WS-PARM-PID-HIGH TO CD52I-PID-HI.
            SET IO-REQUEST-FUNCTION-CLOSE TO TRUE.
            CALL 'DBANK52P' USING WS-COMMAREA.
            IF IO-REQUEST-STATUS-ERROR
@@ -486,6 +565,56 @@
               PERFORM ABORT-PROGRAM
            END-IF.
 
+      *****************************************************************
+      * Open the control totals file as output                        *
+      *****************************************************************
+       CTLTOT-OPEN.
+           OPEN OUTPUT CTLTOT-FILE.
+           IF WS-CTLTOT-STATUS = '00'
+              MOVE 'CTLTOT file opened OK'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              MOVE 'CTLTOT file open failure...'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              MOVE WS-CTLTOT-STATUS TO WS-IO-STATUS
+              PERFORM DISPLAY-IO-STATUS
+              PERFORM ABORT-PROGRAM
+           END-IF.
+
+      *****************************************************************
+      * Write the control totals record                                *
+      *****************************************************************
+       CTLTOT-PUT.
+           WRITE BANKCT01-REC.
+           IF WS-CTLTOT-STATUS NOT = '00'
+              MOVE 'CTLTOT Error Writing file ...'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              MOVE WS-CTLTOT-STATUS TO WS-IO-STATUS
+              PERFORM DISPLAY-IO-STATUS
+              PERFORM ABORT-PROGRAM
+           END-IF.
+
+      *****************************************************************
+      * Close the control totals file                                  *
+      *****************************************************************
+       CTLTOT-CLOSE.
+           CLOSE CTLTOT-FILE.
+           IF WS-CTLTOT-STATUS = '00'
+              MOVE 'CTLTOT file closed OK'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              MOVE 'CTLTOT file close failure...'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              MOVE WS-CTLTOT-STATUS TO WS-IO-STATUS
+              PERFORM DISPLAY-IO-STATUS
+              PERFORM ABORT-PROGRAM
+           END-IF.
+
       *****************************************************************
       * Display the file status bytes. This routine will display as   *
       * two digits if the full two byte file status is numeric. If    *
