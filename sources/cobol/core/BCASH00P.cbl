@@ -86,6 +86,7 @@
                MOVE 'No PIN on file for user' TO CASH-ERROR-MSG
              WHEN CD01O-PIN IS EQUAL TO CASH-PIN
                SET CASH-PIN-STATUS-OK TO TRUE
+               MOVE CD01O-SEC-ANSWER TO CASH-SEC-ANSWER
                MOVE SPACES TO CASH-ERROR-MSG
              WHEN OTHER
                SET CASH-PIN-STATUS-INVALID TO TRUE
