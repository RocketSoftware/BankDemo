@@ -48,6 +48,14 @@
          05  WS-ENV-NAME                           PIC X(16).
          05  WS-ENV-VALUE                          PIC X(4).
          05  WS-RESP                               PIC S9(8) COMP.
+         05  WS-HEALTH-FILE                        PIC X(8).
+         05  WS-HEALTH-OPENSTATUS                  PIC S9(8) COMP.
+         05  WS-HEALTH-DB2STATUS                   PIC S9(8) COMP.
+         05  WS-HEALTH-MSG                         PIC X(77).
+         05  WS-HEALTH-OK                          PIC X(1)
+             VALUE 'Y'.
+           88  HEALTH-CHECK-OK                       VALUE 'Y'.
+           88  HEALTH-CHECK-FAILED                    VALUE 'N'.
 
        01  MAPAREA                                 PIC X(2048).
        COPY DFHZSGM.
@@ -112,6 +120,13 @@
                                 TIMESEP(':')
            END-EXEC.
 
+      *****************************************************************
+      * Confirm the region's VSAM files and DB2 connection (if one is  *
+      * defined) are available before we tell the operator the region *
+      * is ready for work.                                            *
+      *****************************************************************
+           PERFORM CHECK-SYSTEM-HEALTH THRU CHECK-SYSTEM-HEALTH-EXIT.
+
       * Clear the map
            MOVE LOW-VALUE TO MAPAREA.
 
@@ -121,6 +136,9 @@
                   WS-CICS-FORMATTIME-TIME DELIMITED BY SIZE
              INTO VAR01O.
 
+      * Add the file/database health status to the map
+           MOVE WS-HEALTH-MSG TO TXT01O.
+
       * Send the map out
            EXEC CICS SEND MAP('CSGM')
                           MAPSET('DFHZSGM')
@@ -153,4 +171,84 @@
            END-EXEC.
            GOBACK.
 
+      *****************************************************************
+      * Confirm the bank's VSAM files are open and, where the region   *
+      * is configured for DB2, that the DB2CONN is connected - so the  *
+      * "Good Morning" screen tells the operator the region is really  *
+      * ready for work, not just that CICS itself has come up.         *
+      *****************************************************************
+       CHECK-SYSTEM-HEALTH.
+           SET HEALTH-CHECK-OK TO TRUE.
+
+           MOVE 'BNKACC' TO WS-HEALTH-FILE.
+           PERFORM CHECK-HEALTH-FILE.
+           IF HEALTH-CHECK-OK
+              MOVE 'BNKATYPE' TO WS-HEALTH-FILE
+              PERFORM CHECK-HEALTH-FILE
+           END-IF.
+           IF HEALTH-CHECK-OK
+              MOVE 'BNKCUST' TO WS-HEALTH-FILE
+              PERFORM CHECK-HEALTH-FILE
+           END-IF.
+           IF HEALTH-CHECK-OK
+              MOVE 'BNKHELP' TO WS-HEALTH-FILE
+              PERFORM CHECK-HEALTH-FILE
+           END-IF.
+           IF HEALTH-CHECK-OK
+              MOVE 'BNKTXN' TO WS-HEALTH-FILE
+              PERFORM CHECK-HEALTH-FILE
+           END-IF.
+
+           IF HEALTH-CHECK-OK
+              PERFORM CHECK-HEALTH-DB2CONN
+           END-IF.
+
+           IF HEALTH-CHECK-OK
+              MOVE 'All bank files and database connections available'
+                TO WS-HEALTH-MSG
+           ELSE
+              MOVE SPACES TO WS-HEALTH-MSG
+              STRING 'WARNING - ' DELIMITED BY SIZE
+                     WS-HEALTH-FILE DELIMITED BY SPACE
+                     ' is not available' DELIMITED BY SIZE
+                INTO WS-HEALTH-MSG
+              EXEC CICS WRITEQ TD
+                        QUEUE('CSMT')
+                        FROM(WS-HEALTH-MSG)
+                        LENGTH(LENGTH OF WS-HEALTH-MSG)
+              END-EXEC
+           END-IF.
+       CHECK-SYSTEM-HEALTH-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Inquire on the VSAM file named in WS-HEALTH-FILE and fail the  *
+      * health check if it is not open and enabled.                    *
+      *****************************************************************
+       CHECK-HEALTH-FILE.
+           EXEC CICS INQUIRE FILE(WS-HEALTH-FILE)
+                     OPENSTATUS(WS-HEALTH-OPENSTATUS)
+                     RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL) OR
+              WS-HEALTH-OPENSTATUS IS NOT EQUAL TO DFHVALUE(OPEN)
+              SET HEALTH-CHECK-FAILED TO TRUE
+           END-IF.
+
+      *****************************************************************
+      * Inquire on the region's DB2CONN, if one is defined.  A region  *
+      * with no DB2CONN (VSAM only) is not a failure - it just has     *
+      * nothing to check.                                              *
+      *****************************************************************
+       CHECK-HEALTH-DB2CONN.
+           EXEC CICS INQUIRE DB2CONN
+                     CONNECTST(WS-HEALTH-DB2STATUS)
+                     RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL) AND
+              WS-HEALTH-DB2STATUS IS NOT EQUAL TO DFHVALUE(CONNECTED)
+              MOVE 'DB2CONN' TO WS-HEALTH-FILE
+              SET HEALTH-CHECK-FAILED TO TRUE
+           END-IF.
+
       * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
