@@ -0,0 +1,598 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Prgram:      ZBNKEXT2.CBL                                     *
+      * Function:    Extract customer, account and transaction data   *
+      *              to a comma-delimited feed file for loading into  *
+      *              a downstream data warehouse.                     *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           ZBNKEXT2.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT   SECTION.
+         FILE-CONTROL.
+           SELECT WHSEXT-FILE
+                  ASSIGN       TO WHSEXT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-WHSEXT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WHSEXT-FILE
+           RECORDING MODE IS F.
+       COPY CBANKXT2.
+
+       WORKING-STORAGE SECTION.
+       COPY CTIMERD.
+
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'ZBNKEXT2'.
+         05  WS-WHSEXT-STATUS.
+           10  WS-WHSEXT-STAT1                     PIC X(1).
+           10  WS-WHSEXT-STAT2                     PIC X(1).
+
+         05  WS-IO-STATUS.
+           10  WS-IO-STAT1                         PIC X(1).
+           10  WS-IO-STAT2                         PIC X(1).
+
+         05  WS-TWO-BYTES.
+           10  WS-TWO-BYTES-LEFT                   PIC X(1).
+           10  WS-TWO-BYTES-RIGHT                  PIC X(1).
+         05 WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES
+                                                   PIC 9(1) COMP.
+
+         05  WS-RECORD-COUNTER1                    PIC 9(5)
+             VALUE ZERO.
+         05  WS-RECORD-COUNTER2                    PIC 9(5)
+             VALUE ZERO.
+         05  WS-CTL-CUSTOMERS                      PIC 9(7)
+             VALUE ZERO.
+         05  WS-CTL-ACCOUNTS                       PIC 9(7)
+             VALUE ZERO.
+         05  WS-CTL-TXNS                           PIC 9(7)
+             VALUE ZERO.
+
+         05  WS-LAST-PID                           PIC X(5)
+             VALUE LOW-VALUES.
+
+      *****************************************************************
+      * The exec parm may be a single PID, ALL, or a LOW:HIGH range,   *
+      * the same convention used by ZBNKEXT1, so that several feed    *
+      * runs can each extract a distinct slice of the bank files.      *
+      *****************************************************************
+         05  WS-PARM-PID-LOW                       PIC X(5)
+             VALUE SPACES.
+         05  WS-PARM-PID-HIGH                       PIC X(5)
+             VALUE SPACES.
+
+      *****************************************************************
+      * Access method reported for this run, stamped onto every row   *
+      * so the warehouse side can see which data store fed it.        *
+      *****************************************************************
+         05  WS-AM-PASS-AREA.
+           10  WS-AM-FUNCTION                       PIC X(3)
+               VALUE SPACES.
+           10  WS-AM-METHOD                         PIC X(3).
+
+      *****************************************************************
+      * One working line per row type, built by STRING and then       *
+      * moved into the fixed-width output record.                     *
+      *****************************************************************
+       01  WS-CSV-LINE                              PIC X(100).
+
+       01  WS-CSV-EDIT-FIELDS.
+         05  WS-ACC-BAL-EDIT                       PIC -(7)9.99.
+         05  WS-ACC-LASTBAL-EDIT                    PIC -(7)9.99.
+         05  WS-ACC-YTDINT-EDIT                     PIC -(7)9.99.
+         05  WS-ACC-YTDFEES-EDIT                    PIC -(7)9.99.
+         05  WS-TXN-AMT-EDIT                        PIC -(7)9.99.
+
+       01  WS-EXEC-PARM.
+         05  WS-EXEC-PARM-LL                       PIC S9(4) COMP.
+         05  WS-EXEC-PARM-DATA                     PIC X(12).
+
+       01  WS-PARM-PTR                             POINTER.
+
+       01  WS-CONSOLE-MESSAGE                      PIC X(60).
+
+       01  WS-COMMAREA.
+       COPY CIOFUNCS.
+       COPY CBANKD51.
+       COPY CBANKD52.
+
+       LINKAGE SECTION.
+       01  LK-EXEC-PARM.
+         05  LK-EXEC-PARM-LL                       PIC S9(4) COMP.
+         05  LK-EXEC-PARM-DATA                     PIC X(32).
+
+       PROCEDURE DIVISION USING LK-EXEC-PARM.
+      *****************************************************************
+      * Perform RUN-TIME to initialse time and display start time     *
+      *****************************************************************
+           PERFORM RUN-TIME.
+
+      *****************************************************************
+      * EXEC-CARD processing is slightly different from normal MVS    *
+      * processing in that we check the pointer (or address) of the   *
+      * parm area first. This is so that we can migrate it to         *
+      * distributed (Windows/Unix) environment wihout change.         *
+      *****************************************************************
+           MOVE ZEROES TO WS-EXEC-PARM-LL.
+           MOVE SPACES TO WS-EXEC-PARM-DATA.
+
+           SET WS-PARM-PTR TO ADDRESS OF LK-EXEC-PARM.
+           IF WS-PARM-PTR IS NOT EQUAL TO NULL
+              MOVE LK-EXEC-PARM-LL TO WS-EXEC-PARM-LL
+              IF WS-EXEC-PARM-LL IS GREATER THAN
+                   LENGTH OF WS-EXEC-PARM-DATA
+                 MOVE LENGTH OF WS-EXEC-PARM-DATA TO WS-EXEC-PARM-LL
+              END-IF
+              IF WS-EXEC-PARM-LL IS GREATER THAN ZERO
+                 MOVE LK-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)
+                   TO WS-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)
+              END-IF
+           END-IF.
+
+           IF WS-EXEC-PARM-LL IS EQUAL TO ZERO
+              MOVE 'No exec card parm present'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              MOVE '  Selecting all records'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              MOVE 3 TO WS-EXEC-PARM-LL
+              MOVE 'ALL' TO WS-EXEC-PARM-DATA
+           ELSE
+             MOVE SPACES TO WS-CONSOLE-MESSAGE
+             STRING 'Exec parm is "' DELIMITED BY SIZE
+                    WS-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)
+                      DELIMITED BY SIZE
+                    '"' DELIMITED BY SIZE
+               INTO WS-CONSOLE-MESSAGE
+             PERFORM DISPLAY-CONSOLE-MESSAGE
+             MOVE SPACES TO WS-CONSOLE-MESSAGE
+             STRING '  Selecting records for ' DELIMITED BY SIZE
+                    WS-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)
+                      DELIMITED BY SIZE
+                    ' only' DELIMITED BY SIZE
+               INTO WS-CONSOLE-MESSAGE
+             PERFORM DISPLAY-CONSOLE-MESSAGE
+           END-IF.
+           INSPECT WS-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)
+             CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+                     TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+
+           MOVE SPACES TO WS-PARM-PID-LOW.
+           MOVE SPACES TO WS-PARM-PID-HIGH.
+           UNSTRING WS-EXEC-PARM-DATA DELIMITED BY ':'
+             INTO WS-PARM-PID-LOW WS-PARM-PID-HIGH.
+
+      *****************************************************************
+      * Find out what access method this run is fed from, so each    *
+      * row on the feed can be stamped with it.                       *
+      *****************************************************************
+           CALL 'DBANKIOP' USING WS-AM-PASS-AREA.
+
+      *****************************************************************
+      * Open our output file                                          *
+      *****************************************************************
+           PERFORM EXTRACT-OPEN.
+
+      *****************************************************************
+      * Open the customer details input then read the data and create *
+      * output records as appropriate.                                *
+      *****************************************************************
+           PERFORM SOURCE1-OPEN.
+           PERFORM UNTIL IO-REQUEST-STATUS-EOF
+             IF NOT IO-REQUEST-STATUS-EOF
+                PERFORM SOURCE1-READ
+                IF IO-REQUEST-STATUS-OK
+                   ADD 1 TO WS-RECORD-COUNTER1
+                   IF WS-RECORD-COUNTER1 IS LESS THAN 6
+                      MOVE WS-COMMAREA TO WS-CONSOLE-MESSAGE
+                      PERFORM DISPLAY-CONSOLE-MESSAGE
+                   ELSE
+                      IF WS-RECORD-COUNTER1 IS EQUAL TO 6
+                         MOVE 'Suppressing record display...'
+                            TO WS-CONSOLE-MESSAGE
+                         PERFORM DISPLAY-CONSOLE-MESSAGE
+                      END-IF
+                   END-IF
+
+                   IF CD51O-PID IS NOT EQUAL TO WS-LAST-PID
+                      PERFORM BUILD-CUST-LINE
+                      MOVE CD51O-PID TO WS-LAST-PID
+                      ADD 1 TO WS-CTL-CUSTOMERS
+                   END-IF
+                   PERFORM BUILD-ACCT-LINE
+                   ADD 1 TO WS-CTL-ACCOUNTS
+                END-IF
+             END-IF
+           END-PERFORM.
+           PERFORM SOURCE1-CLOSE.
+
+      *****************************************************************
+      * Open the transactions details file then read the data and     *
+      * create output records as appropriate.                         *
+      *****************************************************************
+           PERFORM SOURCE2-OPEN.
+           PERFORM UNTIL IO-REQUEST-STATUS-EOF
+             IF NOT IO-REQUEST-STATUS-EOF
+                PERFORM SOURCE2-READ
+                IF IO-REQUEST-STATUS-OK
+                   ADD 1 TO WS-RECORD-COUNTER2
+                   IF WS-RECORD-COUNTER2 IS LESS THAN 6
+                      MOVE WS-COMMAREA TO WS-CONSOLE-MESSAGE
+                      PERFORM DISPLAY-CONSOLE-MESSAGE
+                   ELSE
+                      IF WS-RECORD-COUNTER2 IS EQUAL TO 6
+                         MOVE 'Suppressing record display...'
+                            TO WS-CONSOLE-MESSAGE
+                         PERFORM DISPLAY-CONSOLE-MESSAGE
+                      END-IF
+                   END-IF
+
+                   PERFORM BUILD-TXN-LINE
+                   ADD 1 TO WS-CTL-TXNS
+                END-IF
+             END-IF
+           END-PERFORM.
+           PERFORM SOURCE2-CLOSE.
+
+      *****************************************************************
+      * Close our output file                                         *
+      *****************************************************************
+           PERFORM EXTRACT-CLOSE.
+
+      *****************************************************************
+      * Display messages to show what we created                      *
+      *****************************************************************
+           MOVE 'Data warehouse feed has been extracted'
+             TO WS-CONSOLE-MESSAGE.
+           PERFORM DISPLAY-CONSOLE-MESSAGE.
+           MOVE SPACES TO WS-CONSOLE-MESSAGE.
+           STRING WS-CTL-CUSTOMERS DELIMITED BY SIZE
+                  ' customer rows' DELIMITED BY SIZE
+             INTO WS-CONSOLE-MESSAGE.
+           PERFORM DISPLAY-CONSOLE-MESSAGE.
+           MOVE SPACES TO WS-CONSOLE-MESSAGE.
+           STRING WS-CTL-ACCOUNTS DELIMITED BY SIZE
+                  ' account rows' DELIMITED BY SIZE
+             INTO WS-CONSOLE-MESSAGE.
+           PERFORM DISPLAY-CONSOLE-MESSAGE.
+           MOVE SPACES TO WS-CONSOLE-MESSAGE.
+           STRING WS-CTL-TXNS DELIMITED BY SIZE
+                  ' transaction rows' DELIMITED BY SIZE
+             INTO WS-CONSOLE-MESSAGE.
+           PERFORM DISPLAY-CONSOLE-MESSAGE.
+           MOVE 'End Of Job'
+             TO WS-CONSOLE-MESSAGE.
+           PERFORM DISPLAY-CONSOLE-MESSAGE.
+
+      *****************************************************************
+      * Perform RUN-TIME to calculate run time and display end time   *
+      *****************************************************************
+           PERFORM RUN-TIME.
+
+      *****************************************************************
+      * Step return code and return                                   *
+      *****************************************************************
+           MOVE 0 TO RETURN-CODE.
+
+           GOBACK.
+
+      *****************************************************************
+      * Build one customer CSV row and write it to the feed.          *
+      *****************************************************************
+       BUILD-CUST-LINE.
+           MOVE SPACES TO WS-CSV-LINE.
+           STRING 'C'               DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  CD51O-PID          DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  CD51O-NAME         DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  CD51O-EMAIL        DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  CD51O-SEND-EMAIL   DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  CD51O-CHARSET      DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  WS-AM-METHOD       DELIMITED BY SIZE
+             INTO WS-CSV-LINE.
+           MOVE WS-CSV-LINE TO BANKXT02-REC.
+           PERFORM EXTRACT-PUT.
+
+      *****************************************************************
+      * Build one account CSV row and write it to the feed.           *
+      *****************************************************************
+       BUILD-ACCT-LINE.
+           MOVE SPACES TO WS-CSV-LINE.
+           MOVE CD51O-ACC-CURR-BAL TO WS-ACC-BAL-EDIT.
+           MOVE CD51O-ACC-LAST-STMT-BAL TO WS-ACC-LASTBAL-EDIT.
+           MOVE CD51O-ACC-YTD-INTEREST TO WS-ACC-YTDINT-EDIT.
+           MOVE CD51O-ACC-YTD-FEES TO WS-ACC-YTDFEES-EDIT.
+           STRING 'A'                    DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  CD51O-PID               DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  CD51O-ACC-NO            DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  CD51O-ACC-DESC          DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  WS-ACC-BAL-EDIT         DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  CD51O-ACC-LAST-STMT-DTE DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  WS-ACC-LASTBAL-EDIT     DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  WS-ACC-YTDINT-EDIT      DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  WS-ACC-YTDFEES-EDIT     DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  WS-AM-METHOD            DELIMITED BY SIZE
+             INTO WS-CSV-LINE.
+           MOVE WS-CSV-LINE TO BANKXT02-REC.
+           PERFORM EXTRACT-PUT.
+
+      *****************************************************************
+      * Build one transaction CSV row and write it to the feed.       *
+      *****************************************************************
+       BUILD-TXN-LINE.
+           MOVE SPACES TO WS-CSV-LINE.
+           MOVE CD52O-AMOUNT TO WS-TXN-AMT-EDIT.
+           STRING 'T'               DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  CD52O-PID          DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  CD52O-ACC-NO       DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  CD52O-TIMESTAMP    DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  WS-TXN-AMT-EDIT    DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  CD52O-DESC         DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  WS-AM-METHOD       DELIMITED BY SIZE
+             INTO WS-CSV-LINE.
+           MOVE WS-CSV-LINE TO BANKXT02-REC.
+           PERFORM EXTRACT-PUT.
+
+      *****************************************************************
+      * Open the source file                                          *
+      *****************************************************************
+       SOURCE1-OPEN.
+           MOVE SPACES TO WS-COMMAREA.
+           MOVE WS-PARM-PID-LOW TO CD51I-PID.
+           MOVE WS-PARM-PID-HIGH TO CD51I-PID-HI.
+           SET IO-REQUEST-FUNCTION-OPEN TO TRUE.
+           CALL 'DBANK51P' USING WS-COMMAREA.
+           IF IO-REQUEST-STATUS-OK
+              MOVE 'SOURCE1 (Customer details) file opened OK'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              MOVE 'SOURCE1 (Customer details) file open failure...'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              PERFORM ABORT-PROGRAM
+              END-IF.
+       SOURCE2-OPEN.
+           MOVE SPACES TO WS-COMMAREA.
+           MOVE WS-PARM-PID-LOW TO CD52I-PID.
+           MOVE WS-PARM-PID-HIGH TO CD52I-PID-HI.
+           SET IO-REQUEST-FUNCTION-OPEN TO TRUE.
+           CALL 'DBANK52P' USING WS-COMMAREA.
+           IF IO-REQUEST-STATUS-OK
+              MOVE 'SOURCE2 (Transactions) file opened OK'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              MOVE 'SOURCE2 (Transactions) file open failure...'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              PERFORM ABORT-PROGRAM
+              END-IF.
+
+      *****************************************************************
+      * Read a record from the source file                            *
+      *****************************************************************
+       SOURCE1-READ.
+           MOVE SPACES TO WS-COMMAREA.
+           MOVE WS-PARM-PID-LOW TO CD51I-PID.
+           MOVE WS-PARM-PID-HIGH TO CD51I-PID-HI.
+           SET IO-REQUEST-FUNCTION-READ TO TRUE.
+           CALL 'DBANK51P' USING WS-COMMAREA.
+           IF IO-REQUEST-STATUS-ERROR
+              MOVE 'SOURCE1 (Customer details) Error reading file ...'
+                TO WS-CONSOLE-MESSAGE
+               PERFORM DISPLAY-CONSOLE-MESSAGE
+               PERFORM ABORT-PROGRAM
+           END-IF.
+       SOURCE2-READ.
+           MOVE SPACES TO WS-COMMAREA.
+           MOVE WS-PARM-PID-LOW TO CD52I-PID.
+           MOVE WS-PARM-PID-HIGH TO CD52I-PID-HI.
+           SET IO-REQUEST-FUNCTION-READ TO TRUE.
+           CALL 'DBANK52P' USING WS-COMMAREA.
+           IF IO-REQUEST-STATUS-ERROR
+              MOVE 'SOURCE2 (Transactions) Error reading file ...'
+                TO WS-CONSOLE-MESSAGE
+               PERFORM DISPLAY-CONSOLE-MESSAGE
+               PERFORM ABORT-PROGRAM
+           END-IF.
+
+      *****************************************************************
+      * Close the source file.                                        *
+      *****************************************************************
+       SOURCE1-CLOSE.
+           MOVE SPACES TO WS-COMMAREA.
+           MOVE WS-PARM-PID-LOW TO CD51I-PID.
+           MOVE WS-PARM-PID-HIGH TO CD51I-PID-HI.
+           SET IO-REQUEST-FUNCTION-CLOSE TO TRUE.
+           CALL 'DBANK51P' USING WS-COMMAREA.
+           IF IO-REQUEST-STATUS-ERROR
+              MOVE 'SOURCE1 (Customer details) Error closing file ...'
+                TO WS-CONSOLE-MESSAGE
+               PERFORM DISPLAY-CONSOLE-MESSAGE
+               PERFORM ABORT-PROGRAM
+           END-IF.
+       SOURCE2-CLOSE.
+           MOVE SPACES TO WS-COMMAREA.
+           MOVE WS-PARM-PID-LOW TO CD52I-PID.
+           MOVE WS-PARM-PID-HIGH TO CD52I-PID-HI.
+           SET IO-REQUEST-FUNCTION-CLOSE TO TRUE.
+           CALL 'DBANK52P' USING WS-COMMAREA.
+           IF IO-REQUEST-STATUS-ERROR
+              MOVE 'SOURCE2 (Transactions) Error closing file ...'
+                TO WS-CONSOLE-MESSAGE
+               PERFORM DISPLAY-CONSOLE-MESSAGE
+               PERFORM ABORT-PROGRAM
+           END-IF.
+
+      *****************************************************************
+      * Open the sequential extract file as output                    *
+      *****************************************************************
+       EXTRACT-OPEN.
+           OPEN OUTPUT WHSEXT-FILE.
+           IF WS-WHSEXT-STATUS = '00'
+              MOVE 'WHSEXT file opened OK'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              MOVE 'WHSEXT file open failure...'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              MOVE WS-WHSEXT-STATUS TO WS-IO-STATUS
+              PERFORM DISPLAY-IO-STATUS
+              PERFORM ABORT-PROGRAM
+              END-IF.
+
+      *****************************************************************
+      * Write a record to the sequential file                         *
+      *****************************************************************
+       EXTRACT-PUT.
+           WRITE BANKXT02-REC.
+           IF WS-WHSEXT-STATUS NOT = '00'
+              MOVE 'WHSEXT Error Writing file ...'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              MOVE WS-WHSEXT-STATUS TO WS-IO-STATUS
+              PERFORM DISPLAY-IO-STATUS
+              PERFORM ABORT-PROGRAM
+           END-IF.
+
+      *****************************************************************
+      * Close the sequential extract file                              *
+      *****************************************************************
+       EXTRACT-CLOSE.
+           CLOSE WHSEXT-FILE.
+           IF WS-WHSEXT-STATUS = '00'
+              MOVE 'WHSEXT file closed OK'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              MOVE 'WHSEXT file close failure...'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              MOVE WS-WHSEXT-STATUS TO WS-IO-STATUS
+              PERFORM DISPLAY-IO-STATUS
+              PERFORM ABORT-PROGRAM
+           END-IF.
+
+      *****************************************************************
+      * Display the file status bytes. This routine will display as   *
+      * two digits if the full two byte file status is numeric. If    *
+      * second byte is non-numeric then it will be treated as a       *
+      * binary number.                                                *
+      *****************************************************************
+       DISPLAY-IO-STATUS.
+           IF WS-IO-STATUS NUMERIC
+              MOVE SPACE TO WS-CONSOLE-MESSAGE
+              STRING 'File status -' DELIMITED BY SIZE
+                     WS-IO-STATUS DELIMITED BY SIZE
+                INTO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY
+              MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT
+              MOVE SPACE TO WS-CONSOLE-MESSAGE
+              STRING 'File status -' DELIMITED BY SIZE
+                     WS-IO-STAT1 DELIMITED BY SIZE
+                     '/' DELIMITED BY SIZE
+                     WS-TWO-BYTES DELIMITED BY SIZE
+                INTO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           END-IF.
+
+      *****************************************************************
+      * 'ABORT' the program.                                          *
+      * Post a message to the console and issue a STOP RUN            *
+      *****************************************************************
+       ABORT-PROGRAM.
+           IF WS-CONSOLE-MESSAGE NOT = SPACES
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           END-IF.
+           MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.
+           PERFORM DISPLAY-CONSOLE-MESSAGE.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
+
+      *****************************************************************
+      * Display CONSOLE messages...                                   *
+      *****************************************************************
+       DISPLAY-CONSOLE-MESSAGE.
+           DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE.
+           DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE
+             UPON CONSOLE.
+           MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.
+
+      *COPY CTIMERP.
+       RUN-TIME.
+           IF TIMER-START IS EQUAL TO ZERO
+              ACCEPT TIMER-START FROM TIME
+              MOVE 'Timer started' TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              ACCEPT TIMER-END FROM TIME
+              MOVE 'Timer stopped' TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              COMPUTE TIMER-ELAPSED =
+                        ((TIMER-END-HH * 60 * 60 * 100) +
+                         (TIMER-END-MM * 60 * 100) +
+                         (TIMER-END-SS * 100) +
+                          TIMER-END-DD) -
+                        ((TIMER-START-HH * 60 * 60 * 100) +
+                         (TIMER-START-MM * 60 * 100) +
+                         (TIMER-START-SS * 100) +
+                          TIMER-START-DD)
+              MOVE TIMER-ELAPSED-R TO TIMER-RUN-TIME-ELAPSED
+              MOVE TIMER-RUN-TIME TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           END-IF.
+
+      * $ Version 8.00c sequenced on Sunday 9 Aug 2026 at 2:00pm
