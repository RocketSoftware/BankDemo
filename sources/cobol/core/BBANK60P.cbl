@@ -71,7 +71,7 @@
 
        LINKAGE SECTION.
        01  DFHCOMMAREA.
-         05  LK-COMMAREA                           PIC X(6144).
+         05  LK-COMMAREA                           PIC X(6252).
 
        COPY CENTRY.
       *****************************************************************
@@ -204,7 +204,9 @@
                  BANK-SCR60-OLD-SEND-MAIL IS NOT EQUAL TO
                    BANK-SCR60-NEW-SEND-MAIL OR
                  BANK-SCR60-OLD-SEND-EMAIL IS NOT EQUAL TO
-                   BANK-SCR60-NEW-SEND-EMAIL
+                   BANK-SCR60-NEW-SEND-EMAIL OR
+                 BANK-SCR60-OLD-SEND-SMS IS NOT EQUAL TO
+                   BANK-SCR60-NEW-SEND-SMS
                 SET ADDR-DATA-CHANGED TO TRUE
               ELSE
                 SET ADDR-DATA-UNCHANGED TO TRUE
@@ -259,6 +261,7 @@
               MOVE BANK-SCR60-NEW-EMAIL TO CD02I-CONTACT-EMAIL
               MOVE BANK-SCR60-NEW-SEND-MAIL TO CD02I-CONTACT-SEND-MAIL
               MOVE BANK-SCR60-NEW-SEND-EMAIL TO CD02I-CONTACT-SEND-EMAIL
+              MOVE BANK-SCR60-NEW-SEND-SMS TO CD02I-CONTACT-SEND-SMS
       * Now go update the data
        COPY CBANKX02.
               MOVE SPACES TO CD07-DATA
@@ -272,6 +275,7 @@
               MOVE BANK-SCR60-OLD-EMAIL TO CD07I-OLD-EMAIL
               MOVE BANK-SCR60-OLD-SEND-MAIL TO CD07I-OLD-SEND-MAIL
               MOVE BANK-SCR60-OLD-SEND-EMAIL TO CD07I-OLD-SEND-EMAIL
+              MOVE BANK-SCR60-OLD-SEND-SMS TO CD07I-OLD-SEND-SMS
               MOVE BANK-SCR60-NEW-ADDR1 TO CD07I-NEW-ADDR1
               MOVE BANK-SCR60-NEW-ADDR2 TO CD07I-NEW-ADDR2
               MOVE BANK-SCR60-NEW-STATE TO CD07I-NEW-STATE
@@ -281,6 +285,7 @@
               MOVE BANK-SCR60-NEW-EMAIL TO CD07I-NEW-EMAIL
               MOVE BANK-SCR60-NEW-SEND-MAIL TO CD07I-NEW-SEND-MAIL
               MOVE BANK-SCR60-NEW-SEND-EMAIL TO CD07I-NEW-SEND-EMAIL
+              MOVE BANK-SCR60-NEW-SEND-SMS TO CD07I-NEW-SEND-SMS
        COPY CBANKX07.
               MOVE 'Contact information updated' TO BANK-RETURN-MSG
               MOVE SPACES TO BANK-SCREEN60-DATA
@@ -322,6 +327,9 @@
            INSPECT BANK-SCR60-NEW-SEND-EMAIL
              CONVERTING 'abcdefghijklmnopqrstuvwxyz'
                      TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+           INSPECT BANK-SCR60-NEW-SEND-SMS
+             CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+                     TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
            IF STATE-PROV-TMP-CNTRY IS EQUAL TO 'USA'
               MOVE 'USA' TO STATE-PROV-WK-CNTRY
            END-IF.
@@ -380,6 +388,17 @@
               MOVE 'Send E-Mail required E-Mail address' TO WS-ERROR-MSG
               GO TO VALIDATE-DATA-ERROR
            END-IF.
+           IF BANK-SCR60-NEW-SEND-SMS IS NOT EQUAL TO ' ' AND
+              BANK-SCR60-NEW-SEND-SMS IS NOT EQUAL TO 'N' AND
+              BANK-SCR60-NEW-SEND-SMS IS NOT EQUAL TO 'Y'
+              MOVE 'Send SMS must be blank, Y or N' TO WS-ERROR-MSG
+              GO TO VALIDATE-DATA-ERROR
+           END-IF.
+           IF BANK-SCR60-NEW-SEND-SMS IS EQUAL TO 'Y' AND
+              BANK-SCR60-NEW-TELNO IS EQUAL TO SPACES
+              MOVE 'Send SMS required telephone number' TO WS-ERROR-MSG
+              GO TO VALIDATE-DATA-ERROR
+           END-IF.
 
            GO TO VALIDATE-DATA-EXIT.
 
@@ -410,6 +429,7 @@
               MOVE CD02O-CONTACT-EMAIL TO BANK-SCR60-OLD-EMAIL
               MOVE CD02O-CONTACT-SEND-MAIL TO BANK-SCR60-OLD-SEND-MAIL
               MOVE CD02O-CONTACT-SEND-EMAIL TO BANK-SCR60-OLD-SEND-EMAIL
+              MOVE CD02O-CONTACT-SEND-SMS TO BANK-SCR60-OLD-SEND-SMS
               MOVE CD02O-CONTACT-ADDR1 TO BANK-SCR60-NEW-ADDR1
               MOVE CD02O-CONTACT-ADDR2 TO BANK-SCR60-NEW-ADDR2
               MOVE CD02O-CONTACT-STATE TO BANK-SCR60-NEW-STATE
@@ -419,6 +439,7 @@
               MOVE CD02O-CONTACT-EMAIL TO BANK-SCR60-NEW-EMAIL
               MOVE CD02O-CONTACT-SEND-MAIL TO BANK-SCR60-NEW-SEND-MAIL
               MOVE CD02O-CONTACT-SEND-EMAIL TO BANK-SCR60-NEW-SEND-EMAIL
+              MOVE CD02O-CONTACT-SEND-SMS TO BANK-SCR60-NEW-SEND-SMS
            ELSE
               MOVE CD02O-CONTACT-NAME TO BANK-SCR60-CONTACT-NAME
            END-IF.
