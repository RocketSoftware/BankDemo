@@ -53,7 +53,7 @@
 
        LINKAGE SECTION.
        01  DFHCOMMAREA.
-         05  LK-COMMAREA                           PIC X(6144).
+         05  LK-COMMAREA                           PIC X(6252).
 
        COPY CENTRY.
 
