@@ -60,6 +60,9 @@
        01  WS-PERSON.
        COPY CBANKD01.
 
+       01  WS-STAFF.
+       COPY CBANKD14.
+
        01  WS-SECURITY.
        COPY CPSWDD01.
 
@@ -67,7 +70,7 @@
 
        LINKAGE SECTION.
        01  DFHCOMMAREA.
-         05  LK-COMMAREA                           PIC X(6144).
+         05  LK-COMMAREA                           PIC X(6252).
 
       *COPY CENTRY.
        PROCEDURE DIVISION.
@@ -216,6 +219,7 @@
            IF BANK-SIGNON-ID IS EQUAL TO 'GUEST'
               MOVE 'GUEST' TO BANK-USERID
               MOVE 'Guest' TO BANK-USERID-NAME
+              SET BANK-ROLE-GUEST TO TRUE
               GO TO VALIDATE-USER-EXIT
            END-IF.
            IF BANK-SIGNON-ID IS EQUAL TO LOW-VALUES
@@ -247,7 +251,30 @@
               MOVE CPSWDD01O-MESSAGE TO WS-ERROR-MSG
               GO TO VALIDATE-USER-ERROR
            END-IF.
-      * We now make sure the user is actually a customer......
+      * A password check on its own does not tell us who the userid
+      * belongs to, so see whether it is a member of staff first......
+           MOVE SPACES TO CD14-DATA.
+           MOVE CPSWDD01I-USERID TO CD14I-USERID.
+           SET CD14-REQUEST-CHECK TO TRUE.
+           EXEC CICS LINK PROGRAM('DBANK14P')
+                          COMMAREA(CD14-DATA)
+                          LENGTH(LENGTH OF CD14-DATA)
+           END-EXEC.
+
+           IF CD14O-STATUS-OK
+              MOVE CD14O-NAME TO BANK-USERID-NAME
+              MOVE BANK-SIGNON-ID TO BANK-USERID
+              IF BANK-USERID(1:1) IS EQUAL TO 'Z'
+                 MOVE 'B' TO  BANK-USERID(1:1)
+              END-IF
+              IF CD14O-ROLE-ADMIN
+                 SET BANK-ROLE-ADMIN TO TRUE
+              ELSE
+                 SET BANK-ROLE-TELLER TO TRUE
+              END-IF
+              GO TO VALIDATE-USER-EXIT
+           END-IF.
+      * Not a member of staff, so make sure the user is a customer...
            MOVE SPACES TO CD01-DATA.
            MOVE BANK-SIGNON-ID TO CD01I-PERSON-PID.
       * If user starts with "Z" then treat as "B"
@@ -269,6 +296,7 @@
               IF BANK-USERID(1:1) IS EQUAL TO 'Z'
                  MOVE 'B' TO  BANK-USERID(1:1)
               END-IF
+              SET BANK-ROLE-CUSTOMER TO TRUE
               GO TO VALIDATE-USER-EXIT
            END-IF.
        VALIDATE-USER-ERROR.
