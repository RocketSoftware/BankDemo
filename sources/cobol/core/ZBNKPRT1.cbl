@@ -43,6 +43,24 @@
                   ACCESS MODE  IS SEQUENTIAL
                   FILE STATUS  IS WS-PRINTOUT-STATUS.
 
+           SELECT CTLTOT-FILE
+                  ASSIGN       TO CTLTOT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-CTLTOT-STATUS.
+
+           SELECT RECONCIL-FILE
+                  ASSIGN       TO RECONCIL
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-RECONCIL-STATUS.
+
+           SELECT CHKPT-FILE
+                  ASSIGN       TO CHKPT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-CHKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -54,6 +72,34 @@
        FD  PRINTOUT-FILE.
        01  PRINTOUT-REC                            PIC X(121).
 
+       FD  CTLTOT-FILE
+           RECORDING MODE IS F.
+       COPY CBANKCT1.
+
+       FD  RECONCIL-FILE.
+       01  RECONCIL-REC                            PIC X(90).
+
+      *****************************************************************
+      * Checkpoint records for restarting an interrupted print run.   *
+      * One record is written every WS-CHKPT-INTERVAL customers, so a *
+      * restart only has to re-skip the extract records already       *
+      * processed and re-prime the grand total accumulators - the     *
+      * statement print itself has no way to "un-print" a page, so     *
+      * re-running from the last checkpoint will reprint at most one   *
+      * interval's worth of statements rather than the whole batch.    *
+      *****************************************************************
+       FD  CHKPT-FILE
+           RECORDING MODE IS F.
+       01  CHKPT-REC.
+         10  CHKPT-RECORDS-READ                     PIC 9(5).
+         10  CHKPT-GRAND-CUSTOMERS                  PIC 9(7).
+         10  CHKPT-GRAND-ACCOUNTS                   PIC 9(7).
+         10  CHKPT-GRAND-ASSETS                     PIC S9(9)V99
+                                                      COMP-3.
+         10  CHKPT-GRAND-TXNS                       PIC 9(7).
+         10  CHKPT-GRAND-TXN-AMOUNT                 PIC S9(9)V99
+                                                      COMP-3.
+
        WORKING-STORAGE SECTION.
        COPY CTIMERD.
 
@@ -71,6 +117,45 @@
            10  WS-PRINTOUT-STAT1                   PIC X(1).
            10  WS-PRINOUTY-STAT2                   PIC X(1).
 
+         05  WS-CTLTOT-STATUS.
+           10  WS-CTLTOT-STAT1                     PIC X(1).
+           10  WS-CTLTOT-STAT2                     PIC X(1).
+
+         05  WS-RECONCIL-STATUS.
+           10  WS-RECONCIL-STAT1                   PIC X(1).
+           10  WS-RECONCIL-STAT2                   PIC X(1).
+
+         05  WS-CHKPT-STATUS.
+           10  WS-CHKPT-STAT1                      PIC X(1).
+           10  WS-CHKPT-STAT2                      PIC X(1).
+
+         05  WS-CHKPT-EOF                          PIC X(3)
+             VALUE 'NO '.
+         05  WS-CHKPT-INTERVAL                     PIC 9(5)
+             VALUE 50.
+         05  WS-CHKPT-QUOT                         PIC 9(5).
+         05  WS-CHKPT-REM                          PIC 9(5).
+         05  WS-SKIP-COUNT                         PIC 9(5)
+             VALUE ZERO.
+
+         05  WS-RESTART-SW                         PIC X(1)
+             VALUE 'N'.
+           88  RESTART-REQUESTED                   VALUE 'Y'.
+           88  NORMAL-START                        VALUE 'N'.
+
+         05  WS-GRAND-CUSTOMERS                    PIC 9(7)
+             VALUE ZERO.
+         05  WS-GRAND-ACCOUNTS                     PIC 9(7)
+             VALUE ZERO.
+         05  WS-GRAND-ASSETS                       PIC S9(9)V99
+                                                     COMP-3 VALUE ZERO.
+         05  WS-GRAND-TXNS                         PIC 9(7)
+             VALUE ZERO.
+         05  WS-GRAND-TXN-AMOUNT                   PIC S9(9)V99
+                                                     COMP-3 VALUE ZERO.
+         05  WS-RECONCIL-AMT-ED                    PIC -(9)9.99.
+         05  WS-RECONCIL-CNT-ED                    PIC Z(6)9.
+
          05  WS-IO-STATUS.
            10  WS-IO-STAT1                         PIC X(1).
            10  WS-IO-STAT2                         PIC X(1).
@@ -82,10 +167,42 @@
                                                    PIC 9(1) COMP.
 
          05  WS-SAVED-EMAIL                        PIC X(30).
+         05  WS-SAVED-SEND-EMAIL                   PIC X(1).
+           88  CUSTOMER-WANTS-EMAIL                VALUE 'Y'.
+         05  WS-SAVED-CHARSET                      PIC X(4).
+           88  CUSTOMER-CHARSET-ASCII              VALUE SPACE 'ASCI'.
          05  WS-EMAIL-INDICATOR                    PIC X(1).
            88  EMAIL-REQUIRED                      VALUE 'Y'.
            88  EMAIL-NOT-REQUIRED                  VALUE 'N'.
 
+         05  WS-SAVED-TEL                          PIC X(12).
+         05  WS-SAVED-SEND-SMS                     PIC X(1).
+           88  CUSTOMER-WANTS-SMS                   VALUE 'Y'.
+         05  WS-SMS-INDICATOR                      PIC X(1).
+           88  SMS-REQUIRED                        VALUE 'Y'.
+           88  SMS-NOT-REQUIRED                     VALUE 'N'.
+
+      * Consolidated household mailing - when the HOUSEHOLD exec parm
+      * is used, statements for consecutive customers sharing the same
+      * mailing address (the extract must already be sorted into
+      * address order by the upstream SORT step for this to group
+      * correctly) are run together as one mailing instead of each
+      * starting a fresh page.
+         05  WS-HOUSEHOLD-INDICATOR                PIC X(1)
+             VALUE 'N'.
+           88  HOUSEHOLD-REQUIRED                  VALUE 'Y'.
+           88  HOUSEHOLD-NOT-REQUIRED              VALUE 'N'.
+         05  WS-LAST-HOUSEHOLD-KEY.
+           10  WS-LAST-HSE-ADDR1                   PIC X(25).
+           10  WS-LAST-HSE-ADDR2                   PIC X(25).
+           10  WS-LAST-HSE-PST-CDE                 PIC X(6).
+         05  WS-THIS-HOUSEHOLD-KEY.
+           10  WS-THIS-HSE-ADDR1                   PIC X(25).
+           10  WS-THIS-HSE-ADDR2                   PIC X(25).
+           10  WS-THIS-HSE-PST-CDE                 PIC X(6).
+         05  WS-GRAND-HOUSEHOLDS                   PIC 9(7)
+             VALUE ZERO.
+
          05  WS-FIRST-REC                          PIC X(3)
              VALUE 'YES'.
 
@@ -256,10 +373,34 @@
              PERFORM DISPLAY-CONSOLE-MESSAGE
            END-IF.
 
+           SET HOUSEHOLD-NOT-REQUIRED TO TRUE.
+           MOVE SPACES TO WS-LAST-HOUSEHOLD-KEY.
+           SET SMS-NOT-REQUIRED TO TRUE.
+
            IF FUNCTION UPPER-CASE(WS-EXEC-PARM-DATA) IS EQUAL TO 'EMAIL'
               SET EMAIL-REQUIRED TO TRUE
            END-IF.
 
+           IF FUNCTION UPPER-CASE(WS-EXEC-PARM-DATA) IS EQUAL TO 'SMS'
+              SET SMS-REQUIRED TO TRUE
+           END-IF.
+
+           IF FUNCTION UPPER-CASE(WS-EXEC-PARM-DATA)
+                IS EQUAL TO 'HOUSEHOLD'
+              SET HOUSEHOLD-REQUIRED TO TRUE
+              MOVE 'Household consolidation requested'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           END-IF.
+
+           IF FUNCTION UPPER-CASE(WS-EXEC-PARM-DATA)
+                IS EQUAL TO 'RESTART'
+              SET RESTART-REQUESTED TO TRUE
+              MOVE 'Restart requested - resuming from last checkpoint'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           END-IF.
+
            ACCEPT WS-SYS-DATE FROM DAY.
            SET DD-ENV-NULL TO TRUE.
            SET DDI-YYDDD TO TRUE.
@@ -270,8 +411,17 @@
              TO DDO-DATA-DD-MMM-YYYY-MMM(2:2).
            MOVE DDO-DATA TO WS-PRINT-DATE.
 
+           IF RESTART-REQUESTED
+              PERFORM CHKPT-READ-LAST
+           END-IF.
+
            PERFORM EXTRACT-OPEN.
+           PERFORM EXTRACT-SKIP.
            PERFORM PRINTOUT-OPEN.
+           PERFORM CHKPT-OPEN.
+           PERFORM CTLTOT-OPEN.
+           PERFORM CTLTOT-GET.
+           PERFORM CTLTOT-CLOSE.
 
            PERFORM UNTIL WS-END-OF-FILE = 'YES'
              IF WS-END-OF-FILE = 'NO '
@@ -297,6 +447,11 @@
 
            PERFORM EXTRACT-CLOSE.
            PERFORM PRINTOUT-CLOSE.
+           PERFORM CHKPT-CLOSE.
+
+           PERFORM RECONCIL-OPEN.
+           PERFORM RECONCILE-TOTALS.
+           PERFORM RECONCIL-CLOSE.
 
       *    PERFORM DISPLAY-CONSOLE-MESSAGE.
            MOVE 'End Of Job'
@@ -315,21 +470,77 @@
        FORMAT-AND-PRINT.
            IF BANKXT01-1-TYPE IS EQUAL TO '0'
               MOVE BANKXT01-0-EMAIL TO WS-SAVED-EMAIL
+              MOVE BANKXT01-0-SEND-EMAIL TO WS-SAVED-SEND-EMAIL
+              MOVE BANKXT01-0-CHARSET TO WS-SAVED-CHARSET
+              MOVE BANKXT01-0-TEL TO WS-SAVED-TEL
+              MOVE BANKXT01-0-SEND-SMS TO WS-SAVED-SEND-SMS
            END-IF.
            IF BANKXT01-1-TYPE IS EQUAL TO '1'
               PERFORM PRINT-TOTAL-TXNS
               PERFORM PRINT-TOTAL-ASSETS
-              IF EMAIL-REQUIRED
+      * The EMAIL exec parm is the master switch for the whole run;
+      * within a run where it is on, only customers who have opted
+      * in via BCS-REC-SEND-EMAIL actually get queued for email.
+              IF EMAIL-REQUIRED AND CUSTOMER-WANTS-EMAIL
                  MOVE SPACES TO PRINTOUT-REC
                  STRING 'SENDTO: ' DELIMITED BY SIZE
                         WS-SAVED-EMAIL DELIMITED BY SPACE
                    INTO PRINTOUT-REC
                  PERFORM PRINTOUT-PUT
               END-IF
+      * The SMS exec parm is the master switch for the whole run,
+      * mirroring the EMAIL parm above; only customers who have
+      * opted in via BCS-REC-SEND-SMS actually get queued for SMS.
+              IF SMS-REQUIRED AND CUSTOMER-WANTS-SMS
+                 MOVE SPACES TO PRINTOUT-REC
+                 STRING 'SENDTO: ' DELIMITED BY SIZE
+                        WS-SAVED-TEL DELIMITED BY SPACE
+                   INTO PRINTOUT-REC
+                 PERFORM PRINTOUT-PUT
+              END-IF
+              ADD 1 TO WS-GRAND-CUSTOMERS
+              PERFORM CHKPT-MAYBE-PUT
+      * Household consolidation - a customer whose mailing address
+      * matches the previous customer on the (address-sorted) extract
+      * continues on the same page instead of starting a new one.
+              MOVE BANKXT01-1-ADDR1 TO WS-THIS-HSE-ADDR1
+              MOVE BANKXT01-1-ADDR2 TO WS-THIS-HSE-ADDR2
+              MOVE BANKXT01-1-PST-CDE TO WS-THIS-HSE-PST-CDE
+              IF HOUSEHOLD-REQUIRED AND
+                 WS-THIS-HOUSEHOLD-KEY IS EQUAL TO WS-LAST-HOUSEHOLD-KEY
+                 MOVE ' ' TO WS-LINE1-CC
+              ELSE
+                 MOVE '1' TO WS-LINE1-CC
+                 ADD 1 TO WS-GRAND-HOUSEHOLDS
+              END-IF
+              MOVE WS-THIS-HOUSEHOLD-KEY TO WS-LAST-HOUSEHOLD-KEY
               MOVE WS-LINE1 TO PRINTOUT-REC
               PERFORM PRINTOUT-PUT
               MOVE WS-LINE2 TO PRINTOUT-REC
               PERFORM PRINTOUT-PUT
+              IF WS-LINE1-CC IS EQUAL TO ' '
+                 MOVE SPACES TO PRINTOUT-REC
+                 STRING ' This statement is part of a combined'
+                        DELIMITED BY SIZE
+                        ' household mailing' DELIMITED BY SIZE
+                   INTO PRINTOUT-REC
+                 PERFORM PRINTOUT-PUT
+              END-IF
+      * This demonstration print run only ever renders in the default
+      * (ASCII) character set - a customer who has asked for another
+      * one gets a fallback notice rather than a silently-wrong
+      * statement.
+              IF NOT CUSTOMER-CHARSET-ASCII
+                 MOVE SPACES TO PRINTOUT-REC
+                 STRING ' Statement shown in the default character'
+                        DELIMITED BY SIZE
+                        ' set - ' DELIMITED BY SIZE
+                        WS-SAVED-CHARSET DELIMITED BY SPACE
+                        ' is not supported for printing' DELIMITED BY
+                        SIZE
+                   INTO PRINTOUT-REC
+                 PERFORM PRINTOUT-PUT
+              END-IF
               MOVE '0' TO WS-LINE3-CC
               MOVE BANKXT01-1-NAME TO WS-LINE3-NAME-ADDR
               MOVE WS-PRINTED-DATE TO WS-LINE3-DATE
@@ -388,6 +599,18 @@
               MOVE DDO-DATA TO WS-LINE5-DATE
               MOVE BANKXT01-2-ACC-CURR-BAL TO WS-LINE5-BALANCE
               ADD BANKXT01-2-ACC-CURR-BAL TO WS-TOTAL-ASSETS
+              ADD 1 TO WS-GRAND-ACCOUNTS
+              ADD BANKXT01-2-ACC-CURR-BAL TO WS-GRAND-ASSETS
+              MOVE WS-LINE5 TO PRINTOUT-REC
+              PERFORM PRINTOUT-PUT
+              MOVE SPACES TO WS-LINE5
+              MOVE 'YTD interest earned' TO WS-LINE5-DESC (4:30)
+              MOVE BANKXT01-2-ACC-YTD-INTEREST TO WS-LINE5-AMOUNT
+              MOVE WS-LINE5 TO PRINTOUT-REC
+              PERFORM PRINTOUT-PUT
+              MOVE SPACES TO WS-LINE5
+              MOVE 'YTD fees charged' TO WS-LINE5-DESC (4:30)
+              MOVE BANKXT01-2-ACC-YTD-FEES TO WS-LINE5-AMOUNT
               MOVE WS-LINE5 TO PRINTOUT-REC
               PERFORM PRINTOUT-PUT
            END-IF.
@@ -402,6 +625,8 @@
               MOVE DDO-DATA TO WS-LINE5-DATE
               MOVE BANKXT01-3-AMOUNT TO WS-LINE5-AMOUNT
               ADD BANKXT01-3-AMOUNT TO WS-TOTAL-TXNS
+              ADD 1 TO WS-GRAND-TXNS
+              ADD BANKXT01-3-AMOUNT TO WS-GRAND-TXN-AMOUNT
               SET TXNS-PRINTED TO TRUE
               MOVE WS-LINE5 TO PRINTOUT-REC
               PERFORM PRINTOUT-PUT
@@ -499,11 +724,196 @@
               PERFORM ABORT-PROGRAM
            END-IF.
 
+      *****************************************************************
+      * Open the control totals file written by ZBNKEXT1              *
+      *****************************************************************
+       CTLTOT-OPEN.
+           OPEN INPUT CTLTOT-FILE.
+           IF WS-CTLTOT-STATUS = '00'
+              MOVE 'CTLTOT file opened OK'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              MOVE 'CTLTOT file open failure...'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              MOVE WS-CTLTOT-STATUS TO WS-IO-STATUS
+              PERFORM DISPLAY-IO-STATUS
+              PERFORM ABORT-PROGRAM
+           END-IF.
+
+      *****************************************************************
+      * Read the single control totals record                         *
+      *****************************************************************
+       CTLTOT-GET.
+           READ CTLTOT-FILE.
+           IF WS-CTLTOT-STATUS NOT = '00'
+              MOVE 'CTLTOT Error reading file ...'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              MOVE WS-CTLTOT-STATUS TO WS-IO-STATUS
+              PERFORM DISPLAY-IO-STATUS
+              PERFORM ABORT-PROGRAM
+           END-IF.
+
+      *****************************************************************
+      * Close the control totals file                                 *
+      *****************************************************************
+       CTLTOT-CLOSE.
+           CLOSE CTLTOT-FILE.
+           IF WS-CTLTOT-STATUS = '00'
+              MOVE 'CTLTOT file closed OK'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              MOVE 'CTLTOT file close failure...'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              MOVE WS-CTLTOT-STATUS TO WS-IO-STATUS
+              PERFORM DISPLAY-IO-STATUS
+              PERFORM ABORT-PROGRAM
+           END-IF.
+
+      *****************************************************************
+      * Skip over extract records already processed by a prior run,   *
+      * as recorded in the last checkpoint. A no-op on a normal start.*
+      *****************************************************************
+       EXTRACT-SKIP.
+           IF WS-SKIP-COUNT IS GREATER THAN ZERO
+              MOVE 'Skipping previously processed extract records'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              PERFORM WS-SKIP-COUNT TIMES
+                 PERFORM EXTRACT-GET
+              END-PERFORM
+              MOVE WS-SKIP-COUNT TO WS-RECORDS-READ
+           END-IF.
+
+      *****************************************************************
+      * Read the checkpoint file written by a prior, interrupted run  *
+      * and recover the restart point and grand total accumulators.  *
+      *****************************************************************
+       CHKPT-READ-LAST.
+           OPEN INPUT CHKPT-FILE.
+           IF WS-CHKPT-STATUS = '00'
+              MOVE 'NO ' TO WS-CHKPT-EOF
+              PERFORM UNTIL WS-CHKPT-EOF = 'YES'
+                 READ CHKPT-FILE
+                 IF WS-CHKPT-STATUS = '10'
+                    MOVE 'YES' TO WS-CHKPT-EOF
+                 ELSE
+                    IF WS-CHKPT-STATUS NOT = '00'
+                       MOVE 'CHKPT Error reading file ...'
+                         TO WS-CONSOLE-MESSAGE
+                       PERFORM DISPLAY-CONSOLE-MESSAGE
+                       MOVE WS-CHKPT-STATUS TO WS-IO-STATUS
+                       PERFORM DISPLAY-IO-STATUS
+                       PERFORM ABORT-PROGRAM
+                    ELSE
+                       MOVE CHKPT-RECORDS-READ TO WS-SKIP-COUNT
+                       MOVE CHKPT-GRAND-CUSTOMERS TO WS-GRAND-CUSTOMERS
+                       MOVE CHKPT-GRAND-ACCOUNTS TO WS-GRAND-ACCOUNTS
+                       MOVE CHKPT-GRAND-ASSETS TO WS-GRAND-ASSETS
+                       MOVE CHKPT-GRAND-TXNS TO WS-GRAND-TXNS
+                       MOVE CHKPT-GRAND-TXN-AMOUNT
+                         TO WS-GRAND-TXN-AMOUNT
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE CHKPT-FILE
+              MOVE SPACES TO WS-CONSOLE-MESSAGE
+              STRING 'Resuming after ' DELIMITED BY SIZE
+                     WS-SKIP-COUNT DELIMITED BY SIZE
+                     ' extract records' DELIMITED BY SIZE
+                INTO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              MOVE 'No prior checkpoint - starting from record 1'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           END-IF.
+
+      *****************************************************************
+      * Open the checkpoint file. A restart appends further           *
+      * checkpoints after the ones already recorded; a normal start   *
+      * begins the checkpoint file afresh.                            *
+      *****************************************************************
+       CHKPT-OPEN.
+           IF RESTART-REQUESTED
+              OPEN EXTEND CHKPT-FILE
+           ELSE
+              OPEN OUTPUT CHKPT-FILE
+           END-IF.
+           IF WS-CHKPT-STATUS = '00'
+              MOVE 'CHKPT file opened OK'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              MOVE 'CHKPT file open failure...'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              MOVE WS-CHKPT-STATUS TO WS-IO-STATUS
+              PERFORM DISPLAY-IO-STATUS
+              PERFORM ABORT-PROGRAM
+           END-IF.
+
+      *****************************************************************
+      * Write a checkpoint every WS-CHKPT-INTERVAL customers.         *
+      *****************************************************************
+       CHKPT-MAYBE-PUT.
+           DIVIDE WS-GRAND-CUSTOMERS BY WS-CHKPT-INTERVAL
+             GIVING WS-CHKPT-QUOT REMAINDER WS-CHKPT-REM.
+           IF WS-CHKPT-REM IS EQUAL TO ZERO
+              PERFORM CHKPT-PUT
+           END-IF.
+
+      *****************************************************************
+      * Write a single checkpoint record.                             *
+      *****************************************************************
+       CHKPT-PUT.
+           MOVE WS-RECORDS-READ TO CHKPT-RECORDS-READ.
+           MOVE WS-GRAND-CUSTOMERS TO CHKPT-GRAND-CUSTOMERS.
+           MOVE WS-GRAND-ACCOUNTS TO CHKPT-GRAND-ACCOUNTS.
+           MOVE WS-GRAND-ASSETS TO CHKPT-GRAND-ASSETS.
+           MOVE WS-GRAND-TXNS TO CHKPT-GRAND-TXNS.
+           MOVE WS-GRAND-TXN-AMOUNT TO CHKPT-GRAND-TXN-AMOUNT.
+           WRITE CHKPT-REC.
+           IF WS-CHKPT-STATUS NOT = '00'
+              MOVE 'CHKPT Error Writing file ...'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              MOVE WS-CHKPT-STATUS TO WS-IO-STATUS
+              PERFORM DISPLAY-IO-STATUS
+              PERFORM ABORT-PROGRAM
+           END-IF.
+
+      *****************************************************************
+      * Close the checkpoint file                                      *
+      *****************************************************************
+       CHKPT-CLOSE.
+           CLOSE CHKPT-FILE.
+           IF WS-CHKPT-STATUS = '00'
+              MOVE 'CHKPT file closed OK'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              MOVE 'CHKPT file close failure...'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              MOVE WS-CHKPT-STATUS TO WS-IO-STATUS
+              PERFORM DISPLAY-IO-STATUS
+              PERFORM ABORT-PROGRAM
+           END-IF.
+
       *****************************************************************
       * Open the seqential print file                                 *
       *****************************************************************
        PRINTOUT-OPEN.
-           OPEN OUTPUT PRINTOUT-FILE.
+           IF RESTART-REQUESTED
+              OPEN EXTEND PRINTOUT-FILE
+           ELSE
+              OPEN OUTPUT PRINTOUT-FILE
+           END-IF.
            IF WS-PRINTOUT-STATUS = '00'
               MOVE 'PRINTOUT file opened OK'
                 TO WS-CONSOLE-MESSAGE
@@ -551,6 +961,177 @@
               PERFORM ABORT-PROGRAM
            END-IF.
 
+      *****************************************************************
+      * Open the reconciliation report file                           *
+      *****************************************************************
+       RECONCIL-OPEN.
+           OPEN OUTPUT RECONCIL-FILE.
+           IF WS-RECONCIL-STATUS = '00'
+              MOVE 'RECONCIL file opened OK'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              MOVE 'RECONCIL file open failure...'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              MOVE WS-RECONCIL-STATUS TO WS-IO-STATUS
+              PERFORM DISPLAY-IO-STATUS
+              PERFORM ABORT-PROGRAM
+           END-IF.
+
+      *****************************************************************
+      * Write a record to the reconciliation report file              *
+      *****************************************************************
+       RECONCIL-PUT.
+           WRITE RECONCIL-REC.
+           IF WS-RECONCIL-STATUS NOT = '00'
+              MOVE 'RECONCIL Error Writing file ...'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              MOVE WS-RECONCIL-STATUS TO WS-IO-STATUS
+              PERFORM DISPLAY-IO-STATUS
+              PERFORM ABORT-PROGRAM
+           END-IF.
+
+      *****************************************************************
+      * Close the reconciliation report file                          *
+      *****************************************************************
+       RECONCIL-CLOSE.
+           CLOSE RECONCIL-FILE.
+           IF WS-RECONCIL-STATUS = '00'
+              MOVE 'RECONCIL file closed OK'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              MOVE 'RECONCIL file close failure...'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              MOVE WS-RECONCIL-STATUS TO WS-IO-STATUS
+              PERFORM DISPLAY-IO-STATUS
+              PERFORM ABORT-PROGRAM
+           END-IF.
+
+      *****************************************************************
+      * Compare the grand totals accumulated while printing against   *
+      * the control totals ZBNKEXT1 recorded while extracting, and    *
+      * write the comparison to the reconciliation report.            *
+      *****************************************************************
+       RECONCILE-TOTALS.
+           MOVE SPACES TO RECONCIL-REC.
+           MOVE 'Statement run control total reconciliation'
+             TO RECONCIL-REC.
+           PERFORM RECONCIL-PUT.
+
+           MOVE SPACES TO RECONCIL-REC.
+           MOVE BANKCT01-CUSTOMERS TO WS-RECONCIL-CNT-ED.
+           STRING 'Customers   - extracted: ' DELIMITED BY SIZE
+                  WS-RECONCIL-CNT-ED DELIMITED BY SIZE
+             INTO RECONCIL-REC
+           END-STRING.
+           MOVE WS-GRAND-CUSTOMERS TO WS-RECONCIL-CNT-ED.
+           STRING RECONCIL-REC (1:40) DELIMITED BY SIZE
+                  '  printed: ' DELIMITED BY SIZE
+                  WS-RECONCIL-CNT-ED DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+             INTO RECONCIL-REC
+           END-STRING.
+           IF BANKCT01-CUSTOMERS IS EQUAL TO WS-GRAND-CUSTOMERS
+              MOVE 'MATCH' TO RECONCIL-REC (75:5)
+           ELSE
+              MOVE 'MISMATCH' TO RECONCIL-REC (75:8)
+           END-IF.
+           PERFORM RECONCIL-PUT.
+
+           IF HOUSEHOLD-REQUIRED
+              MOVE SPACES TO RECONCIL-REC
+              MOVE WS-GRAND-HOUSEHOLDS TO WS-RECONCIL-CNT-ED
+              STRING 'Households  - mailed:    ' DELIMITED BY SIZE
+                     WS-RECONCIL-CNT-ED DELIMITED BY SIZE
+                INTO RECONCIL-REC
+              END-STRING
+              PERFORM RECONCIL-PUT
+           END-IF.
+
+           MOVE SPACES TO RECONCIL-REC.
+           MOVE BANKCT01-ACCOUNTS TO WS-RECONCIL-CNT-ED.
+           STRING 'Accounts    - extracted: ' DELIMITED BY SIZE
+                  WS-RECONCIL-CNT-ED DELIMITED BY SIZE
+             INTO RECONCIL-REC
+           END-STRING.
+           MOVE WS-GRAND-ACCOUNTS TO WS-RECONCIL-CNT-ED.
+           STRING RECONCIL-REC (1:40) DELIMITED BY SIZE
+                  '  printed: ' DELIMITED BY SIZE
+                  WS-RECONCIL-CNT-ED DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+             INTO RECONCIL-REC
+           END-STRING.
+           IF BANKCT01-ACCOUNTS IS EQUAL TO WS-GRAND-ACCOUNTS
+              MOVE 'MATCH' TO RECONCIL-REC (75:5)
+           ELSE
+              MOVE 'MISMATCH' TO RECONCIL-REC (75:8)
+           END-IF.
+           PERFORM RECONCIL-PUT.
+
+           MOVE SPACES TO RECONCIL-REC.
+           MOVE BANKCT01-ASSETS TO WS-RECONCIL-AMT-ED.
+           STRING 'Assets      - extracted: ' DELIMITED BY SIZE
+                  WS-RECONCIL-AMT-ED DELIMITED BY SIZE
+             INTO RECONCIL-REC
+           END-STRING.
+           MOVE WS-GRAND-ASSETS TO WS-RECONCIL-AMT-ED.
+           STRING RECONCIL-REC (1:40) DELIMITED BY SIZE
+                  '  printed: ' DELIMITED BY SIZE
+                  WS-RECONCIL-AMT-ED DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+             INTO RECONCIL-REC
+           END-STRING.
+           IF BANKCT01-ASSETS IS EQUAL TO WS-GRAND-ASSETS
+              MOVE 'MATCH' TO RECONCIL-REC (75:5)
+           ELSE
+              MOVE 'MISMATCH' TO RECONCIL-REC (75:8)
+           END-IF.
+           PERFORM RECONCIL-PUT.
+
+           MOVE SPACES TO RECONCIL-REC.
+           MOVE BANKCT01-TXNS TO WS-RECONCIL-CNT-ED.
+           STRING 'Transactions- extracted: ' DELIMITED BY SIZE
+                  WS-RECONCIL-CNT-ED DELIMITED BY SIZE
+             INTO RECONCIL-REC
+           END-STRING.
+           MOVE WS-GRAND-TXNS TO WS-RECONCIL-CNT-ED.
+           STRING RECONCIL-REC (1:40) DELIMITED BY SIZE
+                  '  printed: ' DELIMITED BY SIZE
+                  WS-RECONCIL-CNT-ED DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+             INTO RECONCIL-REC
+           END-STRING.
+           IF BANKCT01-TXNS IS EQUAL TO WS-GRAND-TXNS
+              MOVE 'MATCH' TO RECONCIL-REC (75:5)
+           ELSE
+              MOVE 'MISMATCH' TO RECONCIL-REC (75:8)
+           END-IF.
+           PERFORM RECONCIL-PUT.
+
+           MOVE SPACES TO RECONCIL-REC.
+           MOVE BANKCT01-TXN-AMOUNT TO WS-RECONCIL-AMT-ED.
+           STRING 'Txn amount  - extracted: ' DELIMITED BY SIZE
+                  WS-RECONCIL-AMT-ED DELIMITED BY SIZE
+             INTO RECONCIL-REC
+           END-STRING.
+           MOVE WS-GRAND-TXN-AMOUNT TO WS-RECONCIL-AMT-ED.
+           STRING RECONCIL-REC (1:40) DELIMITED BY SIZE
+                  '  printed: ' DELIMITED BY SIZE
+                  WS-RECONCIL-AMT-ED DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+             INTO RECONCIL-REC
+           END-STRING.
+           IF BANKCT01-TXN-AMOUNT IS EQUAL TO WS-GRAND-TXN-AMOUNT
+              MOVE 'MATCH' TO RECONCIL-REC (75:5)
+           ELSE
+              MOVE 'MISMATCH' TO RECONCIL-REC (75:8)
+           END-IF.
+           PERFORM RECONCIL-PUT.
+
       *****************************************************************
       * Display the file status bytes. This routine will display as   *
       * two digits if the full two byte file status is numeric. If    *
