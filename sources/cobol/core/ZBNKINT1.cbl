@@ -0,0 +1,405 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Prgram:      ZBNKINT1.CBL                                     *
+      * Function:    Monthly interest accrual.  Scans every account,  *
+      *              looks up the interest rate for that account's    *
+      *              type on BNKATYPE, and credits (or debits, for a  *
+      *              negative balance within an overdraft limit) one  *
+      *              month's interest.  Accounts on hold are skipped. *
+      *              Each posting is written to the audit trail.      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           ZBNKINT1.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT   SECTION.
+         FILE-CONTROL.
+           SELECT BNKACC-NDX
+                  ASSIGN       TO NDXACC
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS BAC-REC-ACCNO
+                  ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES
+                  FILE STATUS  IS WS-BNKACC-STATUS.
+
+           SELECT BNKATYPE-NDX
+                  ASSIGN       TO NDXATYP
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS BAT-REC-TYPE
+                  FILE STATUS  IS WS-BNKATYPE-STATUS.
+
+           SELECT BNKTXN-NDX
+                  ASSIGN       TO NDXTXN
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS BTX-REC-TIMESTAMP
+                  ALTERNATE KEY IS BTX-REC-ALTKEY1 WITH DUPLICATES
+                  FILE STATUS  IS WS-BNKTXN-STATUS.
+
+           SELECT INTRPT-FILE
+                  ASSIGN       TO INTRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-INTRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BNKACC-NDX.
+       01  BNKACC-REC.
+       COPY CBANKVAC.
+
+       FD  BNKATYPE-NDX.
+       01  BNKATYPE-REC.
+       COPY CBANKVAT.
+
+       FD  BNKTXN-NDX.
+       01  BNKTXN-REC.
+       COPY CBANKVTX.
+
+       FD  INTRPT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 90 CHARACTERS.
+       01  INTRPT-REC                              PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       COPY CTIMERD.
+
+       COPY CTSTAMPD.
+
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'ZBNKINT1'.
+         05  WS-BNKACC-STATUS                      PIC X(2).
+         05  WS-BNKATYPE-STATUS                    PIC X(2).
+         05  WS-BNKTXN-STATUS                      PIC X(2).
+         05  WS-INTRPT-STATUS                      PIC X(2).
+
+         05  WS-IO-STATUS.
+           10  WS-IO-STAT1                         PIC X(1).
+           10  WS-IO-STAT2                         PIC X(1).
+
+         05  WS-TWO-BYTES.
+           10  WS-TWO-BYTES-LEFT                   PIC X(1).
+           10  WS-TWO-BYTES-RIGHT                  PIC X(1).
+         05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES
+                                                   PIC 9(1) COMP.
+
+         05  WS-FILE                               PIC X(16).
+
+         05  WS-ACCOUNT-COUNTER                    PIC 9(5)
+             VALUE ZERO.
+         05  WS-POSTED-COUNTER                     PIC 9(5)
+             VALUE ZERO.
+         05  WS-SKIPPED-COUNTER                    PIC 9(5)
+             VALUE ZERO.
+
+         05  WS-ATYPE-FOUND-SW                     PIC X(1).
+           88  WS-ATYPE-FOUND                       VALUE 'Y'.
+         05  WS-LAST-ATYPE                         PIC X(1)
+             VALUE SPACE.
+         05  WS-LAST-ATYPE-RATE                    PIC S9(1)V9(4)
+                                                     COMP-3.
+
+         05  WS-INTEREST-AMOUNT                    PIC S9(7)V99
+                                                     COMP-3.
+         05  WS-INTEREST-AMOUNT-ED                 PIC -(7)9.99.
+         05  WS-NEW-BALANCE                         PIC S9(7)V99
+                                                     COMP-3.
+
+         05  WS-TWOS-COMP.
+           10  WS-TWOS-COMP-LEN                    PIC S9(4) COMP.
+           10  WS-TWOS-COMP-INPUT                  PIC X(256).
+           10  WS-TWOS-COMP-OUTPUT                 PIC X(256).
+
+       01  WS-CONSOLE-MESSAGE                      PIC X(60).
+
+       PROCEDURE DIVISION.
+           DISPLAY 'STARTED'.
+           PERFORM RUN-TIME.
+
+           OPEN OUTPUT INTRPT-FILE.
+           MOVE WS-INTRPT-STATUS TO WS-IO-STATUS.
+           MOVE 'INTRPT-FILE' TO WS-FILE.
+           PERFORM CHECK-OPEN THRU
+                   CHECK-OPEN-EXIT.
+           MOVE SPACES TO INTRPT-REC.
+           STRING 'Interest accrual run' DELIMITED BY SIZE
+             INTO INTRPT-REC.
+           WRITE INTRPT-REC.
+
+           OPEN I-O BNKACC-NDX.
+           MOVE WS-BNKACC-STATUS TO WS-IO-STATUS.
+           MOVE 'BNKACC-NDX' TO WS-FILE.
+           PERFORM CHECK-OPEN THRU
+                   CHECK-OPEN-EXIT.
+
+           OPEN INPUT BNKATYPE-NDX.
+           MOVE WS-BNKATYPE-STATUS TO WS-IO-STATUS.
+           MOVE 'BNKATYPE-NDX' TO WS-FILE.
+           PERFORM CHECK-OPEN THRU
+                   CHECK-OPEN-EXIT.
+
+           OPEN I-O BNKTXN-NDX.
+           MOVE WS-BNKTXN-STATUS TO WS-IO-STATUS.
+           MOVE 'BNKTXN-NDX' TO WS-FILE.
+           PERFORM CHECK-OPEN THRU
+                   CHECK-OPEN-EXIT.
+
+           PERFORM ACCRUE-INTEREST-LOOP THRU
+                   ACCRUE-INTEREST-LOOP-EXIT.
+
+           CLOSE BNKACC-NDX.
+           CLOSE BNKATYPE-NDX.
+           CLOSE BNKTXN-NDX.
+           CLOSE INTRPT-FILE.
+
+           MOVE SPACES TO WS-CONSOLE-MESSAGE.
+           STRING WS-ACCOUNT-COUNTER DELIMITED BY SIZE
+                  ' account(s) read, ' DELIMITED BY SIZE
+                  WS-POSTED-COUNTER DELIMITED BY SIZE
+                  ' posted, ' DELIMITED BY SIZE
+                  WS-SKIPPED-COUNTER DELIMITED BY SIZE
+                  ' skipped' DELIMITED BY SIZE
+             INTO WS-CONSOLE-MESSAGE.
+           PERFORM DISPLAY-CONSOLE-MESSAGE.
+
+           PERFORM RUN-TIME.
+
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      *****************************************************************
+      * Read every account and, provided it is not on hold, look up   *
+      * its account type's interest rate and post one month's         *
+      * interest (credit on a positive balance, debit on a negative   *
+      * balance, within the overdraft limit already enforced when     *
+      * the debit was originally allowed to happen).                  *
+      *****************************************************************
+       ACCRUE-INTEREST-LOOP.
+           READ BNKACC-NDX NEXT RECORD.
+           IF WS-BNKACC-STATUS IS EQUAL TO '10'
+              GO TO ACCRUE-INTEREST-LOOP-EXIT
+           END-IF.
+           IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'
+              MOVE 'Error reading BNKACC-NDX' TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              PERFORM ABORT-PROGRAM
+           END-IF.
+           ADD 1 TO WS-ACCOUNT-COUNTER.
+
+           IF BAC-REC-ON-HOLD
+              ADD 1 TO WS-SKIPPED-COUNTER
+              GO TO ACCRUE-INTEREST-LOOP
+           END-IF.
+
+           PERFORM LOOKUP-ACCOUNT-TYPE-RATE.
+           IF NOT WS-ATYPE-FOUND
+              ADD 1 TO WS-SKIPPED-COUNTER
+              GO TO ACCRUE-INTEREST-LOOP
+           END-IF.
+
+           COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                   BAC-REC-BALANCE * WS-LAST-ATYPE-RATE / 12
+               ON SIZE ERROR
+                   MOVE ZERO TO WS-INTEREST-AMOUNT
+           END-COMPUTE.
+
+           IF WS-INTEREST-AMOUNT IS EQUAL TO ZERO
+              ADD 1 TO WS-SKIPPED-COUNTER
+              GO TO ACCRUE-INTEREST-LOOP
+           END-IF.
+
+           COMPUTE WS-NEW-BALANCE =
+                   BAC-REC-BALANCE + WS-INTEREST-AMOUNT.
+           MOVE WS-NEW-BALANCE TO BAC-REC-BALANCE.
+           ADD WS-INTEREST-AMOUNT TO BAC-REC-YTD-INTEREST.
+           REWRITE BNKACC-REC.
+           IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'
+              MOVE 'Error rewriting BNKACC-NDX' TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              PERFORM ABORT-PROGRAM
+           END-IF.
+
+           PERFORM WRITE-AUDIT-RECORD.
+           PERFORM WRITE-INTRPT-LINE.
+
+           ADD 1 TO WS-POSTED-COUNTER.
+           GO TO ACCRUE-INTEREST-LOOP.
+       ACCRUE-INTEREST-LOOP-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Look up the current account's type on BNKATYPE, caching the   *
+      * last type read since accounts are usually clustered by type.  *
+      *****************************************************************
+       LOOKUP-ACCOUNT-TYPE-RATE.
+           MOVE 'N' TO WS-ATYPE-FOUND-SW.
+           IF BAC-REC-TYPE IS EQUAL TO WS-LAST-ATYPE
+              SET WS-ATYPE-FOUND TO TRUE
+              GO TO LOOKUP-ACCOUNT-TYPE-RATE-EXIT
+           END-IF.
+           MOVE BAC-REC-TYPE TO BAT-REC-TYPE.
+           READ BNKATYPE-NDX RECORD
+             INVALID KEY
+               CONTINUE
+           END-READ.
+           IF WS-BNKATYPE-STATUS IS EQUAL TO '00'
+              SET WS-ATYPE-FOUND TO TRUE
+              MOVE BAC-REC-TYPE TO WS-LAST-ATYPE
+              MOVE BAT-REC-INT-RATE TO WS-LAST-ATYPE-RATE
+           END-IF.
+       LOOKUP-ACCOUNT-TYPE-RATE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write one audit-trail record for the interest posting.        *
+      *****************************************************************
+       WRITE-AUDIT-RECORD.
+           COPY CTSTAMPP.
+           MOVE SPACES TO BTX-RECORD.
+           MOVE BAC-REC-PID TO BTX-REC-PID.
+           MOVE '3' TO BTX-REC-TYPE.
+           MOVE '1' TO BTX-REC-SUB-TYPE.
+           MOVE BAC-REC-ACCNO TO BTX-REC-ACCNO.
+           MOVE WS-TIMESTAMP TO BTX-REC-TIMESTAMP.
+           MOVE WS-INTEREST-AMOUNT TO BTX-REC-AMOUNT.
+           MOVE 'Interest accrual' TO BTX-REC-DATA-OLD (1:17).
+           PERFORM STAMP-TIMESTAMP-FF.
+           WRITE BNKTXN-REC.
+
+      *****************************************************************
+      * Build the descending-order alternate timestamp field          *
+      *****************************************************************
+       STAMP-TIMESTAMP-FF.
+           MOVE BTX-REC-TIMESTAMP TO WS-TWOS-COMP-INPUT.
+           MOVE LOW-VALUES TO WS-TWOS-COMP-OUTPUT.
+           MOVE LENGTH OF BTX-REC-TIMESTAMP TO WS-TWOS-COMP-LEN.
+           CALL 'UTWOSCMP' USING WS-TWOS-COMP-LEN
+                                 WS-TWOS-COMP-INPUT
+                                 WS-TWOS-COMP-OUTPUT.
+           MOVE WS-TWOS-COMP-OUTPUT TO BTX-REC-TIMESTAMP-FF.
+
+      *****************************************************************
+      * Write one line to the interest-posting report                 *
+      *****************************************************************
+       WRITE-INTRPT-LINE.
+           MOVE WS-INTEREST-AMOUNT TO WS-INTEREST-AMOUNT-ED.
+           MOVE SPACES TO INTRPT-REC.
+           STRING BAC-REC-ACCNO DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-INTEREST-AMOUNT-ED DELIMITED BY SIZE
+                  ' posted' DELIMITED BY SIZE
+             INTO INTRPT-REC.
+           WRITE INTRPT-REC.
+
+      *****************************************************************
+      * Check file open OK                                            *
+      *****************************************************************
+       CHECK-OPEN.
+           IF WS-IO-STATUS IS EQUAL TO '00'
+              MOVE SPACES TO WS-CONSOLE-MESSAGE
+              STRING WS-FILE DELIMITED BY ' '
+                     ' opened ok' DELIMITED BY SIZE
+                INTO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              MOVE SPACES TO WS-CONSOLE-MESSAGE
+              STRING WS-FILE DELIMITED BY ' '
+                     ' open failed' DELIMITED BY SIZE
+                INTO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              PERFORM DISPLAY-IO-STATUS
+              PERFORM ABORT-PROGRAM
+           END-IF.
+       CHECK-OPEN-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Display the file status bytes.                                *
+      *****************************************************************
+       DISPLAY-IO-STATUS.
+           IF WS-IO-STATUS NUMERIC
+              MOVE SPACE TO WS-CONSOLE-MESSAGE
+              STRING 'File status -' DELIMITED BY SIZE
+                     WS-IO-STATUS DELIMITED BY SIZE
+                INTO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY
+              MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT
+              MOVE SPACE TO WS-CONSOLE-MESSAGE
+              STRING 'File status -' DELIMITED BY SIZE
+                     WS-IO-STAT1 DELIMITED BY SIZE
+                     '/' DELIMITED BY SIZE
+                     WS-TWO-BYTES DELIMITED BY SIZE
+                INTO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           END-IF.
+
+      *****************************************************************
+      * 'ABORT' the program.                                          *
+      * Post a message to the console and issue a STOP RUN            *
+      *****************************************************************
+       ABORT-PROGRAM.
+           MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.
+           PERFORM DISPLAY-CONSOLE-MESSAGE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+      *****************************************************************
+      * Display CONSOLE messages...                                   *
+      *****************************************************************
+       DISPLAY-CONSOLE-MESSAGE.
+           DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE.
+           MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.
+
+      *****************************************************************
+      * Display the run time that this program took to execute       *
+      *****************************************************************
+       RUN-TIME.
+           IF TIMER-START IS EQUAL TO ZERO
+              ACCEPT TIMER-START FROM TIME
+              MOVE 'Timer started' TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              ACCEPT TIMER-END FROM TIME
+              MOVE 'Timer stopped' TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              COMPUTE TIMER-ELAPSED =
+                        ((TIMER-END-HH * 60 * 60 * 100) +
+                         (TIMER-END-MM * 60 * 100) +
+                         (TIMER-END-SS * 100) +
+                          TIMER-END-DD) -
+                        ((TIMER-START-HH * 60 * 60 * 100) +
+                         (TIMER-START-MM * 60 * 100) +
+                         (TIMER-START-SS * 100) +
+                          TIMER-START-DD)
+              MOVE TIMER-ELAPSED-R TO TIMER-RUN-TIME-ELAPSED
+              MOVE TIMER-RUN-TIME TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           END-IF.
+
+      * $ Version 8.00a sequenced on Saturday 8 Aug 2026 at 12:00pm
