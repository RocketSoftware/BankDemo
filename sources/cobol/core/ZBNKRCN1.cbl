@@ -0,0 +1,408 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Prgram:      ZBNKRCN1.CBL                                     *
+      * Function:    Reconciliation report for house/suspense account *
+      *              postings.  Every account flagged as BAC-REC-TYPE-*
+      *              HOUSE is taken forward from its last statement    *
+      *              balance, every BNKTXN posting made to it since    *
+      *              its last statement date is listed and added in,  *
+      *              and the resulting total is compared against the  *
+      *              account's live balance.  Any account where the   *
+      *              two do not agree is flagged OUT OF BALANCE so it  *
+      *              can be investigated.                              *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           ZBNKRCN1.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT   SECTION.
+         FILE-CONTROL.
+           SELECT BNKACC-NDX
+                  ASSIGN       TO NDXACC
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS BAC-REC-ACCNO
+                  ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES
+                  FILE STATUS  IS WS-BNKACC-STATUS.
+
+           SELECT BNKTXN-NDX
+                  ASSIGN       TO NDXTXN
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS BTX-REC-TIMESTAMP
+                  ALTERNATE KEY IS BTX-REC-ALTKEY1 WITH DUPLICATES
+                  FILE STATUS  IS WS-BNKTXN-STATUS.
+
+           SELECT RCNRPT-FILE
+                  ASSIGN       TO RCNRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-RCNRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BNKACC-NDX.
+       01  BNKACC-REC.
+       COPY CBANKVAC.
+
+       FD  BNKTXN-NDX.
+       01  BNKTXN-REC.
+       COPY CBANKVTX.
+
+       FD  RCNRPT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 100 CHARACTERS.
+       01  RCNRPT-REC                               PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       COPY CTIMERD.
+
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'ZBNKRCN1'.
+         05  WS-BNKACC-STATUS                      PIC X(2).
+         05  WS-BNKTXN-STATUS                      PIC X(2).
+         05  WS-RCNRPT-STATUS                      PIC X(2).
+
+         05  WS-IO-STATUS.
+           10  WS-IO-STAT1                         PIC X(1).
+           10  WS-IO-STAT2                         PIC X(1).
+
+         05  WS-TWO-BYTES.
+           10  WS-TWO-BYTES-LEFT                   PIC X(1).
+           10  WS-TWO-BYTES-RIGHT                  PIC X(1).
+         05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES
+                                                   PIC 9(1) COMP.
+
+         05  WS-FILE                               PIC X(16).
+
+         05  WS-ACCOUNT-COUNTER                    PIC 9(5)
+             VALUE ZERO.
+         05  WS-OUT-OF-BALANCE-COUNTER             PIC 9(5)
+             VALUE ZERO.
+         05  WS-ITEM-COUNTER                       PIC 9(5)
+             VALUE ZERO.
+
+         05  WS-RUNNING-BAL                        PIC S9(7)V99
+                                                     COMP-3.
+         05  WS-VARIANCE                           PIC S9(7)V99
+                                                     COMP-3.
+         05  WS-ACCT-DEBIT-TOTAL                   PIC S9(7)V99
+                                                     COMP-3.
+         05  WS-ACCT-CREDIT-TOTAL                  PIC S9(7)V99
+                                                     COMP-3.
+         05  WS-ACCT-ITEM-COUNT                    PIC 9(5).
+
+         05  WS-BALANCE-ED                         PIC -(7)9.99.
+         05  WS-AMOUNT-ED                          PIC -(7)9.99.
+
+         05  WS-BNKTXN-AIX1-RID                    PIC X(35).
+         05  WS-BNKTXN-AIX1-RID-R REDEFINES WS-BNKTXN-AIX1-RID.
+           10  WS-BNKTXN-AIX1-RID-ACC              PIC X(9).
+           10  WS-BNKTXN-AIX1-RID-STAMP            PIC X(26).
+
+       01  WS-CONSOLE-MESSAGE                      PIC X(60).
+
+       PROCEDURE DIVISION.
+           DISPLAY 'STARTED'.
+           PERFORM RUN-TIME.
+
+           OPEN OUTPUT RCNRPT-FILE.
+           MOVE WS-RCNRPT-STATUS TO WS-IO-STATUS.
+           MOVE 'RCNRPT-FILE' TO WS-FILE.
+           PERFORM CHECK-OPEN THRU
+                   CHECK-OPEN-EXIT.
+           MOVE SPACES TO RCNRPT-REC.
+           STRING 'House/suspense account reconciliation report'
+                  DELIMITED BY SIZE
+             INTO RCNRPT-REC.
+           WRITE RCNRPT-REC.
+
+           OPEN INPUT BNKACC-NDX.
+           MOVE WS-BNKACC-STATUS TO WS-IO-STATUS.
+           MOVE 'BNKACC-NDX' TO WS-FILE.
+           PERFORM CHECK-OPEN THRU
+                   CHECK-OPEN-EXIT.
+
+           OPEN INPUT BNKTXN-NDX.
+           MOVE WS-BNKTXN-STATUS TO WS-IO-STATUS.
+           MOVE 'BNKTXN-NDX' TO WS-FILE.
+           PERFORM CHECK-OPEN THRU
+                   CHECK-OPEN-EXIT.
+
+           PERFORM SCAN-ACCOUNTS-LOOP THRU
+                   SCAN-ACCOUNTS-LOOP-EXIT.
+
+           CLOSE BNKACC-NDX.
+           CLOSE BNKTXN-NDX.
+
+           PERFORM WRITE-TOTALS-LINES.
+           CLOSE RCNRPT-FILE.
+
+           MOVE SPACES TO WS-CONSOLE-MESSAGE.
+           STRING WS-ACCOUNT-COUNTER DELIMITED BY SIZE
+                  ' house/suspense account(s), ' DELIMITED BY SIZE
+                  WS-ITEM-COUNTER DELIMITED BY SIZE
+                  ' posting(s), ' DELIMITED BY SIZE
+                  WS-OUT-OF-BALANCE-COUNTER DELIMITED BY SIZE
+                  ' out of balance' DELIMITED BY SIZE
+             INTO WS-CONSOLE-MESSAGE.
+           PERFORM DISPLAY-CONSOLE-MESSAGE.
+
+           PERFORM RUN-TIME.
+
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      *****************************************************************
+      * Read every account and reconcile the ones flagged as a house   *
+      * or suspense account.  Ordinary customer accounts are skipped.  *
+      *****************************************************************
+       SCAN-ACCOUNTS-LOOP.
+           READ BNKACC-NDX NEXT RECORD.
+           IF WS-BNKACC-STATUS IS EQUAL TO '10'
+              GO TO SCAN-ACCOUNTS-LOOP-EXIT
+           END-IF.
+           IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'
+              MOVE 'Error reading BNKACC-NDX' TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              PERFORM ABORT-PROGRAM
+           END-IF.
+
+           IF NOT BAC-REC-TYPE-HOUSE
+              GO TO SCAN-ACCOUNTS-LOOP
+           END-IF.
+
+           ADD 1 TO WS-ACCOUNT-COUNTER.
+           PERFORM RECONCILE-ACCOUNT.
+           GO TO SCAN-ACCOUNTS-LOOP.
+       SCAN-ACCOUNTS-LOOP-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Carry the account's last statement balance forward, add in    *
+      * every posting made since the last statement date, print each  *
+      * one with its running balance, and compare the result against  *
+      * the account's live balance.                                   *
+      *****************************************************************
+       RECONCILE-ACCOUNT.
+           MOVE ZERO TO WS-ACCT-DEBIT-TOTAL.
+           MOVE ZERO TO WS-ACCT-CREDIT-TOTAL.
+           MOVE ZERO TO WS-ACCT-ITEM-COUNT.
+           MOVE BAC-REC-LAST-STMT-BAL TO WS-RUNNING-BAL.
+
+           MOVE SPACES TO RCNRPT-REC.
+           MOVE BAC-REC-LAST-STMT-BAL TO WS-BALANCE-ED.
+           STRING 'Account ' DELIMITED BY SIZE
+                  BAC-REC-ACCNO DELIMITED BY SIZE
+                  ' opening balance ' DELIMITED BY SIZE
+                  WS-BALANCE-ED DELIMITED BY SIZE
+                  ' as of ' DELIMITED BY SIZE
+                  BAC-REC-LAST-STMT-DTE DELIMITED BY SIZE
+             INTO RCNRPT-REC.
+           WRITE RCNRPT-REC.
+
+           MOVE LOW-VALUES TO WS-BNKTXN-AIX1-RID.
+           MOVE BAC-REC-ACCNO TO WS-BNKTXN-AIX1-RID-ACC.
+           START BNKTXN-NDX KEY IS GREATER THAN OR EQUAL
+                 BTX-REC-ALTKEY1
+             INVALID KEY
+               GO TO RECONCILE-ACCOUNT-SUMMARY
+           END-START.
+       RECONCILE-ACCOUNT-LOOP.
+           READ BNKTXN-NDX NEXT RECORD
+             AT END
+               GO TO RECONCILE-ACCOUNT-SUMMARY
+           END-READ.
+           IF BTX-REC-ACCNO IS NOT EQUAL TO BAC-REC-ACCNO
+              GO TO RECONCILE-ACCOUNT-SUMMARY
+           END-IF.
+           IF BTX-REC-TIMESTAMP (1:10) IS LESS THAN OR EQUAL TO
+                BAC-REC-LAST-STMT-DTE
+              GO TO RECONCILE-ACCOUNT-LOOP
+           END-IF.
+
+           ADD 1 TO WS-ACCT-ITEM-COUNT.
+           ADD 1 TO WS-ITEM-COUNTER.
+           ADD BTX-REC-AMOUNT TO WS-RUNNING-BAL.
+           IF BTX-REC-AMOUNT IS LESS THAN ZERO
+              ADD BTX-REC-AMOUNT TO WS-ACCT-DEBIT-TOTAL
+           ELSE
+              ADD BTX-REC-AMOUNT TO WS-ACCT-CREDIT-TOTAL
+           END-IF.
+           PERFORM WRITE-POSTING-LINE.
+           GO TO RECONCILE-ACCOUNT-LOOP.
+       RECONCILE-ACCOUNT-SUMMARY.
+           COMPUTE WS-VARIANCE =
+                   WS-RUNNING-BAL - BAC-REC-BALANCE.
+           MOVE SPACES TO RCNRPT-REC.
+           MOVE BAC-REC-BALANCE TO WS-BALANCE-ED.
+           IF WS-VARIANCE IS EQUAL TO ZERO
+              STRING 'Account ' DELIMITED BY SIZE
+                     BAC-REC-ACCNO DELIMITED BY SIZE
+                     ' closing balance ' DELIMITED BY SIZE
+                     WS-BALANCE-ED DELIMITED BY SIZE
+                     ' IN BALANCE' DELIMITED BY SIZE
+                INTO RCNRPT-REC
+           ELSE
+              ADD 1 TO WS-OUT-OF-BALANCE-COUNTER
+              MOVE WS-VARIANCE TO WS-AMOUNT-ED
+              STRING 'Account ' DELIMITED BY SIZE
+                     BAC-REC-ACCNO DELIMITED BY SIZE
+                     ' closing balance ' DELIMITED BY SIZE
+                     WS-BALANCE-ED DELIMITED BY SIZE
+                     ' OUT OF BALANCE by ' DELIMITED BY SIZE
+                     WS-AMOUNT-ED DELIMITED BY SIZE
+                INTO RCNRPT-REC
+           END-IF.
+           WRITE RCNRPT-REC.
+       RECONCILE-ACCOUNT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write one detail line for a posting to a house/suspense       *
+      * account.                                                       *
+      *****************************************************************
+       WRITE-POSTING-LINE.
+           MOVE SPACES TO RCNRPT-REC.
+           MOVE BTX-REC-AMOUNT TO WS-AMOUNT-ED.
+           MOVE WS-RUNNING-BAL TO WS-BALANCE-ED.
+           STRING '  ' DELIMITED BY SIZE
+                  BTX-REC-TIMESTAMP (1:19) DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  BTX-REC-PID DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-AMOUNT-ED DELIMITED BY SIZE
+                  ' bal ' DELIMITED BY SIZE
+                  WS-BALANCE-ED DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  BTX-REC-DATA-OLD (1:30) DELIMITED BY SIZE
+             INTO RCNRPT-REC.
+           WRITE RCNRPT-REC.
+
+      *****************************************************************
+      * Write the summary totals at the end of the report.            *
+      *****************************************************************
+       WRITE-TOTALS-LINES.
+           MOVE SPACES TO RCNRPT-REC.
+           STRING WS-ACCOUNT-COUNTER DELIMITED BY SIZE
+                  ' house/suspense account(s) reconciled' DELIMITED
+                    BY SIZE
+             INTO RCNRPT-REC.
+           WRITE RCNRPT-REC.
+           MOVE SPACES TO RCNRPT-REC.
+           STRING WS-OUT-OF-BALANCE-COUNTER DELIMITED BY SIZE
+                  ' account(s) OUT OF BALANCE' DELIMITED BY SIZE
+             INTO RCNRPT-REC.
+           WRITE RCNRPT-REC.
+
+      *****************************************************************
+      * Check file open OK                                            *
+      *****************************************************************
+       CHECK-OPEN.
+           IF WS-IO-STATUS IS EQUAL TO '00'
+              MOVE SPACES TO WS-CONSOLE-MESSAGE
+              STRING WS-FILE DELIMITED BY ' '
+                     ' opened ok' DELIMITED BY SIZE
+                INTO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              MOVE SPACES TO WS-CONSOLE-MESSAGE
+              STRING WS-FILE DELIMITED BY ' '
+                     ' open failed' DELIMITED BY SIZE
+                INTO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              PERFORM DISPLAY-IO-STATUS
+              PERFORM ABORT-PROGRAM
+           END-IF.
+       CHECK-OPEN-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Display the file status bytes.                                *
+      *****************************************************************
+       DISPLAY-IO-STATUS.
+           IF WS-IO-STATUS NUMERIC
+              MOVE SPACE TO WS-CONSOLE-MESSAGE
+              STRING 'File status -' DELIMITED BY SIZE
+                     WS-IO-STATUS DELIMITED BY SIZE
+                INTO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY
+              MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT
+              MOVE SPACE TO WS-CONSOLE-MESSAGE
+              STRING 'File status -' DELIMITED BY SIZE
+                     WS-IO-STAT1 DELIMITED BY SIZE
+                     '/' DELIMITED BY SIZE
+                     WS-TWO-BYTES DELIMITED BY SIZE
+                INTO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           END-IF.
+
+      *****************************************************************
+      * 'ABORT' the program.                                          *
+      * Post a message to the console and issue a STOP RUN            *
+      *****************************************************************
+       ABORT-PROGRAM.
+           MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.
+           PERFORM DISPLAY-CONSOLE-MESSAGE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+      *****************************************************************
+      * Display CONSOLE messages...                                   *
+      *****************************************************************
+       DISPLAY-CONSOLE-MESSAGE.
+           DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE.
+           MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.
+
+      *****************************************************************
+      * Display the run time that this program took to execute       *
+      *****************************************************************
+       RUN-TIME.
+           IF TIMER-START IS EQUAL TO ZERO
+              ACCEPT TIMER-START FROM TIME
+              MOVE 'Timer started' TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              ACCEPT TIMER-END FROM TIME
+              MOVE 'Timer stopped' TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              COMPUTE TIMER-ELAPSED =
+                        ((TIMER-END-HH * 60 * 60 * 100) +
+                         (TIMER-END-MM * 60 * 100) +
+                         (TIMER-END-SS * 100) +
+                          TIMER-END-DD) -
+                        ((TIMER-START-HH * 60 * 60 * 100) +
+                         (TIMER-START-MM * 60 * 100) +
+                         (TIMER-START-SS * 100) +
+                          TIMER-START-DD)
+              MOVE TIMER-ELAPSED-R TO TIMER-RUN-TIME-ELAPSED
+              MOVE TIMER-RUN-TIME TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           END-IF.
+
+      * $ Version 8.00a sequenced on Saturday 8 Aug 2026 at 1:00pm
