@@ -57,6 +57,9 @@
                VALUE ', Program:'.
            10  WS-WTO-PROG                         PIC X(8).
 
+       01  WS-COMMAREA.
+       COPY CBANKD18.
+
        COPY DFHAID.
 
        COPY DFHBMSCA.
@@ -105,6 +108,7 @@
                  END-EXEC
 
               END-IF
+              PERFORM WRITE-ACTIVITY-LOG THRU WRITE-ACTIVITY-LOG-EXIT
            END-IF.
 
       *****************************************************************
@@ -115,4 +119,23 @@
            END-EXEC.
            GOBACK.
 
-      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
+      *****************************************************************
+      * The console/CSMT write above is transient - once the screen   *
+      * scrolls it is gone. Persist the same activity as a row on the *
+      * activity log file so it can be found again later by program.  *
+      *****************************************************************
+       WRITE-ACTIVITY-LOG.
+           MOVE SPACES TO CD18I-DATA.
+           SET CD18-REQUEST-WRITE TO TRUE.
+           MOVE WS-WTO-PROG TO CD18I-PROGRAM.
+           MOVE WS-WTO-TERM TO CD18I-TERMID.
+           MOVE WS-WTO-TRAN TO CD18I-TRANID.
+
+           EXEC CICS LINK PROGRAM('DBANK18P')
+                          COMMAREA(CD18-DATA)
+                          LENGTH(LENGTH OF CD18-DATA)
+           END-EXEC.
+       WRITE-ACTIVITY-LOG-EXIT.
+           EXIT.
+
+      * $ Version 8.00c sequenced on Sunday 9 Aug 2026 at 10:00am
