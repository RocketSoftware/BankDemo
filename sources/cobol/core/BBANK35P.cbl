@@ -70,11 +70,14 @@
        01  WS-TXN-LIST.
        COPY CBANKD11.
 
+       01  WS-SORD-SLOT.
+       COPY CBANKD17.
+
        COPY CABENDD.
 
        LINKAGE SECTION.
        01  DFHCOMMAREA.
-         05  LK-COMMAREA                           PIC X(6144).
+         05  LK-COMMAREA                           PIC X(6252).
 
        COPY CENTRY.
       *****************************************************************
@@ -213,6 +216,10 @@
               MOVE 'BANK35A' TO BANK-LAST-MAP
               MOVE 'MBANK35' TO BANK-NEXT-MAPSET
               MOVE 'BANK35A' TO BANK-NEXT-MAP
+              IF BANK-AID-ENTER
+                 PERFORM PROCESS-SORD-ACTIONS THRU
+                         PROCESS-SORD-ACTIONS-EXIT
+              END-IF
               PERFORM POPULATE-SCREEN-DATA THRU
                       POPULATE-SCREEN-DATA-EXIT
               GO TO COMMON-RETURN
@@ -234,6 +241,68 @@
            MOVE WS-BANK-DATA TO DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA).
        COPY CRETURN.
 
+      *****************************************************************
+      * Apply any skip-next or cancel request entered against the     *
+      * inline standing order slots before the screen is refreshed.   *
+      *****************************************************************
+       PROCESS-SORD-ACTIONS.
+           IF BANK-SCR35-RP1ACT-SKIP OR BANK-SCR35-RP1ACT-CANCEL
+              IF BANK-SCR35-RP1ACC IS EQUAL TO SPACES
+                 MOVE 'No standing order in slot 1' TO BANK-ERROR-MSG
+              ELSE
+                 MOVE 1 TO CD17I-SLOT
+                 PERFORM CALL-SORD-SLOT THRU CALL-SORD-SLOT-EXIT
+              END-IF
+           END-IF.
+           IF BANK-SCR35-RP2ACT-SKIP OR BANK-SCR35-RP2ACT-CANCEL
+              IF BANK-SCR35-RP2ACC IS EQUAL TO SPACES
+                 MOVE 'No standing order in slot 2' TO BANK-ERROR-MSG
+              ELSE
+                 MOVE 2 TO CD17I-SLOT
+                 PERFORM CALL-SORD-SLOT THRU CALL-SORD-SLOT-EXIT
+              END-IF
+           END-IF.
+           IF BANK-SCR35-RP3ACT-SKIP OR BANK-SCR35-RP3ACT-CANCEL
+              IF BANK-SCR35-RP3ACC IS EQUAL TO SPACES
+                 MOVE 'No standing order in slot 3' TO BANK-ERROR-MSG
+              ELSE
+                 MOVE 3 TO CD17I-SLOT
+                 PERFORM CALL-SORD-SLOT THRU CALL-SORD-SLOT-EXIT
+              END-IF
+           END-IF.
+           MOVE SPACES TO BANK-SCR35-RP1ACT.
+           MOVE SPACES TO BANK-SCR35-RP2ACT.
+           MOVE SPACES TO BANK-SCR35-RP3ACT.
+       PROCESS-SORD-ACTIONS-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Issue the skip-next or cancel request for the slot set up in  *
+      * CD17I-SLOT by the caller                                      *
+      *****************************************************************
+       CALL-SORD-SLOT.
+           MOVE SPACES TO CD17-DATA.
+           MOVE BANK-SCR35-ACC TO CD17I-ACCNO.
+           IF (CD17I-SLOT IS EQUAL TO 1 AND BANK-SCR35-RP1ACT-CANCEL)
+              OR (CD17I-SLOT IS EQUAL TO 2 AND BANK-SCR35-RP2ACT-CANCEL)
+              OR (CD17I-SLOT IS EQUAL TO 3 AND BANK-SCR35-RP3ACT-CANCEL)
+              SET CD17-REQUEST-CANCEL TO TRUE
+           ELSE
+              SET CD17-REQUEST-SKIP-NEXT TO TRUE
+              MOVE 'Y' TO CD17I-SKIP-NEXT
+           END-IF.
+
+           EXEC CICS LINK PROGRAM('DBANK17P')
+                          COMMAREA(CD17-DATA)
+                          LENGTH(LENGTH OF CD17-DATA)
+           END-EXEC.
+
+           IF NOT CD17O-STATUS-OK
+              MOVE 'Standing order update failed' TO BANK-ERROR-MSG
+           END-IF.
+       CALL-SORD-SLOT-EXIT.
+           EXIT.
+
        POPULATE-SCREEN-DATA.
            MOVE SPACES TO BANK-SCR35-ATM-FIELDS.
            MOVE SPACES TO BANK-SCR35-RP-FIELDS.
@@ -304,6 +373,11 @@
                         CALL-DATECONV-EXIT
                  MOVE DDO-DATA TO BANK-SCR35-RP1DTE
               END-IF
+              IF CD11O-RP1SKIP IS EQUAL TO 'Y'
+                 MOVE 'Y' TO BANK-SCR35-RP1SKP
+              ELSE
+                 MOVE SPACES TO BANK-SCR35-RP1SKP
+              END-IF
               MOVE CD11O-RP2DAY TO BANK-SCR35-RP2DAY
               IF CD11O-RP2AMT IS EQUAL TO SPACES
                  MOVE CD11O-RP2AMT TO BANK-SCR35-RP2AMT
@@ -323,6 +397,11 @@
                         CALL-DATECONV-EXIT
                  MOVE DDO-DATA TO BANK-SCR35-RP2DTE
               END-IF
+              IF CD11O-RP2SKIP IS EQUAL TO 'Y'
+                 MOVE 'Y' TO BANK-SCR35-RP2SKP
+              ELSE
+                 MOVE SPACES TO BANK-SCR35-RP2SKP
+              END-IF
               MOVE CD11O-RP3DAY TO BANK-SCR35-RP3DAY
               MOVE CD11O-RP3AMT TO BANK-SCR35-RP3AMT
               IF CD11O-RP3AMT IS EQUAL TO SPACES
@@ -343,6 +422,11 @@
                         CALL-DATECONV-EXIT
                  MOVE DDO-DATA TO BANK-SCR35-RP3DTE
               END-IF
+              IF CD11O-RP3SKIP IS EQUAL TO 'Y'
+                 MOVE 'Y' TO BANK-SCR35-RP3SKP
+              ELSE
+                 MOVE SPACES TO BANK-SCR35-RP3SKP
+              END-IF
            END-IF.
 
        POPULATE-SCREEN-DATA-EXIT.
