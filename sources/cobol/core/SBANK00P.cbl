@@ -49,6 +49,16 @@
            10  FILLER                              PIC X(20)
                VALUE 'Input received from '.
            10  WS-INPUT-SOURCE-MSG-CALL-TYPE       PIC X(8).
+      *****************************************************************
+      * Idle-session timeout. A conversation that has sat untouched   *
+      * for longer than WS-IDLE-THRESHOLD (hundredths of a second,    *
+      * same units as TIMER-ELAPSED below) is timed out and bounced   *
+      * back to signon, the same as if it were the first screen in.   *
+      *****************************************************************
+       01  WS-IDLE-STORAGE.
+         05  WS-IDLE-THRESHOLD                     PIC 9(8)
+             VALUE 90000.
+       COPY CTIMERD.
        01  WS-BANK-DATA-AREAS.
          05  WS-BANK-DATA.
        COPY CBANKDAT.
@@ -62,7 +72,7 @@
            10  TS-QUEUE-NAME-PART2                 PIC 9(4).
          05  TS-QUEUE-LEN                          PIC S9(4) COMP.
          05  TS-QUEUE-ITEM                         PIC S9(4) COMP.
-         05  TS-QUEUE-DATA                         PIC X(6144).
+         05  TS-QUEUE-DATA                         PIC X(6252).
 
        COPY DFHAID.
 
@@ -207,6 +217,7 @@
                       LOW-VALUES
                  END-IF
               END-IF
+              PERFORM CHECK-IDLE-TIMEOUT THRU CHECK-IDLE-TIMEOUT-EXIT
            END-IF.
 
       *****************************************************************
@@ -376,6 +387,7 @@
       * to TS. So we can retrieve this data we keep the TS queue id   *
       *****************************************************************
       * Now return to CICS
+           ACCEPT BANK-LAST-ACTIVITY-TIME FROM TIME.
            MOVE WS-BANK-DATA TO TS-QUEUE-DATA.
            MOVE LENGTH OF TS-QUEUE-DATA TO TS-QUEUE-LEN.
            MOVE 1 TO TS-QUEUE-ITEM.
@@ -410,6 +422,53 @@
            END-IF.
            GOBACK.
 
+      *****************************************************************
+      * Has this conversation sat idle for longer than is allowed?    *
+      * BANK-LAST-ACTIVITY-TIME is stamped just before we return to   *
+      * CICS at the end of every turn and carried forward in the TS   *
+      * queue, so on the next turn it holds the time of the previous  *
+      * screen's input. We reuse the CTIMERD/CTIMERP elapsed-time     *
+      * idiom to compare that against the current time of day.       *
+      *****************************************************************
+       CHECK-IDLE-TIMEOUT.
+           IF BANK-LAST-ACTIVITY-UNSET
+              GO TO CHECK-IDLE-TIMEOUT-EXIT
+           END-IF.
+
+           MOVE BANK-LAST-ACTIVITY-TIME TO TIMER-START.
+           ACCEPT TIMER-END FROM TIME.
+           COMPUTE TIMER-ELAPSED =
+                     ((TIMER-END-HH * 60 * 60 * 100) +
+                      (TIMER-END-MM * 60 * 100) +
+                      (TIMER-END-SS * 100) +
+                       TIMER-END-DD) -
+                     ((TIMER-START-HH * 60 * 60 * 100) +
+                      (TIMER-START-MM * 60 * 100) +
+                      (TIMER-START-SS * 100) +
+                       TIMER-START-DD)
+           END-COMPUTE.
+
+      *****************************************************************
+      * A negative value means we have gone past midnight since the   *
+      * last turn - treat that as "a very long time" rather than try  *
+      * to unwind the day boundary.                                   *
+      *****************************************************************
+           IF TIMER-ELAPSED IS LESS THAN ZERO
+              MOVE 99999999 TO TIMER-ELAPSED
+           END-IF.
+
+           IF TIMER-ELAPSED IS GREATER THAN WS-IDLE-THRESHOLD
+              MOVE SPACES TO BANK-LAST-MAPSET
+              MOVE SPACES TO BANK-LAST-MAP
+              MOVE SPACES TO BANK-LAST-PROG
+              MOVE SPACES TO BANK-NEXT-PROG
+              SET BANK-RETURN-FLAG-ON TO TRUE
+              MOVE 'Your session has timed out due to inactivity.'
+                TO BANK-RETURN-MSG
+           END-IF.
+       CHECK-IDLE-TIMEOUT-EXIT.
+           EXIT.
+
        ZZ-ABEND SECTION.
 
            STRING ABEND-CULPRIT DELIMITED BY SIZE
@@ -426,8 +485,18 @@
                      TEXTLENGTH(LENGTH OF ABEND-MSG)
            END-EXEC.
 
+      * The console write above is transient - persist the same
+      * details as a row on the incident file so they can be found
+      * again after the screen has scrolled away.
+           MOVE EIBTRMID TO ABEND-TERMID.
+           MOVE EIBTRNID TO ABEND-TRANID.
+           EXEC CICS LINK PROGRAM('DBANK19P')
+                          COMMAREA(ABEND-DATA)
+                          LENGTH(LENGTH OF ABEND-DATA)
+           END-EXEC.
+
            EXEC CICS ABEND
                  ABCODE(ABEND-CODE)
            END-EXEC.
 
-      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
+      * $ Version 8.00c sequenced on Sunday 9 Aug 2026 at 11:30am
