@@ -0,0 +1,421 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Program:     ZBNKMON1.CBL                                     *
+      * Function:    Large-transaction / structuring monitoring       *
+      *              report.  Browses BNKTXN in account/timestamp      *
+      *              order and flags any single deposit or withdrawal *
+      *              at or above the large-transaction threshold, and *
+      *              any run of same-day deposits/withdrawals on one  *
+      *              account that are individually below the         *
+      *              threshold but add up to it or more (structuring).*
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           ZBNKMON1.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT   SECTION.
+         FILE-CONTROL.
+           SELECT BNKTXN-NDX
+                  ASSIGN       TO NDXTXN
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS BTX-REC-TIMESTAMP
+                  ALTERNATE KEY IS BTX-REC-ALTKEY1 WITH DUPLICATES
+                  FILE STATUS  IS WS-BNKTXN-STATUS.
+
+           SELECT BNKCUST-NDX
+                  ASSIGN       TO NDXCUST
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS BCS-REC-PID
+                  ALTERNATE KEY IS BCS-REC-NAME
+                    WITH DUPLICATES
+                  ALTERNATE KEY IS BCS-REC-NAME-FF
+                    WITH DUPLICATES
+                  FILE STATUS  IS WS-BNKCUST-STATUS.
+
+           SELECT MONRPT-FILE
+                  ASSIGN       TO MONRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-MONRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BNKTXN-NDX.
+       01  BNKTXN-REC.
+       COPY CBANKVTX.
+
+       FD  BNKCUST-NDX.
+       01  BNKCUST-REC.
+       COPY CBANKVCS.
+
+       FD  MONRPT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 100 CHARACTERS.
+       01  MONRPT-REC                              PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       COPY CTIMERD.
+
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'ZBNKMON1'.
+         05  WS-BNKTXN-STATUS                      PIC X(2).
+         05  WS-BNKCUST-STATUS                      PIC X(2).
+         05  WS-MONRPT-STATUS                      PIC X(2).
+
+         05  WS-IO-STATUS.
+           10  WS-IO-STAT1                         PIC X(1).
+           10  WS-IO-STAT2                         PIC X(1).
+
+         05  WS-TWO-BYTES.
+           10  WS-TWO-BYTES-LEFT                   PIC X(1).
+           10  WS-TWO-BYTES-RIGHT                  PIC X(1).
+         05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES
+                                                   PIC 9(1) COMP.
+
+         05  WS-FILE                               PIC X(16).
+
+      *****************************************************************
+      * A single deposit/withdrawal this size or more is reported     *
+      * LARGE on its own.  A run of smaller same-day deposits or      *
+      * withdrawals on one account that together reach this amount   *
+      * is reported as possible STRUCTURING.                          *
+      *****************************************************************
+         05  WS-LARGE-THRESHOLD                    PIC S9(7)V99
+                                                     COMP-3
+             VALUE 10000.00.
+
+         05  WS-TXN-COUNTER                        PIC 9(7)
+             VALUE ZERO.
+         05  WS-LARGE-COUNTER                      PIC 9(5)
+             VALUE ZERO.
+         05  WS-STRUCTURING-COUNTER                PIC 9(5)
+             VALUE ZERO.
+
+         05  WS-TXN-AMOUNT-ABS                     PIC S9(7)V99
+                                                     COMP-3.
+
+         05  WS-PREV-ACCNO                         PIC X(9)
+             VALUE SPACES.
+         05  WS-DAY-DTE                            PIC X(10)
+             VALUE SPACES.
+         05  WS-DAY-TOTAL                          PIC S9(7)V99
+                                                     COMP-3
+             VALUE ZERO.
+         05  WS-DAY-COUNT                          PIC 9(3)
+             VALUE ZERO.
+         05  WS-DAY-FLAGGED-SW                     PIC X(1)
+             VALUE 'N'.
+           88  WS-DAY-ALREADY-FLAGGED               VALUE 'Y'.
+
+         05  WS-AMOUNT-ED                          PIC -(6)9.99.
+         05  WS-TOTAL-ED                           PIC -(6)9.99.
+
+         05  WS-BNKTXN-AIX1-RID                    PIC X(35)
+             VALUE LOW-VALUES.
+
+       01  WS-CONSOLE-MESSAGE                      PIC X(60).
+
+       PROCEDURE DIVISION.
+           DISPLAY 'STARTED'.
+           PERFORM RUN-TIME.
+
+           OPEN OUTPUT MONRPT-FILE.
+           MOVE WS-MONRPT-STATUS TO WS-IO-STATUS.
+           MOVE 'MONRPT-FILE' TO WS-FILE.
+           PERFORM CHECK-OPEN THRU
+                   CHECK-OPEN-EXIT.
+           MOVE SPACES TO MONRPT-REC.
+           STRING 'Large-transaction / structuring monitoring report'
+                  DELIMITED BY SIZE
+             INTO MONRPT-REC.
+           WRITE MONRPT-REC.
+
+           OPEN INPUT BNKTXN-NDX.
+           MOVE WS-BNKTXN-STATUS TO WS-IO-STATUS.
+           MOVE 'BNKTXN-NDX' TO WS-FILE.
+           PERFORM CHECK-OPEN THRU
+                   CHECK-OPEN-EXIT.
+
+           OPEN INPUT BNKCUST-NDX.
+           MOVE WS-BNKCUST-STATUS TO WS-IO-STATUS.
+           MOVE 'BNKCUST-NDX' TO WS-FILE.
+           PERFORM CHECK-OPEN THRU
+                   CHECK-OPEN-EXIT.
+
+      *****************************************************************
+      * Browse the whole file in account/timestamp order so that all  *
+      * of one account's transactions are seen together and in date   *
+      * order, rather than in primary-key (pure timestamp) order.     *
+      *****************************************************************
+           START BNKTXN-NDX KEY IS GREATER THAN OR EQUAL
+                 BTX-REC-ALTKEY1
+             INVALID KEY
+               GO TO SCAN-TXN-LOOP-EXIT
+           END-START.
+
+           PERFORM SCAN-TXN-LOOP THRU
+                   SCAN-TXN-LOOP-EXIT.
+
+           CLOSE BNKTXN-NDX.
+           CLOSE BNKCUST-NDX.
+           PERFORM WRITE-TOTALS-LINES.
+           CLOSE MONRPT-FILE.
+
+           MOVE SPACES TO WS-CONSOLE-MESSAGE.
+           STRING WS-TXN-COUNTER DELIMITED BY SIZE
+                  ' transaction(s) read, ' DELIMITED BY SIZE
+                  WS-LARGE-COUNTER DELIMITED BY SIZE
+                  ' large, ' DELIMITED BY SIZE
+                  WS-STRUCTURING-COUNTER DELIMITED BY SIZE
+                  ' structuring' DELIMITED BY SIZE
+             INTO WS-CONSOLE-MESSAGE.
+           PERFORM DISPLAY-CONSOLE-MESSAGE.
+
+           PERFORM RUN-TIME.
+
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      *****************************************************************
+      * Read every transaction, in account/timestamp order, and      *
+      * check each one for either a large single amount or a         *
+      * build-up of smaller same-day amounts on one account.          *
+      *****************************************************************
+       SCAN-TXN-LOOP.
+           READ BNKTXN-NDX NEXT RECORD
+             AT END
+               GO TO SCAN-TXN-LOOP-EXIT
+           END-READ.
+           ADD 1 TO WS-TXN-COUNTER.
+
+      *****************************************************************
+      * Transfers and interest postings are not cash deposits or      *
+      * withdrawals, so they are not candidates for structuring.      *
+      *****************************************************************
+           IF BTX-REC-TYPE IS NOT EQUAL TO '1'
+              GO TO SCAN-TXN-LOOP
+           END-IF.
+
+           IF BTX-REC-ACCNO IS NOT EQUAL TO WS-PREV-ACCNO
+              MOVE BTX-REC-ACCNO TO WS-PREV-ACCNO
+              PERFORM RESET-DAY-TOTALS
+           END-IF.
+           IF BTX-REC-TIMESTAMP (1:10) IS NOT EQUAL TO WS-DAY-DTE
+              PERFORM RESET-DAY-TOTALS
+              MOVE BTX-REC-TIMESTAMP (1:10) TO WS-DAY-DTE
+           END-IF.
+
+           IF BTX-REC-AMOUNT IS LESS THAN ZERO
+              COMPUTE WS-TXN-AMOUNT-ABS = ZERO - BTX-REC-AMOUNT
+           ELSE
+              MOVE BTX-REC-AMOUNT TO WS-TXN-AMOUNT-ABS
+           END-IF.
+
+           IF WS-TXN-AMOUNT-ABS IS GREATER THAN OR EQUAL TO
+                WS-LARGE-THRESHOLD
+              PERFORM WRITE-LARGE-LINE
+           ELSE
+              ADD WS-TXN-AMOUNT-ABS TO WS-DAY-TOTAL
+              ADD 1 TO WS-DAY-COUNT
+              IF WS-DAY-TOTAL IS GREATER THAN OR EQUAL TO
+                   WS-LARGE-THRESHOLD AND
+                 WS-DAY-COUNT IS GREATER THAN 1 AND
+                 NOT WS-DAY-ALREADY-FLAGGED
+                 MOVE 'Y' TO WS-DAY-FLAGGED-SW
+                 PERFORM WRITE-STRUCTURING-LINE
+              END-IF
+           END-IF.
+           GO TO SCAN-TXN-LOOP.
+       SCAN-TXN-LOOP-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Start a fresh same-day running total for the current account. *
+      *****************************************************************
+       RESET-DAY-TOTALS.
+           MOVE ZERO TO WS-DAY-TOTAL.
+           MOVE ZERO TO WS-DAY-COUNT.
+           MOVE 'N' TO WS-DAY-FLAGGED-SW.
+
+      *****************************************************************
+      * Look up the account's customer name for the report line.     *
+      *****************************************************************
+       LOOKUP-CUSTOMER-NAME.
+           MOVE BTX-REC-PID TO BCS-REC-PID.
+           READ BNKCUST-NDX RECORD
+             INVALID KEY
+               MOVE SPACES TO BCS-REC-NAME
+           END-READ.
+
+      *****************************************************************
+      * Write one LARGE report line.                                  *
+      *****************************************************************
+       WRITE-LARGE-LINE.
+           PERFORM LOOKUP-CUSTOMER-NAME.
+           ADD 1 TO WS-LARGE-COUNTER.
+           MOVE WS-TXN-AMOUNT-ABS TO WS-AMOUNT-ED.
+           MOVE SPACES TO MONRPT-REC.
+           STRING BTX-REC-ACCNO DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  BTX-REC-PID DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  BCS-REC-NAME DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  BTX-REC-TIMESTAMP (1:10) DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-AMOUNT-ED DELIMITED BY SIZE
+                  ' LARGE' DELIMITED BY SIZE
+             INTO MONRPT-REC.
+           WRITE MONRPT-REC.
+
+      *****************************************************************
+      * Write one STRUCTURING report line.                            *
+      *****************************************************************
+       WRITE-STRUCTURING-LINE.
+           PERFORM LOOKUP-CUSTOMER-NAME.
+           ADD 1 TO WS-STRUCTURING-COUNTER.
+           MOVE WS-DAY-TOTAL TO WS-AMOUNT-ED.
+           MOVE SPACES TO MONRPT-REC.
+           STRING BTX-REC-ACCNO DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  BTX-REC-PID DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  BCS-REC-NAME DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-DAY-DTE DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-AMOUNT-ED DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  WS-DAY-COUNT DELIMITED BY SIZE
+                  ' STRUCTURING' DELIMITED BY SIZE
+             INTO MONRPT-REC.
+           WRITE MONRPT-REC.
+
+      *****************************************************************
+      * Write the summary totals at the end of the report.            *
+      *****************************************************************
+       WRITE-TOTALS-LINES.
+           MOVE SPACES TO MONRPT-REC.
+           STRING 'Large transactions flagged      ' DELIMITED BY SIZE
+                  WS-LARGE-COUNTER DELIMITED BY SIZE
+             INTO MONRPT-REC.
+           WRITE MONRPT-REC.
+           MOVE SPACES TO MONRPT-REC.
+           STRING 'Structuring patterns flagged    ' DELIMITED BY SIZE
+                  WS-STRUCTURING-COUNTER DELIMITED BY SIZE
+             INTO MONRPT-REC.
+           WRITE MONRPT-REC.
+
+      *****************************************************************
+      * Check file open OK                                            *
+      *****************************************************************
+       CHECK-OPEN.
+           IF WS-IO-STATUS IS EQUAL TO '00'
+              MOVE SPACES TO WS-CONSOLE-MESSAGE
+              STRING WS-FILE DELIMITED BY ' '
+                     ' opened ok' DELIMITED BY SIZE
+                INTO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              MOVE SPACES TO WS-CONSOLE-MESSAGE
+              STRING WS-FILE DELIMITED BY ' '
+                     ' open failed' DELIMITED BY SIZE
+                INTO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              PERFORM DISPLAY-IO-STATUS
+              PERFORM ABORT-PROGRAM
+           END-IF.
+       CHECK-OPEN-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Display the file status bytes.                                *
+      *****************************************************************
+       DISPLAY-IO-STATUS.
+           IF WS-IO-STATUS NUMERIC
+              MOVE SPACE TO WS-CONSOLE-MESSAGE
+              STRING 'File status -' DELIMITED BY SIZE
+                     WS-IO-STATUS DELIMITED BY SIZE
+                INTO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY
+              MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT
+              MOVE SPACE TO WS-CONSOLE-MESSAGE
+              STRING 'File status -' DELIMITED BY SIZE
+                     WS-IO-STAT1 DELIMITED BY SIZE
+                     '/' DELIMITED BY SIZE
+                     WS-TWO-BYTES DELIMITED BY SIZE
+                INTO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           END-IF.
+
+      *****************************************************************
+      * 'ABORT' the program.                                          *
+      * Post a message to the console and issue a STOP RUN            *
+      *****************************************************************
+       ABORT-PROGRAM.
+           MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.
+           PERFORM DISPLAY-CONSOLE-MESSAGE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+      *****************************************************************
+      * Display CONSOLE messages...                                   *
+      *****************************************************************
+       DISPLAY-CONSOLE-MESSAGE.
+           DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE.
+           MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.
+
+      *****************************************************************
+      * Display the run time that this program took to execute       *
+      *****************************************************************
+       RUN-TIME.
+           IF TIMER-START IS EQUAL TO ZERO
+              ACCEPT TIMER-START FROM TIME
+              MOVE 'Timer started' TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              ACCEPT TIMER-END FROM TIME
+              MOVE 'Timer stopped' TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              COMPUTE TIMER-ELAPSED =
+                        ((TIMER-END-HH * 60 * 60 * 100) +
+                         (TIMER-END-MM * 60 * 100) +
+                         (TIMER-END-SS * 100) +
+                          TIMER-END-DD) -
+                        ((TIMER-START-HH * 60 * 60 * 100) +
+                         (TIMER-START-MM * 60 * 100) +
+                         (TIMER-START-SS * 100) +
+                          TIMER-START-DD)
+              MOVE TIMER-ELAPSED-R TO TIMER-RUN-TIME-ELAPSED
+              MOVE TIMER-RUN-TIME TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           END-IF.
+
+      * $ Version 8.00a sequenced on Saturday 8 Aug 2026 at 2:00pm
