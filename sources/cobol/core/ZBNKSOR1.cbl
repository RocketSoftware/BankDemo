@@ -0,0 +1,656 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Prgram:      ZBNKSOR1.CBL                                     *
+      * Function:    Pay every standing order (regular payment) that  *
+      *              falls due today - both the three inline slots    *
+      *              on the account record and any held on BNKSORD.   *
+      *              Orders that cannot be paid (payee account not    *
+      *              found, or the payer has insufficient funds) are  *
+      *              written to an exceptions report rather than      *
+      *              abending the run.                                *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           ZBNKSOR1.
+       DATE-WRITTEN.
+           September 2002.
+       DATE-COMPILED.
+           Today.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT   SECTION.
+         FILE-CONTROL.
+           SELECT BNKACC-NDX
+                  ASSIGN       TO NDXACC
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS BAC-REC-ACCNO
+                  ALTERNATE KEY IS BAC-REC-PID WITH DUPLICATES
+                  FILE STATUS  IS WS-BNKACC-STATUS.
+
+           SELECT BNKSORD-NDX
+                  ASSIGN       TO NDXSORD
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS BSO-REC-KEY
+                  FILE STATUS  IS WS-BNKSORD-STATUS.
+
+           SELECT BNKTXN-NDX
+                  ASSIGN       TO NDXTXN
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS BTX-REC-TIMESTAMP
+                  ALTERNATE KEY IS BTX-REC-ALTKEY1 WITH DUPLICATES
+                  FILE STATUS  IS WS-BNKTXN-STATUS.
+
+           SELECT SOREXCPT-FILE
+                  ASSIGN       TO SOREXCPT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-SOREXCPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BNKACC-NDX.
+       01  BNKACC-REC.
+       COPY CBANKVAC.
+
+       FD  BNKSORD-NDX.
+       01  BNKSORD-REC.
+       COPY CBANKVSO.
+
+       FD  BNKTXN-NDX.
+       01  BNKTXN-REC.
+       COPY CBANKVTX.
+
+       FD  SOREXCPT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 121 CHARACTERS.
+       01  SOREXCPT-REC                            PIC X(121).
+
+       WORKING-STORAGE SECTION.
+       COPY CTIMERD.
+
+       COPY CTSTAMPD.
+
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'ZBNKSOR1'.
+         05  WS-BNKACC-STATUS                      PIC X(2).
+         05  WS-BNKSORD-STATUS                     PIC X(2).
+         05  WS-BNKTXN-STATUS                      PIC X(2).
+         05  WS-SOREXCPT-STATUS                    PIC X(2).
+
+         05  WS-IO-STATUS.
+           10  WS-IO-STAT1                         PIC X(1).
+           10  WS-IO-STAT2                         PIC X(1).
+
+         05  WS-TWO-BYTES.
+           10  WS-TWO-BYTES-LEFT                   PIC X(1).
+           10  WS-TWO-BYTES-RIGHT                  PIC X(1).
+         05  WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES
+                                                   PIC 9(1) COMP.
+
+         05  WS-FILE                               PIC X(16).
+
+         05  WS-RUN-DATE                           PIC X(10).
+         05  WS-RUN-DAY                            PIC X(2).
+
+         05  WS-PAID-COUNTER                       PIC 9(5)
+             VALUE ZERO.
+         05  WS-EXCEPTION-COUNTER                  PIC 9(5)
+             VALUE ZERO.
+         05  WS-TXN-SEQ                             PIC X(1)
+             VALUE '0'.
+
+         05  WS-FROM-BALANCE                       PIC S9(7)V99 COMP-3.
+         05  WS-FROM-OVERDRAFT-LIMIT               PIC S9(7)V99 COMP-3.
+         05  WS-TO-BALANCE                         PIC S9(7)V99 COMP-3.
+         05  WS-NEW-FROM-BALANCE                   PIC S9(7)V99 COMP-3.
+         05  WS-PAYER-FOUND-SW                     PIC X(1).
+           88  WS-PAYER-FOUND                       VALUE 'Y'.
+         05  WS-PAYEE-FOUND-SW                      PIC X(1).
+           88  WS-PAYEE-FOUND                       VALUE 'Y'.
+         05  WS-EXCEPTION-REASON                   PIC X(40).
+
+         05  WS-SLOT-NO                            PIC 9(1).
+         05  WS-SLOT-AMOUNT                        PIC S9(5)V99 COMP-3.
+         05  WS-SLOT-PID                           PIC X(5).
+         05  WS-SLOT-ACCNO                         PIC X(9).
+         05  WS-SLOT-CHANGED-SW                    PIC X(1).
+           88  WS-SLOT-CHANGED                      VALUE 'Y'.
+
+         05  WS-TWOS-COMP.
+           10  WS-TWOS-COMP-LEN                    PIC S9(4) COMP.
+           10  WS-TWOS-COMP-INPUT                  PIC X(256).
+           10  WS-TWOS-COMP-OUTPUT                 PIC X(256).
+
+       01  WS-DUE-ORDER-TABLE.
+         05  WS-DUE-ENTRY OCCURS 500 TIMES
+                          INDEXED BY WS-DUE-IX
+                                     WS-DUE-FILL-IX.
+           10  WS-DUE-SOURCE                       PIC X(1).
+             88  WS-DUE-SOURCE-INLINE                VALUE 'I'.
+             88  WS-DUE-SOURCE-SORD                  VALUE 'S'.
+           10  WS-DUE-ACCNO                        PIC X(9).
+           10  WS-DUE-SLOT                         PIC 9(1).
+           10  WS-DUE-SEQ                          PIC 9(4).
+           10  WS-DUE-AMOUNT                       PIC S9(5)V99 COMP-3.
+           10  WS-DUE-PAYEE-PID                    PIC X(5).
+           10  WS-DUE-PAYEE-ACCNO                  PIC X(9).
+           10  WS-DUE-DESC                         PIC X(15).
+       01  WS-DUE-COUNT                            PIC 9(5)
+           VALUE ZERO.
+
+       01  WS-CONSOLE-MESSAGE                      PIC X(60).
+
+       PROCEDURE DIVISION.
+           DISPLAY 'STARTED'.
+           PERFORM RUN-TIME.
+
+      *****************************************************************
+      * Work out today's date, in the same YYYY-MM-DD form as the     *
+      * LAST-PAY fields, and today's day-of-month, to compare against *
+      * the standing order due-day fields.                            *
+      *****************************************************************
+           COPY CTSTAMPP.
+           MOVE WS-TS-DATE TO WS-RUN-DATE.
+           MOVE WS-TS-DATE-DD TO WS-RUN-DAY.
+
+           MOVE ZERO TO WS-DUE-COUNT.
+
+           PERFORM SCAN-INLINE-ORDERS.
+           PERFORM SCAN-SORD-ORDERS.
+
+           MOVE SPACES TO WS-CONSOLE-MESSAGE.
+           STRING WS-DUE-COUNT DELIMITED BY SIZE
+                  ' standing order(s) due today' DELIMITED BY SIZE
+             INTO WS-CONSOLE-MESSAGE.
+           PERFORM DISPLAY-CONSOLE-MESSAGE.
+
+           PERFORM PAY-DUE-ORDERS.
+
+           MOVE SPACES TO WS-CONSOLE-MESSAGE.
+           STRING WS-PAID-COUNTER DELIMITED BY SIZE
+                  ' paid, ' DELIMITED BY SIZE
+                  WS-EXCEPTION-COUNTER DELIMITED BY SIZE
+                  ' exception(s)' DELIMITED BY SIZE
+             INTO WS-CONSOLE-MESSAGE.
+           PERFORM DISPLAY-CONSOLE-MESSAGE.
+
+           PERFORM RUN-TIME.
+
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      *****************************************************************
+      * Pass 1a - scan every account sequentially, picking up any of  *
+      * the three inline standing orders that fall due today.         *
+      *****************************************************************
+       SCAN-INLINE-ORDERS.
+           OPEN I-O BNKACC-NDX.
+           MOVE WS-BNKACC-STATUS TO WS-IO-STATUS.
+           MOVE 'BNKACC-NDX' TO WS-FILE.
+           PERFORM CHECK-OPEN THRU
+                   CHECK-OPEN-EXIT.
+
+       SCAN-INLINE-LOOP.
+           READ BNKACC-NDX NEXT RECORD.
+           IF WS-BNKACC-STATUS IS EQUAL TO '10'
+              GO TO SCAN-INLINE-DONE
+           END-IF.
+           IF WS-BNKACC-STATUS IS NOT EQUAL TO '00'
+              MOVE 'Error reading BNKACC-NDX' TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              PERFORM ABORT-PROGRAM
+           END-IF.
+
+           MOVE 'N' TO WS-SLOT-CHANGED-SW.
+           IF BAC-REC-RP1-ACCNO IS NOT EQUAL TO SPACES AND
+              BAC-REC-RP1-DAY IS EQUAL TO WS-RUN-DAY AND
+              BAC-REC-RP1-LAST-PAY IS NOT EQUAL TO WS-RUN-DATE
+              IF BAC-REC-RP1-SKIP-NEXT IS EQUAL TO 'Y'
+                 MOVE SPACES TO BAC-REC-RP1-SKIP-NEXT
+                 MOVE 'Y' TO WS-SLOT-CHANGED-SW
+              ELSE
+                 MOVE 1 TO WS-SLOT-NO
+                 MOVE BAC-REC-RP1-AMOUNT TO WS-SLOT-AMOUNT
+                 MOVE BAC-REC-RP1-PID TO WS-SLOT-PID
+                 MOVE BAC-REC-RP1-ACCNO TO WS-SLOT-ACCNO
+                 PERFORM ADD-DUE-INLINE-ENTRY
+              END-IF
+           END-IF.
+           IF BAC-REC-RP2-ACCNO IS NOT EQUAL TO SPACES AND
+              BAC-REC-RP2-DAY IS EQUAL TO WS-RUN-DAY AND
+              BAC-REC-RP2-LAST-PAY IS NOT EQUAL TO WS-RUN-DATE
+              IF BAC-REC-RP2-SKIP-NEXT IS EQUAL TO 'Y'
+                 MOVE SPACES TO BAC-REC-RP2-SKIP-NEXT
+                 MOVE 'Y' TO WS-SLOT-CHANGED-SW
+              ELSE
+                 MOVE 2 TO WS-SLOT-NO
+                 MOVE BAC-REC-RP2-AMOUNT TO WS-SLOT-AMOUNT
+                 MOVE BAC-REC-RP2-PID TO WS-SLOT-PID
+                 MOVE BAC-REC-RP2-ACCNO TO WS-SLOT-ACCNO
+                 PERFORM ADD-DUE-INLINE-ENTRY
+              END-IF
+           END-IF.
+           IF BAC-REC-RP3-ACCNO IS NOT EQUAL TO SPACES AND
+              BAC-REC-RP3-DAY IS EQUAL TO WS-RUN-DAY AND
+              BAC-REC-RP3-LAST-PAY IS NOT EQUAL TO WS-RUN-DATE
+              IF BAC-REC-RP3-SKIP-NEXT IS EQUAL TO 'Y'
+                 MOVE SPACES TO BAC-REC-RP3-SKIP-NEXT
+                 MOVE 'Y' TO WS-SLOT-CHANGED-SW
+              ELSE
+                 MOVE 3 TO WS-SLOT-NO
+                 MOVE BAC-REC-RP3-AMOUNT TO WS-SLOT-AMOUNT
+                 MOVE BAC-REC-RP3-PID TO WS-SLOT-PID
+                 MOVE BAC-REC-RP3-ACCNO TO WS-SLOT-ACCNO
+                 PERFORM ADD-DUE-INLINE-ENTRY
+              END-IF
+           END-IF.
+           IF WS-SLOT-CHANGED
+              REWRITE BNKACC-REC
+           END-IF.
+           GO TO SCAN-INLINE-LOOP.
+       SCAN-INLINE-DONE.
+           CLOSE BNKACC-NDX.
+
+      *****************************************************************
+      * Add one inline standing order (WS-SLOT-* set by the caller)   *
+      * to the due-order table                                        *
+      *****************************************************************
+       ADD-DUE-INLINE-ENTRY.
+           IF WS-DUE-COUNT IS GREATER THAN OR EQUAL TO 500
+              MOVE 'Due-order table full - some orders skipped'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              ADD 1 TO WS-DUE-COUNT
+              SET WS-DUE-FILL-IX TO WS-DUE-COUNT
+              SET WS-DUE-SOURCE-INLINE (WS-DUE-FILL-IX) TO TRUE
+              MOVE BAC-REC-ACCNO TO WS-DUE-ACCNO (WS-DUE-FILL-IX)
+              MOVE WS-SLOT-NO TO WS-DUE-SLOT (WS-DUE-FILL-IX)
+              MOVE ZERO TO WS-DUE-SEQ (WS-DUE-FILL-IX)
+              MOVE WS-SLOT-AMOUNT TO WS-DUE-AMOUNT (WS-DUE-FILL-IX)
+              MOVE WS-SLOT-PID TO WS-DUE-PAYEE-PID (WS-DUE-FILL-IX)
+              MOVE WS-SLOT-ACCNO TO WS-DUE-PAYEE-ACCNO (WS-DUE-FILL-IX)
+              MOVE SPACES TO WS-DUE-DESC (WS-DUE-FILL-IX)
+           END-IF.
+       ADD-DUE-INLINE-ENTRY-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Pass 1b - scan every record on the standing order file,       *
+      * picking up any that fall due today.                           *
+      *****************************************************************
+       SCAN-SORD-ORDERS.
+           OPEN INPUT BNKSORD-NDX.
+           MOVE WS-BNKSORD-STATUS TO WS-IO-STATUS.
+           MOVE 'BNKSORD-NDX' TO WS-FILE.
+           PERFORM CHECK-OPEN THRU
+                   CHECK-OPEN-EXIT.
+
+       SCAN-SORD-LOOP.
+           READ BNKSORD-NDX NEXT RECORD.
+           IF WS-BNKSORD-STATUS IS EQUAL TO '10'
+              GO TO SCAN-SORD-DONE
+           END-IF.
+           IF WS-BNKSORD-STATUS IS NOT EQUAL TO '00'
+              MOVE 'Error reading BNKSORD-NDX' TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              PERFORM ABORT-PROGRAM
+           END-IF.
+
+           IF BSO-REC-ACTIVE AND
+              NOT BSO-REC-SKIP-NEXT-PAYMENT AND
+              BSO-REC-DAY IS EQUAL TO WS-RUN-DAY AND
+              BSO-REC-LAST-PAY IS NOT EQUAL TO WS-RUN-DATE
+              IF WS-DUE-COUNT IS GREATER THAN OR EQUAL TO 500
+                 MOVE 'Due-order table full - some orders skipped'
+                   TO WS-CONSOLE-MESSAGE
+                 PERFORM DISPLAY-CONSOLE-MESSAGE
+              ELSE
+                 ADD 1 TO WS-DUE-COUNT
+                 SET WS-DUE-FILL-IX TO WS-DUE-COUNT
+                 SET WS-DUE-SOURCE-SORD (WS-DUE-FILL-IX) TO TRUE
+                 MOVE BSO-REC-ACCNO TO WS-DUE-ACCNO (WS-DUE-FILL-IX)
+                 MOVE ZERO TO WS-DUE-SLOT (WS-DUE-FILL-IX)
+                 MOVE BSO-REC-SEQ TO WS-DUE-SEQ (WS-DUE-FILL-IX)
+                 MOVE BSO-REC-AMOUNT TO WS-DUE-AMOUNT (WS-DUE-FILL-IX)
+                 MOVE BSO-REC-PAYEE-PID
+                   TO WS-DUE-PAYEE-PID (WS-DUE-FILL-IX)
+                 MOVE BSO-REC-PAYEE-ACCNO
+                   TO WS-DUE-PAYEE-ACCNO (WS-DUE-FILL-IX)
+                 MOVE BSO-REC-DESC TO WS-DUE-DESC (WS-DUE-FILL-IX)
+              END-IF
+           END-IF.
+           GO TO SCAN-SORD-LOOP.
+       SCAN-SORD-DONE.
+           CLOSE BNKSORD-NDX.
+
+      *****************************************************************
+      * Pass 2 - pay every order collected in the due-order table     *
+      *****************************************************************
+       PAY-DUE-ORDERS.
+           OPEN OUTPUT SOREXCPT-FILE.
+           MOVE WS-SOREXCPT-STATUS TO WS-IO-STATUS.
+           MOVE 'SOREXCPT-FILE' TO WS-FILE.
+           PERFORM CHECK-OPEN THRU
+                   CHECK-OPEN-EXIT.
+           MOVE SPACES TO SOREXCPT-REC.
+           STRING 'Standing order exceptions for ' DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+             INTO SOREXCPT-REC.
+           WRITE SOREXCPT-REC.
+
+           IF WS-DUE-COUNT IS EQUAL TO ZERO
+              GO TO PAY-DUE-ORDERS-EXIT
+           END-IF.
+
+           OPEN I-O BNKACC-NDX.
+           MOVE WS-BNKACC-STATUS TO WS-IO-STATUS.
+           MOVE 'BNKACC-NDX' TO WS-FILE.
+           PERFORM CHECK-OPEN THRU
+                   CHECK-OPEN-EXIT.
+
+           OPEN I-O BNKSORD-NDX.
+           MOVE WS-BNKSORD-STATUS TO WS-IO-STATUS.
+           MOVE 'BNKSORD-NDX' TO WS-FILE.
+           PERFORM CHECK-OPEN THRU
+                   CHECK-OPEN-EXIT.
+
+           OPEN I-O BNKTXN-NDX.
+           MOVE WS-BNKTXN-STATUS TO WS-IO-STATUS.
+           MOVE 'BNKTXN-NDX' TO WS-FILE.
+           PERFORM CHECK-OPEN THRU
+                   CHECK-OPEN-EXIT.
+
+           PERFORM PAY-ONE-ORDER
+             VARYING WS-DUE-IX FROM 1 BY 1
+               UNTIL WS-DUE-IX IS GREATER THAN WS-DUE-COUNT.
+
+           CLOSE BNKACC-NDX.
+           CLOSE BNKSORD-NDX.
+           CLOSE BNKTXN-NDX.
+
+       PAY-DUE-ORDERS-EXIT.
+           CLOSE SOREXCPT-FILE.
+
+      *****************************************************************
+      * Pay a single due order, or write it to the exceptions report  *
+      * if it cannot be paid.                                         *
+      *****************************************************************
+       PAY-ONE-ORDER.
+           MOVE 'N' TO WS-PAYER-FOUND-SW.
+           MOVE 'N' TO WS-PAYEE-FOUND-SW.
+           MOVE SPACES TO WS-EXCEPTION-REASON.
+
+           MOVE WS-DUE-ACCNO (WS-DUE-IX) TO BAC-REC-ACCNO.
+           READ BNKACC-NDX RECORD
+             INVALID KEY
+               MOVE 'Payer account not found' TO WS-EXCEPTION-REASON
+           END-READ.
+           IF WS-BNKACC-STATUS IS EQUAL TO '00'
+              SET WS-PAYER-FOUND TO TRUE
+              MOVE BAC-REC-BALANCE TO WS-FROM-BALANCE
+              MOVE BAC-REC-OVERDRAFT-LIMIT TO WS-FROM-OVERDRAFT-LIMIT
+           END-IF.
+
+           IF WS-PAYER-FOUND AND BAC-REC-ON-HOLD
+              MOVE 'N' TO WS-PAYER-FOUND-SW
+              MOVE 'Payer account on hold' TO WS-EXCEPTION-REASON
+           END-IF.
+
+           IF WS-PAYER-FOUND AND BAC-REC-CLOSED
+              MOVE 'N' TO WS-PAYER-FOUND-SW
+              MOVE 'Payer account closed' TO WS-EXCEPTION-REASON
+           END-IF.
+
+           IF WS-PAYER-FOUND
+              MOVE WS-DUE-PAYEE-ACCNO (WS-DUE-IX) TO BAC-REC-ACCNO
+              READ BNKACC-NDX RECORD
+                INVALID KEY
+                  MOVE 'Payee account not found'
+                    TO WS-EXCEPTION-REASON
+              END-READ
+              IF WS-BNKACC-STATUS IS EQUAL TO '00'
+                 SET WS-PAYEE-FOUND TO TRUE
+                 MOVE BAC-REC-BALANCE TO WS-TO-BALANCE
+              END-IF
+           END-IF.
+
+           IF WS-PAYEE-FOUND AND BAC-REC-ON-HOLD
+              MOVE 'N' TO WS-PAYEE-FOUND-SW
+              MOVE 'Payee account on hold' TO WS-EXCEPTION-REASON
+           END-IF.
+
+           IF WS-PAYEE-FOUND AND BAC-REC-CLOSED
+              MOVE 'N' TO WS-PAYEE-FOUND-SW
+              MOVE 'Payee account closed' TO WS-EXCEPTION-REASON
+           END-IF.
+
+           IF WS-PAYER-FOUND AND WS-PAYEE-FOUND
+              COMPUTE WS-NEW-FROM-BALANCE =
+                      WS-FROM-BALANCE - WS-DUE-AMOUNT (WS-DUE-IX)
+              IF WS-NEW-FROM-BALANCE IS LESS THAN
+                 (WS-FROM-OVERDRAFT-LIMIT * -1)
+                 MOVE 'Insufficient funds' TO WS-EXCEPTION-REASON
+              END-IF
+           END-IF.
+
+           IF WS-EXCEPTION-REASON IS NOT EQUAL TO SPACES
+              PERFORM WRITE-EXCEPTION-LINE
+              GO TO PAY-ONE-ORDER-EXIT
+           END-IF.
+
+      *****************************************************************
+      * Credit the payee                                              *
+      *****************************************************************
+           MOVE WS-DUE-PAYEE-ACCNO (WS-DUE-IX) TO BAC-REC-ACCNO.
+           READ BNKACC-NDX RECORD.
+           ADD WS-DUE-AMOUNT (WS-DUE-IX) TO BAC-REC-BALANCE.
+           REWRITE BNKACC-REC.
+
+      *****************************************************************
+      * Debit the payer and stamp the last-paid date                  *
+      *****************************************************************
+           MOVE WS-DUE-ACCNO (WS-DUE-IX) TO BAC-REC-ACCNO.
+           READ BNKACC-NDX RECORD.
+           SUBTRACT WS-DUE-AMOUNT (WS-DUE-IX) FROM BAC-REC-BALANCE.
+           EVALUATE TRUE
+             WHEN WS-DUE-SOURCE-INLINE (WS-DUE-IX) AND
+                  WS-DUE-SLOT (WS-DUE-IX) IS EQUAL TO 1
+               MOVE WS-RUN-DATE TO BAC-REC-RP1-LAST-PAY
+             WHEN WS-DUE-SOURCE-INLINE (WS-DUE-IX) AND
+                  WS-DUE-SLOT (WS-DUE-IX) IS EQUAL TO 2
+               MOVE WS-RUN-DATE TO BAC-REC-RP2-LAST-PAY
+             WHEN WS-DUE-SOURCE-INLINE (WS-DUE-IX) AND
+                  WS-DUE-SLOT (WS-DUE-IX) IS EQUAL TO 3
+               MOVE WS-RUN-DATE TO BAC-REC-RP3-LAST-PAY
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE.
+           REWRITE BNKACC-REC.
+
+      *****************************************************************
+      * If the order came from BNKSORD, stamp its last-paid date too  *
+      *****************************************************************
+           IF WS-DUE-SOURCE-SORD (WS-DUE-IX)
+              MOVE WS-DUE-ACCNO (WS-DUE-IX) TO BSO-REC-ACCNO
+              MOVE WS-DUE-SEQ (WS-DUE-IX) TO BSO-REC-SEQ
+              READ BNKSORD-NDX RECORD
+              MOVE WS-RUN-DATE TO BSO-REC-LAST-PAY
+              REWRITE BNKSORD-REC
+           END-IF.
+
+           PERFORM WRITE-AUDIT-RECORDS.
+
+           ADD 1 TO WS-PAID-COUNTER.
+       PAY-ONE-ORDER-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write one line to the exceptions report                      *
+      *****************************************************************
+       WRITE-EXCEPTION-LINE.
+           ADD 1 TO WS-EXCEPTION-COUNTER.
+           MOVE SPACES TO SOREXCPT-REC.
+           STRING WS-DUE-ACCNO (WS-DUE-IX) DELIMITED BY SIZE
+                  ' -> ' DELIMITED BY SIZE
+                  WS-DUE-PAYEE-ACCNO (WS-DUE-IX) DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-EXCEPTION-REASON DELIMITED BY SIZE
+             INTO SOREXCPT-REC.
+           WRITE SOREXCPT-REC.
+
+      *****************************************************************
+      * Write the audit-trail records for a standing order payment,  *
+      * one for the debit and one for the credit, mirroring the way  *
+      * DBANK06P records an online transfer.                          *
+      *****************************************************************
+       WRITE-AUDIT-RECORDS.
+           COPY CTSTAMPP.
+           MOVE '0' TO WS-TXN-SEQ.
+
+           MOVE SPACES TO BTX-RECORD.
+           MOVE WS-DUE-PAYEE-PID (WS-DUE-IX) TO BTX-REC-PID.
+           MOVE '1' TO BTX-REC-TYPE.
+           MOVE '1' TO BTX-REC-SUB-TYPE.
+           MOVE WS-DUE-ACCNO (WS-DUE-IX) TO BTX-REC-ACCNO.
+           MOVE WS-TIMESTAMP TO BTX-REC-TIMESTAMP.
+           MOVE WS-TXN-SEQ TO BTX-REC-TIMESTAMP (26:1).
+           MOVE WS-DUE-AMOUNT (WS-DUE-IX) TO BTX-REC-AMOUNT.
+           MOVE WS-DUE-DESC (WS-DUE-IX) TO BTX-REC-DATA-OLD (1:15).
+           PERFORM STAMP-TIMESTAMP-FF.
+           WRITE BNKTXN-REC.
+
+           MOVE '1' TO WS-TXN-SEQ.
+           MOVE SPACES TO BTX-RECORD.
+           MOVE WS-DUE-PAYEE-PID (WS-DUE-IX) TO BTX-REC-PID.
+           MOVE '1' TO BTX-REC-TYPE.
+           MOVE '2' TO BTX-REC-SUB-TYPE.
+           MOVE WS-DUE-PAYEE-ACCNO (WS-DUE-IX) TO BTX-REC-ACCNO.
+           MOVE WS-TIMESTAMP TO BTX-REC-TIMESTAMP.
+           MOVE WS-TXN-SEQ TO BTX-REC-TIMESTAMP (26:1).
+           MOVE WS-DUE-AMOUNT (WS-DUE-IX) TO BTX-REC-AMOUNT.
+           MOVE WS-DUE-DESC (WS-DUE-IX) TO BTX-REC-DATA-OLD (1:15).
+           PERFORM STAMP-TIMESTAMP-FF.
+           WRITE BNKTXN-REC.
+
+      *****************************************************************
+      * Build the descending-order alternate timestamp field          *
+      *****************************************************************
+       STAMP-TIMESTAMP-FF.
+           MOVE BTX-REC-TIMESTAMP TO WS-TWOS-COMP-INPUT.
+           MOVE LOW-VALUES TO WS-TWOS-COMP-OUTPUT.
+           MOVE LENGTH OF BTX-REC-TIMESTAMP TO WS-TWOS-COMP-LEN.
+           CALL 'UTWOSCMP' USING WS-TWOS-COMP-LEN
+                                 WS-TWOS-COMP-INPUT
+                                 WS-TWOS-COMP-OUTPUT.
+           MOVE WS-TWOS-COMP-OUTPUT TO BTX-REC-TIMESTAMP-FF.
+
+      *****************************************************************
+      * Check file open OK                                            *
+      *****************************************************************
+       CHECK-OPEN.
+           IF WS-IO-STATUS IS EQUAL TO '00'
+              MOVE SPACES TO WS-CONSOLE-MESSAGE
+              STRING WS-FILE DELIMITED BY ' '
+                     ' opened ok' DELIMITED BY SIZE
+                INTO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              MOVE SPACES TO WS-CONSOLE-MESSAGE
+              STRING WS-FILE DELIMITED BY ' '
+                     ' open failed' DELIMITED BY SIZE
+                INTO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              PERFORM DISPLAY-IO-STATUS
+              PERFORM ABORT-PROGRAM
+           END-IF.
+       CHECK-OPEN-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Display the file status bytes.                                *
+      *****************************************************************
+       DISPLAY-IO-STATUS.
+           IF WS-IO-STATUS NUMERIC
+              MOVE SPACE TO WS-CONSOLE-MESSAGE
+              STRING 'File status -' DELIMITED BY SIZE
+                     WS-IO-STATUS DELIMITED BY SIZE
+                INTO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY
+              MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT
+              MOVE SPACE TO WS-CONSOLE-MESSAGE
+              STRING 'File status -' DELIMITED BY SIZE
+                     WS-IO-STAT1 DELIMITED BY SIZE
+                     '/' DELIMITED BY SIZE
+                     WS-TWO-BYTES DELIMITED BY SIZE
+                INTO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           END-IF.
+
+      *****************************************************************
+      * 'ABORT' the program.                                          *
+      * Post a message to the console and issue a STOP RUN            *
+      *****************************************************************
+       ABORT-PROGRAM.
+           MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.
+           PERFORM DISPLAY-CONSOLE-MESSAGE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+      *****************************************************************
+      * Display CONSOLE messages...                                   *
+      *****************************************************************
+       DISPLAY-CONSOLE-MESSAGE.
+           DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE.
+           MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.
+
+      *****************************************************************
+      * Display the run time that this program took to execute       *
+      *****************************************************************
+       RUN-TIME.
+           IF TIMER-START IS EQUAL TO ZERO
+              ACCEPT TIMER-START FROM TIME
+              MOVE 'Timer started' TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              ACCEPT TIMER-END FROM TIME
+              MOVE 'Timer stopped' TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              COMPUTE TIMER-ELAPSED =
+                        ((TIMER-END-HH * 60 * 60 * 100) +
+                         (TIMER-END-MM * 60 * 100) +
+                         (TIMER-END-SS * 100) +
+                          TIMER-END-DD) -
+                        ((TIMER-START-HH * 60 * 60 * 100) +
+                         (TIMER-START-MM * 60 * 100) +
+                         (TIMER-START-SS * 100) +
+                          TIMER-START-DD)
+              MOVE TIMER-ELAPSED-R TO TIMER-RUN-TIME-ELAPSED
+              MOVE TIMER-RUN-TIME TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           END-IF.
+
+      * $ Version 8.00a sequenced on Saturday 8 Aug 2026 at 12:00pm
