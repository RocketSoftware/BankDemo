@@ -0,0 +1,81 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Program:     BBANK92P.CBL                                     *
+      * Layer:       Business logic                                   *
+      * Function:    Self-service change-password                    *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           BBANK92P.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'BBANK92P'.
+         05  WS-COMMAREA-LENGTH                    PIC 9(5).
+
+       01  WS-COMMAREA.
+       COPY CPSWDD01.
+
+       COPY CABENDD.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(1)
+             OCCURS 1 TO 4096 TIMES
+               DEPENDING ON WS-COMMAREA-LENGTH.
+
+       COPY CENTRY.
+      *****************************************************************
+      * Move the passed data to our area                              *
+      *****************************************************************
+           MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+
+      *****************************************************************
+      * Make sure this copy of the commarea really is a password      *
+      * change request, then pass it straight on to SPSWD01P - the    *
+      * caller is required to supply the signed-on user's own userid  *
+      * and current password, so this is self-service: no teller or   *
+      * admin role is needed to change your own password.             *
+      *****************************************************************
+           SET PSWD-CHANGE TO TRUE.
+           EXEC CICS LINK PROGRAM('SPSWD01P')
+                          COMMAREA(CPSWDD01-DATA)
+                          LENGTH(LENGTH OF CPSWDD01-DATA)
+           END-EXEC.
+
+      *****************************************************************
+      * Move the result back to the callers area                      *
+      *****************************************************************
+           MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).
+
+       COPY CRETURN.
+
+      * $ Version 7.00a sequenced on Saturday 8 Aug 2026 at 11:00am
