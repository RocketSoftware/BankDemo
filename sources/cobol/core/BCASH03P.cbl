@@ -41,6 +41,13 @@
              VALUE 'BCASH03P'.
          05  WS-COMMAREA-LENGTH                    PIC 9(5).
          05  WS-SUB                                PIC 9(3).
+      * Percentage of an account's ATM daily limit at which a cash
+      * withdrawal must be backed by the customer's security answer.
+         05  WS-STEPUP-PCT                         PIC 9(3) COMP-3
+             VALUE 75.
+         05  WS-STEPUP-THRESHOLD                   PIC S9(7)V99 COMP-3.
+         05  WS-AMT-TMP                             PIC X(9).
+         05  WS-AMT-TMP-N REDEFINES WS-AMT-TMP      PIC S9(7)V99.
        01  WS-CASH-DATA.
        COPY CCASHDAT.
 
@@ -50,6 +57,9 @@
       *01  WS-ACCOUNT-DATA.
       *COPY CCASHD02.
 
+       01  WS-ACCLIM-DATA.
+       COPY CBANKD11.
+
        COPY CABENDD.
 
        LINKAGE SECTION.
@@ -71,6 +81,15 @@
       *****************************************************************
            MOVE SPACES TO CASH-ERROR-MSG.
 
+      *****************************************************************
+      * Large withdrawals against the from account's ATM daily limit *
+      * require the customer's security answer (step-up auth)        *
+      *****************************************************************
+           PERFORM CHECK-STEPUP THRU CHECK-STEPUP-EXIT.
+           IF CASH-ATM3-STEPUP-REQUIRED OR CASH-ATM3-STEPUP-REJECTED
+              GO TO COMMON-RETURN
+           END-IF.
+
       *****************************************************************
       * This is the main process                                      *
       *****************************************************************
@@ -97,4 +116,54 @@
            MOVE WS-CASH-DATA TO DFHCOMMAREA (1:LENGTH OF WS-CASH-DATA).
        COPY CRETURN.
 
+      *****************************************************************
+      * Decide whether this withdrawal needs a step-up code and check *
+      * any code supplied against the customer's security answer      *
+      *****************************************************************
+       CHECK-STEPUP.
+           SET CASH-ATM3-STEPUP-NOTREQD TO TRUE.
+           MOVE SPACES TO CD11-DATA.
+           MOVE CASH-ATM3-FROM-ACC TO CD11I-ACCNO.
+       COPY CBANKX11.
+
+           MOVE ZERO TO WS-AMT-TMP-N.
+           IF CASH-ATM3-CASH-AMT (6:1) IS EQUAL TO '.'
+              MOVE SPACES TO WS-AMT-TMP
+              MOVE CASH-ATM3-CASH-AMT (1:5) TO WS-AMT-TMP (3:5)
+              MOVE CASH-ATM3-CASH-AMT (7:2) TO WS-AMT-TMP (8:2)
+              INSPECT WS-AMT-TMP REPLACING LEADING SPACES BY ZEROS
+           END-IF.
+
+           IF CD11O-ATM-LIM-N IS EQUAL TO ZERO
+              GO TO CHECK-STEPUP-EXIT
+           END-IF.
+
+           COMPUTE WS-STEPUP-THRESHOLD =
+              CD11O-ATM-LIM-N * WS-STEPUP-PCT / 100.
+
+           IF WS-AMT-TMP-N IS LESS THAN WS-STEPUP-THRESHOLD
+              GO TO CHECK-STEPUP-EXIT
+           END-IF.
+
+           IF CASH-SEC-ANSWER IS EQUAL TO SPACES
+              SET CASH-ATM3-STEPUP-REJECTED TO TRUE
+              MOVE 'No security answer on file; see a teller' TO
+                CASH-ERROR-MSG
+           ELSE
+              IF CASH-ATM3-STEPUP-CODE IS EQUAL TO SPACES
+                 SET CASH-ATM3-STEPUP-REQUIRED TO TRUE
+                 MOVE 'Security answer required for this withdrawal' TO
+                   CASH-ERROR-MSG
+              ELSE
+                 IF CASH-ATM3-STEPUP-CODE IS EQUAL TO CASH-SEC-ANSWER
+                    SET CASH-ATM3-STEPUP-OK TO TRUE
+                 ELSE
+                    SET CASH-ATM3-STEPUP-REJECTED TO TRUE
+                    MOVE 'Security answer incorrect' TO CASH-ERROR-MSG
+                 END-IF
+              END-IF
+           END-IF.
+       CHECK-STEPUP-EXIT.
+           EXIT.
+
       * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
