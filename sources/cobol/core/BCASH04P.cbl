@@ -0,0 +1,109 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Program:     BCASH04P.CBL                                     *
+      * Layer:       Business logic                                   *
+      * Function:    ATM - change own PIN                             *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           BCASH04P.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'BCASH04P'.
+         05  WS-COMMAREA-LENGTH                    PIC 9(5).
+       01  WS-CASH-DATA.
+       COPY CCASHDAT.
+
+       01  WS-PIN-DATA.
+       COPY CCASHD01.
+
+       COPY CABENDD.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(6144).
+
+       COPY CENTRY.
+      *****************************************************************
+      * Make ourselves re-entrant                                     *
+      *****************************************************************
+
+      *****************************************************************
+      * Move the passed area to our area                              *
+      *****************************************************************
+           MOVE DFHCOMMAREA (1:LENGTH OF WS-CASH-DATA) TO WS-CASH-DATA.
+
+      *****************************************************************
+      * Ensure error message is cleared                               *
+      *****************************************************************
+           MOVE SPACES TO CASH-ERROR-MSG.
+
+      *****************************************************************
+      * The new PIN must be confirmed before we even ask the I/O      *
+      * module to change it                                            *
+      *****************************************************************
+           IF CASH-ATM4-NEW-PIN IS NOT EQUAL TO
+                 CASH-ATM4-NEW-PIN-CONFIRM
+              SET CASH-ATM4-SET-MISMATCH TO TRUE
+              MOVE 'New PIN and confirmation do not match' TO
+                CASH-ERROR-MSG
+              GO TO COMMON-RETURN
+           END-IF.
+
+      *****************************************************************
+      * This is the main process                                      *
+      *****************************************************************
+           MOVE SPACES TO CD01-DATA.
+           SET CD01I-SET-PIN TO TRUE.
+           MOVE CASH-USERID TO CD01I-CONTACT-ID.
+           MOVE CASH-ATM4-OLD-PIN TO CD01I-OLD-PIN.
+           MOVE CASH-ATM4-NEW-PIN TO CD01I-NEW-PIN.
+
+           EXEC CICS LINK PROGRAM('DCASH01P')
+                          COMMAREA(WS-PIN-DATA)
+                          LENGTH(LENGTH OF WS-PIN-DATA)
+           END-EXEC.
+
+           MOVE CD01O-SET-STATUS TO CASH-ATM4-SET-STATUS.
+           EVALUATE TRUE
+             WHEN CD01O-SET-OK
+               MOVE 'PIN changed' TO CASH-ERROR-MSG
+             WHEN CD01O-SET-BAD-OLD-PIN
+               MOVE 'Current PIN incorrect' TO CASH-ERROR-MSG
+             WHEN OTHER
+               MOVE 'Unable to change PIN' TO CASH-ERROR-MSG
+           END-EVALUATE.
+
+       COMMON-RETURN.
+           MOVE WS-CASH-DATA TO DFHCOMMAREA (1:LENGTH OF WS-CASH-DATA).
+       COPY CRETURN.
+
+      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
