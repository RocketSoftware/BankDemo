@@ -0,0 +1,440 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Prgram:      ZBNKANS1.CBL                                     *
+      * Function:    Annual interest-earned summary report. Reads     *
+      *              every account via DBANK51P (the same sequential  *
+      *              customer/account feed ZBNKEXT1 uses), totals the *
+      *              year-to-date interest across all of a customer's *
+      *              accounts, and prints one summary line per        *
+      *              customer plus a bank-wide grand total.           *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           ZBNKANS1.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT   SECTION.
+         FILE-CONTROL.
+           SELECT ANNINT-FILE
+                  ASSIGN       TO ANNINT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-ANNINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ANNINT-FILE.
+       01  ANNINT-REC                               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY CTIMERD.
+
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'ZBNKANS1'.
+         05  WS-ANNINT-STATUS.
+           10  WS-ANNINT-STAT1                     PIC X(1).
+           10  WS-ANNINT-STAT2                     PIC X(1).
+
+         05  WS-IO-STATUS.
+           10  WS-IO-STAT1                         PIC X(1).
+           10  WS-IO-STAT2                         PIC X(1).
+
+         05  WS-TWO-BYTES.
+           10  WS-TWO-BYTES-LEFT                   PIC X(1).
+           10  WS-TWO-BYTES-RIGHT                  PIC X(1).
+         05 WS-TWO-BYTES-BINARY REDEFINES WS-TWO-BYTES
+                                                   PIC 9(1) COMP.
+
+         05  WS-LAST-PID                           PIC X(5)
+             VALUE LOW-VALUES.
+         05  WS-FIRST-CUSTOMER                     PIC X(1)
+             VALUE 'Y'.
+           88  NO-CUSTOMER-PENDING                 VALUE 'Y'.
+
+         05  WS-CUST-NAME                          PIC X(25)
+             VALUE SPACES.
+         05  WS-CUST-INTEREST                      PIC S9(9)V99
+                                                     COMP-3 VALUE ZERO.
+
+         05  WS-GRAND-CUSTOMERS                    PIC 9(7)
+             VALUE ZERO.
+         05  WS-GRAND-ACCOUNTS                     PIC 9(7)
+             VALUE ZERO.
+         05  WS-GRAND-INTEREST                     PIC S9(9)V99
+                                                     COMP-3 VALUE ZERO.
+
+      *****************************************************************
+      * The exec parm may be a single PID, ALL, or a LOW:HIGH range,  *
+      * the same convention used by ZBNKEXT1/ZBNKEXT2.                *
+      *****************************************************************
+         05  WS-PARM-PID-LOW                       PIC X(5)
+             VALUE SPACES.
+         05  WS-PARM-PID-HIGH                       PIC X(5)
+             VALUE SPACES.
+
+       01  WS-EXEC-PARM.
+         05  WS-EXEC-PARM-LL                       PIC S9(4) COMP.
+         05  WS-EXEC-PARM-DATA                     PIC X(12).
+
+       01  WS-PARM-PTR                             POINTER.
+
+       01  WS-CONSOLE-MESSAGE                      PIC X(60).
+
+       01  WS-PRINT-LINES.
+         05  WS-LINE1                              PIC X(80)
+             VALUE 'Micro Focus Demo Bank'.
+         05  WS-LINE2                               PIC X(80)
+             VALUE 'Annual Interest Earned Summary'.
+         05  WS-LINE3                               PIC X(80)
+             VALUE 'Customer ID  Name                     YTD Interest'.
+         05  WS-LINE-DETAIL.
+           10  WS-LINE-DETAIL-PID                  PIC X(5).
+           10  FILLER                              PIC X(2).
+           10  WS-LINE-DETAIL-NAME                 PIC X(25).
+           10  FILLER                              PIC X(2).
+           10  WS-LINE-DETAIL-AMT-DASH              PIC X(15).
+           10  WS-LINE-DETAIL-AMT REDEFINES
+                 WS-LINE-DETAIL-AMT-DASH            PIC Z,ZZZ,ZZ9.99-.
+         05  WS-LINE-TOTAL.
+           10  FILLER                              PIC X(32)
+               VALUE 'Grand total interest earned -'.
+           10  WS-LINE-TOTAL-AMT-DASH               PIC X(15).
+           10  WS-LINE-TOTAL-AMT REDEFINES
+                 WS-LINE-TOTAL-AMT-DASH              PIC Z,ZZZ,ZZ9.99-.
+         05  WS-LINE-COUNTS.
+           10  FILLER                              PIC X(13)
+               VALUE 'Customers - '.
+           10  WS-LINE-COUNTS-CUST                 PIC ZZZ,ZZ9.
+           10  FILLER                              PIC X(15)
+               VALUE '  Accounts - '.
+           10  WS-LINE-COUNTS-ACCT                 PIC ZZZ,ZZ9.
+
+       01  WS-COMMAREA.
+       COPY CIOFUNCS.
+       COPY CBANKD51.
+
+       LINKAGE SECTION.
+       01  LK-EXEC-PARM.
+         05  LK-EXEC-PARM-LL                       PIC S9(4) COMP.
+         05  LK-EXEC-PARM-DATA                     PIC X(32).
+
+       PROCEDURE DIVISION USING LK-EXEC-PARM.
+      *****************************************************************
+      * Perform RUN-TIME to initialse time and display start time     *
+      *****************************************************************
+           PERFORM RUN-TIME.
+
+      *****************************************************************
+      * EXEC-CARD processing is slightly different from normal MVS    *
+      * processing in that we check the pointer (or address) of the   *
+      * parm area first. This is so that we can migrate it to         *
+      * distributed (Windows/Unix) environment wihout change.         *
+      *****************************************************************
+           MOVE ZEROES TO WS-EXEC-PARM-LL.
+           MOVE SPACES TO WS-EXEC-PARM-DATA.
+
+           SET WS-PARM-PTR TO ADDRESS OF LK-EXEC-PARM.
+           IF WS-PARM-PTR IS NOT EQUAL TO NULL
+              MOVE LK-EXEC-PARM-LL TO WS-EXEC-PARM-LL
+              IF WS-EXEC-PARM-LL IS GREATER THAN
+                   LENGTH OF WS-EXEC-PARM-DATA
+                 MOVE LENGTH OF WS-EXEC-PARM-DATA TO WS-EXEC-PARM-LL
+              END-IF
+              IF WS-EXEC-PARM-LL IS GREATER THAN ZERO
+                 MOVE LK-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)
+                   TO WS-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)
+              END-IF
+           END-IF.
+
+           IF WS-EXEC-PARM-LL IS EQUAL TO ZERO
+              MOVE 'No exec card parm present'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              MOVE '  Selecting all records'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              MOVE 3 TO WS-EXEC-PARM-LL
+              MOVE 'ALL' TO WS-EXEC-PARM-DATA
+           ELSE
+             MOVE SPACES TO WS-CONSOLE-MESSAGE
+             STRING 'Exec parm is "' DELIMITED BY SIZE
+                    WS-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)
+                      DELIMITED BY SIZE
+                    '"' DELIMITED BY SIZE
+               INTO WS-CONSOLE-MESSAGE
+             PERFORM DISPLAY-CONSOLE-MESSAGE
+           END-IF.
+           INSPECT WS-EXEC-PARM-DATA (1:WS-EXEC-PARM-LL)
+             CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+                     TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+
+           MOVE SPACES TO WS-PARM-PID-LOW.
+           MOVE SPACES TO WS-PARM-PID-HIGH.
+           UNSTRING WS-EXEC-PARM-DATA DELIMITED BY ':'
+             INTO WS-PARM-PID-LOW WS-PARM-PID-HIGH.
+
+           PERFORM REPORT-OPEN.
+           PERFORM SOURCE1-OPEN.
+           PERFORM UNTIL IO-REQUEST-STATUS-EOF
+             IF NOT IO-REQUEST-STATUS-EOF
+                PERFORM SOURCE1-READ
+                IF IO-REQUEST-STATUS-OK
+                   IF CD51O-PID IS NOT EQUAL TO WS-LAST-PID
+                      IF NOT NO-CUSTOMER-PENDING
+                         PERFORM PRINT-CUSTOMER-LINE
+                      END-IF
+                      MOVE 'N' TO WS-FIRST-CUSTOMER
+                      MOVE CD51O-PID TO WS-LAST-PID
+                      MOVE CD51O-NAME TO WS-CUST-NAME
+                      MOVE ZERO TO WS-CUST-INTEREST
+                      ADD 1 TO WS-GRAND-CUSTOMERS
+                   END-IF
+                   ADD CD51O-ACC-YTD-INTEREST TO WS-CUST-INTEREST
+                   ADD CD51O-ACC-YTD-INTEREST TO WS-GRAND-INTEREST
+                   ADD 1 TO WS-GRAND-ACCOUNTS
+                END-IF
+             END-IF
+           END-PERFORM.
+           IF NOT NO-CUSTOMER-PENDING
+              PERFORM PRINT-CUSTOMER-LINE
+           END-IF.
+           PERFORM SOURCE1-CLOSE.
+
+           MOVE SPACES TO ANNINT-REC.
+           PERFORM REPORT-PUT.
+           MOVE WS-GRAND-INTEREST TO WS-LINE-TOTAL-AMT.
+           MOVE WS-LINE-TOTAL TO ANNINT-REC.
+           PERFORM REPORT-PUT.
+           MOVE WS-GRAND-CUSTOMERS TO WS-LINE-COUNTS-CUST.
+           MOVE WS-GRAND-ACCOUNTS TO WS-LINE-COUNTS-ACCT.
+           MOVE WS-LINE-COUNTS TO ANNINT-REC.
+           PERFORM REPORT-PUT.
+
+           PERFORM REPORT-CLOSE.
+
+           MOVE 'End Of Job'
+             TO WS-CONSOLE-MESSAGE.
+           PERFORM DISPLAY-CONSOLE-MESSAGE.
+
+           PERFORM RUN-TIME.
+
+           MOVE 0 TO RETURN-CODE.
+
+           GOBACK.
+
+      *****************************************************************
+      * Print one customer's annual interest summary line.            *
+      *****************************************************************
+       PRINT-CUSTOMER-LINE.
+           MOVE SPACES TO WS-LINE-DETAIL.
+           MOVE WS-LAST-PID TO WS-LINE-DETAIL-PID.
+           MOVE WS-CUST-NAME TO WS-LINE-DETAIL-NAME.
+           MOVE WS-CUST-INTEREST TO WS-LINE-DETAIL-AMT.
+           MOVE WS-LINE-DETAIL TO ANNINT-REC.
+           PERFORM REPORT-PUT.
+
+      *****************************************************************
+      * Open the source file                                          *
+      *****************************************************************
+       SOURCE1-OPEN.
+           MOVE SPACES TO WS-COMMAREA.
+           MOVE WS-PARM-PID-LOW TO CD51I-PID.
+           MOVE WS-PARM-PID-HIGH TO CD51I-PID-HI.
+           SET IO-REQUEST-FUNCTION-OPEN TO TRUE.
+           CALL 'DBANK51P' USING WS-COMMAREA.
+           IF IO-REQUEST-STATUS-OK
+              MOVE 'SOURCE1 (Customer details) file opened OK'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              MOVE 'SOURCE1 (Customer details) file open failure...'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              PERFORM ABORT-PROGRAM
+              END-IF.
+
+      *****************************************************************
+      * Read a record from the source file                            *
+      *****************************************************************
+       SOURCE1-READ.
+           MOVE SPACES TO WS-COMMAREA.
+           MOVE WS-PARM-PID-LOW TO CD51I-PID.
+           MOVE WS-PARM-PID-HIGH TO CD51I-PID-HI.
+           SET IO-REQUEST-FUNCTION-READ TO TRUE.
+           CALL 'DBANK51P' USING WS-COMMAREA.
+           IF IO-REQUEST-STATUS-ERROR
+              MOVE 'SOURCE1 (Customer details) Error reading file ...'
+                TO WS-CONSOLE-MESSAGE
+               PERFORM DISPLAY-CONSOLE-MESSAGE
+               PERFORM ABORT-PROGRAM
+           END-IF.
+
+      *****************************************************************
+      * Close the source file.                                        *
+      *****************************************************************
+       SOURCE1-CLOSE.
+           MOVE SPACES TO WS-COMMAREA.
+           MOVE WS-PARM-PID-LOW TO CD51I-PID.
+           MOVE WS-PARM-PID-HIGH TO CD51I-PID-HI.
+           SET IO-REQUEST-FUNCTION-CLOSE TO TRUE.
+           CALL 'DBANK51P' USING WS-COMMAREA.
+           IF IO-REQUEST-STATUS-ERROR
+              MOVE 'SOURCE1 (Customer details) Error closing file ...'
+                TO WS-CONSOLE-MESSAGE
+               PERFORM DISPLAY-CONSOLE-MESSAGE
+               PERFORM ABORT-PROGRAM
+           END-IF.
+
+      *****************************************************************
+      * Open the report file and print the column headings            *
+      *****************************************************************
+       REPORT-OPEN.
+           OPEN OUTPUT ANNINT-FILE.
+           IF WS-ANNINT-STATUS = '00'
+              MOVE 'ANNINT file opened OK'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              MOVE 'ANNINT file open failure...'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              MOVE WS-ANNINT-STATUS TO WS-IO-STATUS
+              PERFORM DISPLAY-IO-STATUS
+              PERFORM ABORT-PROGRAM
+              END-IF.
+           MOVE WS-LINE1 TO ANNINT-REC.
+           PERFORM REPORT-PUT.
+           MOVE WS-LINE2 TO ANNINT-REC.
+           PERFORM REPORT-PUT.
+           MOVE SPACES TO ANNINT-REC.
+           PERFORM REPORT-PUT.
+           MOVE WS-LINE3 TO ANNINT-REC.
+           PERFORM REPORT-PUT.
+
+      *****************************************************************
+      * Write a record to the report file                             *
+      *****************************************************************
+       REPORT-PUT.
+           WRITE ANNINT-REC.
+           IF WS-ANNINT-STATUS NOT = '00'
+              MOVE 'ANNINT Error Writing file ...'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              MOVE WS-ANNINT-STATUS TO WS-IO-STATUS
+              PERFORM DISPLAY-IO-STATUS
+              PERFORM ABORT-PROGRAM
+           END-IF.
+
+      *****************************************************************
+      * Close the report file                                         *
+      *****************************************************************
+       REPORT-CLOSE.
+           CLOSE ANNINT-FILE.
+           IF WS-ANNINT-STATUS = '00'
+              MOVE 'ANNINT file closed OK'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              MOVE 'ANNINT file close failure...'
+                TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              MOVE WS-ANNINT-STATUS TO WS-IO-STATUS
+              PERFORM DISPLAY-IO-STATUS
+              PERFORM ABORT-PROGRAM
+           END-IF.
+
+      *****************************************************************
+      * Display the file status bytes. This routine will display as   *
+      * two digits if the full two byte file status is numeric. If    *
+      * second byte is non-numeric then it will be treated as a       *
+      * binary number.                                                *
+      *****************************************************************
+       DISPLAY-IO-STATUS.
+           IF WS-IO-STATUS NUMERIC
+              MOVE SPACE TO WS-CONSOLE-MESSAGE
+              STRING 'File status -' DELIMITED BY SIZE
+                     WS-IO-STATUS DELIMITED BY SIZE
+                INTO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              SUBTRACT WS-TWO-BYTES-BINARY FROM WS-TWO-BYTES-BINARY
+              MOVE WS-IO-STAT2 TO WS-TWO-BYTES-RIGHT
+              MOVE SPACE TO WS-CONSOLE-MESSAGE
+              STRING 'File status -' DELIMITED BY SIZE
+                     WS-IO-STAT1 DELIMITED BY SIZE
+                     '/' DELIMITED BY SIZE
+                     WS-TWO-BYTES DELIMITED BY SIZE
+                INTO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           END-IF.
+
+      *****************************************************************
+      * 'ABORT' the program.                                          *
+      * Post a message to the console and issue a STOP RUN            *
+      *****************************************************************
+       ABORT-PROGRAM.
+           IF WS-CONSOLE-MESSAGE NOT = SPACES
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           END-IF.
+           MOVE 'Program is abending...'  TO WS-CONSOLE-MESSAGE.
+           PERFORM DISPLAY-CONSOLE-MESSAGE.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
+
+      *****************************************************************
+      * Display CONSOLE messages...                                   *
+      *****************************************************************
+       DISPLAY-CONSOLE-MESSAGE.
+           DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE.
+           DISPLAY WS-PROGRAM-ID ' - ' WS-CONSOLE-MESSAGE
+             UPON CONSOLE.
+           MOVE ALL SPACES TO WS-CONSOLE-MESSAGE.
+
+      *COPY CTIMERP.
+       RUN-TIME.
+           IF TIMER-START IS EQUAL TO ZERO
+              ACCEPT TIMER-START FROM TIME
+              MOVE 'Timer started' TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           ELSE
+              ACCEPT TIMER-END FROM TIME
+              MOVE 'Timer stopped' TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+              COMPUTE TIMER-ELAPSED =
+                        ((TIMER-END-HH * 60 * 60 * 100) +
+                         (TIMER-END-MM * 60 * 100) +
+                         (TIMER-END-SS * 100) +
+                          TIMER-END-DD) -
+                        ((TIMER-START-HH * 60 * 60 * 100) +
+                         (TIMER-START-MM * 60 * 100) +
+                         (TIMER-START-SS * 100) +
+                          TIMER-START-DD)
+              MOVE TIMER-ELAPSED-R TO TIMER-RUN-TIME-ELAPSED
+              MOVE TIMER-RUN-TIME TO WS-CONSOLE-MESSAGE
+              PERFORM DISPLAY-CONSOLE-MESSAGE
+           END-IF.
+
+      * $ Version 8.00c sequenced on Sunday 9 Aug 2026 at 3:00pm
