@@ -0,0 +1,343 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Program:     DBANK16P.CBL                                     *
+      * Function:    Save a loan quote and its amortization schedule, *
+      *              and allow both to be retrieved.  SQL version     *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK16P.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'DBANK16P'.
+         05  WS-COMMAREA-LENGTH                    PIC 9(5).
+         05  WS-NEXT-SEQ                           PIC S9(4) COMP-3.
+
+      *****************************************************************
+      * Work areas for generating the amortization schedule            *
+      *****************************************************************
+         05  WS-MONTHLY-RATE                       PIC S9(3)V9(8).
+         05  WS-BALANCE                            PIC S9(7)V99
+                                                     COMP-3.
+         05  WS-PERIOD                             PIC 9(4).
+         05  WS-PERIOD-INTEREST                    PIC S9(6)V99
+                                                     COMP-3.
+         05  WS-PERIOD-PRINCIPAL                   PIC S9(6)V99
+                                                     COMP-3.
+         05  WS-PERIOD-PAYMENT                     PIC S9(6)V99
+                                                     COMP-3.
+
+       01  WS-COMMAREA.
+       COPY CBANKD16.
+
+       COPY CTSTAMPD.
+
+           EXEC SQL
+                BEGIN DECLARE SECTION
+           END-EXEC.
+           EXEC SQL
+                INCLUDE CBANKSLQ
+           END-EXEC.
+           EXEC SQL
+                INCLUDE CBANKSLS
+           END-EXEC.
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+                DECLARE LOANS_CSR CURSOR FOR
+                SELECT BLS_PID, BLS_SEQ, BLS_PERIOD, BLS_PAYMENT,
+                       BLS_INTEREST_PORTION, BLS_PRINCIPAL_PORTION,
+                       BLS_BALANCE
+                FROM BNKLOANS
+                WHERE BLS_PID = :CD16I-PID
+                  AND BLS_SEQ = :CD16I-SEQ
+                ORDER BY BLS_PID, BLS_SEQ, BLS_PERIOD
+                FOR FETCH ONLY
+           END-EXEC.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(1)
+               OCCURS 1 TO 4096 TIMES
+                 DEPENDING ON WS-COMMAREA-LENGTH.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *****************************************************************
+      * Move the passed data to our area                              *
+      *****************************************************************
+           MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+
+           MOVE SPACES TO CD16O-DATA.
+           SET CD16O-STATUS-OK TO TRUE.
+
+           EVALUATE TRUE
+             WHEN CD16-REQUEST-ADDQUOTE
+              PERFORM ADD-QUOTE THRU
+                      ADD-QUOTE-EXIT
+             WHEN CD16-REQUEST-GETQUOTE
+              PERFORM GET-QUOTE THRU
+                      GET-QUOTE-EXIT
+             WHEN CD16-REQUEST-OPENSKED
+              PERFORM OPEN-SKED THRU
+                      OPEN-SKED-EXIT
+             WHEN CD16-REQUEST-READNEXT-SKED
+              PERFORM READNEXT-SKED THRU
+                      READNEXT-SKED-EXIT
+             WHEN CD16-REQUEST-CLOSESKED
+              PERFORM CLOSE-SKED THRU
+                      CLOSE-SKED-EXIT
+             WHEN CD16-REQUEST-CONVERT
+              PERFORM CONVERT-QUOTE THRU
+                      CONVERT-QUOTE-EXIT
+             WHEN OTHER
+              SET CD16O-STATUS-ERROR TO TRUE
+           END-EVALUATE.
+
+      *****************************************************************
+      * Move the result back to the callers area                      *
+      *****************************************************************
+           MOVE WS-COMMAREA TO DFHCOMMAREA (1:WS-COMMAREA-LENGTH).
+
+      *****************************************************************
+      * Return to our caller                                          *
+      *****************************************************************
+           GOBACK.
+
+      *****************************************************************
+      * Save a new loan quote and build the amortization schedule     *
+      * behind it, one row per payment period.  The next sequence     *
+      * number after the customer's highest one on file is allocated  *
+      * automatically.                                                 *
+      *****************************************************************
+       ADD-QUOTE.
+           MOVE CD16I-PID TO DCL-BLQ-PID.
+           EXEC SQL
+                SELECT COALESCE(MAX(BLQ_SEQ), 0)
+                INTO :WS-NEXT-SEQ
+                FROM BNKLOANQ
+                WHERE BLQ_PID = :DCL-BLQ-PID
+           END-EXEC.
+           ADD 1 TO WS-NEXT-SEQ.
+           MOVE WS-NEXT-SEQ TO DCL-BLQ-SEQ.
+
+           COPY CTSTAMPP.
+
+           MOVE CD16I-PRINCIPAL TO DCL-BLQ-PRINCIPAL.
+           MOVE CD16I-RATE TO DCL-BLQ-RATE.
+           MOVE CD16I-TERM TO DCL-BLQ-TERM.
+           MOVE CD16I-PAYMENT TO DCL-BLQ-PAYMENT.
+           MOVE WS-TS-DATE TO DCL-BLQ-QUOTE-DTE.
+           MOVE 'Q' TO DCL-BLQ-STATUS.
+           MOVE SPACES TO DCL-BLQ-ACCNO.
+           EXEC SQL
+                INSERT INTO BNKLOANQ (BLQ_PID, BLQ_SEQ, BLQ_PRINCIPAL,
+                       BLQ_RATE, BLQ_TERM, BLQ_PAYMENT, BLQ_QUOTE_DTE,
+                       BLQ_STATUS, BLQ_ACCNO)
+                VALUES (:DCL-BLQ-PID, :DCL-BLQ-SEQ,
+                       :DCL-BLQ-PRINCIPAL, :DCL-BLQ-RATE,
+                       :DCL-BLQ-TERM, :DCL-BLQ-PAYMENT,
+                       :DCL-BLQ-QUOTE-DTE, :DCL-BLQ-STATUS,
+                       :DCL-BLQ-ACCNO)
+           END-EXEC.
+           IF SQLSTATE IS NOT EQUAL TO ZERO
+              SET CD16O-STATUS-ERROR TO TRUE
+              GO TO ADD-QUOTE-EXIT
+           END-IF.
+
+           MOVE CD16I-PID TO CD16O-PID.
+           MOVE WS-NEXT-SEQ TO CD16O-SEQ.
+
+           DIVIDE CD16I-RATE BY 1200 GIVING WS-MONTHLY-RATE.
+           MOVE CD16I-PRINCIPAL TO WS-BALANCE.
+           MOVE CD16I-PAYMENT TO WS-PERIOD-PAYMENT.
+           MOVE 0 TO WS-PERIOD.
+       BUILD-SCHEDULE-LOOP.
+           ADD 1 TO WS-PERIOD.
+           IF WS-PERIOD IS GREATER THAN CD16I-TERM
+              GO TO BUILD-SCHEDULE-LOOP-EXIT
+           END-IF.
+           COMPUTE WS-PERIOD-INTEREST ROUNDED =
+                   WS-BALANCE * WS-MONTHLY-RATE.
+           IF WS-PERIOD IS EQUAL TO CD16I-TERM
+      * The last payment clears whatever balance is left, so that
+      * rounding over the life of the loan does not leave a residue.
+              MOVE WS-BALANCE TO WS-PERIOD-PRINCIPAL
+              COMPUTE WS-PERIOD-PAYMENT =
+                      WS-PERIOD-PRINCIPAL + WS-PERIOD-INTEREST
+           ELSE
+              COMPUTE WS-PERIOD-PRINCIPAL =
+                      CD16I-PAYMENT - WS-PERIOD-INTEREST
+           END-IF.
+           SUBTRACT WS-PERIOD-PRINCIPAL FROM WS-BALANCE.
+
+           MOVE CD16I-PID TO DCL-BLS-PID.
+           MOVE WS-NEXT-SEQ TO DCL-BLS-SEQ.
+           MOVE WS-PERIOD TO DCL-BLS-PERIOD.
+           MOVE WS-PERIOD-PAYMENT TO DCL-BLS-PAYMENT.
+           MOVE WS-PERIOD-INTEREST TO DCL-BLS-INTEREST-PORTION.
+           MOVE WS-PERIOD-PRINCIPAL TO DCL-BLS-PRINCIPAL-PORTION.
+           MOVE WS-BALANCE TO DCL-BLS-BALANCE.
+           EXEC SQL
+                INSERT INTO BNKLOANS (BLS_PID, BLS_SEQ, BLS_PERIOD,
+                       BLS_PAYMENT, BLS_INTEREST_PORTION,
+                       BLS_PRINCIPAL_PORTION, BLS_BALANCE)
+                VALUES (:DCL-BLS-PID, :DCL-BLS-SEQ, :DCL-BLS-PERIOD,
+                       :DCL-BLS-PAYMENT, :DCL-BLS-INTEREST-PORTION,
+                       :DCL-BLS-PRINCIPAL-PORTION, :DCL-BLS-BALANCE)
+           END-EXEC.
+           GO TO BUILD-SCHEDULE-LOOP.
+       BUILD-SCHEDULE-LOOP-EXIT.
+           CONTINUE.
+       ADD-QUOTE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Retrieve a previously saved loan quote                        *
+      *****************************************************************
+       GET-QUOTE.
+           MOVE CD16I-PID TO DCL-BLQ-PID.
+           MOVE CD16I-SEQ TO DCL-BLQ-SEQ.
+           EXEC SQL
+                SELECT BLQ_PRINCIPAL, BLQ_RATE, BLQ_TERM, BLQ_PAYMENT,
+                       BLQ_QUOTE_DTE, BLQ_STATUS, BLQ_ACCNO
+                INTO :DCL-BLQ-PRINCIPAL, :DCL-BLQ-RATE,
+                     :DCL-BLQ-TERM, :DCL-BLQ-PAYMENT,
+                     :DCL-BLQ-QUOTE-DTE, :DCL-BLQ-STATUS,
+                     :DCL-BLQ-ACCNO
+                FROM BNKLOANQ
+                WHERE BLQ_PID = :DCL-BLQ-PID
+                  AND BLQ_SEQ = :DCL-BLQ-SEQ
+           END-EXEC.
+           IF SQLSTATE IS EQUAL TO '02000'
+              SET CD16O-STATUS-NOTFOUND TO TRUE
+              GO TO GET-QUOTE-EXIT
+           END-IF.
+           IF SQLSTATE IS NOT EQUAL TO ZERO
+              SET CD16O-STATUS-ERROR TO TRUE
+              GO TO GET-QUOTE-EXIT
+           END-IF.
+           MOVE CD16I-PID TO CD16O-PID.
+           MOVE CD16I-SEQ TO CD16O-SEQ.
+           MOVE DCL-BLQ-PRINCIPAL TO CD16O-PRINCIPAL.
+           MOVE DCL-BLQ-RATE TO CD16O-RATE.
+           MOVE DCL-BLQ-TERM TO CD16O-TERM.
+           MOVE DCL-BLQ-PAYMENT TO CD16O-PAYMENT.
+           MOVE DCL-BLQ-QUOTE-DTE TO CD16O-QUOTE-DTE.
+           MOVE DCL-BLQ-STATUS TO CD16O-QUOTE-STATUS.
+           MOVE DCL-BLQ-ACCNO TO CD16O-ACCNO.
+       GET-QUOTE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Open the amortization schedule behind a quote ready to browse *
+      *****************************************************************
+       OPEN-SKED.
+           EXEC SQL
+                OPEN LOANS_CSR
+           END-EXEC.
+           IF SQLSTATE IS NOT EQUAL TO ZERO
+              SET CD16O-STATUS-EOF TO TRUE
+           END-IF.
+       OPEN-SKED-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Return the next period on the schedule being browsed          *
+      *****************************************************************
+       READNEXT-SKED.
+           EXEC SQL
+                FETCH LOANS_CSR
+                INTO :DCL-BLS-PID, :DCL-BLS-SEQ, :DCL-BLS-PERIOD,
+                     :DCL-BLS-PAYMENT, :DCL-BLS-INTEREST-PORTION,
+                     :DCL-BLS-PRINCIPAL-PORTION, :DCL-BLS-BALANCE
+           END-EXEC.
+           IF SQLSTATE IS EQUAL TO '02000'
+              SET CD16O-STATUS-EOF TO TRUE
+              GO TO READNEXT-SKED-EXIT
+           END-IF.
+           IF SQLSTATE IS NOT EQUAL TO ZERO
+              SET CD16O-STATUS-ERROR TO TRUE
+              GO TO READNEXT-SKED-EXIT
+           END-IF.
+           MOVE DCL-BLS-PID TO CD16O-PID.
+           MOVE DCL-BLS-SEQ TO CD16O-SEQ.
+           MOVE DCL-BLS-PERIOD TO CD16O-PERIOD.
+           MOVE DCL-BLS-PAYMENT TO CD16O-PAYMENT.
+           MOVE DCL-BLS-INTEREST-PORTION TO CD16O-INTEREST-PORTION.
+           MOVE DCL-BLS-PRINCIPAL-PORTION TO CD16O-PRINCIPAL-PORTION.
+           MOVE DCL-BLS-BALANCE TO CD16O-BALANCE.
+       READNEXT-SKED-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Close the cursor at the end of the browse                      *
+      *****************************************************************
+       CLOSE-SKED.
+           EXEC SQL
+                CLOSE LOANS_CSR
+           END-EXEC.
+       CLOSE-SKED-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Mark a quote as converted to a real loan account once the     *
+      * account and its repayment standing order have been set up.    *
+      *****************************************************************
+       CONVERT-QUOTE.
+           MOVE CD16I-PID TO DCL-BLQ-PID.
+           MOVE CD16I-SEQ TO DCL-BLQ-SEQ.
+           MOVE CD16I-ACCNO TO DCL-BLQ-ACCNO.
+           EXEC SQL
+                UPDATE BNKLOANQ
+                SET BLQ_STATUS = 'C',
+                    BLQ_ACCNO = :DCL-BLQ-ACCNO
+                WHERE BLQ_PID = :DCL-BLQ-PID
+                  AND BLQ_SEQ = :DCL-BLQ-SEQ
+           END-EXEC.
+           IF SQLSTATE IS EQUAL TO '02000'
+              SET CD16O-STATUS-NOTFOUND TO TRUE
+              GO TO CONVERT-QUOTE-EXIT
+           END-IF.
+           IF SQLSTATE IS NOT EQUAL TO ZERO
+              SET CD16O-STATUS-ERROR TO TRUE
+              GO TO CONVERT-QUOTE-EXIT
+           END-IF.
+           MOVE CD16I-PID TO CD16O-PID.
+           MOVE CD16I-SEQ TO CD16O-SEQ.
+           MOVE CD16I-ACCNO TO CD16O-ACCNO.
+       CONVERT-QUOTE-EXIT.
+           EXIT.
+
+      * $ Version 8.00a sequenced on Saturday 8 Aug 2026 at 3:00pm
