@@ -0,0 +1,198 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Program:     DBANK18P.CBL                                     *
+      * Function:    Maintain the persistent system activity log on   *
+      *              the BNKALOG table.  SQL version                  *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK18P.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'DBANK18P'.
+         05  WS-COMMAREA-LENGTH                    PIC 9(5).
+         05  WS-RETRY-COUNT                        PIC 9(2).
+         05  WS-AM-PASS-AREA.
+           10  WS-AM-FUNCTION                       PIC X(3)
+               VALUE SPACES.
+           10  WS-AM-METHOD                         PIC X(3).
+
+       COPY CTSTAMPD.
+
+       01  WS-COMMAREA.
+       COPY CBANKD18.
+
+           EXEC SQL
+                BEGIN DECLARE SECTION
+           END-EXEC.
+           EXEC SQL
+                INCLUDE CBANKSAL
+           END-EXEC.
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(1)
+               OCCURS 1 TO 4096 TIMES
+                 DEPENDING ON WS-COMMAREA-LENGTH.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *****************************************************************
+      * Move the passed data to our area                              *
+      *****************************************************************
+           MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+
+           MOVE SPACES TO CD18O-DATA.
+           SET CD18O-STATUS-OK TO TRUE.
+           MOVE 0 TO CD18O-ENTRY-COUNT.
+
+           EVALUATE TRUE
+             WHEN CD18-REQUEST-WRITE
+              PERFORM WRITE-LOG-ENTRY THRU WRITE-LOG-ENTRY-EXIT
+             WHEN CD18-REQUEST-SEARCH
+              PERFORM SEARCH-LOG THRU SEARCH-LOG-EXIT
+             WHEN OTHER
+              SET CD18O-STATUS-ERROR TO TRUE
+           END-EVALUATE.
+
+      *****************************************************************
+      * Move the result back to the callers area                      *
+      *****************************************************************
+           MOVE WS-COMMAREA TO DFHCOMMAREA (1:WS-COMMAREA-LENGTH).
+
+      *****************************************************************
+      * Return to our caller                                          *
+      *****************************************************************
+           GOBACK.
+
+      *****************************************************************
+      * Append one entry to the activity log. Two entries traced for  *
+      * the same program in the same hundredth of a second (the       *
+      * timestamp's finest resolution) would otherwise collide on the *
+      * key, so on a duplicate key we bump the sequence number and    *
+      * retry rather than lose the entry.                              *
+      *****************************************************************
+       WRITE-LOG-ENTRY.
+           COPY CTSTAMPP.
+           MOVE CD18I-PROGRAM   TO DCL-BAL-PROGRAM.
+           MOVE WS-TIMESTAMP    TO DCL-BAL-TIMESTAMP.
+           MOVE CD18I-TERMID    TO DCL-BAL-TERMID.
+           MOVE CD18I-TRANID    TO DCL-BAL-TRANID.
+           CALL 'DBANKIOP' USING WS-AM-PASS-AREA.
+           MOVE WS-AM-METHOD    TO DCL-BAL-ACCESS-METHOD.
+           MOVE 0 TO DCL-BAL-SEQNO.
+           MOVE 0 TO WS-RETRY-COUNT.
+           MOVE 1 TO SQLCODE.
+           PERFORM WRITE-LOG-ATTEMPT THRU WRITE-LOG-ATTEMPT-EXIT
+              UNTIL SQLCODE IS EQUAL TO ZERO
+                 OR WS-RETRY-COUNT IS GREATER THAN 99.
+           IF SQLCODE IS NOT EQUAL TO ZERO
+              SET CD18O-STATUS-ERROR TO TRUE
+           END-IF.
+       WRITE-LOG-ENTRY-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * One insert attempt. On a duplicate key, bump the sequence     *
+      * number in the key and let the governing PERFORM try again.    *
+      *****************************************************************
+       WRITE-LOG-ATTEMPT.
+           EXEC SQL
+                INSERT INTO BNKALOG (BAL_PROGRAM, BAL_TIMESTAMP,
+                       BAL_SEQNO, BAL_TERMID, BAL_TRANID,
+                       BAL_ACCESS_METHOD)
+                VALUES (:DCL-BAL-PROGRAM, :DCL-BAL-TIMESTAMP,
+                       :DCL-BAL-SEQNO, :DCL-BAL-TERMID,
+                       :DCL-BAL-TRANID, :DCL-BAL-ACCESS-METHOD)
+           END-EXEC.
+           IF SQLCODE IS NOT EQUAL TO ZERO
+              ADD 1 TO WS-RETRY-COUNT
+              MOVE WS-RETRY-COUNT TO DCL-BAL-SEQNO
+           END-IF.
+       WRITE-LOG-ATTEMPT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Return up to the first ten logged entries on file for a       *
+      * given program name.                                            *
+      *****************************************************************
+       SEARCH-LOG.
+           MOVE CD18I-PROGRAM TO DCL-BAL-PROGRAM.
+           EXEC SQL
+                DECLARE ALOG-CURSOR CURSOR FOR
+                SELECT BAL_TIMESTAMP, BAL_TERMID, BAL_TRANID
+                FROM BNKALOG
+                WHERE BAL_PROGRAM = :DCL-BAL-PROGRAM
+                ORDER BY BAL_TIMESTAMP, BAL_SEQNO
+           END-EXEC.
+           EXEC SQL
+                OPEN ALOG-CURSOR
+           END-EXEC.
+           IF SQLCODE IS NOT EQUAL TO ZERO
+              SET CD18O-STATUS-ERROR TO TRUE
+              GO TO SEARCH-LOG-EXIT
+           END-IF.
+
+       SEARCH-LOG-LOOP.
+           IF CD18O-ENTRY-COUNT IS EQUAL TO 10
+              GO TO SEARCH-LOG-LOOP-EXIT
+           END-IF.
+
+           EXEC SQL
+                FETCH ALOG-CURSOR
+                INTO :DCL-BAL-TIMESTAMP, :DCL-BAL-TERMID,
+                     :DCL-BAL-TRANID
+           END-EXEC.
+           IF SQLCODE IS NOT EQUAL TO ZERO
+              GO TO SEARCH-LOG-LOOP-EXIT
+           END-IF.
+
+           ADD 1 TO CD18O-ENTRY-COUNT.
+           MOVE DCL-BAL-TIMESTAMP
+             TO CD18O-ENTRY-TIMESTAMP (CD18O-ENTRY-COUNT).
+           MOVE DCL-BAL-TERMID
+             TO CD18O-ENTRY-TERMID (CD18O-ENTRY-COUNT).
+           MOVE DCL-BAL-TRANID
+             TO CD18O-ENTRY-TRANID (CD18O-ENTRY-COUNT).
+           GO TO SEARCH-LOG-LOOP.
+
+       SEARCH-LOG-LOOP-EXIT.
+           EXEC SQL
+                CLOSE ALOG-CURSOR
+           END-EXEC.
+       SEARCH-LOG-EXIT.
+           EXIT.
+
+      * $ Version 8.00c sequenced on Sunday 9 Aug 2026 at 10:00am
