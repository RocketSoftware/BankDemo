@@ -0,0 +1,124 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Program:     DBANKIOP.CBL                                     *
+      * Function:    Return, and optionally change, the data access  *
+      *              method this region currently reports itself as  *
+      *              using.  SQL version                              *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANKIOP.
+       DATE-WRITTEN.
+           September 2002.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'DBANKIOP'.
+         05  WS-DEFAULT-METHOD                      PIC X(3)
+             VALUE 'SQL'.
+
+           EXEC SQL
+                BEGIN DECLARE SECTION
+           END-EXEC.
+           EXEC SQL
+                INCLUDE CBANKSCF
+           END-EXEC.
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+       LINKAGE SECTION.
+       01  LK-PASS-AREA.
+         05  LK-FUNCTION                            PIC X(3)
+             VALUE SPACES.
+           88  LK-REQUEST-SET                        VALUE 'SET'.
+         05  LK-METHOD                              PIC X(3).
+
+       PROCEDURE DIVISION USING LK-PASS-AREA.
+      *****************************************************************
+      * Look up the access method currently on file, falling back to  *
+      * our own built-in default (what this program was actually      *
+      * built as) if the configuration row has never been set.        *
+      *****************************************************************
+           PERFORM GET-CURRENT-METHOD THRU GET-CURRENT-METHOD-EXIT.
+
+      *****************************************************************
+      * A caller may also change the setting - move the requested     *
+      * value onto file so every later query sees it, without needing *
+      * to recompile this program or any of its callers.               *
+      *****************************************************************
+           IF LK-REQUEST-SET
+              PERFORM SET-CURRENT-METHOD THRU SET-CURRENT-METHOD-EXIT
+           END-IF.
+
+      *****************************************************************
+      * Move the result back to the caller and return                 *
+      *****************************************************************
+           MOVE DCL-CFG-ACCESS-METHOD TO LK-METHOD.
+
+           GOBACK.
+
+      *****************************************************************
+      * Read the one-row configuration table for the current setting.*
+      *****************************************************************
+       GET-CURRENT-METHOD.
+           MOVE 'SYSTEM  ' TO DCL-CFG-KEY.
+           EXEC SQL
+                SELECT CFG_ACCESS_METHOD
+                INTO :DCL-CFG-ACCESS-METHOD
+                FROM BNKCFG
+                WHERE CFG_KEY = :DCL-CFG-KEY
+           END-EXEC.
+           IF SQLCODE IS NOT EQUAL TO ZERO
+              MOVE WS-DEFAULT-METHOD TO DCL-CFG-ACCESS-METHOD
+           END-IF.
+       GET-CURRENT-METHOD-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Store the requested access method as the new setting.         *
+      *****************************************************************
+       SET-CURRENT-METHOD.
+           MOVE LK-METHOD    TO DCL-CFG-ACCESS-METHOD.
+           MOVE 'SYSTEM  '   TO DCL-CFG-KEY.
+           EXEC SQL
+                UPDATE BNKCFG
+                SET CFG_ACCESS_METHOD = :DCL-CFG-ACCESS-METHOD
+                WHERE CFG_KEY = :DCL-CFG-KEY
+           END-EXEC.
+           IF SQLCODE IS NOT EQUAL TO ZERO
+              EXEC SQL
+                   INSERT INTO BNKCFG (CFG_KEY, CFG_ACCESS_METHOD)
+                   VALUES (:DCL-CFG-KEY, :DCL-CFG-ACCESS-METHOD)
+              END-EXEC
+           END-IF.
+       SET-CURRENT-METHOD-EXIT.
+           EXIT.
+
+      * $ Version 8.00c sequenced on Sunday 9 Aug 2026 at 12:00pm
