@@ -117,7 +117,8 @@
                        CS.BCS_TEL,
                        CS.BCS_EMAIL,
                        CS.BCS_SEND_MAIL,
-                       CS.BCS_SEND_EMAIL
+                       CS.BCS_SEND_EMAIL,
+                       CS.BCS_SEND_SMS
                 INTO :DCL-BCS-PID,
                      :DCL-BCS-NAME,
                      :DCL-BCS-ADDR1,
@@ -128,7 +129,8 @@
                      :DCL-BCS-TEL,
                      :DCL-BCS-EMAIL,
                      :DCL-BCS-SEND-MAIL,
-                     :DCL-BCS-SEND-EMAIL
+                     :DCL-BCS-SEND-EMAIL,
+                     :DCL-BCS-SEND-SMS
                 FROM BNKCUST CS
                 WHERE CS.BCS_PID = :CD02I-CONTACT-ID
            END-EXEC.
@@ -148,6 +150,7 @@
               MOVE DCL-BCS-EMAIL TO CD02O-CONTACT-EMAIL
               MOVE DCL-BCS-SEND-MAIL TO CD02O-CONTACT-SEND-MAIL
               MOVE DCL-BCS-SEND-EMAIL TO CD02O-CONTACT-SEND-EMAIL
+              MOVE DCL-BCS-SEND-SMS TO CD02O-CONTACT-SEND-SMS
            END-IF.
 
       *****************************************************************
@@ -175,6 +178,7 @@
            MOVE CD02I-CONTACT-EMAIL TO DCL-BCS-EMAIL.
            MOVE CD02I-CONTACT-SEND-MAIL TO DCL-BCS-SEND-MAIL.
            MOVE CD02I-CONTACT-SEND-EMAIL TO DCL-BCS-SEND-EMAIL.
+           MOVE CD02I-CONTACT-SEND-SMS TO DCL-BCS-SEND-SMS.
            EXEC SQL
                 UPDATE BNKCUST
                 SET BCS_ADDR1 = :DCL-BCS-ADDR1,
@@ -185,7 +189,8 @@
                     BCS_TEL = :DCL-BCS-TEL,
                     BCS_EMAIL = :DCL-BCS-EMAIL,
                     BCS_SEND_MAIL = :DCL-BCS-SEND-MAIL,
-                    BCS_SEND_EMAIL = :DCL-BCS-SEND-EMAIL
+                    BCS_SEND_EMAIL = :DCL-BCS-SEND-EMAIL,
+                    BCS_SEND_SMS = :DCL-BCS-SEND-SMS
                 WHERE BCS_PID = :CD02I-CONTACT-ID
            END-EXEC.
 
