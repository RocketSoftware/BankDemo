@@ -0,0 +1,195 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Program:     DBANK17P.CBL                                     *
+      * Function:    Maintain the standing order (regular payment)     *
+      *              slots held inline on the account record - skip   *
+      *              the next due payment or cancel the slot.         *
+      *              SQL version                                      *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK17P.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'DBANK17P'.
+         05  WS-COMMAREA-LENGTH                    PIC 9(5).
+
+       01  WS-COMMAREA.
+       COPY CBANKD17.
+
+           EXEC SQL
+                BEGIN DECLARE SECTION
+           END-EXEC.
+           EXEC SQL
+                INCLUDE CBANKSAC
+           END-EXEC.
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+       COPY CABENDD.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(1)
+             OCCURS 1 TO 4096 TIMES
+               DEPENDING ON WS-COMMAREA-LENGTH.
+
+       COPY CENTRY.
+      *****************************************************************
+      * Move the passed data to our area                              *
+      *****************************************************************
+           MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+
+           MOVE SPACES TO CD17O-DATA.
+           SET CD17O-STATUS-OK TO TRUE.
+           MOVE CD17I-ACCNO TO DCL-BAC-ACCNO.
+
+           EVALUATE TRUE
+             WHEN CD17-REQUEST-SKIP-NEXT
+              PERFORM SKIP-NEXT-SLOT THRU SKIP-NEXT-SLOT-EXIT
+             WHEN CD17-REQUEST-CANCEL
+              PERFORM CANCEL-SLOT THRU CANCEL-SLOT-EXIT
+             WHEN OTHER
+              SET CD17O-STATUS-ERROR TO TRUE
+           END-EVALUATE.
+
+      *****************************************************************
+      * Move the result back to the callers area                      *
+      *****************************************************************
+           MOVE WS-COMMAREA TO DFHCOMMAREA (1:WS-COMMAREA-LENGTH).
+
+      *****************************************************************
+      * Return to our caller                                          *
+      *****************************************************************
+       COPY CRETURN.
+
+      *****************************************************************
+      * Hold (or release) one of the inline slots for its next due    *
+      * date only - the slot's day/amount/payee are left untouched.   *
+      *****************************************************************
+       SKIP-NEXT-SLOT.
+           MOVE CD17I-SKIP-NEXT TO DCL-BAC-RP1-SKIP-NEXT.
+           MOVE CD17I-SKIP-NEXT TO DCL-BAC-RP2-SKIP-NEXT.
+           MOVE CD17I-SKIP-NEXT TO DCL-BAC-RP3-SKIP-NEXT.
+           EVALUATE CD17I-SLOT
+             WHEN 1
+              EXEC SQL
+                   UPDATE BNKACC
+                   SET BAC_RP1_SKIP_NEXT = :DCL-BAC-RP1-SKIP-NEXT
+                   WHERE BAC_ACCNO = :DCL-BAC-ACCNO
+              END-EXEC
+             WHEN 2
+              EXEC SQL
+                   UPDATE BNKACC
+                   SET BAC_RP2_SKIP_NEXT = :DCL-BAC-RP2-SKIP-NEXT
+                   WHERE BAC_ACCNO = :DCL-BAC-ACCNO
+              END-EXEC
+             WHEN 3
+              EXEC SQL
+                   UPDATE BNKACC
+                   SET BAC_RP3_SKIP_NEXT = :DCL-BAC-RP3-SKIP-NEXT
+                   WHERE BAC_ACCNO = :DCL-BAC-ACCNO
+              END-EXEC
+             WHEN OTHER
+              SET CD17O-STATUS-ERROR TO TRUE
+              GO TO SKIP-NEXT-SLOT-EXIT
+           END-EVALUATE.
+           IF SQLSTATE IS EQUAL TO '02000'
+              SET CD17O-STATUS-NOTFOUND TO TRUE
+           ELSE
+              IF SQLSTATE IS NOT EQUAL TO ZERO
+                 SET CD17O-STATUS-ERROR TO TRUE
+              ELSE
+                 MOVE CD17I-ACCNO TO CD17O-ACCNO
+                 MOVE CD17I-SLOT TO CD17O-SLOT
+                 MOVE CD17I-SKIP-NEXT TO CD17O-SKIP-NEXT
+              END-IF
+           END-IF.
+       SKIP-NEXT-SLOT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Cancel one of the inline slots entirely - clear the slot so   *
+      * no further payment is made from it.                            *
+      *****************************************************************
+       CANCEL-SLOT.
+           EVALUATE CD17I-SLOT
+             WHEN 1
+              EXEC SQL
+                   UPDATE BNKACC
+                   SET BAC_RP1_DAY = '  ',
+                       BAC_RP1_AMOUNT = 0,
+                       BAC_RP1_PID = '     ',
+                       BAC_RP1_ACCNO = '         ',
+                       BAC_RP1_SKIP_NEXT = ' '
+                   WHERE BAC_ACCNO = :DCL-BAC-ACCNO
+              END-EXEC
+             WHEN 2
+              EXEC SQL
+                   UPDATE BNKACC
+                   SET BAC_RP2_DAY = '  ',
+                       BAC_RP2_AMOUNT = 0,
+                       BAC_RP2_PID = '     ',
+                       BAC_RP2_ACCNO = '         ',
+                       BAC_RP2_SKIP_NEXT = ' '
+                   WHERE BAC_ACCNO = :DCL-BAC-ACCNO
+              END-EXEC
+             WHEN 3
+              EXEC SQL
+                   UPDATE BNKACC
+                   SET BAC_RP3_DAY = '  ',
+                       BAC_RP3_AMOUNT = 0,
+                       BAC_RP3_PID = '     ',
+                       BAC_RP3_ACCNO = '         ',
+                       BAC_RP3_SKIP_NEXT = ' '
+                   WHERE BAC_ACCNO = :DCL-BAC-ACCNO
+              END-EXEC
+             WHEN OTHER
+              SET CD17O-STATUS-ERROR TO TRUE
+              GO TO CANCEL-SLOT-EXIT
+           END-EVALUATE.
+           IF SQLSTATE IS EQUAL TO '02000'
+              SET CD17O-STATUS-NOTFOUND TO TRUE
+           ELSE
+              IF SQLSTATE IS NOT EQUAL TO ZERO
+                 SET CD17O-STATUS-ERROR TO TRUE
+              ELSE
+                 MOVE CD17I-ACCNO TO CD17O-ACCNO
+                 MOVE CD17I-SLOT TO CD17O-SLOT
+              END-IF
+           END-IF.
+       CANCEL-SLOT-EXIT.
+           EXIT.
+
+      * $ Version 7.01a sequenced on Saturday 8 Aug 2026 at 11:00am
