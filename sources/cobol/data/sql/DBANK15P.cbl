@@ -0,0 +1,473 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Program:     DBANK15P.CBL                                     *
+      * Function:    Open and close customers and accounts on the     *
+      *              BNKCUST and BNKACC tables for teller maintenance. *
+      *              SQL version                                      *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK15P.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'DBANK15P'.
+         05  WS-COMMAREA-LENGTH                    PIC 9(5).
+         05  WS-NEXT-PID                           PIC 9(05).
+         05  WS-NEXT-ACCNO                         PIC 9(09).
+         05  WS-CUST-STATUS                        PIC X(1).
+         05  WS-ACC-BALANCE                        PIC S9(7)V99 COMP-3.
+         05  WS-ACC-STATUS                         PIC X(1).
+
+       01  WS-COMMAREA.
+       COPY CBANKD15.
+
+           EXEC SQL
+                BEGIN DECLARE SECTION
+           END-EXEC.
+           EXEC SQL
+                INCLUDE CBANKSCS
+           END-EXEC.
+           EXEC SQL
+                INCLUDE CBANKSAC
+           END-EXEC.
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+       COPY CABENDD.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(1)
+             OCCURS 1 TO 4096 TIMES
+               DEPENDING ON WS-COMMAREA-LENGTH.
+
+       COPY CENTRY.
+      *****************************************************************
+      * Move the passed data to our area                              *
+      *****************************************************************
+           MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+
+      *****************************************************************
+      * Initialize our output area                                    *
+      *****************************************************************
+           MOVE SPACES TO CD15O-DATA.
+           SET CD15O-STATUS-ERROR TO TRUE.
+
+      *****************************************************************
+      * Work out which function has been requested                    *
+      *****************************************************************
+           EVALUATE TRUE
+             WHEN CD15-REQUEST-ADDCUST
+               PERFORM ADD-CUSTOMER THRU ADD-CUSTOMER-EXIT
+             WHEN CD15-REQUEST-CLOSECUST
+               PERFORM CLOSE-CUSTOMER THRU CLOSE-CUSTOMER-EXIT
+             WHEN CD15-REQUEST-ADDACC
+               PERFORM ADD-ACCOUNT THRU ADD-ACCOUNT-EXIT
+             WHEN CD15-REQUEST-CLOSEACC
+               PERFORM CLOSE-ACCOUNT THRU CLOSE-ACCOUNT-EXIT
+             WHEN CD15-REQUEST-FREEZEACC
+               PERFORM FREEZE-ACCOUNT THRU FREEZE-ACCOUNT-EXIT
+             WHEN CD15-REQUEST-UNFREEZEACC
+               PERFORM UNFREEZE-ACCOUNT THRU UNFREEZE-ACCOUNT-EXIT
+             WHEN CD15-REQUEST-SETSECANS
+               PERFORM SET-SECURITY-ANSWER THRU SET-SECURITY-ANSWER-EXIT
+             WHEN CD15-REQUEST-SETCHARSET
+               PERFORM SET-CHARSET THRU SET-CHARSET-EXIT
+           END-EVALUATE.
+
+       DBANK15P-EXIT.
+      *****************************************************************
+      * Move the result back to the callers area                      *
+      *****************************************************************
+           MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).
+
+      *****************************************************************
+      * Return to our caller                                          *
+      *****************************************************************
+       COPY CRETURN.
+
+      *****************************************************************
+      * Add a new customer, allocating the next PID with the same     *
+      * COALESCE(MAX(...), 0) + 1 idiom used elsewhere in this suite  *
+      * to generate the next standing-order sequence number.          *
+      *****************************************************************
+       ADD-CUSTOMER.
+           EXEC SQL
+                SELECT COALESCE(MAX(BCS_PID), 0)
+                INTO :WS-NEXT-PID
+                FROM BNKCUST
+           END-EXEC.
+           ADD 1 TO WS-NEXT-PID.
+
+           MOVE WS-NEXT-PID TO DCL-BCS-PID.
+           MOVE CD15I-NAME TO DCL-BCS-NAME.
+           MOVE CD15I-NAME-FF TO DCL-BCS-NAME-FF.
+           MOVE CD15I-SIN TO DCL-BCS-SIN.
+           MOVE CD15I-ADDR1 TO DCL-BCS-ADDR1.
+           MOVE CD15I-ADDR2 TO DCL-BCS-ADDR2.
+           MOVE CD15I-STATE TO DCL-BCS-STATE.
+           MOVE CD15I-CNTRY TO DCL-BCS-COUNTRY.
+           MOVE CD15I-POST-CODE TO DCL-BCS-POST-CODE.
+           MOVE CD15I-TEL TO DCL-BCS-TEL.
+           MOVE CD15I-EMAIL TO DCL-BCS-EMAIL.
+           MOVE 'N' TO DCL-BCS-SEND-MAIL.
+           MOVE 'N' TO DCL-BCS-SEND-EMAIL.
+           MOVE SPACES TO DCL-BCS-ATM-PIN.
+           MOVE SPACES TO DCL-BCS-PRINTER1.
+           MOVE SPACES TO DCL-BCS-PRINTER2.
+           MOVE SPACE TO DCL-BCS-STATUS.
+
+           EXEC SQL
+                INSERT INTO BNKCUST (BCS_PID, BCS_NAME, BCS_NAME_FF,
+                       BCS_SIN, BCS_ADDR1, BCS_ADDR2, BCS_STATE,
+                       BCS_COUNTRY, BCS_POST_CODE, BCS_TEL, BCS_EMAIL,
+                       BCS_SEND_MAIL, BCS_SEND_EMAIL, BCS_ATM_PIN,
+                       BCS_PRINTER1_NETNAME, BCS_PRINTER2_NETNAME,
+                       BCS_STATUS)
+                VALUES (:DCL-BCS-PID, :DCL-BCS-NAME, :DCL-BCS-NAME-FF,
+                       :DCL-BCS-SIN, :DCL-BCS-ADDR1, :DCL-BCS-ADDR2,
+                       :DCL-BCS-STATE, :DCL-BCS-COUNTRY,
+                       :DCL-BCS-POST-CODE, :DCL-BCS-TEL,
+                       :DCL-BCS-EMAIL, :DCL-BCS-SEND-MAIL,
+                       :DCL-BCS-SEND-EMAIL, :DCL-BCS-ATM-PIN,
+                       :DCL-BCS-PRINTER1, :DCL-BCS-PRINTER2,
+                       :DCL-BCS-STATUS)
+           END-EXEC.
+           IF SQLSTATE IS NOT EQUAL TO '00000'
+              MOVE 'Unable to add the new customer' TO CD15O-MSG
+              GO TO ADD-CUSTOMER-EXIT
+           END-IF.
+
+           MOVE DCL-BCS-PID TO CD15O-PID.
+           SET CD15O-STATUS-OK TO TRUE.
+       ADD-CUSTOMER-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Close an existing customer.  Closing accounts is a separate   *
+      * step, done one account at a time via CLOSE-ACCOUNT.           *
+      *****************************************************************
+       CLOSE-CUSTOMER.
+           MOVE CD15I-PID TO DCL-BCS-PID.
+           EXEC SQL
+                SELECT BCS_STATUS
+                INTO :WS-CUST-STATUS
+                FROM BNKCUST
+                WHERE BCS_PID = :DCL-BCS-PID
+           END-EXEC.
+           IF SQLSTATE IS EQUAL TO '02000'
+              SET CD15O-STATUS-NOTFOUND TO TRUE
+              MOVE 'Customer not found' TO CD15O-MSG
+              GO TO CLOSE-CUSTOMER-EXIT
+           END-IF.
+
+           EXEC SQL
+                UPDATE BNKCUST
+                SET BCS_STATUS = 'C'
+                WHERE BCS_PID = :DCL-BCS-PID
+           END-EXEC.
+           IF SQLSTATE IS NOT EQUAL TO '00000'
+              MOVE 'Unable to close the customer' TO CD15O-MSG
+              GO TO CLOSE-CUSTOMER-EXIT
+           END-IF.
+
+           MOVE DCL-BCS-PID TO CD15O-PID.
+           SET CD15O-STATUS-OK TO TRUE.
+       CLOSE-CUSTOMER-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Add a new account for an existing customer, allocating the    *
+      * next account number with the same style of idiom used above   *
+      * for the next PID.                                             *
+      *****************************************************************
+       ADD-ACCOUNT.
+           MOVE CD15I-PID TO DCL-BCS-PID.
+           EXEC SQL
+                SELECT BCS_STATUS
+                INTO :WS-CUST-STATUS
+                FROM BNKCUST
+                WHERE BCS_PID = :DCL-BCS-PID
+           END-EXEC.
+           IF SQLSTATE IS EQUAL TO '02000'
+              SET CD15O-STATUS-NOTFOUND TO TRUE
+              MOVE 'Customer not found' TO CD15O-MSG
+              GO TO ADD-ACCOUNT-EXIT
+           END-IF.
+           IF WS-CUST-STATUS IS EQUAL TO 'C'
+              MOVE 'Customer is closed' TO CD15O-MSG
+              GO TO ADD-ACCOUNT-EXIT
+           END-IF.
+
+           EXEC SQL
+                SELECT COALESCE(MAX(BAC_ACCNO), 0)
+                INTO :WS-NEXT-ACCNO
+                FROM BNKACC
+           END-EXEC.
+           ADD 1 TO WS-NEXT-ACCNO.
+
+           MOVE CD15I-PID TO DCL-BAC-PID.
+           MOVE WS-NEXT-ACCNO TO DCL-BAC-ACCNO.
+           MOVE CD15I-ACCTYPE TO DCL-BAC-ACCTYPE.
+           MOVE CD15I-OPENING-BAL TO DCL-BAC-BALANCE.
+           MOVE CD15I-OPENING-BAL TO DCL-BAC-LAST-STMT-BAL.
+           MOVE '0001-01-01' TO DCL-BAC-LAST-STMT-DTE.
+           MOVE 'NN' TO DCL-BAC-ATM-ENABLED.
+           MOVE ZERO TO DCL-BAC-ATM-DAY-LIMIT.
+           MOVE '0001-01-01' TO DCL-BAC-ATM-DAY-DTE.
+           MOVE ZERO TO DCL-BAC-ATM-DAY-AMT.
+           MOVE CD15I-CURRENCY TO DCL-BAC-CURRENCY.
+           MOVE CD15I-OVERDRAFT-LIMIT TO DCL-BAC-OVERDRAFT-LIMIT.
+           MOVE SPACE TO DCL-BAC-HOLD-FLAG.
+           MOVE SPACE TO DCL-BAC-STATUS.
+
+           EXEC SQL
+                INSERT INTO BNKACC (BAC_PID, BAC_ACCNO, BAC_ACCTYPE,
+                       BAC_BALANCE, BAC_LAST_STMT_DTE,
+                       BAC_LAST_STMT_BAL, BAC_ATM_ENABLED,
+                       BAC_ATM_DAY_LIMIT, BAC_ATM_DAY_DTE,
+                       BAC_ATM_DAY_AMT, BAC_OVERDRAFT_LIMIT,
+                       BAC_CURRENCY, BAC_HOLD_FLAG, BAC_STATUS)
+                VALUES (:DCL-BAC-PID, :DCL-BAC-ACCNO,
+                       :DCL-BAC-ACCTYPE, :DCL-BAC-BALANCE,
+                       :DCL-BAC-LAST-STMT-DTE, :DCL-BAC-LAST-STMT-BAL,
+                       :DCL-BAC-ATM-ENABLED, :DCL-BAC-ATM-DAY-LIMIT,
+                       :DCL-BAC-ATM-DAY-DTE, :DCL-BAC-ATM-DAY-AMT,
+                       :DCL-BAC-OVERDRAFT-LIMIT, :DCL-BAC-CURRENCY,
+                       :DCL-BAC-HOLD-FLAG, :DCL-BAC-STATUS)
+           END-EXEC.
+           IF SQLSTATE IS NOT EQUAL TO '00000'
+              MOVE 'Unable to add the new account' TO CD15O-MSG
+              GO TO ADD-ACCOUNT-EXIT
+           END-IF.
+
+           MOVE DCL-BAC-PID TO CD15O-PID.
+           MOVE DCL-BAC-ACCNO TO CD15O-ACCNO.
+           SET CD15O-STATUS-OK TO TRUE.
+       ADD-ACCOUNT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Close an existing account.  An account with a non-zero        *
+      * balance cannot be closed - the funds have to be moved out     *
+      * first using the normal transfer transaction.                  *
+      *****************************************************************
+       CLOSE-ACCOUNT.
+           MOVE CD15I-ACCNO TO DCL-BAC-ACCNO.
+           EXEC SQL
+                SELECT BAC_PID, BAC_BALANCE, BAC_STATUS
+                INTO :DCL-BAC-PID, :WS-ACC-BALANCE, :WS-ACC-STATUS
+                FROM BNKACC
+                WHERE BAC_ACCNO = :DCL-BAC-ACCNO
+           END-EXEC.
+           IF SQLSTATE IS EQUAL TO '02000'
+              SET CD15O-STATUS-NOTFOUND TO TRUE
+              MOVE 'Account not found' TO CD15O-MSG
+              GO TO CLOSE-ACCOUNT-EXIT
+           END-IF.
+
+           IF WS-ACC-BALANCE IS NOT EQUAL TO ZERO
+              SET CD15O-STATUS-HASBAL TO TRUE
+              MOVE 'Account balance is not zero' TO CD15O-MSG
+              GO TO CLOSE-ACCOUNT-EXIT
+           END-IF.
+
+           EXEC SQL
+                UPDATE BNKACC
+                SET BAC_STATUS = 'C'
+                WHERE BAC_ACCNO = :DCL-BAC-ACCNO
+           END-EXEC.
+           IF SQLSTATE IS NOT EQUAL TO '00000'
+              MOVE 'Unable to close the account' TO CD15O-MSG
+              GO TO CLOSE-ACCOUNT-EXIT
+           END-IF.
+
+           MOVE DCL-BAC-PID TO CD15O-PID.
+           MOVE DCL-BAC-ACCNO TO CD15O-ACCNO.
+           SET CD15O-STATUS-OK TO TRUE.
+       CLOSE-ACCOUNT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Place a hold on an account - either an ordinary teller freeze *
+      * or a legal/regulatory hold - so transfers and interest        *
+      * postings are rejected until the hold is lifted.                *
+      *****************************************************************
+       FREEZE-ACCOUNT.
+           MOVE CD15I-ACCNO TO DCL-BAC-ACCNO.
+           EXEC SQL
+                SELECT BAC_PID
+                INTO :DCL-BAC-PID
+                FROM BNKACC
+                WHERE BAC_ACCNO = :DCL-BAC-ACCNO
+           END-EXEC.
+           IF SQLSTATE IS EQUAL TO '02000'
+              SET CD15O-STATUS-NOTFOUND TO TRUE
+              MOVE 'Account not found' TO CD15O-MSG
+              GO TO FREEZE-ACCOUNT-EXIT
+           END-IF.
+
+           MOVE CD15I-HOLD-TYPE TO DCL-BAC-HOLD-TYPE.
+           MOVE CD15I-HOLD-REASON TO DCL-BAC-HOLD-REASON.
+           EXEC SQL
+                UPDATE BNKACC
+                SET BAC_HOLD_FLAG = 'H',
+                    BAC_HOLD_TYPE = :DCL-BAC-HOLD-TYPE,
+                    BAC_HOLD_REASON = :DCL-BAC-HOLD-REASON
+                WHERE BAC_ACCNO = :DCL-BAC-ACCNO
+           END-EXEC.
+           IF SQLSTATE IS NOT EQUAL TO '00000'
+              MOVE 'Unable to place the hold' TO CD15O-MSG
+              GO TO FREEZE-ACCOUNT-EXIT
+           END-IF.
+
+           MOVE DCL-BAC-PID TO CD15O-PID.
+           MOVE DCL-BAC-ACCNO TO CD15O-ACCNO.
+           SET CD15O-STATUS-OK TO TRUE.
+       FREEZE-ACCOUNT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Lift a hold, whatever its type, from an account.               *
+      *****************************************************************
+       UNFREEZE-ACCOUNT.
+           MOVE CD15I-ACCNO TO DCL-BAC-ACCNO.
+           EXEC SQL
+                SELECT BAC_PID
+                INTO :DCL-BAC-PID
+                FROM BNKACC
+                WHERE BAC_ACCNO = :DCL-BAC-ACCNO
+           END-EXEC.
+           IF SQLSTATE IS EQUAL TO '02000'
+              SET CD15O-STATUS-NOTFOUND TO TRUE
+              MOVE 'Account not found' TO CD15O-MSG
+              GO TO UNFREEZE-ACCOUNT-EXIT
+           END-IF.
+
+           EXEC SQL
+                UPDATE BNKACC
+                SET BAC_HOLD_FLAG = ' ',
+                    BAC_HOLD_TYPE = ' ',
+                    BAC_HOLD_REASON = ' '
+                WHERE BAC_ACCNO = :DCL-BAC-ACCNO
+           END-EXEC.
+           IF SQLSTATE IS NOT EQUAL TO '00000'
+              MOVE 'Unable to lift the hold' TO CD15O-MSG
+              GO TO UNFREEZE-ACCOUNT-EXIT
+           END-IF.
+
+           MOVE DCL-BAC-PID TO CD15O-PID.
+           MOVE DCL-BAC-ACCNO TO CD15O-ACCNO.
+           SET CD15O-STATUS-OK TO TRUE.
+       UNFREEZE-ACCOUNT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Set (or change) the security answer used for step-up          *
+      * authentication of large ATM transactions.                     *
+      *****************************************************************
+       SET-SECURITY-ANSWER.
+           MOVE CD15I-PID TO DCL-BCS-PID.
+           EXEC SQL
+                SELECT BCS_STATUS
+                INTO :WS-CUST-STATUS
+                FROM BNKCUST
+                WHERE BCS_PID = :DCL-BCS-PID
+           END-EXEC.
+           IF SQLSTATE IS EQUAL TO '02000'
+              SET CD15O-STATUS-NOTFOUND TO TRUE
+              MOVE 'Customer not found' TO CD15O-MSG
+              GO TO SET-SECURITY-ANSWER-EXIT
+           END-IF.
+
+           MOVE CD15I-SECANSWER TO DCL-BCS-SEC-ANSWER.
+           EXEC SQL
+                UPDATE BNKCUST
+                SET BCS_SEC_ANSWER = :DCL-BCS-SEC-ANSWER
+                WHERE BCS_PID = :DCL-BCS-PID
+           END-EXEC.
+           IF SQLSTATE IS NOT EQUAL TO '00000'
+              MOVE 'Unable to set the security answer' TO CD15O-MSG
+              GO TO SET-SECURITY-ANSWER-EXIT
+           END-IF.
+
+           MOVE DCL-BCS-PID TO CD15O-PID.
+           SET CD15O-STATUS-OK TO TRUE.
+       SET-SECURITY-ANSWER-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Set a customer's preferred character set, used to select a    *
+      * code page for printed statements and other correspondence.    *
+      *****************************************************************
+       SET-CHARSET.
+           IF CD15I-CHARSET IS NOT EQUAL TO SPACES AND
+              CD15I-CHARSET IS NOT EQUAL TO 'ASCI' AND
+              CD15I-CHARSET IS NOT EQUAL TO 'LAT1' AND
+              CD15I-CHARSET IS NOT EQUAL TO 'UTF8'
+              SET CD15O-STATUS-ERROR TO TRUE
+              MOVE 'Unrecognized character set' TO CD15O-MSG
+              GO TO SET-CHARSET-EXIT
+           END-IF.
+
+           MOVE CD15I-PID TO DCL-BCS-PID.
+           EXEC SQL
+                SELECT BCS_STATUS
+                INTO :WS-CUST-STATUS
+                FROM BNKCUST
+                WHERE BCS_PID = :DCL-BCS-PID
+           END-EXEC.
+           IF SQLSTATE IS EQUAL TO '02000'
+              SET CD15O-STATUS-NOTFOUND TO TRUE
+              MOVE 'Customer not found' TO CD15O-MSG
+              GO TO SET-CHARSET-EXIT
+           END-IF.
+
+           MOVE CD15I-CHARSET TO DCL-BCS-CHARSET.
+           EXEC SQL
+                UPDATE BNKCUST
+                SET BCS_CHARSET = :DCL-BCS-CHARSET
+                WHERE BCS_PID = :DCL-BCS-PID
+           END-EXEC.
+           IF SQLSTATE IS NOT EQUAL TO '00000'
+              MOVE 'Unable to set the character set' TO CD15O-MSG
+              GO TO SET-CHARSET-EXIT
+           END-IF.
+
+           MOVE DCL-BCS-PID TO CD15O-PID.
+           SET CD15O-STATUS-OK TO TRUE.
+       SET-CHARSET-EXIT.
+           EXIT.
+
+      * $ Version 7.00a sequenced on Thursday 20 Sep 2012 at 3:30pm
