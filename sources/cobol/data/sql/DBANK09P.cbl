@@ -88,7 +88,9 @@
                        CS.BCS_STATE,
                        CS.BCS_COUNTRY,
                        CS.BCS_POST_CODE,
-                       CS.BCS_EMAIL
+                       CS.BCS_EMAIL,
+                       CS.BCS_TEL,
+                       CS.BCS_SEND_SMS
                 INTO :DCL-BCS-PID,
                      :DCL-BCS-NAME,
                      :DCL-BCS-ADDR1,
@@ -96,7 +98,9 @@
                      :DCL-BCS-STATE,
                      :DCL-BCS-COUNTRY,
                      :DCL-BCS-POST-CODE,
-                     :DCL-BCS-EMAIL
+                     :DCL-BCS-EMAIL,
+                     :DCL-BCS-TEL,
+                     :DCL-BCS-SEND-SMS
                 FROM BNKCUST CS
                 WHERE CS.BCS_PID = :CD09I-CONTACT-ID
            END-EXEC.
@@ -113,6 +117,8 @@
               MOVE DCL-BCS-COUNTRY TO CD09O-CONTACT-CNTRY
               MOVE DCL-BCS-POST-CODE TO CD09O-CONTACT-PSTCDE
               MOVE DCL-BCS-EMAIL TO CD09O-CONTACT-EMAIL
+              MOVE DCL-BCS-TEL TO CD09O-CONTACT-TEL
+              MOVE DCL-BCS-SEND-SMS TO CD09O-CONTACT-SEND-SMS
            END-IF.
 
       *****************************************************************
