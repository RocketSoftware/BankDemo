@@ -74,7 +74,13 @@
                           VDESC,
                           VCURRBAL,
                           VLASTSTMTDTE,
-                          VLASTSTMTBAL
+                          VLASTSTMTBAL,
+                          VYTDINTEREST,
+                          VYTDFEES,
+                          VSENDEMAIL,
+                          VCHARSET,
+                          VTEL,
+                          VSENDSMS
                    FROM VBNKDETS
                    ORDER BY VPID
                    FOR FETCH ONLY
@@ -93,9 +99,15 @@
                           VDESC,
                           VCURRBAL,
                           VLASTSTMTDTE,
-                          VLASTSTMTBAL
+                          VLASTSTMTBAL,
+                          VYTDINTEREST,
+                          VYTDFEES,
+                          VSENDEMAIL,
+                          VCHARSET,
+                          VTEL,
+                          VSENDSMS
                    FROM VBNKDETS
-                   WHERE VPID = :CD51I-PID
+                   WHERE VPID BETWEEN :CD51I-PID AND :CD51I-PID-HI
                    ORDER BY VPID
                    FOR FETCH ONLY
               END-EXEC.
@@ -152,6 +164,12 @@
        OPEN-CURSOR.
       *DENNY-MOVED DECLARE CURSOR UP TO WORKING STORAGE
       *    IF SQLCODE IS EQUAL TO ZERO
+      * A blank/low CD51I-PID-HI means a single-PID request (the
+      * original behavior); a populated one partitions the table by
+      * PID range so several extract runs can process it in parallel.
+              IF CD51I-PID-HI IS EQUAL TO SPACES OR LOW-VALUES
+                 MOVE CD51I-PID TO CD51I-PID-HI
+              END-IF
               IF CD51-REQUESTED-ALL
                  EXEC SQL
                       OPEN DETS_CSR_ALL
@@ -191,7 +209,13 @@
                         :VDESC,
                         :VCURRBAL,
                         :VLASTSTMTDTE,
-                        :VLASTSTMTBAL
+                        :VLASTSTMTBAL,
+                        :VYTDINTEREST,
+                        :VYTDFEES,
+                        :VSENDEMAIL,
+                        :VCHARSET,
+                        :VTEL,
+                        :VSENDSMS
               END-EXEC
            ELSE
               EXEC SQL
@@ -207,7 +231,13 @@
                         :VDESC,
                         :VCURRBAL,
                         :VLASTSTMTDTE,
-                        :VLASTSTMTBAL
+                        :VLASTSTMTBAL,
+                        :VYTDINTEREST,
+                        :VYTDFEES,
+                        :VSENDEMAIL,
+                        :VCHARSET,
+                        :VTEL,
+                        :VSENDSMS
               END-EXEC
            END-IF.
            IF SQLSTATE IS EQUAL TO ZERO
@@ -224,6 +254,12 @@
               MOVE VCURRBAL TO CD51O-ACC-CURR-BAL
               MOVE VLASTSTMTDTE TO CD51O-ACC-LAST-STMT-DTE
               MOVE VLASTSTMTBAL TO CD51O-ACC-LAST-STMT-BAL
+              MOVE VYTDINTEREST TO CD51O-ACC-YTD-INTEREST
+              MOVE VYTDFEES TO CD51O-ACC-YTD-FEES
+              MOVE VSENDEMAIL TO CD51O-SEND-EMAIL
+              MOVE VCHARSET TO CD51O-CHARSET
+              MOVE VTEL TO CD51O-TEL
+              MOVE VSENDSMS TO CD51O-SEND-SMS
            END-IF.
            IF SQLSTATE IS EQUAL TO '02000'
               SET IO-REQUEST-STATUS-EOF TO TRUE
