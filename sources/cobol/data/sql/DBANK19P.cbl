@@ -0,0 +1,125 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Program:     DBANK19P.CBL                                     *
+      * Function:    Maintain the persistent incident file on the     *
+      *              BNKINC table.  SQL version                       *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK19P.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'DBANK19P'.
+         05  WS-COMMAREA-LENGTH                    PIC 9(5).
+         05  WS-RETRY-COUNT                        PIC 9(2).
+
+       COPY CTSTAMPD.
+
+       COPY CABENDD.
+
+           EXEC SQL
+                BEGIN DECLARE SECTION
+           END-EXEC.
+           EXEC SQL
+                INCLUDE CBANKSIN
+           END-EXEC.
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(1)
+               OCCURS 1 TO 4096 TIMES
+                 DEPENDING ON WS-COMMAREA-LENGTH.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *****************************************************************
+      * Move the passed data to our area                              *
+      *****************************************************************
+           MOVE LENGTH OF ABEND-DATA TO WS-COMMAREA-LENGTH.
+           MOVE DFHCOMMAREA TO ABEND-DATA.
+
+           PERFORM WRITE-INCIDENT THRU WRITE-INCIDENT-EXIT.
+
+      *****************************************************************
+      * Return to our caller                                          *
+      *****************************************************************
+           GOBACK.
+
+      *****************************************************************
+      * Append one entry to the incident table. Two abends logged in  *
+      * the same hundredth of a second (the timestamp's finest        *
+      * resolution) would otherwise collide on the key, so on a       *
+      * duplicate key we bump the sequence number and retry rather    *
+      * than lose the entry.                                           *
+      *****************************************************************
+       WRITE-INCIDENT.
+           COPY CTSTAMPP.
+           MOVE WS-TIMESTAMP    TO DCL-BIN-TIMESTAMP.
+           MOVE ABEND-CULPRIT   TO DCL-BIN-CULPRIT.
+           MOVE ABEND-CODE      TO DCL-BIN-CODE.
+           MOVE ABEND-TERMID    TO DCL-BIN-TERMID.
+           MOVE ABEND-TRANID    TO DCL-BIN-TRANID.
+           MOVE ABEND-REASON    TO DCL-BIN-REASON.
+           MOVE 0 TO DCL-BIN-SEQNO.
+           MOVE 0 TO WS-RETRY-COUNT.
+           MOVE 1 TO SQLCODE.
+           PERFORM WRITE-INCIDENT-ATTEMPT THRU
+                   WRITE-INCIDENT-ATTEMPT-EXIT
+              UNTIL SQLCODE IS EQUAL TO ZERO
+                 OR WS-RETRY-COUNT IS GREATER THAN 99.
+       WRITE-INCIDENT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * One insert attempt. On a duplicate key, bump the sequence     *
+      * number in the key and let the governing PERFORM try again.    *
+      *****************************************************************
+       WRITE-INCIDENT-ATTEMPT.
+           EXEC SQL
+                INSERT INTO BNKINC (BIN_TIMESTAMP, BIN_SEQNO,
+                       BIN_CULPRIT, BIN_CODE, BIN_TERMID, BIN_TRANID,
+                       BIN_REASON)
+                VALUES (:DCL-BIN-TIMESTAMP, :DCL-BIN-SEQNO,
+                       :DCL-BIN-CULPRIT, :DCL-BIN-CODE,
+                       :DCL-BIN-TERMID, :DCL-BIN-TRANID,
+                       :DCL-BIN-REASON)
+           END-EXEC.
+           IF SQLCODE IS NOT EQUAL TO ZERO
+              ADD 1 TO WS-RETRY-COUNT
+              MOVE WS-RETRY-COUNT TO DCL-BIN-SEQNO
+           END-IF.
+       WRITE-INCIDENT-ATTEMPT-EXIT.
+           EXIT.
+
+      * $ Version 8.00c sequenced on Sunday 9 Aug 2026 at 11:30am
