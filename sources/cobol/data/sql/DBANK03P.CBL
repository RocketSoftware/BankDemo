@@ -105,7 +105,9 @@
                 FROM BNKACC BAC,
                      BNKATYPE BAT
                 WHERE ((BAC.BAC_ACCTYPE = BAT.BAT_TYPE) AND
-                       (BAC.BAC_PID = :CD03I-CONTACT-ID))
+                       (BAC.BAC_PID = :CD03I-CONTACT-ID OR
+                        BAC.BAC_JOINT_PID = :CD03I-CONTACT-ID OR
+                        BAC.BAC_JOINT_PID2 = :CD03I-CONTACT-ID))
                 ORDER BY BAT.BAT_DESC ASC
                 FOR FETCH ONLY
            END-EXEC.
@@ -115,12 +117,12 @@
            END-EXEC
 
       *****************************************************************
-      * Now browse the selected rows and move up to 5 into our area   *
+      * Now browse the selected rows and move up to 10 into our area  *
       *****************************************************************
            MOVE 0 TO WS-SUB1.
        ACCOUNT-FETCH-LOOP.
            ADD 1 TO WS-SUB1.
-           IF WS-SUB1 IS GREATER THAN 5
+           IF WS-SUB1 IS GREATER THAN 10
               GO TO ACCOUNT-FETCH-LOOP-EXIT
            END-IF.
            EXEC SQL
