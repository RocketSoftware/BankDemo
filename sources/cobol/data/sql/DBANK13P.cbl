@@ -0,0 +1,190 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Program:     DBANK13P.CBL                                     *
+      * Function:    Maintain the signon lockout record for a userid  *
+      *              on the BNKLOCK table.  SQL version                *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK13P.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'DBANK13P'.
+         05  WS-COMMAREA-LENGTH                    PIC 9(5).
+         05  WS-LOCKOUT-THRESHOLD                  PIC 9(2)
+             VALUE 5.
+
+       COPY CTSTAMPD.
+
+       01  WS-COMMAREA.
+       COPY CBANKD13.
+
+           EXEC SQL
+                BEGIN DECLARE SECTION
+           END-EXEC.
+           EXEC SQL
+                INCLUDE CBANKSLO
+           END-EXEC.
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(1)
+               OCCURS 1 TO 4096 TIMES
+                 DEPENDING ON WS-COMMAREA-LENGTH.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *****************************************************************
+      * Move the passed data to our area                              *
+      *****************************************************************
+           MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+
+           MOVE SPACES TO CD13O-DATA.
+           SET CD13O-STATUS-OK TO TRUE.
+           MOVE 0 TO CD13O-FAIL-COUNT.
+           MOVE 'N' TO CD13O-LOCKED-FLAG.
+
+           EVALUATE TRUE
+             WHEN CD13-REQUEST-CHECK
+              PERFORM CHECK-LOCK THRU CHECK-LOCK-EXIT
+             WHEN CD13-REQUEST-FAIL
+              PERFORM FAIL-LOCK THRU FAIL-LOCK-EXIT
+             WHEN CD13-REQUEST-RESET
+              PERFORM RESET-LOCK THRU RESET-LOCK-EXIT
+             WHEN OTHER
+              SET CD13O-STATUS-ERROR TO TRUE
+           END-EVALUATE.
+
+      *****************************************************************
+      * Move the result back to the callers area                      *
+      *****************************************************************
+           MOVE WS-COMMAREA TO DFHCOMMAREA (1:WS-COMMAREA-LENGTH).
+
+      *****************************************************************
+      * Return to our caller                                          *
+      *****************************************************************
+           GOBACK.
+
+      *****************************************************************
+      * Report the current fail count / lock status for a userid. A   *
+      * userid with no row on file has never failed and so is not     *
+      * locked out.                                                    *
+      *****************************************************************
+       CHECK-LOCK.
+           MOVE CD13I-USERID TO DCL-BLO-USERID.
+           EXEC SQL
+                SELECT BLO_FAIL_COUNT, BLO_STATUS
+                INTO :DCL-BLO-FAIL-COUNT, :DCL-BLO-STATUS
+                FROM BNKLOCK
+                WHERE BLO_USERID = :DCL-BLO-USERID
+           END-EXEC.
+           IF SQLSTATE IS EQUAL TO ZERO
+              MOVE DCL-BLO-FAIL-COUNT TO CD13O-FAIL-COUNT
+              IF DCL-BLO-STATUS IS EQUAL TO 'L'
+                 MOVE 'Y' TO CD13O-LOCKED-FLAG
+              END-IF
+           END-IF.
+       CHECK-LOCK-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Record a failed signon attempt for a userid, inserting the    *
+      * row the first time a userid fails, and lock the userid out     *
+      * once the threshold of consecutive failures is reached.         *
+      *****************************************************************
+       FAIL-LOCK.
+           COPY CTSTAMPP.
+           MOVE CD13I-USERID TO DCL-BLO-USERID.
+           EXEC SQL
+                SELECT BLO_FAIL_COUNT, BLO_STATUS
+                INTO :DCL-BLO-FAIL-COUNT, :DCL-BLO-STATUS
+                FROM BNKLOCK
+                WHERE BLO_USERID = :DCL-BLO-USERID
+           END-EXEC.
+           MOVE WS-TIMESTAMP TO DCL-BLO-LAST-FAIL.
+           IF SQLSTATE IS EQUAL TO ZERO
+              ADD 1 TO DCL-BLO-FAIL-COUNT
+              IF DCL-BLO-FAIL-COUNT IS GREATER THAN OR EQUAL TO
+                 WS-LOCKOUT-THRESHOLD
+                 MOVE 'L' TO DCL-BLO-STATUS
+              END-IF
+              EXEC SQL
+                   UPDATE BNKLOCK
+                   SET BLO_FAIL_COUNT = :DCL-BLO-FAIL-COUNT,
+                       BLO_STATUS = :DCL-BLO-STATUS,
+                       BLO_LAST_FAIL = :DCL-BLO-LAST-FAIL
+                   WHERE BLO_USERID = :DCL-BLO-USERID
+              END-EXEC
+           ELSE
+              MOVE 1 TO DCL-BLO-FAIL-COUNT
+              MOVE 'A' TO DCL-BLO-STATUS
+              EXEC SQL
+                   INSERT INTO BNKLOCK (BLO_USERID, BLO_FAIL_COUNT,
+                          BLO_STATUS, BLO_LAST_FAIL)
+                   VALUES (:DCL-BLO-USERID, :DCL-BLO-FAIL-COUNT,
+                          :DCL-BLO-STATUS, :DCL-BLO-LAST-FAIL)
+              END-EXEC
+           END-IF.
+           IF SQLSTATE IS NOT EQUAL TO ZERO
+              SET CD13O-STATUS-ERROR TO TRUE
+           ELSE
+              MOVE DCL-BLO-FAIL-COUNT TO CD13O-FAIL-COUNT
+              IF DCL-BLO-STATUS IS EQUAL TO 'L'
+                 MOVE 'Y' TO CD13O-LOCKED-FLAG
+              END-IF
+           END-IF.
+       FAIL-LOCK-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Reset the fail count and lift any lock for a userid following *
+      * a successful signon.                                          *
+      *****************************************************************
+       RESET-LOCK.
+           MOVE CD13I-USERID TO DCL-BLO-USERID.
+           EXEC SQL
+                UPDATE BNKLOCK
+                SET BLO_FAIL_COUNT = 0,
+                    BLO_STATUS = 'A'
+                WHERE BLO_USERID = :DCL-BLO-USERID
+           END-EXEC.
+           IF SQLSTATE IS NOT EQUAL TO ZERO AND
+              SQLSTATE IS NOT EQUAL TO '02000'
+              SET CD13O-STATUS-ERROR TO TRUE
+           END-IF.
+       RESET-LOCK-EXIT.
+           EXIT.
+
+      * $ Version 7.00a sequenced on Thursday 20 Sep 2012 at 3:30pm
