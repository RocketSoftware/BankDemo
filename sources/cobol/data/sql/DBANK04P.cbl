@@ -40,6 +40,35 @@
          05  WS-PROGRAM-ID                         PIC X(8)
              VALUE 'DBANK04P'.
          05  WS-COMMAREA-LENGTH                    PIC 9(5).
+         05  WS-FROM-OD-LIMIT                      PIC S9(7)V99 COMP-3.
+         05  WS-FROM-HOLD-FLAG                     PIC X(1).
+         05  WS-FROM-STATUS                        PIC X(1).
+         05  WS-FROM-CURRENCY                      PIC X(3).
+         05  WS-TO-HOLD-FLAG                       PIC X(1).
+         05  WS-TO-STATUS                          PIC X(1).
+         05  WS-TO-CURRENCY                        PIC X(3).
+         05  WS-TO-PID                             PIC X(5).
+         05  WS-TO-OLD-BAL-ACTUAL                  PIC S9(7)V99 COMP-3.
+         05  WS-TO-NEW-BAL-ACTUAL                  PIC S9(7)V99 COMP-3.
+         05  WS-AUDIT-AMOUNT                       PIC S9(7)V99 COMP-3.
+         05  WS-AUDIT-DESC                         PIC X(30).
+         05  WS-FROM-TYPE                          PIC X(1).
+         05  WS-NSF-FEE-AMOUNT                     PIC S9(7)V99 COMP-3.
+         05  WS-FROM-LOW-BAL-THRESH                PIC S9(7)V99 COMP-3.
+         05  WS-FROM-LARGE-TXN-THRESH              PIC S9(7)V99 COMP-3.
+         05  WS-TO-LOW-BAL-THRESH                  PIC S9(7)V99 COMP-3.
+         05  WS-TO-LARGE-TXN-THRESH                PIC S9(7)V99 COMP-3.
+         05  WS-ALERT-ACCNO                        PIC X(9).
+         05  WS-ALERT-CURRENCY                     PIC X(3).
+         05  WS-ALERT-BALANCE                      PIC S9(7)V99 COMP-3.
+         05  WS-ALERT-LOW-BAL-THRESH               PIC S9(7)V99 COMP-3.
+         05  WS-ALERT-LARGE-TXN-THRESH             PIC S9(7)V99 COMP-3.
+         05  WS-ALERT-TXN-AMOUNT                   PIC S9(7)V99 COMP-3.
+         05  WS-ALERT-ABS-AMOUNT                   PIC S9(7)V99 COMP-3.
+         05  WS-ALERT-BTX-AMOUNT                   PIC S9(7)V99 COMP-3.
+         05  WS-ALERT-SUB-TYPE                     PIC X(1).
+         05  WS-ALERT-TEXT                         PIC X(48).
+         05  WS-ALERT-CHANNEL                      PIC X(35).
 
        01  WS-COMMAREA.
            EXEC SQL
@@ -52,6 +81,12 @@
            EXEC SQL
                 INCLUDE CBANKSAC
            END-EXEC.
+           EXEC SQL
+                INCLUDE CBANKSAT
+           END-EXEC.
+           EXEC SQL
+                INCLUDE CBANKSCS
+           END-EXEC.
            EXEC SQL
                 INCLUDE SQLCA
            END-EXEC.
@@ -80,15 +115,112 @@
            SET CD04O-UPDATE-FAIL TO TRUE.
            MOVE '0001-01-01 00:00:00.000000' TO CD04O-TIMESTAMP.
 
+      *****************************************************************
+      * Fetch the FROM account's hold flag and overdraft limit so we  *
+      * can enforce them before the balance is updated                *
+      *****************************************************************
+      * CD04I-FROM-PID may be the account's owner or either of its two
+      * authorized joint signers - all three may debit the account.
+           EXEC SQL
+                SELECT BAC_HOLD_FLAG, BAC_OVERDRAFT_LIMIT, BAC_STATUS,
+                       BAC_CURRENCY, BAC_TYPE, BAC_LOW_BAL_ALERT,
+                       BAC_LARGE_TXN_ALERT
+                  INTO :WS-FROM-HOLD-FLAG, :WS-FROM-OD-LIMIT,
+                       :WS-FROM-STATUS, :WS-FROM-CURRENCY,
+                       :WS-FROM-TYPE, :WS-FROM-LOW-BAL-THRESH,
+                       :WS-FROM-LARGE-TXN-THRESH
+                  FROM BNKACC
+                 WHERE BAC_ACCNO = :CD04I-FROM-ACC AND
+                       (BAC_PID = :CD04I-FROM-PID OR
+                        BAC_JOINT_PID = :CD04I-FROM-PID OR
+                        BAC_JOINT_PID2 = :CD04I-FROM-PID)
+           END-EXEC.
+           IF WS-FROM-HOLD-FLAG IS EQUAL TO 'H'
+              MOVE 'FROM account is frozen/on hold'
+                TO CD04O-MSG
+              GO TO DBANK04P-EXIT
+           END-IF.
+           IF WS-FROM-STATUS IS EQUAL TO 'C'
+              MOVE 'FROM account is closed'
+                TO CD04O-MSG
+              GO TO DBANK04P-EXIT
+           END-IF.
+           IF CD04I-FROM-NEW-BAL IS LESS THAN (WS-FROM-OD-LIMIT * -1)
+              MOVE 'FROM account would exceed its overdraft limit'
+                TO CD04O-MSG
+              PERFORM ASSESS-NSF-FEE
+              GO TO DBANK04P-EXIT
+           END-IF.
+
+      *****************************************************************
+      * Fetch the TO account's hold flag so a frozen account can't    *
+      * receive funds either                                          *
+      *****************************************************************
+      *****************************************************************
+      * The TO account is looked up by account number alone - BNKACC  *
+      * is keyed globally by account number, so this also supports a *
+      * transfer to an account belonging to another customer.  The   *
+      * real owning PID and current balance are fetched here rather  *
+      * than trusted from the caller.                                 *
+      *****************************************************************
+           EXEC SQL
+                SELECT BAC_HOLD_FLAG, BAC_STATUS, BAC_CURRENCY,
+                       BAC_PID, BAC_BALANCE, BAC_LOW_BAL_ALERT,
+                       BAC_LARGE_TXN_ALERT
+                  INTO :WS-TO-HOLD-FLAG, :WS-TO-STATUS,
+                       :WS-TO-CURRENCY, :WS-TO-PID,
+                       :WS-TO-OLD-BAL-ACTUAL, :WS-TO-LOW-BAL-THRESH,
+                       :WS-TO-LARGE-TXN-THRESH
+                  FROM BNKACC
+                 WHERE BAC_ACCNO = :CD04I-TO-ACC
+           END-EXEC.
+           IF WS-TO-HOLD-FLAG IS EQUAL TO 'H'
+              MOVE 'TO account is frozen/on hold'
+                TO CD04O-MSG
+              GO TO DBANK04P-EXIT
+           END-IF.
+           IF WS-TO-STATUS IS EQUAL TO 'C'
+              MOVE 'TO account is closed'
+                TO CD04O-MSG
+              GO TO DBANK04P-EXIT
+           END-IF.
+      * SPACES means no currency was ever recorded for the account
+      * (accounts opened before currency tracking was added, and any
+      * account opened through a caller that doesn't pass one) -
+      * treat that as compatible with any real currency rather than
+      * rejecting the transfer outright.
+           IF WS-FROM-CURRENCY IS NOT EQUAL TO SPACES AND
+              WS-TO-CURRENCY IS NOT EQUAL TO SPACES AND
+              WS-FROM-CURRENCY IS NOT EQUAL TO WS-TO-CURRENCY
+              MOVE 'FROM and TO accounts are in different currencies'
+                TO CD04O-MSG
+              GO TO DBANK04P-EXIT
+           END-IF.
+
+      *****************************************************************
+      * If the caller doesn't know the TO account's balance (it isn't *
+      * one of the customer's own accounts) work out the new balance *
+      * from the real stored balance instead of trusting CD04I-TO-   *
+      * OLD-BAL/CD04I-TO-NEW-BAL                                       *
+      *****************************************************************
+           IF CD04I-TO-BLIND
+              ADD CD04I-XFER-AMOUNT TO WS-TO-OLD-BAL-ACTUAL
+                GIVING WS-TO-NEW-BAL-ACTUAL
+           ELSE
+              MOVE CD04I-TO-NEW-BAL TO WS-TO-NEW-BAL-ACTUAL
+           END-IF.
+
       *****************************************************************
       * Try to update the 'from' balance                              *
       *****************************************************************
            EXEC SQL
                 UPDATE BNKACC
                 SET BAC_BALANCE = :CD04I-FROM-NEW-BAL
-                WHERE (BAC_PID = :CD04I-FROM-PID AND
-                       BAC_ACCNO = :CD04I-FROM-ACC AND
-                       BAC_BALANCE = :CD04I-FROM-OLD-BAL)
+                WHERE (BAC_ACCNO = :CD04I-FROM-ACC AND
+                       BAC_BALANCE = :CD04I-FROM-OLD-BAL AND
+                       (BAC_PID = :CD04I-FROM-PID OR
+                        BAC_JOINT_PID = :CD04I-FROM-PID OR
+                        BAC_JOINT_PID2 = :CD04I-FROM-PID))
            END-EXEC.
 
       *****************************************************************
@@ -105,10 +237,9 @@
       *****************************************************************
            EXEC SQL
                 UPDATE BNKACC
-                SET BAC_BALANCE = :CD04I-TO-NEW-BAL
-                WHERE (BAC_PID = :CD04I-TO-PID AND
-                       BAC_ACCNO = :CD04I-TO-ACC AND
-                       BAC_BALANCE = :CD04I-TO-OLD-BAL)
+                SET BAC_BALANCE = :WS-TO-NEW-BAL-ACTUAL
+                WHERE (BAC_ACCNO = :CD04I-TO-ACC AND
+                       BAC_BALANCE = :WS-TO-OLD-BAL-ACTUAL)
            END-EXEC.
 
       *****************************************************************
@@ -128,8 +259,248 @@
            EXEC SQL
                 SET :CD04O-TIMESTAMP = CURRENT_TIMESTAMP
            END-EXEC.
+
+      *****************************************************************
+      * Write the audit-trail records for this balance update, so    *
+      * that every caller of this program is covered without having  *
+      * to remember to also call DBANK06P itself.                     *
+      *****************************************************************
+           COMPUTE WS-AUDIT-AMOUNT =
+                   CD04I-FROM-NEW-BAL - CD04I-FROM-OLD-BAL.
+           MOVE SPACES TO WS-AUDIT-DESC.
+           STRING 'Transfer to a/c ' DELIMITED BY SIZE
+                  CD04I-TO-ACC DELIMITED BY SIZE
+             INTO WS-AUDIT-DESC.
+           EXEC SQL
+                INSERT
+                INTO BNKTXN (BTX_PID,
+                             BTX_TYPE,
+                             BTX_SUB_TYPE,
+                             BTX_ACCNO,
+                             BTX_TIMESTAMP,
+                             BTX_AMOUNT,
+                             BTX_DATA_OLD,
+                             BTX_CURRENCY)
+                VALUES (:CD04I-FROM-PID,
+                        '1',
+                        '1',
+                        :CD04I-FROM-ACC,
+                         CURRENT_TIMESTAMP,
+                        :WS-AUDIT-AMOUNT,
+                        :WS-AUDIT-DESC,
+                        :WS-FROM-CURRENCY)
+           END-EXEC.
+
+           COMPUTE WS-AUDIT-AMOUNT =
+                   WS-TO-NEW-BAL-ACTUAL - WS-TO-OLD-BAL-ACTUAL.
+           MOVE SPACES TO WS-AUDIT-DESC.
+           IF CD04I-DESC IS EQUAL TO SPACES
+              STRING 'Transfer from a/c ' DELIMITED BY SIZE
+                     CD04I-FROM-ACC DELIMITED BY SIZE
+                INTO WS-AUDIT-DESC
+           ELSE
+              MOVE CD04I-DESC TO WS-AUDIT-DESC
+           END-IF.
+      * Attributed to the account's real owner (WS-TO-PID, fetched
+      * above), not the caller-supplied CD04I-TO-PID, so a transfer to
+      * another customer's account is still audited correctly.
+           EXEC SQL
+                INSERT
+                INTO BNKTXN (BTX_PID,
+                             BTX_TYPE,
+                             BTX_SUB_TYPE,
+                             BTX_ACCNO,
+                             BTX_TIMESTAMP,
+                             BTX_AMOUNT,
+                             BTX_DATA_OLD,
+                             BTX_CURRENCY)
+                VALUES (:WS-TO-PID,
+                        '1',
+                        '2',
+                        :CD04I-TO-ACC,
+                         CURRENT_TIMESTAMP,
+                        :WS-AUDIT-AMOUNT,
+                        :WS-AUDIT-DESC,
+                        :WS-TO-CURRENCY)
+           END-EXEC.
+
            SET CD04O-UPDATE-OK TO TRUE.
 
+      *****************************************************************
+      * Check whether either account has crossed a customer-defined   *
+      * low-balance or large-transaction alert threshold and, if so,  *
+      * log a real-time alert through the same channel preference     *
+      * (BCS-REC-SEND-EMAIL/SEND-SMS) the customer chose for their     *
+      * statement delivery.                                           *
+      *****************************************************************
+           MOVE CD04I-FROM-PID TO DCL-BCS-PID.
+           MOVE CD04I-FROM-ACC TO WS-ALERT-ACCNO.
+           MOVE WS-FROM-CURRENCY TO WS-ALERT-CURRENCY.
+           MOVE CD04I-FROM-NEW-BAL TO WS-ALERT-BALANCE.
+           MOVE WS-FROM-LOW-BAL-THRESH TO WS-ALERT-LOW-BAL-THRESH.
+           MOVE WS-FROM-LARGE-TXN-THRESH TO WS-ALERT-LARGE-TXN-THRESH.
+           COMPUTE WS-ALERT-TXN-AMOUNT =
+                   CD04I-FROM-NEW-BAL - CD04I-FROM-OLD-BAL.
+           PERFORM CHECK-ACCOUNT-ALERTS.
+
+           MOVE WS-TO-PID TO DCL-BCS-PID.
+           MOVE CD04I-TO-ACC TO WS-ALERT-ACCNO.
+           MOVE WS-TO-CURRENCY TO WS-ALERT-CURRENCY.
+           MOVE WS-TO-NEW-BAL-ACTUAL TO WS-ALERT-BALANCE.
+           MOVE WS-TO-LOW-BAL-THRESH TO WS-ALERT-LOW-BAL-THRESH.
+           MOVE WS-TO-LARGE-TXN-THRESH TO WS-ALERT-LARGE-TXN-THRESH.
+           COMPUTE WS-ALERT-TXN-AMOUNT =
+                   WS-TO-NEW-BAL-ACTUAL - WS-TO-OLD-BAL-ACTUAL.
+           PERFORM CHECK-ACCOUNT-ALERTS.
+
+      *****************************************************************
+      * A debit that was rejected for exceeding the overdraft limit   *
+      * is a returned/NSF item - look up the FROM account's type and, *
+      * if it carries a non-zero NSF fee, debit it from the account   *
+      * the rejected item was drawn on and post it to the audit       *
+      * trail.                                                         *
+      *****************************************************************
+       ASSESS-NSF-FEE.
+           EXEC SQL
+                SELECT BAT_NSF_FEE
+                  INTO :DCL-BAT-NSF-FEE
+                  FROM BNKATYP
+                 WHERE BAT_TYPE = :WS-FROM-TYPE
+           END-EXEC.
+           IF SQLSTATE IS NOT EQUAL TO '00000'
+              GO TO ASSESS-NSF-FEE-EXIT
+           END-IF.
+           IF DCL-BAT-NSF-FEE IS EQUAL TO ZERO
+              GO TO ASSESS-NSF-FEE-EXIT
+           END-IF.
+           MOVE DCL-BAT-NSF-FEE TO WS-NSF-FEE-AMOUNT.
+           EXEC SQL
+                UPDATE BNKACC
+                SET BAC_BALANCE = BAC_BALANCE - :WS-NSF-FEE-AMOUNT,
+                    BAC_YTD_FEES = BAC_YTD_FEES + :WS-NSF-FEE-AMOUNT
+                WHERE BAC_ACCNO = :CD04I-FROM-ACC AND
+                      (BAC_PID = :CD04I-FROM-PID OR
+                       BAC_JOINT_PID = :CD04I-FROM-PID OR
+                       BAC_JOINT_PID2 = :CD04I-FROM-PID)
+           END-EXEC.
+           IF SQLSTATE IS NOT EQUAL TO '00000'
+              GO TO ASSESS-NSF-FEE-EXIT
+           END-IF.
+           COMPUTE WS-AUDIT-AMOUNT = ZERO - WS-NSF-FEE-AMOUNT.
+           MOVE 'NSF fee - overdraft limit' TO WS-AUDIT-DESC.
+           EXEC SQL
+                INSERT
+                INTO BNKTXN (BTX_PID,
+                             BTX_TYPE,
+                             BTX_SUB_TYPE,
+                             BTX_ACCNO,
+                             BTX_TIMESTAMP,
+                             BTX_AMOUNT,
+                             BTX_DATA_OLD,
+                             BTX_CURRENCY)
+                VALUES (:CD04I-FROM-PID,
+                        '3',
+                        '3',
+                        :CD04I-FROM-ACC,
+                         CURRENT_TIMESTAMP,
+                        :WS-AUDIT-AMOUNT,
+                        :WS-AUDIT-DESC,
+                        :WS-FROM-CURRENCY)
+           END-EXEC.
+           MOVE 'Overdraft limit exceeded - NSF fee charged'
+             TO CD04O-MSG.
+       ASSESS-NSF-FEE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * WS-ALERT-ACCNO/BALANCE/LOW-BAL-THRESH/LARGE-TXN-THRESH/       *
+      * TXN-AMOUNT and DCL-BCS-PID are set by the caller for the one  *
+      * account being checked - this is performed once per account    *
+      * touched by the transfer.                                      *
+      *****************************************************************
+       CHECK-ACCOUNT-ALERTS.
+           IF WS-ALERT-LOW-BAL-THRESH IS GREATER THAN ZERO AND
+              WS-ALERT-BALANCE IS LESS THAN WS-ALERT-LOW-BAL-THRESH
+              MOVE 'Account balance is below your alert threshold'
+                TO WS-ALERT-TEXT
+              MOVE '1' TO WS-ALERT-SUB-TYPE
+              MOVE WS-ALERT-BALANCE TO WS-ALERT-BTX-AMOUNT
+              PERFORM SEND-ACCOUNT-ALERT
+           END-IF.
+           MOVE WS-ALERT-TXN-AMOUNT TO WS-ALERT-ABS-AMOUNT.
+           IF WS-ALERT-ABS-AMOUNT IS LESS THAN ZERO
+              COMPUTE WS-ALERT-ABS-AMOUNT = ZERO - WS-ALERT-ABS-AMOUNT
+           END-IF.
+           IF WS-ALERT-LARGE-TXN-THRESH IS GREATER THAN ZERO AND
+              WS-ALERT-ABS-AMOUNT IS GREATER THAN OR EQUAL TO
+                WS-ALERT-LARGE-TXN-THRESH
+              MOVE 'A large transaction has posted to your account'
+                TO WS-ALERT-TEXT
+              MOVE '2' TO WS-ALERT-SUB-TYPE
+              MOVE WS-ALERT-TXN-AMOUNT TO WS-ALERT-BTX-AMOUNT
+              PERFORM SEND-ACCOUNT-ALERT
+           END-IF.
+
+      *****************************************************************
+      * Look up the account owner's notification preference and post  *
+      * the alert to the transaction audit trail (BNKTXN type '5') so *
+      * it is visible to the same downstream processes that deliver   *
+      * statements through the customer's chosen channel - consistent *
+      * with how ASSESS-NSF-FEE above posts its own audit record.     *
+      *****************************************************************
+       SEND-ACCOUNT-ALERT.
+           EXEC SQL
+                SELECT BCS_SEND_EMAIL, BCS_SEND_SMS, BCS_EMAIL, BCS_TEL
+                  INTO :DCL-BCS-SEND-EMAIL, :DCL-BCS-SEND-SMS,
+                       :DCL-BCS-EMAIL, :DCL-BCS-TEL
+                  FROM BNKCUST
+                 WHERE BCS_PID = :DCL-BCS-PID
+           END-EXEC.
+           IF SQLSTATE IS NOT EQUAL TO '00000'
+              GO TO SEND-ACCOUNT-ALERT-EXIT
+           END-IF.
+           EVALUATE TRUE
+             WHEN DCL-BCS-SEND-EMAIL IS EQUAL TO 'Y'
+              MOVE SPACES TO WS-ALERT-CHANNEL
+              STRING 'EMAIL ' DELIMITED BY SIZE
+                     DCL-BCS-EMAIL DELIMITED BY SPACE
+                INTO WS-ALERT-CHANNEL
+             WHEN DCL-BCS-SEND-SMS IS EQUAL TO 'Y'
+              MOVE SPACES TO WS-ALERT-CHANNEL
+              STRING 'SMS ' DELIMITED BY SIZE
+                     DCL-BCS-TEL DELIMITED BY SPACE
+                INTO WS-ALERT-CHANNEL
+             WHEN OTHER
+              MOVE 'MAIL' TO WS-ALERT-CHANNEL
+           END-EVALUATE.
+           MOVE SPACES TO WS-AUDIT-DESC.
+           STRING WS-ALERT-TEXT DELIMITED BY SIZE
+                  ' - VIA ' DELIMITED BY SIZE
+                  WS-ALERT-CHANNEL DELIMITED BY SIZE
+             INTO WS-AUDIT-DESC
+           END-STRING.
+           EXEC SQL
+                INSERT
+                INTO BNKTXN (BTX_PID,
+                             BTX_TYPE,
+                             BTX_SUB_TYPE,
+                             BTX_ACCNO,
+                             BTX_TIMESTAMP,
+                             BTX_AMOUNT,
+                             BTX_DATA_OLD,
+                             BTX_CURRENCY)
+                VALUES (:DCL-BCS-PID,
+                        '5',
+                        :WS-ALERT-SUB-TYPE,
+                        :WS-ALERT-ACCNO,
+                         CURRENT_TIMESTAMP,
+                        :WS-ALERT-BTX-AMOUNT,
+                        :WS-AUDIT-DESC,
+                        :WS-ALERT-CURRENCY)
+           END-EXEC.
+       SEND-ACCOUNT-ALERT-EXIT.
+           EXIT.
+
        DBANK04P-EXIT.
       *****************************************************************
       * Move the result back to the callers area                      *
