@@ -0,0 +1,336 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Program:     DBANK12P.CBL                                     *
+      * Function:    Maintain standing order (regular payment)        *
+      *              records beyond the first three held inline on    *
+      *              the account record.  SQL version                 *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK12P.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'DBANK12P'.
+         05  WS-COMMAREA-LENGTH                    PIC 9(5).
+         05  WS-NEXT-SEQ                           PIC S9(4) COMP-3.
+
+       01  WS-COMMAREA.
+       COPY CBANKD12.
+
+           EXEC SQL
+                BEGIN DECLARE SECTION
+           END-EXEC.
+           EXEC SQL
+                INCLUDE CBANKSSO
+           END-EXEC.
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+                DECLARE SORD_CSR_ALL CURSOR FOR
+                SELECT BSO_ACCNO, BSO_SEQ, BSO_DAY, BSO_AMOUNT,
+                       BSO_PAYEE_PID, BSO_PAYEE_ACCNO, BSO_LAST_PAY,
+                       BSO_DESC, BSO_STATUS, BSO_SKIP_NEXT
+                FROM BNKSORD
+                ORDER BY BSO_ACCNO, BSO_SEQ
+                FOR FETCH ONLY
+           END-EXEC.
+
+           EXEC SQL
+                DECLARE SORD_CSR_ACC CURSOR FOR
+                SELECT BSO_ACCNO, BSO_SEQ, BSO_DAY, BSO_AMOUNT,
+                       BSO_PAYEE_PID, BSO_PAYEE_ACCNO, BSO_LAST_PAY,
+                       BSO_DESC, BSO_STATUS, BSO_SKIP_NEXT
+                FROM BNKSORD
+                WHERE BSO_ACCNO = :CD12I-ACCNO
+                ORDER BY BSO_ACCNO, BSO_SEQ
+                FOR FETCH ONLY
+           END-EXEC.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(1)
+               OCCURS 1 TO 4096 TIMES
+                 DEPENDING ON WS-COMMAREA-LENGTH.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *****************************************************************
+      * Move the passed data to our area                              *
+      *****************************************************************
+           MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+
+           MOVE SPACES TO CD12O-DATA.
+           SET CD12O-STATUS-OK TO TRUE.
+
+           EVALUATE TRUE
+             WHEN CD12-REQUEST-OPEN
+              PERFORM OPEN-SORD THRU OPEN-SORD-EXIT
+             WHEN CD12-REQUEST-READNEXT
+              PERFORM READNEXT-SORD THRU READNEXT-SORD-EXIT
+             WHEN CD12-REQUEST-CLOSE
+              PERFORM CLOSE-SORD THRU CLOSE-SORD-EXIT
+             WHEN CD12-REQUEST-ADD
+              PERFORM ADD-SORD THRU ADD-SORD-EXIT
+             WHEN CD12-REQUEST-UPDATE
+              PERFORM UPDATE-SORD THRU UPDATE-SORD-EXIT
+             WHEN CD12-REQUEST-SKIP-NEXT
+              PERFORM SKIP-NEXT-SORD THRU SKIP-NEXT-SORD-EXIT
+             WHEN CD12-REQUEST-CANCEL
+              PERFORM CANCEL-SORD THRU CANCEL-SORD-EXIT
+             WHEN OTHER
+              SET CD12O-STATUS-ERROR TO TRUE
+           END-EVALUATE.
+
+      *****************************************************************
+      * Move the result back to the callers area                      *
+      *****************************************************************
+           MOVE WS-COMMAREA TO DFHCOMMAREA (1:WS-COMMAREA-LENGTH).
+
+      *****************************************************************
+      * Return to our caller                                          *
+      *****************************************************************
+           GOBACK.
+
+      *****************************************************************
+      * Open a cursor to scan standing orders                          *
+      *****************************************************************
+       OPEN-SORD.
+           IF CD12I-LIST-ONE-ACC
+              EXEC SQL
+                   OPEN SORD_CSR_ACC
+              END-EXEC
+           ELSE
+              EXEC SQL
+                   OPEN SORD_CSR_ALL
+              END-EXEC
+           END-IF.
+           IF SQLSTATE IS NOT EQUAL TO ZERO
+              SET CD12O-STATUS-ERROR TO TRUE
+           END-IF.
+       OPEN-SORD-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Fetch the next standing order in the scan                      *
+      *****************************************************************
+       READNEXT-SORD.
+           IF CD12I-LIST-ONE-ACC
+              EXEC SQL
+                   FETCH SORD_CSR_ACC
+                   INTO :DCL-BSO-ACCNO, :DCL-BSO-SEQ, :DCL-BSO-DAY,
+                        :DCL-BSO-AMOUNT, :DCL-BSO-PAYEE-PID,
+                        :DCL-BSO-PAYEE-ACCNO, :DCL-BSO-LAST-PAY,
+                        :DCL-BSO-DESC, :DCL-BSO-STATUS,
+                        :DCL-BSO-SKIP-NEXT
+              END-EXEC
+           ELSE
+              EXEC SQL
+                   FETCH SORD_CSR_ALL
+                   INTO :DCL-BSO-ACCNO, :DCL-BSO-SEQ, :DCL-BSO-DAY,
+                        :DCL-BSO-AMOUNT, :DCL-BSO-PAYEE-PID,
+                        :DCL-BSO-PAYEE-ACCNO, :DCL-BSO-LAST-PAY,
+                        :DCL-BSO-DESC, :DCL-BSO-STATUS,
+                        :DCL-BSO-SKIP-NEXT
+              END-EXEC
+           END-IF.
+           IF SQLSTATE IS EQUAL TO '02000'
+              SET CD12O-STATUS-EOF TO TRUE
+              GO TO READNEXT-SORD-EXIT
+           END-IF.
+           IF SQLSTATE IS NOT EQUAL TO ZERO
+              SET CD12O-STATUS-ERROR TO TRUE
+              GO TO READNEXT-SORD-EXIT
+           END-IF.
+           MOVE DCL-BSO-ACCNO TO CD12O-ACCNO.
+           MOVE DCL-BSO-SEQ TO CD12O-SEQ.
+           MOVE DCL-BSO-DAY TO CD12O-DAY.
+           MOVE DCL-BSO-AMOUNT TO CD12O-AMOUNT.
+           MOVE DCL-BSO-PAYEE-PID TO CD12O-PAYEE-PID.
+           MOVE DCL-BSO-PAYEE-ACCNO TO CD12O-PAYEE-ACCNO.
+           MOVE DCL-BSO-LAST-PAY TO CD12O-LAST-PAY.
+           MOVE DCL-BSO-DESC TO CD12O-DESC.
+           MOVE DCL-BSO-STATUS TO CD12O-STATUS-FLAG.
+           MOVE DCL-BSO-SKIP-NEXT TO CD12O-SKIP-NEXT.
+       READNEXT-SORD-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Close the cursor at the end of a scan                          *
+      *****************************************************************
+       CLOSE-SORD.
+           IF CD12I-LIST-ONE-ACC
+              EXEC SQL
+                   CLOSE SORD_CSR_ACC
+              END-EXEC
+           ELSE
+              EXEC SQL
+                   CLOSE SORD_CSR_ALL
+              END-EXEC
+           END-IF.
+       CLOSE-SORD-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Add a new standing order, allocating the next sequence number *
+      *****************************************************************
+       ADD-SORD.
+           MOVE CD12I-ACCNO TO DCL-BSO-ACCNO.
+           EXEC SQL
+                SELECT COALESCE(MAX(BSO_SEQ), 0)
+                INTO :WS-NEXT-SEQ
+                FROM BNKSORD
+                WHERE BSO_ACCNO = :DCL-BSO-ACCNO
+           END-EXEC.
+           ADD 1 TO WS-NEXT-SEQ.
+           MOVE WS-NEXT-SEQ TO DCL-BSO-SEQ.
+           MOVE CD12I-DAY TO DCL-BSO-DAY.
+           MOVE CD12I-AMOUNT TO DCL-BSO-AMOUNT.
+           MOVE CD12I-PAYEE-PID TO DCL-BSO-PAYEE-PID.
+           MOVE CD12I-PAYEE-ACCNO TO DCL-BSO-PAYEE-ACCNO.
+           MOVE CD12I-LAST-PAY TO DCL-BSO-LAST-PAY.
+           MOVE CD12I-DESC TO DCL-BSO-DESC.
+           MOVE 'A' TO DCL-BSO-STATUS.
+           MOVE 'N' TO DCL-BSO-SKIP-NEXT.
+           EXEC SQL
+                INSERT INTO BNKSORD (BSO_ACCNO, BSO_SEQ, BSO_DAY,
+                       BSO_AMOUNT, BSO_PAYEE_PID, BSO_PAYEE_ACCNO,
+                       BSO_LAST_PAY, BSO_DESC, BSO_STATUS,
+                       BSO_SKIP_NEXT)
+                VALUES (:DCL-BSO-ACCNO, :DCL-BSO-SEQ, :DCL-BSO-DAY,
+                       :DCL-BSO-AMOUNT, :DCL-BSO-PAYEE-PID,
+                       :DCL-BSO-PAYEE-ACCNO, :DCL-BSO-LAST-PAY,
+                       :DCL-BSO-DESC, :DCL-BSO-STATUS,
+                       :DCL-BSO-SKIP-NEXT)
+           END-EXEC.
+           IF SQLSTATE IS EQUAL TO ZERO
+              MOVE DCL-BSO-ACCNO TO CD12O-ACCNO
+              MOVE DCL-BSO-SEQ TO CD12O-SEQ
+           ELSE
+              SET CD12O-STATUS-ERROR TO TRUE
+           END-IF.
+       ADD-SORD-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Update an existing standing order                              *
+      *****************************************************************
+       UPDATE-SORD.
+           MOVE CD12I-ACCNO TO DCL-BSO-ACCNO.
+           MOVE CD12I-SEQ TO DCL-BSO-SEQ.
+           MOVE CD12I-DAY TO DCL-BSO-DAY.
+           MOVE CD12I-AMOUNT TO DCL-BSO-AMOUNT.
+           MOVE CD12I-PAYEE-PID TO DCL-BSO-PAYEE-PID.
+           MOVE CD12I-PAYEE-ACCNO TO DCL-BSO-PAYEE-ACCNO.
+           MOVE CD12I-DESC TO DCL-BSO-DESC.
+           IF CD12I-LAST-PAY IS NOT EQUAL TO SPACES
+              MOVE CD12I-LAST-PAY TO DCL-BSO-LAST-PAY
+              EXEC SQL
+                   UPDATE BNKSORD
+                   SET BSO_DAY = :DCL-BSO-DAY,
+                       BSO_AMOUNT = :DCL-BSO-AMOUNT,
+                       BSO_PAYEE_PID = :DCL-BSO-PAYEE-PID,
+                       BSO_PAYEE_ACCNO = :DCL-BSO-PAYEE-ACCNO,
+                       BSO_DESC = :DCL-BSO-DESC,
+                       BSO_LAST_PAY = :DCL-BSO-LAST-PAY
+                   WHERE BSO_ACCNO = :DCL-BSO-ACCNO AND
+                         BSO_SEQ = :DCL-BSO-SEQ
+              END-EXEC
+           ELSE
+              EXEC SQL
+                   UPDATE BNKSORD
+                   SET BSO_DAY = :DCL-BSO-DAY,
+                       BSO_AMOUNT = :DCL-BSO-AMOUNT,
+                       BSO_PAYEE_PID = :DCL-BSO-PAYEE-PID,
+                       BSO_PAYEE_ACCNO = :DCL-BSO-PAYEE-ACCNO,
+                       BSO_DESC = :DCL-BSO-DESC
+                   WHERE BSO_ACCNO = :DCL-BSO-ACCNO AND
+                         BSO_SEQ = :DCL-BSO-SEQ
+              END-EXEC
+           END-IF.
+           IF SQLSTATE IS EQUAL TO '02000'
+              SET CD12O-STATUS-NOTFOUND TO TRUE
+           ELSE
+              IF SQLSTATE IS NOT EQUAL TO ZERO
+                 SET CD12O-STATUS-ERROR TO TRUE
+              END-IF
+           END-IF.
+       UPDATE-SORD-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Hold (or release) a standing order for its next due date only *
+      *****************************************************************
+       SKIP-NEXT-SORD.
+           MOVE CD12I-ACCNO TO DCL-BSO-ACCNO.
+           MOVE CD12I-SEQ TO DCL-BSO-SEQ.
+           MOVE CD12I-SKIP-NEXT TO DCL-BSO-SKIP-NEXT.
+           EXEC SQL
+                UPDATE BNKSORD
+                SET BSO_SKIP_NEXT = :DCL-BSO-SKIP-NEXT
+                WHERE BSO_ACCNO = :DCL-BSO-ACCNO AND
+                      BSO_SEQ = :DCL-BSO-SEQ
+           END-EXEC.
+           IF SQLSTATE IS EQUAL TO '02000'
+              SET CD12O-STATUS-NOTFOUND TO TRUE
+           ELSE
+              IF SQLSTATE IS NOT EQUAL TO ZERO
+                 SET CD12O-STATUS-ERROR TO TRUE
+              END-IF
+           END-IF.
+       SKIP-NEXT-SORD-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Cancel a standing order                                        *
+      *****************************************************************
+       CANCEL-SORD.
+           MOVE CD12I-ACCNO TO DCL-BSO-ACCNO.
+           MOVE CD12I-SEQ TO DCL-BSO-SEQ.
+           EXEC SQL
+                UPDATE BNKSORD
+                SET BSO_STATUS = 'C'
+                WHERE BSO_ACCNO = :DCL-BSO-ACCNO AND
+                      BSO_SEQ = :DCL-BSO-SEQ
+           END-EXEC.
+           IF SQLSTATE IS EQUAL TO '02000'
+              SET CD12O-STATUS-NOTFOUND TO TRUE
+           ELSE
+              IF SQLSTATE IS NOT EQUAL TO ZERO
+                 SET CD12O-STATUS-ERROR TO TRUE
+              END-IF
+           END-IF.
+       CANCEL-SORD-EXIT.
+           EXIT.
+
+      * $ Version 7.00a sequenced on Thursday 20 Sep 2012 at 3:30pm
