@@ -91,7 +91,7 @@
                           BTX_DATA_OLD
                    FROM BNKTXN
                    WHERE (BTX_TYPE = :WS-TXN-TYPE AND
-                          BTX_PID = :CD52I-PID)
+                          BTX_PID BETWEEN :CD52I-PID AND :CD52I-PID-HI)
                    FOR FETCH ONLY
               END-EXEC.
 
@@ -147,6 +147,12 @@
        OPEN-CURSOR.
       *DENNY - MOVED DECLARE CURSOR UP TO WORKING STORAGE
       *    IF SQLCODE IS EQUAL TO ZERO
+      * A blank/low CD52I-PID-HI means a single-PID request (the
+      * original behavior); a populated one partitions the table by
+      * PID range so several extract runs can process it in parallel.
+              IF CD52I-PID-HI IS EQUAL TO SPACES OR LOW-VALUES
+                 MOVE CD52I-PID TO CD52I-PID-HI
+              END-IF
               IF CD52-REQUESTED-ALL
                  EXEC SQL
                       OPEN TXNS_CSR_ALL
