@@ -104,16 +104,19 @@
                        BAC.BAC_RP1_PID,
                        BAC.BAC_RP1_ACCNO,
                        BAC.BAC_RP1_LAST_PAY,
+                       BAC.BAC_RP1_SKIP_NEXT,
                        BAC.BAC_RP2_DAY,
                        BAC.BAC_RP2_AMOUNT,
                        BAC.BAC_RP2_PID,
                        BAC.BAC_RP2_ACCNO,
                        BAC.BAC_RP2_LAST_PAY,
+                       BAC.BAC_RP2_SKIP_NEXT,
                        BAC.BAC_RP3_DAY,
                        BAC.BAC_RP3_AMOUNT,
                        BAC.BAC_RP3_PID,
                        BAC.BAC_RP3_ACCNO,
-                       BAC.BAC_RP3_LAST_PAY
+                       BAC.BAC_RP3_LAST_PAY,
+                       BAC.BAC_RP3_SKIP_NEXT
                 INTO :DCL-BAC-ACCNO,
                      :DCL-BAC-BALANCE,
                      :DCL-BAC-LAST-STMT-DTE,
@@ -127,16 +130,19 @@
                      :DCL-BAC-RP1-PID,
                      :DCL-BAC-RP1-ACCNO,
                      :DCL-BAC-RP1-LAST-PAY,
+                     :DCL-BAC-RP1-SKIP-NEXT,
                      :DCL-BAC-RP2-DAY,
                      :DCL-BAC-RP2-AMOUNT,
                      :DCL-BAC-RP2-PID,
                      :DCL-BAC-RP2-ACCNO,
                      :DCL-BAC-RP2-LAST-PAY,
+                     :DCL-BAC-RP2-SKIP-NEXT,
                      :DCL-BAC-RP3-DAY,
                      :DCL-BAC-RP3-AMOUNT,
                      :DCL-BAC-RP3-PID,
                      :DCL-BAC-RP3-ACCNO,
-                     :DCL-BAC-RP3-LAST-PAY
+                     :DCL-BAC-RP3-LAST-PAY,
+                     :DCL-BAC-RP3-SKIP-NEXT
                 FROM BNKACC BAC
                 WHERE (BAC.BAC_ACCNO = :CD11I-ACCNO)
            END-EXEC.
@@ -159,17 +165,20 @@
               MOVE DCL-BAC-RP1-PID TO CD11O-RP1PID
               MOVE DCL-BAC-RP1-ACCNO TO CD11O-RP1ACC
               MOVE DCL-BAC-RP1-LAST-PAY TO CD11O-RP1DTE
+              MOVE DCL-BAC-RP1-SKIP-NEXT TO CD11O-RP1SKIP
               MOVE DCL-BAC-RP2-DAY TO CD11O-RP2DAY
               MOVE DCL-BAC-RP2-AMOUNT TO CD11O-RP2AMT-N
               MOVE DCL-BAC-RP2-PID TO CD11O-RP2PID
               MOVE DCL-BAC-RP2-ACCNO TO CD11O-RP2ACC
               MOVE DCL-BAC-RP2-LAST-PAY TO CD11O-RP2DTE
+              MOVE DCL-BAC-RP2-SKIP-NEXT TO CD11O-RP2SKIP
               MOVE DCL-BAC-RP3-DAY TO CD11O-RP3DAY
               MOVE DCL-BAC-RP3-AMOUNT TO CD11O-RP3AMT-N
               MOVE DCL-BAC-RP3-PID TO CD11O-RP3PID
               MOVE DCL-BAC-RP3-ACCNO TO CD11O-RP3ACC
               MOVE DCL-BAC-RP3-LAST-PAY TO CD11O-RP3DTE
-              EXEC SQL                                          
+              MOVE DCL-BAC-RP3-SKIP-NEXT TO CD11O-RP3SKIP
+              EXEC SQL                                      
                    SELECT COUNT(*)                                      
                    INTO :WS-TRANS-COUNT                              
                    FROM BNKTXN                                           
