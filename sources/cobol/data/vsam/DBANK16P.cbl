@@ -0,0 +1,355 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Program:     DBANK16P.CBL                                     *
+      * Function:    Save a loan quote and its amortization schedule, *
+      *              and allow both to be retrieved.  VSAM version    *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK16P.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       COPY CTSTAMPD.
+
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'DBANK16P'.
+         05  WS-COMMAREA-LENGTH                    PIC 9(5).
+         05  WS-RESP                               PIC S9(8) COMP.
+         05  WS-READ-TOKEN                         PIC S9(8) COMP.
+         05  WS-BNKLOANQ-RID                       PIC X(9).
+         05  WS-BNKLOANS-RID                       PIC X(13).
+         05  WS-NEXT-SEQ                           PIC 9(4).
+         05  WS-SCAN-PID                           PIC X(5).
+         05  WS-SCAN-SEQ                           PIC 9(4).
+
+      *****************************************************************
+      * Work areas for generating the amortization schedule            *
+      *****************************************************************
+         05  WS-MONTHLY-RATE                       PIC S9(3)V9(8).
+         05  WS-BALANCE                            PIC S9(7)V99
+                                                     COMP-3.
+         05  WS-PERIOD                             PIC 9(4).
+         05  WS-PERIOD-INTEREST                    PIC S9(6)V99
+                                                     COMP-3.
+         05  WS-PERIOD-PRINCIPAL                   PIC S9(6)V99
+                                                     COMP-3.
+         05  WS-PERIOD-PAYMENT                     PIC S9(6)V99
+                                                     COMP-3.
+
+       01  BNKLOANQ-REC.
+       COPY CBANKVLQ.
+
+       01  BNKLOANS-REC.
+       COPY CBANKVLS.
+
+       01  WS-COMMAREA.
+       COPY CBANKD16.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(1)
+               OCCURS 1 TO 4096 TIMES
+                 DEPENDING ON WS-COMMAREA-LENGTH.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *****************************************************************
+      * Move the passed data to our area                              *
+      *****************************************************************
+           MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+
+           MOVE SPACES TO CD16O-DATA.
+           SET CD16O-STATUS-OK TO TRUE.
+
+           EVALUATE TRUE
+             WHEN CD16-REQUEST-ADDQUOTE
+              PERFORM ADD-QUOTE THRU
+                      ADD-QUOTE-EXIT
+             WHEN CD16-REQUEST-GETQUOTE
+              PERFORM GET-QUOTE THRU
+                      GET-QUOTE-EXIT
+             WHEN CD16-REQUEST-OPENSKED
+              PERFORM OPEN-SKED THRU
+                      OPEN-SKED-EXIT
+             WHEN CD16-REQUEST-READNEXT-SKED
+              PERFORM READNEXT-SKED THRU
+                      READNEXT-SKED-EXIT
+             WHEN CD16-REQUEST-CLOSESKED
+              PERFORM CLOSE-SKED THRU
+                      CLOSE-SKED-EXIT
+             WHEN CD16-REQUEST-CONVERT
+              PERFORM CONVERT-QUOTE THRU
+                      CONVERT-QUOTE-EXIT
+             WHEN OTHER
+              SET CD16O-STATUS-ERROR TO TRUE
+           END-EVALUATE.
+
+      *****************************************************************
+      * Move the result back to the callers area                      *
+      *****************************************************************
+           MOVE WS-COMMAREA TO DFHCOMMAREA (1:WS-COMMAREA-LENGTH).
+
+      *****************************************************************
+      * Return to our caller                                          *
+      *****************************************************************
+           GOBACK.
+
+      *****************************************************************
+      * Save a new loan quote and build the amortization schedule     *
+      * behind it, one record per payment period.  The next sequence  *
+      * number after the customer's highest one on file is allocated  *
+      * automatically.                                                 *
+      *****************************************************************
+       ADD-QUOTE.
+           MOVE 0 TO WS-NEXT-SEQ.
+           MOVE CD16I-PID TO BLQ-REC-PID.
+           MOVE 9999 TO BLQ-REC-SEQ.
+           MOVE BLQ-REC-KEY TO WS-BNKLOANQ-RID.
+           EXEC CICS STARTBR FILE('BNKLOANQ')
+                             RIDFLD(WS-BNKLOANQ-RID)
+                             GTEQ
+                             RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+              EXEC CICS READPREV FILE('BNKLOANQ')
+                                 INTO(BNKLOANQ-REC)
+                                 LENGTH(LENGTH OF BNKLOANQ-REC)
+                                 RIDFLD(WS-BNKLOANQ-RID)
+                                 RESP(WS-RESP)
+              END-EXEC
+              EXEC CICS ENDBR FILE('BNKLOANQ')
+              END-EXEC
+              IF WS-RESP IS EQUAL TO DFHRESP(NORMAL) AND
+                 BLQ-REC-PID IS EQUAL TO CD16I-PID
+                 MOVE BLQ-REC-SEQ TO WS-NEXT-SEQ
+              END-IF
+           END-IF.
+           ADD 1 TO WS-NEXT-SEQ.
+
+           COPY CTSTAMPP.
+
+           MOVE CD16I-PID TO BLQ-REC-PID.
+           MOVE WS-NEXT-SEQ TO BLQ-REC-SEQ.
+           MOVE CD16I-PRINCIPAL TO BLQ-REC-PRINCIPAL.
+           MOVE CD16I-RATE TO BLQ-REC-RATE.
+           MOVE CD16I-TERM TO BLQ-REC-TERM.
+           MOVE CD16I-PAYMENT TO BLQ-REC-PAYMENT.
+           MOVE WS-TS-DATE TO BLQ-REC-QUOTE-DTE.
+           SET BLQ-REC-QUOTED TO TRUE.
+           MOVE SPACES TO BLQ-REC-ACCNO.
+           MOVE BLQ-REC-KEY TO WS-BNKLOANQ-RID.
+           EXEC CICS WRITE FILE('BNKLOANQ')
+                           FROM(BNKLOANQ-REC)
+                           LENGTH(LENGTH OF BNKLOANQ-REC)
+                           RIDFLD(WS-BNKLOANQ-RID)
+                           RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              SET CD16O-STATUS-ERROR TO TRUE
+              GO TO ADD-QUOTE-EXIT
+           END-IF.
+
+           MOVE CD16I-PID TO CD16O-PID.
+           MOVE WS-NEXT-SEQ TO CD16O-SEQ.
+
+           DIVIDE CD16I-RATE BY 1200 GIVING WS-MONTHLY-RATE.
+           MOVE CD16I-PRINCIPAL TO WS-BALANCE.
+           MOVE CD16I-PAYMENT TO WS-PERIOD-PAYMENT.
+           MOVE 0 TO WS-PERIOD.
+       BUILD-SCHEDULE-LOOP.
+           ADD 1 TO WS-PERIOD.
+           IF WS-PERIOD IS GREATER THAN CD16I-TERM
+              GO TO BUILD-SCHEDULE-LOOP-EXIT
+           END-IF.
+           COMPUTE WS-PERIOD-INTEREST ROUNDED =
+                   WS-BALANCE * WS-MONTHLY-RATE.
+           IF WS-PERIOD IS EQUAL TO CD16I-TERM
+      * The last payment clears whatever balance is left, so that
+      * rounding over the life of the loan does not leave a residue.
+              MOVE WS-BALANCE TO WS-PERIOD-PRINCIPAL
+              COMPUTE WS-PERIOD-PAYMENT =
+                      WS-PERIOD-PRINCIPAL + WS-PERIOD-INTEREST
+           ELSE
+              COMPUTE WS-PERIOD-PRINCIPAL =
+                      CD16I-PAYMENT - WS-PERIOD-INTEREST
+           END-IF.
+           SUBTRACT WS-PERIOD-PRINCIPAL FROM WS-BALANCE.
+
+           MOVE CD16I-PID TO BLS-REC-PID.
+           MOVE WS-NEXT-SEQ TO BLS-REC-SEQ.
+           MOVE WS-PERIOD TO BLS-REC-PERIOD.
+           MOVE WS-PERIOD-PAYMENT TO BLS-REC-PAYMENT.
+           MOVE WS-PERIOD-INTEREST TO BLS-REC-INTEREST-PORTION.
+           MOVE WS-PERIOD-PRINCIPAL TO BLS-REC-PRINCIPAL-PORTION.
+           MOVE WS-BALANCE TO BLS-REC-BALANCE.
+           MOVE BLS-REC-KEY TO WS-BNKLOANS-RID.
+           EXEC CICS WRITE FILE('BNKLOANS')
+                           FROM(BNKLOANS-REC)
+                           LENGTH(LENGTH OF BNKLOANS-REC)
+                           RIDFLD(WS-BNKLOANS-RID)
+                           RESP(WS-RESP)
+           END-EXEC.
+           GO TO BUILD-SCHEDULE-LOOP.
+       BUILD-SCHEDULE-LOOP-EXIT.
+       ADD-QUOTE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Retrieve a previously saved loan quote                        *
+      *****************************************************************
+       GET-QUOTE.
+           MOVE CD16I-PID TO BLQ-REC-PID.
+           MOVE CD16I-SEQ TO BLQ-REC-SEQ.
+           MOVE BLQ-REC-KEY TO WS-BNKLOANQ-RID.
+           EXEC CICS READ FILE('BNKLOANQ')
+                          INTO(BNKLOANQ-REC)
+                          LENGTH(LENGTH OF BNKLOANQ-REC)
+                          RIDFLD(WS-BNKLOANQ-RID)
+                          RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              SET CD16O-STATUS-NOTFOUND TO TRUE
+           ELSE
+              MOVE BLQ-REC-PID TO CD16O-PID
+              MOVE BLQ-REC-SEQ TO CD16O-SEQ
+              MOVE BLQ-REC-PRINCIPAL TO CD16O-PRINCIPAL
+              MOVE BLQ-REC-RATE TO CD16O-RATE
+              MOVE BLQ-REC-TERM TO CD16O-TERM
+              MOVE BLQ-REC-PAYMENT TO CD16O-PAYMENT
+              MOVE BLQ-REC-QUOTE-DTE TO CD16O-QUOTE-DTE
+              MOVE BLQ-REC-STATUS TO CD16O-QUOTE-STATUS
+              MOVE BLQ-REC-ACCNO TO CD16O-ACCNO
+           END-IF.
+       GET-QUOTE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Start a browse of the amortization schedule behind a quote    *
+      *****************************************************************
+       OPEN-SKED.
+           MOVE CD16I-PID TO WS-SCAN-PID.
+           MOVE CD16I-SEQ TO WS-SCAN-SEQ.
+           MOVE CD16I-PID TO BLS-REC-PID.
+           MOVE CD16I-SEQ TO BLS-REC-SEQ.
+           MOVE 0 TO BLS-REC-PERIOD.
+           MOVE BLS-REC-KEY TO WS-BNKLOANS-RID.
+           EXEC CICS STARTBR FILE('BNKLOANS')
+                             RIDFLD(WS-BNKLOANS-RID)
+                             GTEQ
+                             RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              SET CD16O-STATUS-EOF TO TRUE
+           END-IF.
+       OPEN-SKED-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Return the next period on the schedule being browsed          *
+      *****************************************************************
+       READNEXT-SKED.
+           EXEC CICS READNEXT FILE('BNKLOANS')
+                              INTO(BNKLOANS-REC)
+                              LENGTH(LENGTH OF BNKLOANS-REC)
+                              RIDFLD(WS-BNKLOANS-RID)
+                              RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS EQUAL TO DFHRESP(ENDFILE)
+              SET CD16O-STATUS-EOF TO TRUE
+              GO TO READNEXT-SKED-EXIT
+           END-IF.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              SET CD16O-STATUS-ERROR TO TRUE
+              GO TO READNEXT-SKED-EXIT
+           END-IF.
+           IF BLS-REC-PID IS NOT EQUAL TO WS-SCAN-PID OR
+              BLS-REC-SEQ IS NOT EQUAL TO WS-SCAN-SEQ
+              SET CD16O-STATUS-EOF TO TRUE
+              GO TO READNEXT-SKED-EXIT
+           END-IF.
+           MOVE BLS-REC-PID TO CD16O-PID.
+           MOVE BLS-REC-SEQ TO CD16O-SEQ.
+           MOVE BLS-REC-PERIOD TO CD16O-PERIOD.
+           MOVE BLS-REC-PAYMENT TO CD16O-PAYMENT.
+           MOVE BLS-REC-INTEREST-PORTION TO CD16O-INTEREST-PORTION.
+           MOVE BLS-REC-PRINCIPAL-PORTION TO CD16O-PRINCIPAL-PORTION.
+           MOVE BLS-REC-BALANCE TO CD16O-BALANCE.
+       READNEXT-SKED-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * End the browse at the end of the schedule scan                 *
+      *****************************************************************
+       CLOSE-SKED.
+           EXEC CICS ENDBR FILE('BNKLOANS')
+           END-EXEC.
+       CLOSE-SKED-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Mark a quote as converted to a real loan account once the     *
+      * account and its repayment standing order have been set up.    *
+      *****************************************************************
+       CONVERT-QUOTE.
+           MOVE CD16I-PID TO BLQ-REC-PID.
+           MOVE CD16I-SEQ TO BLQ-REC-SEQ.
+           MOVE BLQ-REC-KEY TO WS-BNKLOANQ-RID.
+           EXEC CICS READ FILE('BNKLOANQ')
+                          UPDATE
+                          INTO(BNKLOANQ-REC)
+                          LENGTH(LENGTH OF BNKLOANQ-REC)
+                          RIDFLD(WS-BNKLOANQ-RID)
+                          TOKEN(WS-READ-TOKEN)
+                          RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              SET CD16O-STATUS-NOTFOUND TO TRUE
+           ELSE
+              SET BLQ-REC-CONVERTED TO TRUE
+              MOVE CD16I-ACCNO TO BLQ-REC-ACCNO
+              EXEC CICS REWRITE FILE('BNKLOANQ')
+                                FROM(BNKLOANQ-REC)
+                                LENGTH(LENGTH OF BNKLOANQ-REC)
+                                TOKEN(WS-READ-TOKEN)
+                                RESP(WS-RESP)
+              END-EXEC
+              IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+                 SET CD16O-STATUS-ERROR TO TRUE
+              ELSE
+                 MOVE BLQ-REC-PID TO CD16O-PID
+                 MOVE BLQ-REC-SEQ TO CD16O-SEQ
+                 MOVE BLQ-REC-ACCNO TO CD16O-ACCNO
+              END-IF
+           END-IF.
+       CONVERT-QUOTE-EXIT.
+           EXIT.
+
+      * $ Version 8.00d sequenced on Sunday 9 Aug 2026 at 1:00pm
