@@ -100,10 +100,13 @@
            END-EXEC.
 
       *****************************************************************
-      * Now browse the selected recs and move into our area           *
+      * Now browse the selected recs and move into our area. The cap  *
+      * comes from CD03O-DATA-R, the OCCURS view of the output area,  *
+      * not CD03O-DATA, since widening the number of account slots    *
+      * only grows the OCCURS side of the REDEFINES.                  *
       *****************************************************************
-           DIVIDE LENGTH OF CD03O-ACC-INFO(1) INTO LENGTH OF CD03O-DATA
-             GIVING WS-COUNT.
+           DIVIDE LENGTH OF CD03O-ACC-INFO(1) INTO
+             LENGTH OF CD03O-DATA-R GIVING WS-COUNT.
            MOVE 0 TO WS-SUB1.
        ACCOUNT-FETCH-LOOP.
            ADD 1 TO WS-SUB1.
@@ -174,6 +177,45 @@
            EXEC CICS ENDBR FILE('BNKACC1')
            END-EXEC.
 
+      *****************************************************************
+      * Store a joint-signer account fetched above into the next free *
+      * output slot (WS-SUB1), looking up its description the same   *
+      * way the owned-account loop above does.                         *
+      *****************************************************************
+       STORE-JOINT-ACCOUNT.
+           MOVE BAC-REC-ACCNO TO CD03O-ACC-NO (WS-SUB1).
+           MOVE BAC-REC-BALANCE TO CD03O-ACC-BAL-N (WS-SUB1).
+           MOVE BAC-REC-LAST-STMT-DTE TO CD03O-DTE (WS-SUB1).
+           MOVE BAC-REC-TYPE TO WS-BNKATYP-RID.
+           EXEC CICS READ FILE('BNKATYPE')
+                              INTO(WS-BNKATYP-REC)
+                              LENGTH(LENGTH OF WS-BNKATYP-REC)
+                              RIDFLD(WS-BNKATYP-RID)
+                              RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+              MOVE BAT-REC-DESC TO CD03O-ACC-DESC (WS-SUB1)
+           ELSE
+              MOVE 'Unknown' TO CD03O-ACC-DESC (WS-SUB1)
+           END-IF.
+           MOVE BAC-REC-ACCNO TO WS-BNKTXN-AIX1-RID.
+           EXEC CICS READ FILE('BNKTXN1')
+                              INTO(WS-BNKTXN-REC)
+                              LENGTH(LENGTH OF WS-BNKTXN-REC)
+                              RIDFLD(WS-BNKTXN-AIX1-RID)
+                              KEYLENGTH(9)
+                              GENERIC
+                              RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+              MOVE '*' TO CD03O-TXN (WS-SUB1)
+           ELSE
+              MOVE ' ' TO CD03O-TXN (WS-SUB1)
+           END-IF.
+           ADD 1 TO WS-SUB1.
+       STORE-JOINT-ACCOUNT-EXIT.
+           EXIT.
+
       *****************************************************************
       * We examine the output area an move entries as required so as  *
       * to eliminate any embedded blank entries                       *
@@ -208,6 +250,65 @@
               GO TO COMPRESS-000
            END-IF.
 
+      *****************************************************************
+      * A customer may also be an authorized joint signer on accounts *
+      * they don't own outright - pick those up too, via the two      *
+      * joint-signer alternate indexes, and append them after the     *
+      * accounts already listed above.  WS-SUB1 is left pointing at   *
+      * the first free slot by the compress loop above.               *
+      *****************************************************************
+           MOVE CD03I-CONTACT-ID TO WS-BNKACCT-AIX1-RID.
+           EXEC CICS STARTBR FILE('BNKACC2')
+                             RIDFLD(WS-BNKACCT-AIX1-RID)
+                             GTEQ
+           END-EXEC.
+       JOINT1-FETCH-LOOP.
+           IF WS-SUB1 IS GREATER THAN WS-COUNT
+              GO TO JOINT1-FETCH-LOOP-EXIT
+           END-IF.
+           EXEC CICS READNEXT FILE('BNKACC2')
+                              INTO(WS-BNKACCT-REC)
+                              LENGTH(LENGTH OF WS-BNKACCT-REC)
+                              RIDFLD(WS-BNKACCT-AIX1-RID)
+                              RESP(WS-RESP)
+           END-EXEC.
+           IF (WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL) AND
+               WS-RESP IS NOT EQUAL TO DFHRESP(DUPKEY)) OR
+              BAC-REC-JOINT-PID IS NOT EQUAL TO CD03I-CONTACT-ID
+              GO TO JOINT1-FETCH-LOOP-EXIT
+           END-IF
+           PERFORM STORE-JOINT-ACCOUNT THRU STORE-JOINT-ACCOUNT-EXIT.
+           GO TO JOINT1-FETCH-LOOP.
+       JOINT1-FETCH-LOOP-EXIT.
+           EXEC CICS ENDBR FILE('BNKACC2')
+           END-EXEC.
+
+           MOVE CD03I-CONTACT-ID TO WS-BNKACCT-AIX1-RID.
+           EXEC CICS STARTBR FILE('BNKACC3')
+                             RIDFLD(WS-BNKACCT-AIX1-RID)
+                             GTEQ
+           END-EXEC.
+       JOINT2-FETCH-LOOP.
+           IF WS-SUB1 IS GREATER THAN WS-COUNT
+              GO TO JOINT2-FETCH-LOOP-EXIT
+           END-IF.
+           EXEC CICS READNEXT FILE('BNKACC3')
+                              INTO(WS-BNKACCT-REC)
+                              LENGTH(LENGTH OF WS-BNKACCT-REC)
+                              RIDFLD(WS-BNKACCT-AIX1-RID)
+                              RESP(WS-RESP)
+           END-EXEC.
+           IF (WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL) AND
+               WS-RESP IS NOT EQUAL TO DFHRESP(DUPKEY)) OR
+              BAC-REC-JOINT-PID2 IS NOT EQUAL TO CD03I-CONTACT-ID
+              GO TO JOINT2-FETCH-LOOP-EXIT
+           END-IF
+           PERFORM STORE-JOINT-ACCOUNT THRU STORE-JOINT-ACCOUNT-EXIT.
+           GO TO JOINT2-FETCH-LOOP.
+       JOINT2-FETCH-LOOP-EXIT.
+           EXEC CICS ENDBR FILE('BNKACC3')
+           END-EXEC.
+
       *****************************************************************
       * Move the result back to the callers area                      *
       *****************************************************************
