@@ -130,16 +130,19 @@
            MOVE BAC-REC-RP1-PID TO CD11O-RP1PID.
            MOVE BAC-REC-RP1-ACCNO TO CD11O-RP1ACC.
            MOVE BAC-REC-RP1-LAST-PAY TO CD11O-RP1DTE.
+           MOVE BAC-REC-RP1-SKIP-NEXT TO CD11O-RP1SKIP.
            MOVE BAC-REC-RP2-DAY TO CD11O-RP2DAY.
            MOVE BAC-REC-RP2-AMOUNT TO CD11O-RP2AMT-N.
            MOVE BAC-REC-RP2-PID TO CD11O-RP2PID.
            MOVE BAC-REC-RP2-ACCNO TO CD11O-RP2ACC.
            MOVE BAC-REC-RP2-LAST-PAY TO CD11O-RP2DTE.
+           MOVE BAC-REC-RP2-SKIP-NEXT TO CD11O-RP2SKIP.
            MOVE BAC-REC-RP3-DAY TO CD11O-RP3DAY.
            MOVE BAC-REC-RP3-AMOUNT TO CD11O-RP3AMT-N.
            MOVE BAC-REC-RP3-PID TO CD11O-RP3PID.
            MOVE BAC-REC-RP3-ACCNO TO CD11O-RP3ACC.
            MOVE BAC-REC-RP3-LAST-PAY TO CD11O-RP3DTE.
+           MOVE BAC-REC-RP3-SKIP-NEXT TO CD11O-RP3SKIP.
 
       *****************************************************************
       * Check for transactions                                        *
