@@ -0,0 +1,195 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Program:     DBANK18P.CBL                                     *
+      * Function:    Maintain the persistent system activity log on   *
+      *              the BNKALOG file.  VSAM version                  *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK18P.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'DBANK18P'.
+         05  WS-COMMAREA-LENGTH                    PIC 9(5).
+         05  WS-RESP                               PIC S9(8) COMP.
+         05  WS-BNKALOG-RID                        PIC X(36).
+         05  WS-RETRY-COUNT                        PIC 9(2).
+         05  WS-WRITE-DONE-SW                      PIC X(1).
+           88  WS-WRITE-DONE                        VALUE 'Y'.
+         05  WS-AM-PASS-AREA.
+           10  WS-AM-FUNCTION                       PIC X(3)
+               VALUE SPACES.
+           10  WS-AM-METHOD                         PIC X(3).
+
+       COPY CTSTAMPD.
+
+       01  BNKALOG-REC.
+       COPY CBANKVAL.
+
+       01  WS-COMMAREA.
+       COPY CBANKD18.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(1)
+               OCCURS 1 TO 4096 TIMES
+                 DEPENDING ON WS-COMMAREA-LENGTH.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *****************************************************************
+      * Move the passed data to our area                              *
+      *****************************************************************
+           MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+
+           MOVE SPACES TO CD18O-DATA.
+           SET CD18O-STATUS-OK TO TRUE.
+           MOVE 0 TO CD18O-ENTRY-COUNT.
+
+           EVALUATE TRUE
+             WHEN CD18-REQUEST-WRITE
+              PERFORM WRITE-LOG-ENTRY THRU WRITE-LOG-ENTRY-EXIT
+             WHEN CD18-REQUEST-SEARCH
+              PERFORM SEARCH-LOG THRU SEARCH-LOG-EXIT
+             WHEN OTHER
+              SET CD18O-STATUS-ERROR TO TRUE
+           END-EVALUATE.
+
+      *****************************************************************
+      * Move the result back to the callers area                      *
+      *****************************************************************
+           MOVE WS-COMMAREA TO DFHCOMMAREA (1:WS-COMMAREA-LENGTH).
+
+      *****************************************************************
+      * Return to our caller                                          *
+      *****************************************************************
+           GOBACK.
+
+      *****************************************************************
+      * Append one entry to the activity log. Two entries traced for  *
+      * the same program in the same hundredth of a second (the       *
+      * timestamp's finest resolution) would otherwise collide on the *
+      * key, so on a duplicate key we bump the sequence number and    *
+      * retry rather than lose the entry.                              *
+      *****************************************************************
+       WRITE-LOG-ENTRY.
+           COPY CTSTAMPP.
+
+           MOVE CD18I-PROGRAM   TO BAL-REC-PROGRAM.
+           MOVE WS-TIMESTAMP    TO BAL-REC-TIMESTAMP.
+           MOVE CD18I-TERMID    TO BAL-REC-TERMID.
+           MOVE CD18I-TRANID    TO BAL-REC-TRANID.
+           CALL 'DBANKIOP' USING WS-AM-PASS-AREA.
+           MOVE WS-AM-METHOD    TO BAL-REC-ACCESS-METHOD.
+           MOVE 0 TO BAL-REC-SEQNO.
+           MOVE 0 TO WS-RETRY-COUNT.
+           MOVE 'N' TO WS-WRITE-DONE-SW.
+           PERFORM WRITE-LOG-ATTEMPT THRU WRITE-LOG-ATTEMPT-EXIT
+              UNTIL WS-WRITE-DONE
+                 OR WS-RETRY-COUNT IS GREATER THAN 99.
+           IF NOT WS-WRITE-DONE
+              SET CD18O-STATUS-ERROR TO TRUE
+           END-IF.
+       WRITE-LOG-ENTRY-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * One write attempt. On a duplicate key, bump the sequence      *
+      * number in the key and let the governing PERFORM try again.    *
+      *****************************************************************
+       WRITE-LOG-ATTEMPT.
+           MOVE BAL-REC-KEY TO WS-BNKALOG-RID.
+           EXEC CICS WRITE FILE('BNKALOG')
+                           FROM(BNKALOG-REC)
+                           LENGTH(LENGTH OF BNKALOG-REC)
+                           RIDFLD(WS-BNKALOG-RID)
+                           RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+              SET WS-WRITE-DONE TO TRUE
+           ELSE
+              ADD 1 TO WS-RETRY-COUNT
+              MOVE WS-RETRY-COUNT TO BAL-REC-SEQNO
+           END-IF.
+       WRITE-LOG-ATTEMPT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Return up to the first ten logged entries on file for a       *
+      * given program name.                                            *
+      *****************************************************************
+       SEARCH-LOG.
+           MOVE CD18I-PROGRAM TO BAL-REC-PROGRAM.
+           MOVE LOW-VALUES    TO BAL-REC-TIMESTAMP.
+           MOVE 0             TO BAL-REC-SEQNO.
+           MOVE BAL-REC-KEY TO WS-BNKALOG-RID.
+           EXEC CICS STARTBR FILE('BNKALOG')
+                             RIDFLD(WS-BNKALOG-RID)
+                             GTEQ
+                             RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              GO TO SEARCH-LOG-EXIT
+           END-IF.
+
+       SEARCH-LOG-LOOP.
+           IF CD18O-ENTRY-COUNT IS EQUAL TO 10
+              GO TO SEARCH-LOG-LOOP-EXIT
+           END-IF.
+
+           EXEC CICS READNEXT FILE('BNKALOG')
+                              INTO(BNKALOG-REC)
+                              LENGTH(LENGTH OF BNKALOG-REC)
+                              RIDFLD(WS-BNKALOG-RID)
+                              RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL) OR
+              BAL-REC-PROGRAM IS NOT EQUAL TO CD18I-PROGRAM
+              GO TO SEARCH-LOG-LOOP-EXIT
+           END-IF.
+
+           ADD 1 TO CD18O-ENTRY-COUNT.
+           MOVE BAL-REC-TIMESTAMP
+             TO CD18O-ENTRY-TIMESTAMP (CD18O-ENTRY-COUNT).
+           MOVE BAL-REC-TERMID
+             TO CD18O-ENTRY-TERMID (CD18O-ENTRY-COUNT).
+           MOVE BAL-REC-TRANID
+             TO CD18O-ENTRY-TRANID (CD18O-ENTRY-COUNT).
+           GO TO SEARCH-LOG-LOOP.
+
+       SEARCH-LOG-LOOP-EXIT.
+           EXEC CICS ENDBR FILE('BNKALOG')
+           END-EXEC.
+       SEARCH-LOG-EXIT.
+           EXIT.
+
+      * $ Version 8.00e sequenced on Sunday 9 Aug 2026 at 2:00pm
