@@ -19,8 +19,9 @@
 
       *****************************************************************
       * Program:     DBANKIOP.CBL                                     *
-      * Function:    Return data access method                        *
-      *              VSAM version                                     *
+      * Function:    Return, and optionally change, the data access  *
+      *              method this region currently reports itself as  *
+      *              using.  VSAM version                              *
       *****************************************************************
 
        IDENTIFICATION DIVISION.
@@ -39,19 +40,97 @@
        01  WS-MISC-STORAGE.
          05  WS-PROGRAM-ID                         PIC X(8)
              VALUE 'DBANKIOP'.
+         05  WS-RESP                               PIC S9(8) COMP.
+         05  WS-READ-TOKEN                         PIC S9(8) COMP.
+         05  WS-BNKCFG-RID                         PIC X(8).
+         05  WS-DEFAULT-METHOD                      PIC X(3)
+             VALUE 'VSM'.
+
+       01  BNKCFG-REC.
+       COPY CBANKVCF.
 
        LINKAGE SECTION.
-       01  LK-PASS-AREA                            PIC X(6).
+       01  LK-PASS-AREA.
+         05  LK-FUNCTION                            PIC X(3)
+             VALUE SPACES.
+           88  LK-REQUEST-SET                        VALUE 'SET'.
+         05  LK-METHOD                              PIC X(3).
 
        PROCEDURE DIVISION USING LK-PASS-AREA.
       *****************************************************************
-      * Move the data to the passed area                              *
+      * Look up the access method currently on file, falling back to  *
+      * our own built-in default (what this program was actually      *
+      * built as) if the configuration record has never been set.     *
+      *****************************************************************
+           PERFORM GET-CURRENT-METHOD THRU GET-CURRENT-METHOD-EXIT.
+
+      *****************************************************************
+      * A caller may also change the setting - move the requested     *
+      * value onto file so every later query sees it, without needing *
+      * to recompile this program or any of its callers.               *
       *****************************************************************
-           MOVE 'VSM   ' TO LK-PASS-AREA.
+           IF LK-REQUEST-SET
+              PERFORM SET-CURRENT-METHOD THRU SET-CURRENT-METHOD-EXIT
+           END-IF.
 
       *****************************************************************
-      * Return to our caller                                          *
+      * Move the result back to the caller and return                 *
       *****************************************************************
+           MOVE CFG-REC-ACCESS-METHOD TO LK-METHOD.
+
            GOBACK.
 
-      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
+      *****************************************************************
+      * Read the one-row configuration file for the current setting.  *
+      *****************************************************************
+       GET-CURRENT-METHOD.
+           MOVE 'SYSTEM  ' TO CFG-REC-KEY.
+           MOVE CFG-REC-KEY TO WS-BNKCFG-RID.
+           EXEC CICS READ FILE('BNKCFG')
+                          INTO(BNKCFG-REC)
+                          LENGTH(LENGTH OF BNKCFG-REC)
+                          RIDFLD(WS-BNKCFG-RID)
+                          RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              MOVE WS-DEFAULT-METHOD TO CFG-REC-ACCESS-METHOD
+           END-IF.
+       GET-CURRENT-METHOD-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Store the requested access method as the new setting.         *
+      *****************************************************************
+       SET-CURRENT-METHOD.
+           MOVE 'SYSTEM  ' TO CFG-REC-KEY.
+           MOVE CFG-REC-KEY TO WS-BNKCFG-RID.
+           EXEC CICS READ FILE('BNKCFG')
+                          UPDATE
+                          INTO(BNKCFG-REC)
+                          LENGTH(LENGTH OF BNKCFG-REC)
+                          RIDFLD(WS-BNKCFG-RID)
+                          TOKEN(WS-READ-TOKEN)
+                          RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+              MOVE LK-METHOD TO CFG-REC-ACCESS-METHOD
+              EXEC CICS REWRITE FILE('BNKCFG')
+                                FROM(BNKCFG-REC)
+                                LENGTH(LENGTH OF BNKCFG-REC)
+                                TOKEN(WS-READ-TOKEN)
+                                RESP(WS-RESP)
+              END-EXEC
+           ELSE
+              MOVE 'SYSTEM  ' TO CFG-REC-KEY
+              MOVE LK-METHOD TO CFG-REC-ACCESS-METHOD
+              EXEC CICS WRITE FILE('BNKCFG')
+                              FROM(BNKCFG-REC)
+                              LENGTH(LENGTH OF BNKCFG-REC)
+                              RIDFLD(WS-BNKCFG-RID)
+                              RESP(WS-RESP)
+              END-EXEC
+           END-IF.
+       SET-CURRENT-METHOD-EXIT.
+           EXIT.
+
+      * $ Version 8.00e sequenced on Sunday 9 Aug 2026 at 2:00pm
