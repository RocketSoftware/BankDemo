@@ -0,0 +1,190 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Program:     DBANK17P.CBL                                     *
+      * Function:    Maintain the standing order (regular payment)     *
+      *              slots held inline on the account record - skip   *
+      *              the next due payment or cancel the slot.         *
+      *              VSAM version                                     *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK17P.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'DBANK17P'.
+         05  WS-COMMAREA-LENGTH                    PIC 9(5).
+         05  WS-READ-TOKEN                         PIC S9(8) COMP.
+         05  WS-RESP                               PIC S9(8) COMP.
+         05  WS-BNKACC-RID                         PIC X(9).
+
+       01  WS-BNKACC-REC.
+       COPY CBANKVAC.
+
+       01  WS-COMMAREA.
+       COPY CBANKD17.
+
+       COPY CABENDD.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(1)
+               OCCURS 1 TO 4096 TIMES
+                 DEPENDING ON WS-COMMAREA-LENGTH.
+
+       COPY CENTRY.
+      *****************************************************************
+      * Move the passed data to our area                              *
+      *****************************************************************
+           MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+
+           MOVE SPACES TO CD17O-DATA.
+           SET CD17O-STATUS-OK TO TRUE.
+
+      *****************************************************************
+      * Read the account record for update                            *
+      *****************************************************************
+           MOVE CD17I-ACCNO TO WS-BNKACC-RID.
+           EXEC CICS READ FILE('BNKACC')
+                          UPDATE
+                          INTO(WS-BNKACC-REC)
+                          LENGTH(LENGTH OF WS-BNKACC-REC)
+                          RIDFLD(WS-BNKACC-RID)
+                          TOKEN(WS-READ-TOKEN)
+                          RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              SET CD17O-STATUS-NOTFOUND TO TRUE
+              GO TO FINISH
+           END-IF.
+
+           EVALUATE TRUE
+             WHEN CD17-REQUEST-SKIP-NEXT
+              PERFORM SKIP-NEXT-SLOT THRU SKIP-NEXT-SLOT-EXIT
+             WHEN CD17-REQUEST-CANCEL
+              PERFORM CANCEL-SLOT THRU CANCEL-SLOT-EXIT
+             WHEN OTHER
+              SET CD17O-STATUS-ERROR TO TRUE
+           END-EVALUATE.
+
+       FINISH.
+      *****************************************************************
+      * Move the result back to the callers area                      *
+      *****************************************************************
+           MOVE WS-COMMAREA TO DFHCOMMAREA (1:WS-COMMAREA-LENGTH).
+
+      *****************************************************************
+      * Return to our caller                                          *
+      *****************************************************************
+           GOBACK.
+
+      *****************************************************************
+      * Hold (or release) one of the inline slots for its next due    *
+      * date only - the slot's day/amount/payee are left untouched.   *
+      *****************************************************************
+       SKIP-NEXT-SLOT.
+           EVALUATE CD17I-SLOT
+             WHEN 1
+              MOVE CD17I-SKIP-NEXT TO BAC-REC-RP1-SKIP-NEXT
+             WHEN 2
+              MOVE CD17I-SKIP-NEXT TO BAC-REC-RP2-SKIP-NEXT
+             WHEN 3
+              MOVE CD17I-SKIP-NEXT TO BAC-REC-RP3-SKIP-NEXT
+             WHEN OTHER
+              SET CD17O-STATUS-ERROR TO TRUE
+              GO TO SKIP-NEXT-SLOT-EXIT
+           END-EVALUATE.
+           PERFORM REWRITE-BNKACC THRU REWRITE-BNKACC-EXIT.
+           IF CD17O-STATUS-OK
+              MOVE CD17I-ACCNO TO CD17O-ACCNO
+              MOVE CD17I-SLOT TO CD17O-SLOT
+              MOVE CD17I-SKIP-NEXT TO CD17O-SKIP-NEXT
+           END-IF.
+       SKIP-NEXT-SLOT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Cancel one of the inline slots entirely - clear the slot so   *
+      * no further payment is made from it.                            *
+      *****************************************************************
+       CANCEL-SLOT.
+           EVALUATE CD17I-SLOT
+             WHEN 1
+              MOVE SPACES TO BAC-REC-RP1-DAY
+              MOVE ZERO TO BAC-REC-RP1-AMOUNT
+              MOVE SPACES TO BAC-REC-RP1-PID
+              MOVE SPACES TO BAC-REC-RP1-ACCNO
+              MOVE SPACES TO BAC-REC-RP1-LAST-PAY
+              MOVE SPACES TO BAC-REC-RP1-SKIP-NEXT
+             WHEN 2
+              MOVE SPACES TO BAC-REC-RP2-DAY
+              MOVE ZERO TO BAC-REC-RP2-AMOUNT
+              MOVE SPACES TO BAC-REC-RP2-PID
+              MOVE SPACES TO BAC-REC-RP2-ACCNO
+              MOVE SPACES TO BAC-REC-RP2-LAST-PAY
+              MOVE SPACES TO BAC-REC-RP2-SKIP-NEXT
+             WHEN 3
+              MOVE SPACES TO BAC-REC-RP3-DAY
+              MOVE ZERO TO BAC-REC-RP3-AMOUNT
+              MOVE SPACES TO BAC-REC-RP3-PID
+              MOVE SPACES TO BAC-REC-RP3-ACCNO
+              MOVE SPACES TO BAC-REC-RP3-LAST-PAY
+              MOVE SPACES TO BAC-REC-RP3-SKIP-NEXT
+             WHEN OTHER
+              SET CD17O-STATUS-ERROR TO TRUE
+              GO TO CANCEL-SLOT-EXIT
+           END-EVALUATE.
+           PERFORM REWRITE-BNKACC THRU REWRITE-BNKACC-EXIT.
+           IF CD17O-STATUS-OK
+              MOVE CD17I-ACCNO TO CD17O-ACCNO
+              MOVE CD17I-SLOT TO CD17O-SLOT
+           END-IF.
+       CANCEL-SLOT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Rewrite the account record with its updated standing order    *
+      * slot(s)                                                        *
+      *****************************************************************
+       REWRITE-BNKACC.
+           EXEC CICS REWRITE FILE('BNKACC')
+                             FROM(WS-BNKACC-REC)
+                             LENGTH(LENGTH OF WS-BNKACC-REC)
+                             RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              SET CD17O-STATUS-ERROR TO TRUE
+           END-IF.
+       REWRITE-BNKACC-EXIT.
+           EXIT.
+
+      * $ Version 7.01a sequenced on Saturday 8 Aug 2026 at 11:00am
