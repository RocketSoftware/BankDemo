@@ -0,0 +1,123 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Program:     DBANK19P.CBL                                     *
+      * Function:    Maintain the persistent incident file on the     *
+      *              BNKINC file.  VSAM version                       *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK19P.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'DBANK19P'.
+         05  WS-COMMAREA-LENGTH                    PIC 9(5).
+         05  WS-RESP                               PIC S9(8) COMP.
+         05  WS-BNKINC-RID                         PIC X(28).
+         05  WS-RETRY-COUNT                        PIC 9(2).
+         05  WS-WRITE-DONE-SW                      PIC X(1).
+           88  WS-WRITE-DONE                        VALUE 'Y'.
+
+       COPY CTSTAMPD.
+
+       COPY CABENDD.
+
+       01  BNKINC-REC.
+       COPY CBANKVIN.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(1)
+               OCCURS 1 TO 4096 TIMES
+                 DEPENDING ON WS-COMMAREA-LENGTH.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *****************************************************************
+      * Move the passed data to our area                              *
+      *****************************************************************
+           MOVE LENGTH OF ABEND-DATA TO WS-COMMAREA-LENGTH.
+           MOVE DFHCOMMAREA TO ABEND-DATA.
+
+           PERFORM WRITE-INCIDENT THRU WRITE-INCIDENT-EXIT.
+
+      *****************************************************************
+      * Return to our caller                                          *
+      *****************************************************************
+           GOBACK.
+
+      *****************************************************************
+      * Append one entry to the incident file. Two abends logged in   *
+      * the same hundredth of a second (the timestamp's finest        *
+      * resolution) would otherwise collide on the key, so on a       *
+      * duplicate key we bump the sequence number and retry rather    *
+      * than lose the entry.                                           *
+      *****************************************************************
+       WRITE-INCIDENT.
+           COPY CTSTAMPP.
+
+           MOVE WS-TIMESTAMP    TO BIN-REC-TIMESTAMP.
+           MOVE ABEND-CULPRIT   TO BIN-REC-CULPRIT.
+           MOVE ABEND-CODE      TO BIN-REC-CODE.
+           MOVE ABEND-TERMID    TO BIN-REC-TERMID.
+           MOVE ABEND-TRANID    TO BIN-REC-TRANID.
+           MOVE ABEND-REASON    TO BIN-REC-REASON.
+           MOVE 0 TO BIN-REC-SEQNO.
+           MOVE 0 TO WS-RETRY-COUNT.
+           MOVE 'N' TO WS-WRITE-DONE-SW.
+           PERFORM WRITE-INCIDENT-ATTEMPT THRU
+                   WRITE-INCIDENT-ATTEMPT-EXIT
+              UNTIL WS-WRITE-DONE
+                 OR WS-RETRY-COUNT IS GREATER THAN 99.
+       WRITE-INCIDENT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * One write attempt. On a duplicate key, bump the sequence      *
+      * number in the key and let the governing PERFORM try again.    *
+      *****************************************************************
+       WRITE-INCIDENT-ATTEMPT.
+           MOVE BIN-REC-KEY TO WS-BNKINC-RID.
+           EXEC CICS WRITE FILE('BNKINC')
+                           FROM(BNKINC-REC)
+                           LENGTH(LENGTH OF BNKINC-REC)
+                           RIDFLD(WS-BNKINC-RID)
+                           RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+              SET WS-WRITE-DONE TO TRUE
+           ELSE
+              ADD 1 TO WS-RETRY-COUNT
+              MOVE WS-RETRY-COUNT TO BIN-REC-SEQNO
+           END-IF.
+       WRITE-INCIDENT-ATTEMPT-EXIT.
+           EXIT.
+
+      * $ Version 8.00e sequenced on Sunday 9 Aug 2026 at 2:00pm
