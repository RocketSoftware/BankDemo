@@ -43,13 +43,25 @@
          05  WS-SUB1                               PIC S9(4) COMP.
          05  WS-RESP                               PIC S9(8) COMP.
          05  WS-BNKCUST-RID                        PIC X(5).
+         05  WS-BNKTXN-RID                         PIC X(26).
+         05  WS-CARD-REISSUE-CNT-ED                PIC 9(9).
+
+       01  WS-TWOS-COMP.
+         05  WS-TWOS-COMP-LEN                      PIC S9(4) COMP.
+         05  WS-TWOS-COMP-INPUT                    PIC X(256).
+         05  WS-TWOS-COMP-OUTPUT                   PIC X(256).
 
        01 WS-BNKCUST-REC.
        COPY CBANKVCS.
 
+       01  WS-BNKTXN-REC.
+       COPY CBANKVTX.
+
        01  WS-COMMAREA.
        COPY CCASHD01.
 
+       COPY CTSTAMPD.
+
        COPY CABENDD.
 
        LINKAGE SECTION.
@@ -70,9 +82,30 @@
       *****************************************************************
            MOVE SPACES TO CD01O-DATA.
 
+           IF CD01I-SET-PIN
+              PERFORM SET-PIN THRU SET-PIN-EXIT
+           ELSE
+              IF CD01I-REISSUE-CARD
+                 PERFORM REISSUE-CARD THRU REISSUE-CARD-EXIT
+              ELSE
+                 PERFORM GET-PIN THRU GET-PIN-EXIT
+              END-IF
+           END-IF.
+
+      *****************************************************************
+      * Move the result back to the callers area                      *
+      *****************************************************************
+           MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).
+
+      *****************************************************************
+      * Return to our caller                                          *
+      *****************************************************************
+           GO TO COMMON-RETURN.
+
       *****************************************************************
-      * Now attempt to get the requested record                       *
+      * Fetch the customer's current ATM PIN                          *
       *****************************************************************
+       GET-PIN.
            MOVE CD01I-CONTACT-ID TO WS-BNKCUST-RID.
            EXEC CICS READ FILE('BNKCUST')
                           INTO(WS-BNKCUST-REC)
@@ -81,29 +114,157 @@
                           RESP(WS-RESP)
            END-EXEC.
 
-      *****************************************************************
-      * Did we get the record OK                                      *
-      *****************************************************************
            IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
               MOVE BCS-REC-ATM-PIN TO CD01O-PIN
+              MOVE BCS-REC-SEC-ANSWER TO CD01O-SEC-ANSWER
+              MOVE BCS-REC-CARD-NO TO CD01O-CARD-NO
+              MOVE BCS-REC-CARD-STATUS TO CD01O-CARD-STATUS
+              MOVE BCS-REC-CARD-ISSUE-DATE TO CD01O-CARD-ISSUE-DATE
+              MOVE BCS-REC-CARD-REISSUE-CNT TO CD01O-CARD-REISSUE-CNT
+           ELSE
+              MOVE '????' TO CD01O-PIN
            END-IF.
+       GET-PIN-EXIT.
+           EXIT.
 
       *****************************************************************
-      * Was the record not found?                                     *
+      * Change the customer's ATM PIN, confirming the old PIN first   *
       *****************************************************************
+       SET-PIN.
+           MOVE CD01I-CONTACT-ID TO WS-BNKCUST-RID.
+           EXEC CICS READ FILE('BNKCUST')
+                          INTO(WS-BNKCUST-REC)
+                          LENGTH(LENGTH OF WS-BNKCUST-REC)
+                          RIDFLD(WS-BNKCUST-RID)
+                          UPDATE
+                          RESP(WS-RESP)
+           END-EXEC.
+
            IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
-              MOVE '????' TO CD01O-PIN
+              SET CD01O-SET-NO-USER TO TRUE
+              GO TO SET-PIN-EXIT
+           END-IF.
+
+           IF CD01I-OLD-PIN IS NOT EQUAL TO BCS-REC-ATM-PIN
+              SET CD01O-SET-BAD-OLD-PIN TO TRUE
+              EXEC CICS UNLOCK FILE('BNKCUST')
+              END-EXEC
+              GO TO SET-PIN-EXIT
            END-IF.
 
+           MOVE CD01I-NEW-PIN TO BCS-REC-ATM-PIN.
+           EXEC CICS REWRITE FILE('BNKCUST')
+                          FROM(WS-BNKCUST-REC)
+                          LENGTH(LENGTH OF WS-BNKCUST-REC)
+                          RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+              SET CD01O-SET-OK TO TRUE
+              MOVE CD01I-NEW-PIN TO CD01O-PIN
+           ELSE
+              SET CD01O-SET-NO-USER TO TRUE
+           END-IF.
+       SET-PIN-EXIT.
+           EXIT.
 
       *****************************************************************
-      * Move the result back to the callers area                      *
+      * Issue a replacement card - a new card number is generated,    *
+      * the reissue count on the customer record is bumped, the issue *
+      * date is reset to today, and a record of the reissue is posted *
+      * to the audit trail so Customer Service can see the history.   *
       *****************************************************************
-           MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).
+       REISSUE-CARD.
+           MOVE CD01I-CONTACT-ID TO WS-BNKCUST-RID.
+           EXEC CICS READ FILE('BNKCUST')
+                          INTO(WS-BNKCUST-REC)
+                          LENGTH(LENGTH OF WS-BNKCUST-REC)
+                          RIDFLD(WS-BNKCUST-RID)
+                          UPDATE
+                          RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              SET CD01O-SET-NO-USER TO TRUE
+              GO TO REISSUE-CARD-EXIT
+           END-IF.
+
+           ADD 1 TO BCS-REC-CARD-REISSUE-CNT.
+           MOVE BCS-REC-CARD-REISSUE-CNT TO WS-CARD-REISSUE-CNT-ED.
+           STRING '40' DELIMITED BY SIZE
+                  BCS-REC-PID DELIMITED BY SIZE
+                  WS-CARD-REISSUE-CNT-ED DELIMITED BY SIZE
+             INTO BCS-REC-CARD-NO.
+           SET BCS-REC-CARD-REISSUE-PENDING TO TRUE.
+
+      * Simulate SQL TIMESTAMP function
+           COPY CTSTAMPP.
+           MOVE WS-TS-DATE TO BCS-REC-CARD-ISSUE-DATE.
+
+           EXEC CICS REWRITE FILE('BNKCUST')
+                          FROM(WS-BNKCUST-REC)
+                          LENGTH(LENGTH OF WS-BNKCUST-REC)
+                          RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              SET CD01O-SET-NO-USER TO TRUE
+              GO TO REISSUE-CARD-EXIT
+           END-IF.
+
+           MOVE SPACES TO BTX-RECORD.
+           MOVE CD01I-CONTACT-ID TO BTX-REC-PID.
+           MOVE '4' TO BTX-REC-TYPE.
+           IF BCS-REC-CARD-REISSUE-CNT IS EQUAL TO 1
+              MOVE '1' TO BTX-REC-SUB-TYPE
+           ELSE
+              MOVE '2' TO BTX-REC-SUB-TYPE
+           END-IF.
+           MOVE SPACES TO BTX-REC-ACCNO.
+           MOVE WS-TIMESTAMP TO BTX-REC-TIMESTAMP.
+           MOVE ZERO TO BTX-REC-AMOUNT.
+           IF CD01I-REISSUE-LOST
+              MOVE 'Card reissued - reported lost' TO BTX-REC-DATA-OLD
+           ELSE
+              IF CD01I-REISSUE-STOLEN
+                 MOVE 'Card reissued - reported stolen'
+                   TO BTX-REC-DATA-OLD
+              ELSE
+                 MOVE 'Card reissued - expired' TO BTX-REC-DATA-OLD
+              END-IF
+           END-IF.
+           MOVE BCS-REC-CARD-NO TO BTX-REC-DATA-NEW (1:16).
+           PERFORM STAMP-TIMESTAMP-FF.
+           MOVE BTX-REC-TIMESTAMP TO WS-BNKTXN-RID.
+           EXEC CICS WRITE FILE('BNKTXN')
+                           FROM(WS-BNKTXN-REC)
+                           LENGTH(LENGTH OF WS-BNKTXN-REC)
+                           RIDFLD(WS-BNKTXN-RID)
+                           KEYLENGTH(LENGTH OF WS-BNKTXN-RID)
+                           RESP(WS-RESP)
+           END-EXEC.
+
+           SET CD01O-SET-OK TO TRUE.
+           MOVE BCS-REC-CARD-NO TO CD01O-CARD-NO.
+           MOVE BCS-REC-CARD-STATUS TO CD01O-CARD-STATUS.
+           MOVE BCS-REC-CARD-ISSUE-DATE TO CD01O-CARD-ISSUE-DATE.
+           MOVE BCS-REC-CARD-REISSUE-CNT TO CD01O-CARD-REISSUE-CNT.
+       REISSUE-CARD-EXIT.
+           EXIT.
 
       *****************************************************************
-      * Return to our caller                                          *
+      * Build the descending-order alternate timestamp field          *
       *****************************************************************
+       STAMP-TIMESTAMP-FF.
+           MOVE BTX-REC-TIMESTAMP TO WS-TWOS-COMP-INPUT.
+           MOVE LOW-VALUES TO WS-TWOS-COMP-OUTPUT.
+           MOVE LENGTH OF BTX-REC-TIMESTAMP TO WS-TWOS-COMP-LEN.
+           CALL 'UTWOSCMP' USING WS-TWOS-COMP-LEN
+                                 WS-TWOS-COMP-INPUT
+                                 WS-TWOS-COMP-OUTPUT.
+           MOVE WS-TWOS-COMP-OUTPUT TO BTX-REC-TIMESTAMP-FF.
+
+       COMMON-RETURN.
        COPY CRETURN.
 
       * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
