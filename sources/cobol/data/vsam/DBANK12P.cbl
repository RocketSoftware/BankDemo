@@ -0,0 +1,330 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Program:     DBANK12P.CBL                                     *
+      * Function:    Maintain standing order (regular payment)        *
+      *              records beyond the first three held inline on    *
+      *              the account record.  VSAM version                *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK12P.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'DBANK12P'.
+         05  WS-COMMAREA-LENGTH                    PIC 9(5).
+         05  WS-RESP                               PIC S9(8) COMP.
+         05  WS-READ-TOKEN                         PIC S9(8) COMP.
+         05  WS-BNKSORD-RID                        PIC X(13).
+         05  WS-SCAN-ACCNO                         PIC X(9).
+         05  WS-NEXT-SEQ                           PIC 9(4).
+
+       01  BNKSORD-REC.
+       COPY CBANKVSO.
+
+       01  WS-COMMAREA.
+       COPY CBANKD12.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(1)
+               OCCURS 1 TO 4096 TIMES
+                 DEPENDING ON WS-COMMAREA-LENGTH.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *****************************************************************
+      * Move the passed data to our area                              *
+      *****************************************************************
+           MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+
+           MOVE SPACES TO CD12O-DATA.
+           SET CD12O-STATUS-OK TO TRUE.
+
+           EVALUATE TRUE
+             WHEN CD12-REQUEST-OPEN
+              PERFORM OPEN-SORD THRU OPEN-SORD-EXIT
+             WHEN CD12-REQUEST-READNEXT
+              PERFORM READNEXT-SORD THRU READNEXT-SORD-EXIT
+             WHEN CD12-REQUEST-CLOSE
+              PERFORM CLOSE-SORD THRU CLOSE-SORD-EXIT
+             WHEN CD12-REQUEST-ADD
+              PERFORM ADD-SORD THRU ADD-SORD-EXIT
+             WHEN CD12-REQUEST-UPDATE
+              PERFORM UPDATE-SORD THRU UPDATE-SORD-EXIT
+             WHEN CD12-REQUEST-SKIP-NEXT
+              PERFORM SKIP-NEXT-SORD THRU SKIP-NEXT-SORD-EXIT
+             WHEN CD12-REQUEST-CANCEL
+              PERFORM CANCEL-SORD THRU CANCEL-SORD-EXIT
+             WHEN OTHER
+              SET CD12O-STATUS-ERROR TO TRUE
+           END-EVALUATE.
+
+      *****************************************************************
+      * Move the result back to the callers area                      *
+      *****************************************************************
+           MOVE WS-COMMAREA TO DFHCOMMAREA (1:WS-COMMAREA-LENGTH).
+
+      *****************************************************************
+      * Return to our caller                                          *
+      *****************************************************************
+           GOBACK.
+
+      *****************************************************************
+      * Start a browse ready to scan standing orders, either for one  *
+      * account (CD12I-LIST-ONE-ACC) or for every account on file.    *
+      *****************************************************************
+       OPEN-SORD.
+           IF CD12I-LIST-ONE-ACC
+              MOVE CD12I-ACCNO TO WS-SCAN-ACCNO
+              MOVE CD12I-ACCNO TO BSO-REC-ACCNO
+              MOVE 0 TO BSO-REC-SEQ
+           ELSE
+              MOVE SPACES TO WS-SCAN-ACCNO
+              MOVE LOW-VALUES TO BSO-REC-KEY
+           END-IF.
+           MOVE BSO-REC-KEY TO WS-BNKSORD-RID.
+           EXEC CICS STARTBR FILE('BNKSORD')
+                             RIDFLD(WS-BNKSORD-RID)
+                             GTEQ
+                             RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              SET CD12O-STATUS-EOF TO TRUE
+           END-IF.
+       OPEN-SORD-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Return the next standing order in the scan                    *
+      *****************************************************************
+       READNEXT-SORD.
+           EXEC CICS READNEXT FILE('BNKSORD')
+                              INTO(BNKSORD-REC)
+                              LENGTH(LENGTH OF BNKSORD-REC)
+                              RIDFLD(WS-BNKSORD-RID)
+                              RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS EQUAL TO DFHRESP(ENDFILE)
+              SET CD12O-STATUS-EOF TO TRUE
+              GO TO READNEXT-SORD-EXIT
+           END-IF.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              SET CD12O-STATUS-ERROR TO TRUE
+              GO TO READNEXT-SORD-EXIT
+           END-IF.
+           IF CD12I-LIST-ONE-ACC AND
+              BSO-REC-ACCNO IS NOT EQUAL TO WS-SCAN-ACCNO
+              SET CD12O-STATUS-EOF TO TRUE
+              GO TO READNEXT-SORD-EXIT
+           END-IF.
+           MOVE BSO-REC-ACCNO TO CD12O-ACCNO.
+           MOVE BSO-REC-SEQ TO CD12O-SEQ.
+           MOVE BSO-REC-DAY TO CD12O-DAY.
+           MOVE BSO-REC-AMOUNT TO CD12O-AMOUNT.
+           MOVE BSO-REC-PAYEE-PID TO CD12O-PAYEE-PID.
+           MOVE BSO-REC-PAYEE-ACCNO TO CD12O-PAYEE-ACCNO.
+           MOVE BSO-REC-LAST-PAY TO CD12O-LAST-PAY.
+           MOVE BSO-REC-DESC TO CD12O-DESC.
+           MOVE BSO-REC-STATUS TO CD12O-STATUS-FLAG.
+           MOVE BSO-REC-SKIP-NEXT TO CD12O-SKIP-NEXT.
+       READNEXT-SORD-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * End the browse at the end of a scan                            *
+      *****************************************************************
+       CLOSE-SORD.
+           EXEC CICS ENDBR FILE('BNKSORD')
+           END-EXEC.
+       CLOSE-SORD-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Add a new standing order for an account - the next sequence   *
+      * number after the highest one already on file for the account *
+      * is allocated automatically.                                   *
+      *****************************************************************
+       ADD-SORD.
+           MOVE 0 TO WS-NEXT-SEQ.
+           MOVE CD12I-ACCNO TO BSO-REC-ACCNO.
+           MOVE 9999 TO BSO-REC-SEQ.
+           MOVE BSO-REC-KEY TO WS-BNKSORD-RID.
+           EXEC CICS STARTBR FILE('BNKSORD')
+                             RIDFLD(WS-BNKSORD-RID)
+                             GTEQ
+                             RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+              EXEC CICS READPREV FILE('BNKSORD')
+                                 INTO(BNKSORD-REC)
+                                 LENGTH(LENGTH OF BNKSORD-REC)
+                                 RIDFLD(WS-BNKSORD-RID)
+                                 RESP(WS-RESP)
+              END-EXEC
+              EXEC CICS ENDBR FILE('BNKSORD')
+              END-EXEC
+              IF WS-RESP IS EQUAL TO DFHRESP(NORMAL) AND
+                 BSO-REC-ACCNO IS EQUAL TO CD12I-ACCNO
+                 MOVE BSO-REC-SEQ TO WS-NEXT-SEQ
+              END-IF
+           END-IF.
+           ADD 1 TO WS-NEXT-SEQ.
+           MOVE CD12I-ACCNO TO BSO-REC-ACCNO.
+           MOVE WS-NEXT-SEQ TO BSO-REC-SEQ.
+           MOVE CD12I-DAY TO BSO-REC-DAY.
+           MOVE CD12I-AMOUNT TO BSO-REC-AMOUNT.
+           MOVE CD12I-PAYEE-PID TO BSO-REC-PAYEE-PID.
+           MOVE CD12I-PAYEE-ACCNO TO BSO-REC-PAYEE-ACCNO.
+           MOVE CD12I-LAST-PAY TO BSO-REC-LAST-PAY.
+           MOVE CD12I-DESC TO BSO-REC-DESC.
+           SET BSO-REC-ACTIVE TO TRUE.
+           MOVE 'N' TO BSO-REC-SKIP-NEXT.
+           MOVE BSO-REC-KEY TO WS-BNKSORD-RID.
+           EXEC CICS WRITE FILE('BNKSORD')
+                           FROM(BNKSORD-REC)
+                           LENGTH(LENGTH OF BNKSORD-REC)
+                           RIDFLD(WS-BNKSORD-RID)
+                           RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+              MOVE BSO-REC-ACCNO TO CD12O-ACCNO
+              MOVE BSO-REC-SEQ TO CD12O-SEQ
+           ELSE
+              SET CD12O-STATUS-ERROR TO TRUE
+           END-IF.
+       ADD-SORD-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Update an existing standing order (amount/day/payee/desc)      *
+      *****************************************************************
+       UPDATE-SORD.
+           MOVE CD12I-ACCNO TO BSO-REC-ACCNO.
+           MOVE CD12I-SEQ TO BSO-REC-SEQ.
+           MOVE BSO-REC-KEY TO WS-BNKSORD-RID.
+           EXEC CICS READ FILE('BNKSORD')
+                          UPDATE
+                          INTO(BNKSORD-REC)
+                          LENGTH(LENGTH OF BNKSORD-REC)
+                          RIDFLD(WS-BNKSORD-RID)
+                          TOKEN(WS-READ-TOKEN)
+                          RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              SET CD12O-STATUS-NOTFOUND TO TRUE
+           ELSE
+              MOVE CD12I-DAY TO BSO-REC-DAY
+              MOVE CD12I-AMOUNT TO BSO-REC-AMOUNT
+              MOVE CD12I-PAYEE-PID TO BSO-REC-PAYEE-PID
+              MOVE CD12I-PAYEE-ACCNO TO BSO-REC-PAYEE-ACCNO
+              MOVE CD12I-DESC TO BSO-REC-DESC
+              IF CD12I-LAST-PAY IS NOT EQUAL TO SPACES
+                 MOVE CD12I-LAST-PAY TO BSO-REC-LAST-PAY
+              END-IF
+              EXEC CICS REWRITE FILE('BNKSORD')
+                                FROM(BNKSORD-REC)
+                                LENGTH(LENGTH OF BNKSORD-REC)
+                                TOKEN(WS-READ-TOKEN)
+                                RESP(WS-RESP)
+              END-EXEC
+              IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+                 SET CD12O-STATUS-ERROR TO TRUE
+              END-IF
+           END-IF.
+       UPDATE-SORD-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Hold (or release) a standing order for just its next due date *
+      *****************************************************************
+       SKIP-NEXT-SORD.
+           MOVE CD12I-ACCNO TO BSO-REC-ACCNO.
+           MOVE CD12I-SEQ TO BSO-REC-SEQ.
+           MOVE BSO-REC-KEY TO WS-BNKSORD-RID.
+           EXEC CICS READ FILE('BNKSORD')
+                          UPDATE
+                          INTO(BNKSORD-REC)
+                          LENGTH(LENGTH OF BNKSORD-REC)
+                          RIDFLD(WS-BNKSORD-RID)
+                          TOKEN(WS-READ-TOKEN)
+                          RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              SET CD12O-STATUS-NOTFOUND TO TRUE
+           ELSE
+              MOVE CD12I-SKIP-NEXT TO BSO-REC-SKIP-NEXT
+              EXEC CICS REWRITE FILE('BNKSORD')
+                                FROM(BNKSORD-REC)
+                                LENGTH(LENGTH OF BNKSORD-REC)
+                                TOKEN(WS-READ-TOKEN)
+                                RESP(WS-RESP)
+              END-EXEC
+              IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+                 SET CD12O-STATUS-ERROR TO TRUE
+              END-IF
+           END-IF.
+       SKIP-NEXT-SORD-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Cancel a standing order                                        *
+      *****************************************************************
+       CANCEL-SORD.
+           MOVE CD12I-ACCNO TO BSO-REC-ACCNO.
+           MOVE CD12I-SEQ TO BSO-REC-SEQ.
+           MOVE BSO-REC-KEY TO WS-BNKSORD-RID.
+           EXEC CICS READ FILE('BNKSORD')
+                          UPDATE
+                          INTO(BNKSORD-REC)
+                          LENGTH(LENGTH OF BNKSORD-REC)
+                          RIDFLD(WS-BNKSORD-RID)
+                          TOKEN(WS-READ-TOKEN)
+                          RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              SET CD12O-STATUS-NOTFOUND TO TRUE
+           ELSE
+              SET BSO-REC-CANCELLED TO TRUE
+              EXEC CICS REWRITE FILE('BNKSORD')
+                                FROM(BNKSORD-REC)
+                                LENGTH(LENGTH OF BNKSORD-REC)
+                                TOKEN(WS-READ-TOKEN)
+                                RESP(WS-RESP)
+              END-EXEC
+              IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+                 SET CD12O-STATUS-ERROR TO TRUE
+              END-IF
+           END-IF.
+       CANCEL-SORD-EXIT.
+           EXIT.
+
+      * $ Version 8.00d sequenced on Sunday 9 Aug 2026 at 1:00pm
