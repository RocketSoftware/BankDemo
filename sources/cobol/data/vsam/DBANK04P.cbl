@@ -45,6 +45,24 @@
          05  WS-RESP                               PIC S9(8) COMP.
          05  WS-BNKACC-FROM-RID                    PIC X(9).
          05  WS-BNKACC-TO-RID                      PIC X(9).
+         05  WS-BNKATYP-RID                        PIC X(1).
+         05  WS-BNKTXN-RID                         PIC X(26).
+         05  WS-TO-OLD-BAL-ACTUAL                  PIC S9(7)V99 COMP-3.
+         05  WS-TO-NEW-BAL-ACTUAL                  PIC S9(7)V99 COMP-3.
+         05  WS-NSF-FEE-AMOUNT                     PIC S9(7)V99 COMP-3.
+         05  WS-BNKCUST-RID                        PIC X(5).
+         05  WS-ALERT-PID                          PIC X(5).
+         05  WS-ALERT-ACCNO                        PIC X(9).
+         05  WS-ALERT-CURRENCY                     PIC X(3).
+         05  WS-ALERT-BALANCE                      PIC S9(7)V99 COMP-3.
+         05  WS-ALERT-LOW-BAL-THRESH               PIC S9(7)V99 COMP-3.
+         05  WS-ALERT-LARGE-TXN-THRESH             PIC S9(7)V99 COMP-3.
+         05  WS-ALERT-TXN-AMOUNT                   PIC S9(7)V99 COMP-3.
+         05  WS-ALERT-ABS-AMOUNT                   PIC S9(7)V99 COMP-3.
+         05  WS-ALERT-BTX-AMOUNT                   PIC S9(7)V99 COMP-3.
+         05  WS-ALERT-SUB-TYPE                     PIC X(1).
+         05  WS-ALERT-TEXT                         PIC X(48).
+         05  WS-ALERT-CHANNEL                      PIC X(35).
 
        COPY CTSTAMPD.
 
@@ -54,6 +72,20 @@
        01  WS-BNKACC-TO-REC.
        COPY CBANKVAC.
 
+       01  WS-BNKATYP-REC.
+       COPY CBANKVAT.
+
+       01  WS-BNKTXN-REC.
+       COPY CBANKVTX.
+
+       01  WS-BNKCUST-REC.
+       COPY CBANKVCS.
+
+       01  WS-TWOS-COMP.
+         05  WS-TWOS-COMP-LEN                      PIC S9(4) COMP.
+         05  WS-TWOS-COMP-INPUT                    PIC X(256).
+         05  WS-TWOS-COMP-OUTPUT                   PIC X(256).
+
        01  WS-COMMAREA.
        COPY CBANKD04.
 
@@ -106,6 +138,23 @@
                 TO CD04O-MSG
               GO TO DBANK04P-EXIT
            END-IF.
+           IF BAC-REC-ON-HOLD IN WS-BNKACC-FROM-REC
+              MOVE 'FROM account is frozen/on hold'
+                TO CD04O-MSG
+              GO TO DBANK04P-EXIT
+           END-IF.
+           IF BAC-REC-CLOSED IN WS-BNKACC-FROM-REC
+              MOVE 'FROM account is closed'
+                TO CD04O-MSG
+              GO TO DBANK04P-EXIT
+           END-IF.
+           IF CD04I-FROM-NEW-BAL IS LESS THAN
+                (BAC-REC-OVERDRAFT-LIMIT IN WS-BNKACC-FROM-REC * -1)
+              MOVE 'FROM account would exceed its overdraft limit'
+                TO CD04O-MSG
+              PERFORM ASSESS-NSF-FEE
+              GO TO DBANK04P-EXIT
+           END-IF.
 
       *****************************************************************
       * Try to the the 'to' account to check the balance              *
@@ -128,9 +177,47 @@
                 TO CD04O-MSG
               GO TO DBANK04P-EXIT
            END-IF.
-           IF CD04I-TO-OLD-BAL IS NOT EQUAL TO
-                BAC-REC-BALANCE IN WS-BNKACC-TO-REC
-              MOVE 'TO account balance has changed'
+      *****************************************************************
+      * If the caller doesn't know the TO account's balance (it isn't *
+      * one of the customer's own accounts) work out the new balance *
+      * from the real stored balance instead of trusting CD04I-TO-   *
+      * OLD-BAL/CD04I-TO-NEW-BAL                                       *
+      *****************************************************************
+           MOVE BAC-REC-BALANCE IN WS-BNKACC-TO-REC
+             TO WS-TO-OLD-BAL-ACTUAL.
+           IF CD04I-TO-BLIND
+              ADD CD04I-XFER-AMOUNT TO WS-TO-OLD-BAL-ACTUAL
+                GIVING WS-TO-NEW-BAL-ACTUAL
+           ELSE
+              IF CD04I-TO-OLD-BAL IS NOT EQUAL TO WS-TO-OLD-BAL-ACTUAL
+                 MOVE 'TO account balance has changed'
+                   TO CD04O-MSG
+                 GO TO DBANK04P-EXIT
+              END-IF
+              MOVE CD04I-TO-NEW-BAL TO WS-TO-NEW-BAL-ACTUAL
+           END-IF.
+           IF BAC-REC-ON-HOLD IN WS-BNKACC-TO-REC
+              MOVE 'TO account is frozen/on hold'
+                TO CD04O-MSG
+              GO TO DBANK04P-EXIT
+           END-IF.
+           IF BAC-REC-CLOSED IN WS-BNKACC-TO-REC
+              MOVE 'TO account is closed'
+                TO CD04O-MSG
+              GO TO DBANK04P-EXIT
+           END-IF.
+      * SPACES means no currency was ever recorded for the account
+      * (accounts opened before currency tracking was added, and any
+      * account opened through a caller that doesn't pass one) -
+      * treat that as compatible with any real currency rather than
+      * rejecting the transfer outright.
+           IF BAC-REC-CURRENCY IN WS-BNKACC-FROM-REC IS NOT EQUAL TO
+                SPACES AND
+              BAC-REC-CURRENCY IN WS-BNKACC-TO-REC IS NOT EQUAL TO
+                SPACES AND
+              BAC-REC-CURRENCY IN WS-BNKACC-FROM-REC IS NOT EQUAL TO
+                BAC-REC-CURRENCY IN WS-BNKACC-TO-REC
+              MOVE 'FROM and TO accounts are in different currencies'
                 TO CD04O-MSG
               GO TO DBANK04P-EXIT
            END-IF.
@@ -152,7 +239,7 @@
               GO TO DBANK04P-EXIT
            END-IF.
 
-           MOVE CD04I-TO-NEW-BAL
+           MOVE WS-TO-NEW-BAL-ACTUAL
              TO BAC-REC-BALANCE IN WS-BNKACC-TO-REC.
            EXEC CICS REWRITE FILE('BNKACC')
                              FROM(WS-BNKACC-TO-REC)
@@ -172,8 +259,43 @@
       * Simulate SQL TIMESTAMP function
        COPY CTSTAMPP.
            MOVE WS-TIMESTAMP TO CD04O-TIMESTAMP.
+           PERFORM WRITE-AUDIT-RECORDS.
            SET CD04O-UPDATE-OK TO TRUE.
 
+      *****************************************************************
+      * Check whether either account has crossed a customer-defined   *
+      * low-balance or large-transaction alert threshold and, if so,  *
+      * log a real-time alert through the same channel preference     *
+      * (BCS-REC-SEND-EMAIL/SEND-SMS) the customer chose for their     *
+      * statement delivery.                                           *
+      *****************************************************************
+           MOVE CD04I-FROM-PID TO WS-ALERT-PID.
+           MOVE CD04I-FROM-ACC TO WS-ALERT-ACCNO.
+           MOVE BAC-REC-CURRENCY IN WS-BNKACC-FROM-REC
+             TO WS-ALERT-CURRENCY.
+           MOVE BAC-REC-BALANCE IN WS-BNKACC-FROM-REC
+             TO WS-ALERT-BALANCE.
+           MOVE BAC-REC-LOW-BAL-ALERT IN WS-BNKACC-FROM-REC
+             TO WS-ALERT-LOW-BAL-THRESH.
+           MOVE BAC-REC-LARGE-TXN-ALERT IN WS-BNKACC-FROM-REC
+             TO WS-ALERT-LARGE-TXN-THRESH.
+           COMPUTE WS-ALERT-TXN-AMOUNT =
+                   CD04I-FROM-NEW-BAL - CD04I-FROM-OLD-BAL.
+           PERFORM CHECK-ACCOUNT-ALERTS THRU CHECK-ACCOUNT-ALERTS-EXIT.
+
+           MOVE BAC-REC-PID IN WS-BNKACC-TO-REC TO WS-ALERT-PID.
+           MOVE CD04I-TO-ACC TO WS-ALERT-ACCNO.
+           MOVE BAC-REC-CURRENCY IN WS-BNKACC-TO-REC
+             TO WS-ALERT-CURRENCY.
+           MOVE WS-TO-NEW-BAL-ACTUAL TO WS-ALERT-BALANCE.
+           MOVE BAC-REC-LOW-BAL-ALERT IN WS-BNKACC-TO-REC
+             TO WS-ALERT-LOW-BAL-THRESH.
+           MOVE BAC-REC-LARGE-TXN-ALERT IN WS-BNKACC-TO-REC
+             TO WS-ALERT-LARGE-TXN-THRESH.
+           COMPUTE WS-ALERT-TXN-AMOUNT =
+                   WS-TO-NEW-BAL-ACTUAL - WS-TO-OLD-BAL-ACTUAL.
+           PERFORM CHECK-ACCOUNT-ALERTS THRU CHECK-ACCOUNT-ALERTS-EXIT.
+
        DBANK04P-EXIT.
       *****************************************************************
       * Move the result back to the callers area                      *
@@ -185,4 +307,235 @@
       *****************************************************************
        COPY CRETURN.
 
-      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
+      *****************************************************************
+      * A debit that was rejected for exceeding the overdraft limit   *
+      * is a returned/NSF item - look up the FROM account's type and, *
+      * if it carries a non-zero NSF fee, debit it from the account   *
+      * the rejected item was drawn on and post it to the audit       *
+      * trail.  The FROM account's update token from our earlier READ *
+      * UPDATE is still held at this point, so the rewrite below      *
+      * doesn't need to re-read the record.                           *
+      *****************************************************************
+       ASSESS-NSF-FEE.
+           MOVE BAC-REC-TYPE IN WS-BNKACC-FROM-REC TO WS-BNKATYP-RID.
+           EXEC CICS READ FILE('BNKATYPE')
+                          INTO(WS-BNKATYP-REC)
+                          LENGTH(LENGTH OF WS-BNKATYP-REC)
+                          RIDFLD(WS-BNKATYP-RID)
+                          RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              GO TO ASSESS-NSF-FEE-EXIT
+           END-IF.
+           IF BAT-REC-NSF-FEE IS EQUAL TO ZERO
+              GO TO ASSESS-NSF-FEE-EXIT
+           END-IF.
+           MOVE BAT-REC-NSF-FEE TO WS-NSF-FEE-AMOUNT.
+           SUBTRACT WS-NSF-FEE-AMOUNT
+             FROM BAC-REC-BALANCE IN WS-BNKACC-FROM-REC.
+           ADD WS-NSF-FEE-AMOUNT
+             TO BAC-REC-YTD-FEES IN WS-BNKACC-FROM-REC.
+           EXEC CICS REWRITE FILE('BNKACC')
+                             FROM(WS-BNKACC-FROM-REC)
+                             LENGTH(LENGTH OF WS-BNKACC-FROM-REC)
+                             TOKEN(WS-READ-TOKEN-FROM)
+                             RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              GO TO ASSESS-NSF-FEE-EXIT
+           END-IF.
+      * Simulate SQL TIMESTAMP function
+           COPY CTSTAMPP.
+           MOVE SPACES TO BTX-RECORD.
+           MOVE CD04I-FROM-PID TO BTX-REC-PID.
+           MOVE '3' TO BTX-REC-TYPE.
+           MOVE '3' TO BTX-REC-SUB-TYPE.
+           MOVE CD04I-FROM-ACC TO BTX-REC-ACCNO.
+           MOVE WS-TIMESTAMP TO BTX-REC-TIMESTAMP.
+           COMPUTE BTX-REC-AMOUNT = ZERO - WS-NSF-FEE-AMOUNT.
+           MOVE 'NSF fee - overdraft limit' TO BTX-REC-DATA-OLD (1:25).
+           MOVE BAC-REC-CURRENCY IN WS-BNKACC-FROM-REC
+             TO BTX-REC-CURRENCY.
+           PERFORM STAMP-TIMESTAMP-FF.
+           MOVE BTX-REC-TIMESTAMP TO WS-BNKTXN-RID.
+           EXEC CICS WRITE FILE('BNKTXN')
+                           FROM(WS-BNKTXN-REC)
+                           LENGTH(LENGTH OF WS-BNKTXN-REC)
+                           RIDFLD(WS-BNKTXN-RID)
+                           KEYLENGTH(LENGTH OF WS-BNKTXN-RID)
+                           RESP(WS-RESP)
+           END-EXEC.
+           MOVE 'Overdraft limit exceeded - NSF fee charged'
+             TO CD04O-MSG.
+       ASSESS-NSF-FEE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * WS-ALERT-PID/ACCNO/BALANCE/LOW-BAL-THRESH/LARGE-TXN-THRESH/   *
+      * TXN-AMOUNT are set by the caller for the one account being    *
+      * checked - this is performed once per account touched by the   *
+      * transfer.                                                     *
+      *****************************************************************
+       CHECK-ACCOUNT-ALERTS.
+           IF WS-ALERT-LOW-BAL-THRESH IS GREATER THAN ZERO AND
+              WS-ALERT-BALANCE IS LESS THAN WS-ALERT-LOW-BAL-THRESH
+              MOVE 'Account balance is below your alert threshold'
+                TO WS-ALERT-TEXT
+              MOVE '1' TO WS-ALERT-SUB-TYPE
+              MOVE WS-ALERT-BALANCE TO WS-ALERT-BTX-AMOUNT
+              PERFORM SEND-ACCOUNT-ALERT THRU SEND-ACCOUNT-ALERT-EXIT
+           END-IF.
+           MOVE WS-ALERT-TXN-AMOUNT TO WS-ALERT-ABS-AMOUNT.
+           IF WS-ALERT-ABS-AMOUNT IS LESS THAN ZERO
+              COMPUTE WS-ALERT-ABS-AMOUNT = ZERO - WS-ALERT-ABS-AMOUNT
+           END-IF.
+           IF WS-ALERT-LARGE-TXN-THRESH IS GREATER THAN ZERO AND
+              WS-ALERT-ABS-AMOUNT IS GREATER THAN OR EQUAL TO
+                WS-ALERT-LARGE-TXN-THRESH
+              MOVE 'A large transaction has posted to your account'
+                TO WS-ALERT-TEXT
+              MOVE '2' TO WS-ALERT-SUB-TYPE
+              MOVE WS-ALERT-TXN-AMOUNT TO WS-ALERT-BTX-AMOUNT
+              PERFORM SEND-ACCOUNT-ALERT THRU SEND-ACCOUNT-ALERT-EXIT
+           END-IF.
+       CHECK-ACCOUNT-ALERTS-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Look up the account owner's notification preference and post  *
+      * the alert to the transaction audit trail (BNKTXN type '5') so *
+      * it is visible to the same downstream processes that deliver   *
+      * statements through the customer's chosen channel - consistent *
+      * with how ASSESS-NSF-FEE above posts its own audit record.     *
+      *****************************************************************
+       SEND-ACCOUNT-ALERT.
+           MOVE WS-ALERT-PID TO WS-BNKCUST-RID.
+           EXEC CICS READ FILE('BNKCUST')
+                          INTO(WS-BNKCUST-REC)
+                          LENGTH(LENGTH OF WS-BNKCUST-REC)
+                          RIDFLD(WS-BNKCUST-RID)
+                          RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              GO TO SEND-ACCOUNT-ALERT-EXIT
+           END-IF.
+           EVALUATE TRUE
+             WHEN BCS-REC-SEND-EMAIL IS EQUAL TO 'Y'
+              MOVE SPACES TO WS-ALERT-CHANNEL
+              STRING 'EMAIL ' DELIMITED BY SIZE
+                     BCS-REC-EMAIL DELIMITED BY SPACE
+                INTO WS-ALERT-CHANNEL
+             WHEN BCS-REC-SEND-SMS IS EQUAL TO 'Y'
+              MOVE SPACES TO WS-ALERT-CHANNEL
+              STRING 'SMS ' DELIMITED BY SIZE
+                     BCS-REC-TEL DELIMITED BY SPACE
+                INTO WS-ALERT-CHANNEL
+             WHEN OTHER
+              MOVE 'MAIL' TO WS-ALERT-CHANNEL
+           END-EVALUATE.
+      * Simulate SQL TIMESTAMP function
+           COPY CTSTAMPP.
+           MOVE SPACES TO BTX-RECORD.
+           MOVE WS-ALERT-PID TO BTX-REC-PID.
+           MOVE '5' TO BTX-REC-TYPE.
+           MOVE WS-ALERT-SUB-TYPE TO BTX-REC-SUB-TYPE.
+           MOVE WS-ALERT-ACCNO TO BTX-REC-ACCNO.
+           MOVE WS-TIMESTAMP TO BTX-REC-TIMESTAMP.
+           MOVE WS-ALERT-BTX-AMOUNT TO BTX-REC-AMOUNT.
+           STRING WS-ALERT-TEXT DELIMITED BY SIZE
+                  ' - VIA ' DELIMITED BY SIZE
+                  WS-ALERT-CHANNEL DELIMITED BY SIZE
+             INTO BTX-REC-DATA-OLD
+           END-STRING.
+           MOVE WS-ALERT-CURRENCY TO BTX-REC-CURRENCY.
+           PERFORM STAMP-TIMESTAMP-FF.
+           MOVE BTX-REC-TIMESTAMP TO WS-BNKTXN-RID.
+           EXEC CICS WRITE FILE('BNKTXN')
+                           FROM(WS-BNKTXN-REC)
+                           LENGTH(LENGTH OF WS-BNKTXN-REC)
+                           RIDFLD(WS-BNKTXN-RID)
+                           KEYLENGTH(LENGTH OF WS-BNKTXN-RID)
+                           RESP(WS-RESP)
+           END-EXEC.
+       SEND-ACCOUNT-ALERT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Write the audit-trail records for this balance update, one    *
+      * for the debit and one for the credit, so that every caller of *
+      * this program is covered without having to remember to also    *
+      * call DBANK06P itself.                                         *
+      *****************************************************************
+       WRITE-AUDIT-RECORDS.
+           MOVE CD04O-TIMESTAMP TO BTX-REC-TIMESTAMP.
+           MOVE SPACES TO BTX-RECORD.
+           MOVE CD04I-FROM-PID TO BTX-REC-PID.
+           MOVE '1' TO BTX-REC-TYPE.
+           MOVE '1' TO BTX-REC-SUB-TYPE.
+           MOVE CD04I-FROM-ACC TO BTX-REC-ACCNO.
+           MOVE CD04O-TIMESTAMP TO BTX-REC-TIMESTAMP.
+           MOVE '0' TO BTX-REC-TIMESTAMP (26:1).
+           COMPUTE BTX-REC-AMOUNT =
+                   CD04I-FROM-NEW-BAL - CD04I-FROM-OLD-BAL.
+           STRING 'Transfer to a/c ' DELIMITED BY SIZE
+                  CD04I-TO-ACC DELIMITED BY SIZE
+             INTO BTX-REC-DATA-OLD (1:26).
+           MOVE BAC-REC-CURRENCY IN WS-BNKACC-FROM-REC
+             TO BTX-REC-CURRENCY.
+           PERFORM STAMP-TIMESTAMP-FF.
+           MOVE BTX-REC-TIMESTAMP TO WS-BNKTXN-RID.
+           EXEC CICS WRITE FILE('BNKTXN')
+                           FROM(WS-BNKTXN-REC)
+                           LENGTH(LENGTH OF WS-BNKTXN-REC)
+                           RIDFLD(WS-BNKTXN-RID)
+                           KEYLENGTH(LENGTH OF WS-BNKTXN-RID)
+                           RESP(WS-RESP)
+           END-EXEC.
+
+           MOVE SPACES TO BTX-RECORD.
+      * The audit record for the credit side is attributed to the
+      * account's real owner (BAC-REC-PID), not the caller-supplied
+      * CD04I-TO-PID, so a transfer to another customer's account is
+      * still audited correctly.
+           MOVE BAC-REC-PID IN WS-BNKACC-TO-REC TO BTX-REC-PID.
+           MOVE '1' TO BTX-REC-TYPE.
+           MOVE '2' TO BTX-REC-SUB-TYPE.
+           MOVE CD04I-TO-ACC TO BTX-REC-ACCNO.
+           MOVE CD04O-TIMESTAMP TO BTX-REC-TIMESTAMP.
+           MOVE '1' TO BTX-REC-TIMESTAMP (26:1).
+           COMPUTE BTX-REC-AMOUNT =
+                   WS-TO-NEW-BAL-ACTUAL - WS-TO-OLD-BAL-ACTUAL.
+           IF CD04I-DESC IS EQUAL TO SPACES
+              STRING 'Transfer from a/c ' DELIMITED BY SIZE
+                     CD04I-FROM-ACC DELIMITED BY SIZE
+                INTO BTX-REC-DATA-OLD (1:28)
+           ELSE
+              MOVE CD04I-DESC TO BTX-REC-DATA-OLD (1:30)
+           END-IF.
+           MOVE BAC-REC-CURRENCY IN WS-BNKACC-TO-REC
+             TO BTX-REC-CURRENCY.
+           PERFORM STAMP-TIMESTAMP-FF.
+           MOVE BTX-REC-TIMESTAMP TO WS-BNKTXN-RID.
+           EXEC CICS WRITE FILE('BNKTXN')
+                           FROM(WS-BNKTXN-REC)
+                           LENGTH(LENGTH OF WS-BNKTXN-REC)
+                           RIDFLD(WS-BNKTXN-RID)
+                           KEYLENGTH(LENGTH OF WS-BNKTXN-RID)
+                           RESP(WS-RESP)
+           END-EXEC.
+       WRITE-AUDIT-RECORDS-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Build the descending-order alternate timestamp field          *
+      *****************************************************************
+       STAMP-TIMESTAMP-FF.
+           MOVE BTX-REC-TIMESTAMP TO WS-TWOS-COMP-INPUT.
+           MOVE LOW-VALUES TO WS-TWOS-COMP-OUTPUT.
+           MOVE LENGTH OF BTX-REC-TIMESTAMP TO WS-TWOS-COMP-LEN.
+           CALL 'UTWOSCMP' USING WS-TWOS-COMP-LEN
+                                 WS-TWOS-COMP-INPUT
+                                 WS-TWOS-COMP-OUTPUT.
+           MOVE WS-TWOS-COMP-OUTPUT TO BTX-REC-TIMESTAMP-FF.
+
+      * $ Version 8.00a sequenced on Saturday 8 Aug 2026 at 12:00pm
