@@ -125,6 +125,7 @@
               MOVE BCS-REC-EMAIL TO CD02O-CONTACT-EMAIL
               MOVE BCS-REC-SEND-MAIL TO CD02O-CONTACT-SEND-MAIL
               MOVE BCS-REC-SEND-EMAIL TO CD02O-CONTACT-SEND-EMAIL
+              MOVE BCS-REC-SEND-SMS TO CD02O-CONTACT-SEND-SMS
            END-IF.
 
       *****************************************************************
@@ -171,10 +172,11 @@
            MOVE CD02I-CONTACT-STATE TO BCS-REC-STATE.
            MOVE CD02I-CONTACT-CNTRY TO BCS-REC-CNTRY.
            MOVE CD02I-CONTACT-PSTCDE TO BCS-REC-POST-CODE.
-           MOVE CD02I-CONTACT-STATE TO BCS-REC-STATE.
+           MOVE CD02I-CONTACT-TELNO TO BCS-REC-TEL.
            MOVE CD02I-CONTACT-EMAIL TO BCS-REC-EMAIL.
            MOVE CD02I-CONTACT-SEND-MAIL TO BCS-REC-SEND-MAIL.
            MOVE CD02I-CONTACT-SEND-EMAIL TO BCS-REC-SEND-EMAIL.
+           MOVE CD02I-CONTACT-SEND-SMS TO BCS-REC-SEND-SMS.
            EXEC CICS REWRITE FILE('BNKCUST')
                              FROM(WS-BNKCUST-REC)
                              LENGTH(LENGTH OF WS-BNKCUST-REC)
