@@ -92,6 +92,8 @@
               MOVE BCS-REC-CNTRY TO CD09O-CONTACT-CNTRY
               MOVE BCS-REC-POST-CODE TO CD09O-CONTACT-PSTCDE
               MOVE BCS-REC-EMAIL TO CD09O-CONTACT-EMAIL
+              MOVE BCS-REC-TEL TO CD09O-CONTACT-TEL
+              MOVE BCS-REC-SEND-SMS TO CD09O-CONTACT-SEND-SMS
            END-IF.
 
       *****************************************************************
