@@ -0,0 +1,204 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Program:     DBANK13P.CBL                                     *
+      * Function:    Maintain the signon lockout record for a userid  *
+      *              on the BNKLOCK file.  VSAM version                *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK13P.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'DBANK13P'.
+         05  WS-COMMAREA-LENGTH                    PIC 9(5).
+         05  WS-RESP                               PIC S9(8) COMP.
+         05  WS-READ-TOKEN                         PIC S9(8) COMP.
+         05  WS-BNKLOCK-RID                        PIC X(8).
+         05  WS-LOCKOUT-THRESHOLD                  PIC 9(2)
+             VALUE 5.
+
+       COPY CTSTAMPD.
+
+       01  BNKLOCK-REC.
+       COPY CBANKVLO.
+
+       01  WS-COMMAREA.
+       COPY CBANKD13.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(1)
+               OCCURS 1 TO 4096 TIMES
+                 DEPENDING ON WS-COMMAREA-LENGTH.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *****************************************************************
+      * Move the passed data to our area                              *
+      *****************************************************************
+           MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+
+           MOVE SPACES TO CD13O-DATA.
+           SET CD13O-STATUS-OK TO TRUE.
+           MOVE 0 TO CD13O-FAIL-COUNT.
+           MOVE 'N' TO CD13O-LOCKED-FLAG.
+
+           EVALUATE TRUE
+             WHEN CD13-REQUEST-CHECK
+              PERFORM CHECK-LOCK THRU CHECK-LOCK-EXIT
+             WHEN CD13-REQUEST-FAIL
+              PERFORM FAIL-LOCK THRU FAIL-LOCK-EXIT
+             WHEN CD13-REQUEST-RESET
+              PERFORM RESET-LOCK THRU RESET-LOCK-EXIT
+             WHEN OTHER
+              SET CD13O-STATUS-ERROR TO TRUE
+           END-EVALUATE.
+
+      *****************************************************************
+      * Move the result back to the callers area                      *
+      *****************************************************************
+           MOVE WS-COMMAREA TO DFHCOMMAREA (1:WS-COMMAREA-LENGTH).
+
+      *****************************************************************
+      * Return to our caller                                          *
+      *****************************************************************
+           GOBACK.
+
+      *****************************************************************
+      * Report the current fail count / lock status for a userid. A   *
+      * userid with no record on file has never failed and so is not  *
+      * locked out.                                                    *
+      *****************************************************************
+       CHECK-LOCK.
+           MOVE CD13I-USERID TO WS-BNKLOCK-RID.
+           EXEC CICS READ FILE('BNKLOCK')
+                          INTO(BNKLOCK-REC)
+                          LENGTH(LENGTH OF BNKLOCK-REC)
+                          RIDFLD(WS-BNKLOCK-RID)
+                          RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+              MOVE BLO-REC-FAIL-COUNT TO CD13O-FAIL-COUNT
+              IF BLO-REC-LOCKED
+                 MOVE 'Y' TO CD13O-LOCKED-FLAG
+              END-IF
+           END-IF.
+       CHECK-LOCK-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Record a failed signon attempt for a userid, creating the      *
+      * record the first time a userid fails, and lock the userid out *
+      * once the threshold of consecutive failures is reached.         *
+      *****************************************************************
+       FAIL-LOCK.
+           COPY CTSTAMPP.
+           MOVE CD13I-USERID TO WS-BNKLOCK-RID.
+           EXEC CICS READ FILE('BNKLOCK')
+                          UPDATE
+                          INTO(BNKLOCK-REC)
+                          LENGTH(LENGTH OF BNKLOCK-REC)
+                          RIDFLD(WS-BNKLOCK-RID)
+                          TOKEN(WS-READ-TOKEN)
+                          RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+              ADD 1 TO BLO-REC-FAIL-COUNT
+              MOVE WS-TIMESTAMP TO BLO-REC-LAST-FAIL
+              IF BLO-REC-FAIL-COUNT IS GREATER THAN OR EQUAL TO
+                 WS-LOCKOUT-THRESHOLD
+                 SET BLO-REC-LOCKED TO TRUE
+              END-IF
+              EXEC CICS REWRITE FILE('BNKLOCK')
+                                FROM(BNKLOCK-REC)
+                                LENGTH(LENGTH OF BNKLOCK-REC)
+                                TOKEN(WS-READ-TOKEN)
+                                RESP(WS-RESP)
+              END-EXEC
+              IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+                 SET CD13O-STATUS-ERROR TO TRUE
+              END-IF
+           ELSE
+              MOVE CD13I-USERID TO BLO-REC-USERID
+              MOVE 1 TO BLO-REC-FAIL-COUNT
+              SET BLO-REC-ACTIVE TO TRUE
+              MOVE WS-TIMESTAMP TO BLO-REC-LAST-FAIL
+              EXEC CICS WRITE FILE('BNKLOCK')
+                              FROM(BNKLOCK-REC)
+                              LENGTH(LENGTH OF BNKLOCK-REC)
+                              RIDFLD(WS-BNKLOCK-RID)
+                              RESP(WS-RESP)
+              END-EXEC
+              IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+                 SET CD13O-STATUS-ERROR TO TRUE
+              END-IF
+           END-IF.
+           IF CD13O-STATUS-OK
+              MOVE BLO-REC-FAIL-COUNT TO CD13O-FAIL-COUNT
+              IF BLO-REC-LOCKED
+                 MOVE 'Y' TO CD13O-LOCKED-FLAG
+              END-IF
+           END-IF.
+       FAIL-LOCK-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Reset the fail count and lift any lock for a userid following *
+      * a successful signon.                                          *
+      *****************************************************************
+       RESET-LOCK.
+           MOVE CD13I-USERID TO WS-BNKLOCK-RID.
+           EXEC CICS READ FILE('BNKLOCK')
+                          UPDATE
+                          INTO(BNKLOCK-REC)
+                          LENGTH(LENGTH OF BNKLOCK-REC)
+                          RIDFLD(WS-BNKLOCK-RID)
+                          TOKEN(WS-READ-TOKEN)
+                          RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+              MOVE 0 TO BLO-REC-FAIL-COUNT
+              SET BLO-REC-ACTIVE TO TRUE
+              EXEC CICS REWRITE FILE('BNKLOCK')
+                                FROM(BNKLOCK-REC)
+                                LENGTH(LENGTH OF BNKLOCK-REC)
+                                TOKEN(WS-READ-TOKEN)
+                                RESP(WS-RESP)
+              END-EXEC
+              IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+                 SET CD13O-STATUS-ERROR TO TRUE
+              END-IF
+           END-IF.
+       RESET-LOCK-EXIT.
+           EXIT.
+
+      * $ Version 8.00d sequenced on Sunday 9 Aug 2026 at 1:00pm
