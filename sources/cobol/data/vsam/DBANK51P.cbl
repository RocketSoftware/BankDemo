@@ -156,8 +156,14 @@
               MOVE LOW-VALUES TO BAC-REC-PID
               START BNKACC-FILE KEY GREATER THAN BAC-REC-PID
            ELSE
+      * A blank/low CD51I-PID-HI means a single-PID request (the
+      * original behavior); a populated one partitions the file by
+      * PID range so several extract runs can process it in parallel.
+              IF CD51I-PID-HI IS EQUAL TO SPACES OR LOW-VALUES
+                 MOVE CD51I-PID TO CD51I-PID-HI
+              END-IF
               MOVE CD51I-PID TO BAC-REC-PID
-              START BNKACC-FILE KEY EQUAL BAC-REC-PID
+              START BNKACC-FILE KEY GREATER THAN OR EQUAL BAC-REC-PID
            END-IF
            IF WS-BNKACC-STATUS = '00' AND
               WS-BNKCUST-STATUS = '00' AND
@@ -174,9 +180,10 @@
       *****************************************************************
        READ-FILE.
            READ BNKACC-FILE.
-      * If key is greater than the one we want, fake end-of-file
+      * If key is past the end of the requested PID range, fake
+      * end-of-file.
            IF NOT CD51-REQUESTED-ALL AND
-              BAC-REC-PID IS NOT EQUAL TO CD51I-PID
+              BAC-REC-PID IS GREATER THAN CD51I-PID-HI
               MOVE '10' TO WS-BNKACC-STATUS
            END-IF.
       * Was read ok?
@@ -202,6 +209,8 @@
               MOVE BAC-REC-BALANCE TO CD51O-ACC-CURR-BAL
               MOVE BAC-REC-LAST-STMT-DTE TO CD51O-ACC-LAST-STMT-DTE
               MOVE BAC-REC-LAST-STMT-BAL TO CD51O-ACC-LAST-STMT-BAL
+              MOVE BAC-REC-YTD-INTEREST TO CD51O-ACC-YTD-INTEREST
+              MOVE BAC-REC-YTD-FEES TO CD51O-ACC-YTD-FEES
               IF BAC-REC-PID IS NOT EQUAL TO BCS-REC-PID
                  MOVE BAC-REC-PID TO BCS-REC-PID
                  READ BNKCUST-FILE
@@ -218,6 +227,10 @@
               MOVE BCS-REC-CNTRY TO CD51O-CNTRY
               MOVE BCS-REC-POST-CODE TO CD51O-POST-CODE
               MOVE BCS-REC-EMAIL TO CD51O-EMAIL
+              MOVE BCS-REC-SEND-EMAIL TO CD51O-SEND-EMAIL
+              MOVE BCS-REC-CHARSET TO CD51O-CHARSET
+              MOVE BCS-REC-TEL TO CD51O-TEL
+              MOVE BCS-REC-SEND-SMS TO CD51O-SEND-SMS
 
               MOVE BAC-REC-TYPE TO BAT-REC-TYPE
               READ BNKATYP-FILE
