@@ -0,0 +1,495 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Program:     DBANK15P.CBL                                     *
+      * Function:    Open and close customers and accounts on the     *
+      *              BNKCUST and BNKACC files for teller maintenance.  *
+      *              VSAM version                                     *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK15P.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'DBANK15P'.
+         05  WS-COMMAREA-LENGTH                    PIC 9(5).
+         05  WS-RESP                               PIC S9(8) COMP.
+         05  WS-READ-TOKEN                         PIC S9(8) COMP.
+         05  WS-BNKCUST-RID                        PIC X(5).
+         05  WS-BNKACC-RID                         PIC X(9).
+         05  WS-NEXT-PID-N                         PIC 9(05).
+         05  WS-NEXT-ACCNO-N                       PIC 9(09).
+         05  WS-BALANCE                            PIC S9(7)V99 COMP-3.
+
+       01  WS-BNKCUST-REC.
+       COPY CBANKVCS.
+
+       01  WS-BNKACC-REC.
+       COPY CBANKVAC.
+
+       01  WS-COMMAREA.
+       COPY CBANKD15.
+
+       COPY CABENDD.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(1)
+             OCCURS 1 TO 4096 TIMES
+               DEPENDING ON WS-COMMAREA-LENGTH.
+
+       COPY CENTRY.
+      *****************************************************************
+      * Move the passed data to our area                              *
+      *****************************************************************
+           MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+
+      *****************************************************************
+      * Initialize our output area                                    *
+      *****************************************************************
+           MOVE SPACES TO CD15O-DATA.
+           SET CD15O-STATUS-ERROR TO TRUE.
+
+      *****************************************************************
+      * Work out which function has been requested                    *
+      *****************************************************************
+           EVALUATE TRUE
+             WHEN CD15-REQUEST-ADDCUST
+               PERFORM ADD-CUSTOMER THRU ADD-CUSTOMER-EXIT
+             WHEN CD15-REQUEST-CLOSECUST
+               PERFORM CLOSE-CUSTOMER THRU CLOSE-CUSTOMER-EXIT
+             WHEN CD15-REQUEST-ADDACC
+               PERFORM ADD-ACCOUNT THRU ADD-ACCOUNT-EXIT
+             WHEN CD15-REQUEST-CLOSEACC
+               PERFORM CLOSE-ACCOUNT THRU CLOSE-ACCOUNT-EXIT
+             WHEN CD15-REQUEST-FREEZEACC
+               PERFORM FREEZE-ACCOUNT THRU FREEZE-ACCOUNT-EXIT
+             WHEN CD15-REQUEST-UNFREEZEACC
+               PERFORM UNFREEZE-ACCOUNT THRU UNFREEZE-ACCOUNT-EXIT
+             WHEN CD15-REQUEST-SETSECANS
+               PERFORM SET-SECURITY-ANSWER THRU SET-SECURITY-ANSWER-EXIT
+             WHEN CD15-REQUEST-SETCHARSET
+               PERFORM SET-CHARSET THRU SET-CHARSET-EXIT
+           END-EVALUATE.
+
+       DBANK15P-EXIT.
+      *****************************************************************
+      * Move the result back to the callers area                      *
+      *****************************************************************
+           MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).
+
+      *****************************************************************
+      * Return to our caller                                          *
+      *****************************************************************
+       COPY CRETURN.
+
+      *****************************************************************
+      * Add a new customer.  The next PID is found by positioning a   *
+      * browse at the very end of the file and stepping back one      *
+      * record - the same idea as the "find the highest key" browse   *
+      * used elsewhere in this program suite, just run in reverse.    *
+      *****************************************************************
+       ADD-CUSTOMER.
+           MOVE HIGH-VALUES TO WS-BNKCUST-RID.
+           EXEC CICS STARTBR FILE('BNKCUST')
+                             RIDFLD(WS-BNKCUST-RID)
+                             GTEQ
+           END-EXEC.
+           EXEC CICS READPREV FILE('BNKCUST')
+                              INTO(WS-BNKCUST-REC)
+                              LENGTH(LENGTH OF WS-BNKCUST-REC)
+                              RIDFLD(WS-BNKCUST-RID)
+                              RESP(WS-RESP)
+           END-EXEC.
+           EXEC CICS ENDBR FILE('BNKCUST')
+           END-EXEC.
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+              MOVE BCS-REC-PID TO WS-NEXT-PID-N
+              ADD 1 TO WS-NEXT-PID-N
+           ELSE
+              MOVE 1 TO WS-NEXT-PID-N
+           END-IF.
+
+           MOVE SPACES TO BCS-RECORD.
+           MOVE WS-NEXT-PID-N TO BCS-REC-PID.
+           MOVE CD15I-NAME TO BCS-REC-NAME.
+           MOVE CD15I-NAME-FF TO BCS-REC-NAME-FF.
+           MOVE CD15I-SIN TO BCS-REC-SIN.
+           MOVE CD15I-ADDR1 TO BCS-REC-ADDR1.
+           MOVE CD15I-ADDR2 TO BCS-REC-ADDR2.
+           MOVE CD15I-STATE TO BCS-REC-STATE.
+           MOVE CD15I-CNTRY TO BCS-REC-CNTRY.
+           MOVE CD15I-POST-CODE TO BCS-REC-POST-CODE.
+           MOVE CD15I-TEL TO BCS-REC-TEL.
+           MOVE CD15I-EMAIL TO BCS-REC-EMAIL.
+           MOVE 'N' TO BCS-REC-SEND-MAIL.
+           MOVE 'N' TO BCS-REC-SEND-EMAIL.
+           SET BCS-REC-ACTIVE TO TRUE.
+
+           MOVE BCS-REC-PID TO WS-BNKCUST-RID.
+           EXEC CICS WRITE FILE('BNKCUST')
+                           FROM(WS-BNKCUST-REC)
+                           LENGTH(LENGTH OF WS-BNKCUST-REC)
+                           RIDFLD(WS-BNKCUST-RID)
+                           KEYLENGTH(LENGTH OF WS-BNKCUST-RID)
+                           RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              MOVE 'Unable to add the new customer' TO CD15O-MSG
+              GO TO ADD-CUSTOMER-EXIT
+           END-IF.
+
+           MOVE BCS-REC-PID TO CD15O-PID.
+           SET CD15O-STATUS-OK TO TRUE.
+       ADD-CUSTOMER-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Close an existing customer.  We do not allow this if the      *
+      * customer is not on file - closing accounts is a separate       *
+      * step, done one account at a time via CLOSE-ACCOUNT.           *
+      *****************************************************************
+       CLOSE-CUSTOMER.
+           MOVE CD15I-PID TO WS-BNKCUST-RID.
+           EXEC CICS READ FILE('BNKCUST')
+                          UPDATE
+                          INTO(WS-BNKCUST-REC)
+                          LENGTH(LENGTH OF WS-BNKCUST-REC)
+                          RIDFLD(WS-BNKCUST-RID)
+                          TOKEN(WS-READ-TOKEN)
+                          RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              SET CD15O-STATUS-NOTFOUND TO TRUE
+              MOVE 'Customer not found' TO CD15O-MSG
+              GO TO CLOSE-CUSTOMER-EXIT
+           END-IF.
+
+           SET BCS-REC-CLOSED TO TRUE.
+           EXEC CICS REWRITE FILE('BNKCUST')
+                             FROM(WS-BNKCUST-REC)
+                             LENGTH(LENGTH OF WS-BNKCUST-REC)
+                             TOKEN(WS-READ-TOKEN)
+                             RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              MOVE 'Unable to close the customer' TO CD15O-MSG
+              GO TO CLOSE-CUSTOMER-EXIT
+           END-IF.
+
+           MOVE BCS-REC-PID TO CD15O-PID.
+           SET CD15O-STATUS-OK TO TRUE.
+       CLOSE-CUSTOMER-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Add a new account for an existing customer.  The next account *
+      * number is found the same way as the next PID above, browsing  *
+      * the whole file since BAC-REC-ACCNO is not scoped to a PID.     *
+      *****************************************************************
+       ADD-ACCOUNT.
+           MOVE CD15I-PID TO WS-BNKCUST-RID.
+           EXEC CICS READ FILE('BNKCUST')
+                          INTO(WS-BNKCUST-REC)
+                          LENGTH(LENGTH OF WS-BNKCUST-REC)
+                          RIDFLD(WS-BNKCUST-RID)
+                          RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              SET CD15O-STATUS-NOTFOUND TO TRUE
+              MOVE 'Customer not found' TO CD15O-MSG
+              GO TO ADD-ACCOUNT-EXIT
+           END-IF.
+           IF BCS-REC-CLOSED
+              MOVE 'Customer is closed' TO CD15O-MSG
+              GO TO ADD-ACCOUNT-EXIT
+           END-IF.
+
+           MOVE HIGH-VALUES TO WS-BNKACC-RID.
+           EXEC CICS STARTBR FILE('BNKACC')
+                             RIDFLD(WS-BNKACC-RID)
+                             GTEQ
+           END-EXEC.
+           EXEC CICS READPREV FILE('BNKACC')
+                              INTO(WS-BNKACC-REC)
+                              LENGTH(LENGTH OF WS-BNKACC-REC)
+                              RIDFLD(WS-BNKACC-RID)
+                              RESP(WS-RESP)
+           END-EXEC.
+           EXEC CICS ENDBR FILE('BNKACC')
+           END-EXEC.
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+              MOVE BAC-REC-ACCNO TO WS-NEXT-ACCNO-N
+              ADD 1 TO WS-NEXT-ACCNO-N
+           ELSE
+              MOVE 1 TO WS-NEXT-ACCNO-N
+           END-IF.
+
+           MOVE SPACES TO BAC-RECORD.
+           MOVE CD15I-PID TO BAC-REC-PID.
+           MOVE WS-NEXT-ACCNO-N TO BAC-REC-ACCNO.
+           MOVE CD15I-ACCTYPE TO BAC-REC-TYPE.
+           MOVE CD15I-OPENING-BAL TO BAC-REC-BALANCE.
+           MOVE CD15I-OPENING-BAL TO BAC-REC-LAST-STMT-BAL.
+           MOVE CD15I-CURRENCY TO BAC-REC-CURRENCY.
+           MOVE CD15I-OVERDRAFT-LIMIT TO BAC-REC-OVERDRAFT-LIMIT.
+           SET BAC-REC-NOT-ON-HOLD TO TRUE.
+           SET BAC-REC-OPEN TO TRUE.
+
+           MOVE BAC-REC-ACCNO TO WS-BNKACC-RID.
+           EXEC CICS WRITE FILE('BNKACC')
+                           FROM(WS-BNKACC-REC)
+                           LENGTH(LENGTH OF WS-BNKACC-REC)
+                           RIDFLD(WS-BNKACC-RID)
+                           KEYLENGTH(LENGTH OF WS-BNKACC-RID)
+                           RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              MOVE 'Unable to add the new account' TO CD15O-MSG
+              GO TO ADD-ACCOUNT-EXIT
+           END-IF.
+
+           MOVE BAC-REC-PID TO CD15O-PID.
+           MOVE BAC-REC-ACCNO TO CD15O-ACCNO.
+           SET CD15O-STATUS-OK TO TRUE.
+       ADD-ACCOUNT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Close an existing account.  An account with a non-zero        *
+      * balance cannot be closed - the funds have to be moved out     *
+      * first using the normal transfer transaction.                  *
+      *****************************************************************
+       CLOSE-ACCOUNT.
+           MOVE CD15I-ACCNO TO WS-BNKACC-RID.
+           EXEC CICS READ FILE('BNKACC')
+                          UPDATE
+                          INTO(WS-BNKACC-REC)
+                          LENGTH(LENGTH OF WS-BNKACC-REC)
+                          RIDFLD(WS-BNKACC-RID)
+                          TOKEN(WS-READ-TOKEN)
+                          RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              SET CD15O-STATUS-NOTFOUND TO TRUE
+              MOVE 'Account not found' TO CD15O-MSG
+              GO TO CLOSE-ACCOUNT-EXIT
+           END-IF.
+
+           IF BAC-REC-BALANCE IS NOT EQUAL TO ZERO
+              SET CD15O-STATUS-HASBAL TO TRUE
+              MOVE 'Account balance is not zero' TO CD15O-MSG
+              GO TO CLOSE-ACCOUNT-EXIT
+           END-IF.
+
+           SET BAC-REC-CLOSED TO TRUE.
+           EXEC CICS REWRITE FILE('BNKACC')
+                             FROM(WS-BNKACC-REC)
+                             LENGTH(LENGTH OF WS-BNKACC-REC)
+                             TOKEN(WS-READ-TOKEN)
+                             RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              MOVE 'Unable to close the account' TO CD15O-MSG
+              GO TO CLOSE-ACCOUNT-EXIT
+           END-IF.
+
+           MOVE BAC-REC-PID TO CD15O-PID.
+           MOVE BAC-REC-ACCNO TO CD15O-ACCNO.
+           SET CD15O-STATUS-OK TO TRUE.
+       CLOSE-ACCOUNT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Place a hold on an account - either an ordinary teller freeze *
+      * or a legal/regulatory hold - so transfers and interest        *
+      * postings are rejected until the hold is lifted.                *
+      *****************************************************************
+       FREEZE-ACCOUNT.
+           MOVE CD15I-ACCNO TO WS-BNKACC-RID.
+           EXEC CICS READ FILE('BNKACC')
+                          UPDATE
+                          INTO(WS-BNKACC-REC)
+                          LENGTH(LENGTH OF WS-BNKACC-REC)
+                          RIDFLD(WS-BNKACC-RID)
+                          TOKEN(WS-READ-TOKEN)
+                          RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              SET CD15O-STATUS-NOTFOUND TO TRUE
+              MOVE 'Account not found' TO CD15O-MSG
+              GO TO FREEZE-ACCOUNT-EXIT
+           END-IF.
+
+           SET BAC-REC-ON-HOLD TO TRUE.
+           MOVE CD15I-HOLD-TYPE TO BAC-REC-HOLD-TYPE.
+           MOVE CD15I-HOLD-REASON TO BAC-REC-HOLD-REASON.
+           EXEC CICS REWRITE FILE('BNKACC')
+                             FROM(WS-BNKACC-REC)
+                             LENGTH(LENGTH OF WS-BNKACC-REC)
+                             TOKEN(WS-READ-TOKEN)
+                             RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              MOVE 'Unable to place the hold' TO CD15O-MSG
+              GO TO FREEZE-ACCOUNT-EXIT
+           END-IF.
+
+           MOVE BAC-REC-PID TO CD15O-PID.
+           MOVE BAC-REC-ACCNO TO CD15O-ACCNO.
+           SET CD15O-STATUS-OK TO TRUE.
+       FREEZE-ACCOUNT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Lift a hold, whatever its type, from an account.               *
+      *****************************************************************
+       UNFREEZE-ACCOUNT.
+           MOVE CD15I-ACCNO TO WS-BNKACC-RID.
+           EXEC CICS READ FILE('BNKACC')
+                          UPDATE
+                          INTO(WS-BNKACC-REC)
+                          LENGTH(LENGTH OF WS-BNKACC-REC)
+                          RIDFLD(WS-BNKACC-RID)
+                          TOKEN(WS-READ-TOKEN)
+                          RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              SET CD15O-STATUS-NOTFOUND TO TRUE
+              MOVE 'Account not found' TO CD15O-MSG
+              GO TO UNFREEZE-ACCOUNT-EXIT
+           END-IF.
+
+           SET BAC-REC-NOT-ON-HOLD TO TRUE.
+           MOVE SPACES TO BAC-REC-HOLD-TYPE.
+           MOVE SPACES TO BAC-REC-HOLD-REASON.
+           EXEC CICS REWRITE FILE('BNKACC')
+                             FROM(WS-BNKACC-REC)
+                             LENGTH(LENGTH OF WS-BNKACC-REC)
+                             TOKEN(WS-READ-TOKEN)
+                             RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              MOVE 'Unable to lift the hold' TO CD15O-MSG
+              GO TO UNFREEZE-ACCOUNT-EXIT
+           END-IF.
+
+           MOVE BAC-REC-PID TO CD15O-PID.
+           MOVE BAC-REC-ACCNO TO CD15O-ACCNO.
+           SET CD15O-STATUS-OK TO TRUE.
+       UNFREEZE-ACCOUNT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Set (or change) the security answer used for step-up          *
+      * authentication of large ATM transactions.                     *
+      *****************************************************************
+       SET-SECURITY-ANSWER.
+           MOVE CD15I-PID TO WS-BNKCUST-RID.
+           EXEC CICS READ FILE('BNKCUST')
+                          UPDATE
+                          INTO(WS-BNKCUST-REC)
+                          LENGTH(LENGTH OF WS-BNKCUST-REC)
+                          RIDFLD(WS-BNKCUST-RID)
+                          TOKEN(WS-READ-TOKEN)
+                          RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              SET CD15O-STATUS-NOTFOUND TO TRUE
+              MOVE 'Customer not found' TO CD15O-MSG
+              GO TO SET-SECURITY-ANSWER-EXIT
+           END-IF.
+
+           MOVE CD15I-SECANSWER TO BCS-REC-SEC-ANSWER.
+           EXEC CICS REWRITE FILE('BNKCUST')
+                             FROM(WS-BNKCUST-REC)
+                             LENGTH(LENGTH OF WS-BNKCUST-REC)
+                             TOKEN(WS-READ-TOKEN)
+                             RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              MOVE 'Unable to set the security answer' TO CD15O-MSG
+              GO TO SET-SECURITY-ANSWER-EXIT
+           END-IF.
+
+           MOVE BCS-REC-PID TO CD15O-PID.
+           SET CD15O-STATUS-OK TO TRUE.
+       SET-SECURITY-ANSWER-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Set a customer's preferred character set, used to select a    *
+      * code page for printed statements and other correspondence.    *
+      *****************************************************************
+       SET-CHARSET.
+           IF CD15I-CHARSET IS NOT EQUAL TO SPACES AND
+              CD15I-CHARSET IS NOT EQUAL TO 'ASCI' AND
+              CD15I-CHARSET IS NOT EQUAL TO 'LAT1' AND
+              CD15I-CHARSET IS NOT EQUAL TO 'UTF8'
+              SET CD15O-STATUS-ERROR TO TRUE
+              MOVE 'Unrecognized character set' TO CD15O-MSG
+              GO TO SET-CHARSET-EXIT
+           END-IF.
+
+           MOVE CD15I-PID TO WS-BNKCUST-RID.
+           EXEC CICS READ FILE('BNKCUST')
+                          UPDATE
+                          INTO(WS-BNKCUST-REC)
+                          LENGTH(LENGTH OF WS-BNKCUST-REC)
+                          RIDFLD(WS-BNKCUST-RID)
+                          TOKEN(WS-READ-TOKEN)
+                          RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              SET CD15O-STATUS-NOTFOUND TO TRUE
+              MOVE 'Customer not found' TO CD15O-MSG
+              GO TO SET-CHARSET-EXIT
+           END-IF.
+
+           MOVE CD15I-CHARSET TO BCS-REC-CHARSET.
+           EXEC CICS REWRITE FILE('BNKCUST')
+                             FROM(WS-BNKCUST-REC)
+                             LENGTH(LENGTH OF WS-BNKCUST-REC)
+                             TOKEN(WS-READ-TOKEN)
+                             RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              MOVE 'Unable to set the character set' TO CD15O-MSG
+              GO TO SET-CHARSET-EXIT
+           END-IF.
+
+           MOVE BCS-REC-PID TO CD15O-PID.
+           SET CD15O-STATUS-OK TO TRUE.
+       SET-CHARSET-EXIT.
+           EXIT.
+
+      * $ Version 7.00a sequenced on Thursday 20 Sep 2012 at 3:30pm
