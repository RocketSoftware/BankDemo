@@ -0,0 +1,150 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Program:     DBANK14P.CBL                                     *
+      * Function:    Maintain the staff record for a userid on the    *
+      *              BNKSTAFF file.  VSAM version                     *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DBANK14P.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'DBANK14P'.
+         05  WS-COMMAREA-LENGTH                    PIC 9(5).
+         05  WS-RESP                               PIC S9(8) COMP.
+         05  WS-READ-TOKEN                         PIC S9(8) COMP.
+         05  WS-BNKSTAFF-RID                       PIC X(8).
+
+       01  BNKSTAFF-REC.
+       COPY CBANKVST.
+
+       01  WS-COMMAREA.
+       COPY CBANKD14.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(1)
+               OCCURS 1 TO 4096 TIMES
+                 DEPENDING ON WS-COMMAREA-LENGTH.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *****************************************************************
+      * Move the passed data to our area                              *
+      *****************************************************************
+           MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+
+           MOVE SPACES TO CD14O-DATA.
+           SET CD14O-STATUS-OK TO TRUE.
+
+           EVALUATE TRUE
+             WHEN CD14-REQUEST-CHECK
+              PERFORM CHECK-STAFF THRU CHECK-STAFF-EXIT
+             WHEN CD14-REQUEST-ADD
+              PERFORM ADD-STAFF THRU ADD-STAFF-EXIT
+             WHEN OTHER
+              SET CD14O-STATUS-ERROR TO TRUE
+           END-EVALUATE.
+
+      *****************************************************************
+      * Move the result back to the callers area                      *
+      *****************************************************************
+           MOVE WS-COMMAREA TO DFHCOMMAREA (1:WS-COMMAREA-LENGTH).
+
+      *****************************************************************
+      * Return to our caller                                          *
+      *****************************************************************
+           GOBACK.
+
+      *****************************************************************
+      * See whether a userid is a member of staff, and if so, return  *
+      * their name and role.  A userid not on file, or on file but    *
+      * revoked, is reported as not found so the caller falls back to *
+      * treating the userid as an ordinary customer signon.            *
+      *****************************************************************
+       CHECK-STAFF.
+           MOVE CD14I-USERID TO WS-BNKSTAFF-RID.
+           EXEC CICS READ FILE('BNKSTAFF')
+                          INTO(BNKSTAFF-REC)
+                          LENGTH(LENGTH OF BNKSTAFF-REC)
+                          RIDFLD(WS-BNKSTAFF-RID)
+                          RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL) AND
+              STF-REC-ACTIVE
+              MOVE STF-REC-NAME TO CD14O-NAME
+              MOVE STF-REC-ROLE TO CD14O-ROLE
+           ELSE
+              SET CD14O-STATUS-NOTFOUND TO TRUE
+           END-IF.
+       CHECK-STAFF-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Add a new member of staff, or reinstate/amend an existing one *
+      *****************************************************************
+       ADD-STAFF.
+           MOVE CD14I-USERID TO STF-REC-USERID.
+           MOVE CD14I-NAME TO STF-REC-NAME.
+           MOVE CD14I-ROLE TO STF-REC-ROLE.
+           SET STF-REC-ACTIVE TO TRUE.
+           MOVE CD14I-USERID TO WS-BNKSTAFF-RID.
+           EXEC CICS READ FILE('BNKSTAFF')
+                          UPDATE
+                          INTO(BNKSTAFF-REC)
+                          LENGTH(LENGTH OF BNKSTAFF-REC)
+                          RIDFLD(WS-BNKSTAFF-RID)
+                          TOKEN(WS-READ-TOKEN)
+                          RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+              EXEC CICS REWRITE FILE('BNKSTAFF')
+                                FROM(BNKSTAFF-REC)
+                                LENGTH(LENGTH OF BNKSTAFF-REC)
+                                TOKEN(WS-READ-TOKEN)
+                                RESP(WS-RESP)
+              END-EXEC
+           ELSE
+              EXEC CICS WRITE FILE('BNKSTAFF')
+                              FROM(BNKSTAFF-REC)
+                              LENGTH(LENGTH OF BNKSTAFF-REC)
+                              RIDFLD(WS-BNKSTAFF-RID)
+                              RESP(WS-RESP)
+              END-EXEC
+           END-IF.
+           IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+              SET CD14O-STATUS-ERROR TO TRUE
+           END-IF.
+       ADD-STAFF-EXIT.
+           EXIT.
+
+      * $ Version 8.00d sequenced on Sunday 9 Aug 2026 at 1:00pm
