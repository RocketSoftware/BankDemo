@@ -145,9 +145,17 @@
               SET IO-REQUEST-STATUS-ERROR TO TRUE
            END-IF.
            IF WS-BNKTXN-STATUS IS EQUAL TO '00'
+      * A blank/low CD52I-PID-HI means a single-PID request (the
+      * original behavior); a populated one partitions the file by
+      * PID range so several extract runs can process it in parallel.
+              IF CD52I-PID-HI IS EQUAL TO SPACES OR LOW-VALUES
+                 MOVE CD52I-PID TO CD52I-PID-HI
+              END-IF
               IF BTX-REC-TYPE IS EQUAL TO '1' AND
-                 (BTX-REC-PID IS EQUAL TO CD52I-PID OR
-                  CD52-REQUESTED-ALL)
+                 (CD52-REQUESTED-ALL OR
+                  (BTX-REC-PID IS GREATER THAN OR EQUAL TO CD52I-PID
+                   AND
+                   BTX-REC-PID IS LESS THAN OR EQUAL TO CD52I-PID-HI))
                  MOVE BTX-REC-PID TO CD52O-PID
                  MOVE BTX-REC-ACCNO TO CD52O-ACC-NO
                  MOVE BTX-REC-TIMESTAMP TO CD52O-TIMESTAMP
