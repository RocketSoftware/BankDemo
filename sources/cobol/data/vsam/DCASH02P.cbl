@@ -51,6 +51,7 @@
                                                    PIC X(13).
          05  WS-ATM-DAY-LIMIT-N                    PIC 9(3).
          05  WS-ATM-DAY-AMT-N                      PIC 9(3).
+         05  WS-PAGE-FULL-SW                       PIC X(1).
 
        01  WS-BNKACCT-REC.
        COPY CBANKVAC.
@@ -82,7 +83,12 @@
            MOVE SPACES TO CD02O-DATA.
 
       *****************************************************************
-      * Set up the start position for the browse                      *
+      * Set up the start position for the browse.  BNKACC1 is keyed   *
+      * by PID only, so we always browse from the start of the        *
+      * customer's accounts; if the caller is paging through a        *
+      * customer with more than 5 enabled accounts, CD02I-START-ACC   *
+      * carries the last account returned on the previous page and we *
+      * skip forward past it before collecting this page's rows.      *
       *****************************************************************
            MOVE CD02I-CONTACT-ID TO WS-BNKACCT-AIX1-RID.
 
@@ -98,9 +104,11 @@
       * Now browse the selected recs and move up to 5 into our area   *
       *****************************************************************
            MOVE 0 TO WS-SUB1.
+           MOVE 'N' TO WS-PAGE-FULL-SW.
        ACCOUNT-FETCH-LOOP.
            ADD 1 TO WS-SUB1.
            IF WS-SUB1 IS GREATER THAN 5
+              MOVE 'Y' TO WS-PAGE-FULL-SW
               GO TO ACCOUNT-FETCH-LOOP-EXIT
            END-IF.
            MOVE SPACES TO WS-BNKACCT-REC.
@@ -112,10 +120,18 @@
            END-EXEC.
            IF (WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL) AND
                WS-RESP IS NOT EQUAL TO DFHRESP(DUPKEY)) OR
-              BAC-REC-PID IS NOT EQUAL TO CD02I-CONTACT-ID OR
-              BAC-REC-ATM-ENABLED IS NOT EQUAL TO 'Y'
+              BAC-REC-PID IS NOT EQUAL TO CD02I-CONTACT-ID
               GO TO ACCOUNT-FETCH-LOOP-EXIT
            END-IF.
+           IF BAC-REC-ATM-ENABLED IS NOT EQUAL TO 'Y'
+              SUBTRACT 1 FROM WS-SUB1
+              GO TO ACCOUNT-FETCH-LOOP
+           END-IF.
+           IF CD02I-START-ACC IS NOT EQUAL TO SPACES AND
+              BAC-REC-ACCNO IS NOT GREATER THAN CD02I-START-ACC
+              SUBTRACT 1 FROM WS-SUB1
+              GO TO ACCOUNT-FETCH-LOOP
+           END-IF.
 
       *****************************************************************
       * We got an account record ok, save no & bal, get description   *
@@ -141,12 +157,39 @@
            MOVE BAC-REC-ATM-DAY-AMT TO WS-ATM-DAY-AMT-N.
            MOVE WS-ATM-DAY-AMT-N TO CD02O-ACC-DATE-AMT (WS-SUB1).
 
+           MOVE CD02O-ACC-NO (WS-SUB1) TO CD02O-NEXT-ACC.
            GO TO ACCOUNT-FETCH-LOOP.
 
       *****************************************************************
-      * We quit the loop for some reason                              *
+      * We quit the loop for some reason.  If we quit because the     *
+      * page filled up rather than because we ran out of this         *
+      * customer's enabled accounts, peek ahead to see whether any     *
+      * further enabled accounts remain so the caller knows to ask    *
+      * for another page.                                             *
       *****************************************************************
        ACCOUNT-FETCH-LOOP-EXIT.
+           MOVE 'N' TO CD02O-MORE-FLAG.
+           IF WS-PAGE-FULL-SW IS EQUAL TO 'Y'
+              PERFORM UNTIL WS-PAGE-FULL-SW IS NOT EQUAL TO 'Y'
+                 MOVE SPACES TO WS-BNKACCT-REC
+                 EXEC CICS READNEXT FILE('BNKACC1')
+                                    INTO(WS-BNKACCT-REC)
+                                    LENGTH(LENGTH OF WS-BNKACCT-REC)
+                                    RIDFLD(WS-BNKACCT-AIX1-RID)
+                                    RESP(WS-RESP)
+                 END-EXEC
+                 IF (WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL) AND
+                     WS-RESP IS NOT EQUAL TO DFHRESP(DUPKEY)) OR
+                    BAC-REC-PID IS NOT EQUAL TO CD02I-CONTACT-ID
+                    MOVE 'N' TO WS-PAGE-FULL-SW
+                 ELSE
+                    IF BAC-REC-ATM-ENABLED IS EQUAL TO 'Y'
+                       MOVE 'Y' TO CD02O-MORE-FLAG
+                       MOVE 'N' TO WS-PAGE-FULL-SW
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-IF.
            EXEC CICS ENDBR FILE('BNKACC1')
            END-EXEC.
 
