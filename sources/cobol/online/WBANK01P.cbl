@@ -0,0 +1,153 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Program:     WBANK01P.CBL (CICS Version)                      *
+      * Layer:       Web handling                                     *
+      * Function:    Mobile banking JSON gateway - balance enquiry.   *
+      *              Attached directly to a CICS Web Support URIMAP   *
+      *              rather than a 3270 transaction; receives a       *
+      *              small JSON request body, calls the same account  *
+      *              enquiry program the 3270 screens use, and sends  *
+      *              back a JSON response.                            *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           WBANK01P.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'WBANK01P'.
+         05  WS-REQUEST-LENGTH                     PIC S9(4) COMP.
+         05  WS-RESPONSE-LENGTH                    PIC S9(4) COMP.
+         05  WS-RESPONSE-PTR                       PIC S9(4) COMP.
+         05  WS-BAL-EDIT                           PIC -(7)9.99.
+
+      *****************************************************************
+      * Inbound request body and the pieces UNSTRING splits it into.  *
+      * Only the "accno" field of a minimal JSON object of the form   *
+      * {"accno":"123456789"} is understood - this is a small demo    *
+      * gateway, not a general-purpose JSON parser.                   *
+      *****************************************************************
+       01  WS-REQUEST-BODY                         PIC X(256).
+       01  WS-JSON-WORK.
+         05  WS-JSON-BEFORE                        PIC X(256).
+         05  WS-JSON-AFTER                         PIC X(256).
+
+       01  WS-RESPONSE-BODY                        PIC X(256).
+
+       01  WS-ACCOUNT-DATA.
+       COPY CBANKD11.
+
+       COPY CABENDD.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      * Receive the JSON request body sent by the mobile client       *
+      *****************************************************************
+           MOVE LENGTH OF WS-REQUEST-BODY TO WS-REQUEST-LENGTH.
+           MOVE SPACES TO WS-REQUEST-BODY.
+           EXEC CICS WEB RECEIVE
+                     INTO(WS-REQUEST-BODY)
+                     LENGTH(WS-REQUEST-LENGTH)
+           END-EXEC.
+
+           PERFORM PARSE-REQUEST THRU PARSE-REQUEST-EXIT.
+           PERFORM LOOKUP-ACCOUNT THRU LOOKUP-ACCOUNT-EXIT.
+           PERFORM BUILD-RESPONSE THRU BUILD-RESPONSE-EXIT.
+
+      *****************************************************************
+      * Send the JSON response back to the mobile client               *
+      *****************************************************************
+           EXEC CICS WEB SEND
+                     FROM(WS-RESPONSE-BODY)
+                     LENGTH(WS-RESPONSE-LENGTH)
+           END-EXEC.
+
+           EXEC CICS RETURN
+           END-EXEC.
+           GOBACK.
+
+      *****************************************************************
+      * Pull the account number out of the request body's "accno"    *
+      * field.  If the field isn't present CD11I-ACCNO is left blank  *
+      * and the account lookup below reports it as not found, which   *
+      * is the right outcome for a malformed request.                 *
+      *****************************************************************
+       PARSE-REQUEST.
+           MOVE SPACES TO CD11I-ACCNO WS-JSON-BEFORE WS-JSON-AFTER.
+           UNSTRING WS-REQUEST-BODY
+               DELIMITED BY '"accno":"'
+               INTO WS-JSON-BEFORE WS-JSON-AFTER.
+           UNSTRING WS-JSON-AFTER
+               DELIMITED BY '"'
+               INTO CD11I-ACCNO.
+       PARSE-REQUEST-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Reuse the same account enquiry program the 3270 screens call  *
+      * (DBANK11P) - the mobile gateway is a new front door onto the  *
+      * existing business logic, not a new copy of it.                 *
+      *****************************************************************
+       LOOKUP-ACCOUNT.
+           EXEC CICS LINK PROGRAM('DBANK11P')
+                          COMMAREA(CD11-DATA)
+                          LENGTH(LENGTH OF CD11-DATA)
+           END-EXEC.
+       LOOKUP-ACCOUNT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Build the JSON response.  WS-RESPONSE-PTR is left one past    *
+      * the last character STRING placed, so subtracting 1 gives the  *
+      * true response length instead of sending back trailing spaces. *
+      *****************************************************************
+       BUILD-RESPONSE.
+           MOVE SPACES TO WS-RESPONSE-BODY.
+           MOVE 1 TO WS-RESPONSE-PTR.
+           IF CD11O-ACCNO IS EQUAL TO SPACES
+              STRING '{"status":"ERROR","message":"Account not found"}'
+                    DELIMITED BY SIZE
+                 INTO WS-RESPONSE-BODY
+                 WITH POINTER WS-RESPONSE-PTR
+           ELSE
+              MOVE CD11O-BAL-N TO WS-BAL-EDIT
+              STRING '{"status":"OK","accno":"'  DELIMITED BY SIZE
+                     CD11O-ACCNO                 DELIMITED BY SIZE
+                     '","balance":"'             DELIMITED BY SIZE
+                     WS-BAL-EDIT                 DELIMITED BY SIZE
+                     '"}'                        DELIMITED BY SIZE
+                 INTO WS-RESPONSE-BODY
+                 WITH POINTER WS-RESPONSE-PTR
+           END-IF.
+           COMPUTE WS-RESPONSE-LENGTH = WS-RESPONSE-PTR - 1.
+       BUILD-RESPONSE-EXIT.
+           EXIT.
+
+      * $ Version 8.00c sequenced on Sunday 9 Aug 2026 at 1:00pm
