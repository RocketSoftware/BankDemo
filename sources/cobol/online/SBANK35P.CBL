@@ -169,6 +169,12 @@
               GO TO SCREEN35-READ-EXIT
            END-IF.
 
+      * Pick up any skip-next/cancel action codes keyed against the
+      * standing order slots
+           MOVE RP1ACTI IN BANK35AI TO BANK-SCR35-RP1ACT.
+           MOVE RP2ACTI IN BANK35AI TO BANK-SCR35-RP2ACT.
+           MOVE RP3ACTI IN BANK35AI TO BANK-SCR35-RP3ACT.
+
            GO TO SCREEN35-READ-EXIT.
 
        SCREEN35-READ-INET.
@@ -259,6 +265,11 @@
               MOVE '/' TO RP1SEPO IN BANK35AO
               MOVE BANK-SCR35-RP1ACC TO RP1ACCO IN BANK35AO
               MOVE BANK-SCR35-RP1DTE TO RP1DTEO IN BANK35AO
+              IF BANK-SCR35-RP1SKP IS EQUAL TO 'Y'
+                 MOVE 'Skip' TO RP1SKPO IN BANK35AO
+              ELSE
+                 MOVE SPACES TO RP1SKPO IN BANK35AO
+              END-IF
            ELSE
               MOVE SPACES TO RP1DAYO IN BANK35AO
               MOVE SPACES TO RP1AMTO IN BANK35AO
@@ -266,7 +277,9 @@
               MOVE SPACES TO RP1SEPO IN BANK35AO
               MOVE SPACES TO RP1ACCO IN BANK35AO
               MOVE SPACES TO RP1DTEO IN BANK35AO
+              MOVE SPACES TO RP1SKPO IN BANK35AO
            END-IF.
+           MOVE SPACES TO RP1ACTO IN BANK35AO.
            IF BANK-SCR35-RP2ACC IS NOT EQUAL TO SPACES
               MOVE BANK-SCR35-RP2DAY TO RP2DAYO IN BANK35AO
               MOVE BANK-SCR35-RP2AMT TO RP2AMTO IN BANK35AO
@@ -274,6 +287,11 @@
               MOVE '/' TO RP2SEPO IN BANK35AO
               MOVE BANK-SCR35-RP2ACC TO RP2ACCO IN BANK35AO
               MOVE BANK-SCR35-RP2DTE TO RP2DTEO IN BANK35AO
+              IF BANK-SCR35-RP2SKP IS EQUAL TO 'Y'
+                 MOVE 'Skip' TO RP2SKPO IN BANK35AO
+              ELSE
+                 MOVE SPACES TO RP2SKPO IN BANK35AO
+              END-IF
            ELSE
               MOVE SPACES TO RP2DAYO IN BANK35AO
               MOVE SPACES TO RP2AMTO IN BANK35AO
@@ -281,7 +299,9 @@
               MOVE SPACES TO RP2SEPO IN BANK35AO
               MOVE SPACES TO RP2ACCO IN BANK35AO
               MOVE SPACES TO RP2DTEO IN BANK35AO
+              MOVE SPACES TO RP2SKPO IN BANK35AO
            END-IF.
+           MOVE SPACES TO RP2ACTO IN BANK35AO.
            IF BANK-SCR35-RP3ACC IS NOT EQUAL TO SPACES
               MOVE BANK-SCR35-RP3DAY TO RP3DAYO IN BANK35AO
               MOVE BANK-SCR35-RP3AMT TO RP3AMTO IN BANK35AO
@@ -289,6 +309,11 @@
               MOVE '/' TO RP3SEPO IN BANK35AO
               MOVE BANK-SCR35-RP3ACC TO RP3ACCO IN BANK35AO
               MOVE BANK-SCR35-RP3DTE TO RP3DTEO IN BANK35AO
+              IF BANK-SCR35-RP3SKP IS EQUAL TO 'Y'
+                 MOVE 'Skip' TO RP3SKPO IN BANK35AO
+              ELSE
+                 MOVE SPACES TO RP3SKPO IN BANK35AO
+              END-IF
            ELSE
               MOVE SPACES TO RP3DAYO IN BANK35AO
               MOVE SPACES TO RP3AMTO IN BANK35AO
@@ -296,7 +321,9 @@
               MOVE SPACES TO RP3SEPO IN BANK35AO
               MOVE SPACES TO RP3ACCO IN BANK35AO
               MOVE SPACES TO RP3DTEO IN BANK35AO
+              MOVE SPACES TO RP3SKPO IN BANK35AO
            END-IF.
+           MOVE SPACES TO RP3ACTO IN BANK35AO.
 
            IF BANK-SCR35-TRANS(1:1) IS NOT NUMERIC
               MOVE SPACES TO TXNPFKO IN BANK35AO
@@ -346,18 +373,24 @@
               MOVE DFHGREEN TO RP1SEPC IN BANK35AO
               MOVE DFHGREEN TO RP1ACCC IN BANK35AO
               MOVE DFHGREEN TO RP1DTEC IN BANK35AO
+              MOVE DFHGREEN TO RP1SKPC IN BANK35AO
+              MOVE DFHGREEN TO RP1ACTC IN BANK35AO
               MOVE DFHGREEN TO RP2DAYC IN BANK35AO
               MOVE DFHGREEN TO RP2AMTC IN BANK35AO
               MOVE DFHGREEN TO RP2PIDC IN BANK35AO
               MOVE DFHGREEN TO RP2SEPC IN BANK35AO
               MOVE DFHGREEN TO RP2ACCC IN BANK35AO
               MOVE DFHGREEN TO RP2DTEC IN BANK35AO
+              MOVE DFHGREEN TO RP2SKPC IN BANK35AO
+              MOVE DFHGREEN TO RP2ACTC IN BANK35AO
               MOVE DFHGREEN TO RP3DAYC IN BANK35AO
               MOVE DFHGREEN TO RP3AMTC IN BANK35AO
               MOVE DFHGREEN TO RP3PIDC IN BANK35AO
               MOVE DFHGREEN TO RP3SEPC IN BANK35AO
               MOVE DFHGREEN TO RP3ACCC IN BANK35AO
               MOVE DFHGREEN TO RP3DTEC IN BANK35AO
+              MOVE DFHGREEN TO RP3SKPC IN BANK35AO
+              MOVE DFHGREEN TO RP3ACTC IN BANK35AO
               MOVE DFHGREEN TO ERRMSGC IN BANK35AO
               MOVE DFHGREEN TO TXT19C IN BANK35AO
               MOVE DFHGREEN TO TXNPFKC IN BANK35AO
