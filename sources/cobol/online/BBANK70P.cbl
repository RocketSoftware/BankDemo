@@ -95,11 +95,20 @@
        01  WS-HELP-DATA.
        COPY CHELPD01.
 
+       01  WS-LOAN-QUOTE.
+       COPY CBANKD16.
+
+       01  WS-LOAN-ACCOUNT.
+       COPY CBANKD15.
+
+       01  WS-LOAN-SORD.
+       COPY CBANKD12.
+
        COPY CABENDD.
 
        LINKAGE SECTION.
        01  DFHCOMMAREA.
-         05  LK-COMMAREA                           PIC X(6144).
+         05  LK-COMMAREA                           PIC X(6252).
 
        COPY CENTRY.
       *****************************************************************
@@ -133,7 +142,9 @@
            SET PFK-INVALID TO TRUE.
            IF BANK-AID-ENTER OR
               BANK-AID-PFK03 OR
-              BANK-AID-PFK04
+              BANK-AID-PFK04 OR
+              BANK-AID-PFK05 OR
+              BANK-AID-PFK06
               SET PFK-VALID TO TRUE
            END-IF.
            IF BANK-AID-PFK01 AND
@@ -156,6 +167,21 @@
               GO TO COMMON-RETURN
            END-IF.
 
+      *****************************************************************
+      * Loan rates and account conversion are staff-only - a regular  *
+      * customer or guest is bounced back to the main menu            *
+      *****************************************************************
+           IF NOT (BANK-ROLE-ADMIN OR BANK-ROLE-TELLER)
+              MOVE 'BBANK70P' TO BANK-LAST-PROG
+              MOVE 'BBANK20P' TO BANK-NEXT-PROG
+              MOVE 'MBANK20' TO BANK-NEXT-MAPSET
+              MOVE 'BANK20A' TO BANK-NEXT-MAP
+              MOVE 'Not authorized to access loan rates'
+                TO BANK-ERROR-MSG
+              SET BANK-AID-ENTER TO TRUE
+              GO TO COMMON-RETURN
+           END-IF.
+
       *****************************************************************
       * Check the to see if user needs or has been using help         *
       *****************************************************************
@@ -196,6 +222,40 @@
               GO TO COMMON-RETURN
            END-IF.
 
+      *****************************************************************
+      * Check the AID to see if we have to save the quote just shown  *
+      *****************************************************************
+           IF BANK-AID-PFK05
+              PERFORM SAVE-QUOTE THRU
+                      SAVE-QUOTE-EXIT
+              MOVE 'BBANK70P' TO BANK-LAST-PROG
+              MOVE 'BBANK70P' TO BANK-NEXT-PROG
+              MOVE 'MBANK70' TO BANK-LAST-MAPSET
+              MOVE 'BANK70A' TO BANK-LAST-MAP
+              MOVE 'MBANK70' TO BANK-NEXT-MAPSET
+              MOVE 'BANK70A' TO BANK-NEXT-MAP
+              SET BANK-AID-ENTER TO TRUE
+              GO TO COMMON-RETURN
+           END-IF.
+
+      *****************************************************************
+      * Check the AID to see if we have to convert the quote just     *
+      * shown into a real loan account and its repayment standing     *
+      * order                                                          *
+      *****************************************************************
+           IF BANK-AID-PFK06
+              PERFORM CONVERT-TO-ACCOUNT THRU
+                      CONVERT-TO-ACCOUNT-EXIT
+              MOVE 'BBANK70P' TO BANK-LAST-PROG
+              MOVE 'BBANK70P' TO BANK-NEXT-PROG
+              MOVE 'MBANK70' TO BANK-LAST-MAPSET
+              MOVE 'BANK70A' TO BANK-LAST-MAP
+              MOVE 'MBANK70' TO BANK-NEXT-MAPSET
+              MOVE 'BANK70A' TO BANK-NEXT-MAP
+              SET BANK-AID-ENTER TO TRUE
+              GO TO COMMON-RETURN
+           END-IF.
+
       * Check if we have set the screen up before or is this 1st time
            IF BANK-LAST-MAPSET IS NOT EQUAL TO 'MBANK70'
               MOVE SPACES TO BANK-SCR70-AMOUNT
@@ -258,6 +318,135 @@
            MOVE WS-BANK-DATA TO DFHCOMMAREA (1:LENGTH OF WS-BANK-DATA).
        COPY CRETURN.
 
+      *****************************************************************
+      * Save the last quote calculated for this customer, along with *
+      * its amortization schedule, on the loan quote file            *
+      *****************************************************************
+       SAVE-QUOTE.
+           IF BANK-SCR70-PAYMENT IS EQUAL TO SPACES
+              MOVE 'Calculate a quote before saving it'
+                TO BANK-ERROR-MSG
+              GO TO SAVE-QUOTE-EXIT
+           END-IF.
+
+           MOVE SPACES TO CD16-DATA.
+           SET CD16-REQUEST-ADDQUOTE TO TRUE.
+           MOVE BANK-USERID TO CD16I-PID.
+           MOVE WS-LOAN-PRINCIPAL TO CD16I-PRINCIPAL.
+           MOVE WS-CALC-WORK-PERC-N TO CD16I-RATE.
+           MOVE WS-LOAN-TERM TO CD16I-TERM.
+           MOVE WS-LOAN-MONTHLY-PAYMENT TO CD16I-PAYMENT.
+
+           EXEC CICS LINK PROGRAM('DBANK16P')
+                          COMMAREA(CD16-DATA)
+                          LENGTH(LENGTH OF CD16-DATA)
+           END-EXEC.
+
+           IF CD16O-STATUS-OK
+              MOVE 'Loan quote number '
+                TO BANK-ERROR-MSG
+              MOVE CD16O-SEQ TO BANK-ERROR-MSG (20:4)
+              MOVE ' has been saved' TO BANK-ERROR-MSG (24:16)
+           ELSE
+              MOVE 'Unable to save the loan quote'
+                TO BANK-ERROR-MSG
+           END-IF.
+       SAVE-QUOTE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Convert the last quote calculated for this customer into a   *
+      * real loan account, set up a standing order for the monthly   *
+      * repayment, and save the quote marked as converted            *
+      *****************************************************************
+       CONVERT-TO-ACCOUNT.
+           IF BANK-SCR70-PAYMENT IS EQUAL TO SPACES
+              MOVE 'Calculate a quote before opening an account'
+                TO BANK-ERROR-MSG
+              GO TO CONVERT-TO-ACCOUNT-EXIT
+           END-IF.
+
+           MOVE SPACES TO CD15-DATA.
+           SET CD15-REQUEST-ADDACC TO TRUE.
+           MOVE BANK-USERID TO CD15I-PID.
+           MOVE 'L' TO CD15I-ACCTYPE.
+           MOVE 'USD' TO CD15I-CURRENCY.
+           MOVE ZERO TO CD15I-OPENING-BAL.
+           MOVE ZERO TO CD15I-OVERDRAFT-LIMIT.
+
+           EXEC CICS LINK PROGRAM('DBANK15P')
+                          COMMAREA(CD15-DATA)
+                          LENGTH(LENGTH OF CD15-DATA)
+           END-EXEC.
+
+           IF NOT CD15O-STATUS-OK
+              MOVE 'Unable to open the loan account'
+                TO BANK-ERROR-MSG
+              GO TO CONVERT-TO-ACCOUNT-EXIT
+           END-IF.
+
+           MOVE SPACES TO CD12-DATA.
+           SET CD12-REQUEST-ADD TO TRUE.
+           MOVE CD15O-ACCNO TO CD12I-ACCNO.
+           MOVE '01' TO CD12I-DAY.
+           MOVE WS-LOAN-MONTHLY-PAYMENT TO CD12I-AMOUNT.
+           MOVE BANK-USERID TO CD12I-PAYEE-PID.
+           MOVE SPACES TO CD12I-PAYEE-ACCNO.
+           MOVE 'LOAN REPAYMENT ' TO CD12I-DESC.
+
+           EXEC CICS LINK PROGRAM('DBANK12P')
+                          COMMAREA(CD12-DATA)
+                          LENGTH(LENGTH OF CD12-DATA)
+           END-EXEC.
+
+           IF NOT CD12O-STATUS-OK
+              MOVE 'Account opened but standing order failed'
+                TO BANK-ERROR-MSG
+              GO TO CONVERT-TO-ACCOUNT-EXIT
+           END-IF.
+
+           MOVE SPACES TO CD16-DATA.
+           SET CD16-REQUEST-ADDQUOTE TO TRUE.
+           MOVE BANK-USERID TO CD16I-PID.
+           MOVE WS-LOAN-PRINCIPAL TO CD16I-PRINCIPAL.
+           MOVE WS-CALC-WORK-PERC-N TO CD16I-RATE.
+           MOVE WS-LOAN-TERM TO CD16I-TERM.
+           MOVE WS-LOAN-MONTHLY-PAYMENT TO CD16I-PAYMENT.
+
+           EXEC CICS LINK PROGRAM('DBANK16P')
+                          COMMAREA(CD16-DATA)
+                          LENGTH(LENGTH OF CD16-DATA)
+           END-EXEC.
+
+           IF NOT CD16O-STATUS-OK
+              MOVE 'Account opened but quote could not be saved'
+                TO BANK-ERROR-MSG
+              GO TO CONVERT-TO-ACCOUNT-EXIT
+           END-IF.
+
+           MOVE SPACES TO CD16-DATA.
+           SET CD16-REQUEST-CONVERT TO TRUE.
+           MOVE BANK-USERID TO CD16I-PID.
+           MOVE CD16O-SEQ TO CD16I-SEQ.
+           MOVE CD15O-ACCNO TO CD16I-ACCNO.
+
+           EXEC CICS LINK PROGRAM('DBANK16P')
+                          COMMAREA(CD16-DATA)
+                          LENGTH(LENGTH OF CD16-DATA)
+           END-EXEC.
+
+           IF NOT CD16O-STATUS-OK
+              MOVE 'Account opened but quote could not be converted'
+                TO BANK-ERROR-MSG
+              GO TO CONVERT-TO-ACCOUNT-EXIT
+           ELSE
+              MOVE 'Loan account ' TO BANK-ERROR-MSG
+              MOVE CD15O-ACCNO TO BANK-ERROR-MSG (15:9)
+              MOVE ' has been opened' TO BANK-ERROR-MSG (25:17)
+           END-IF.
+       CONVERT-TO-ACCOUNT-EXIT.
+           EXIT.
+
        VALIDATE-DATA.
            SET INPUT-OK TO TRUE.
 
