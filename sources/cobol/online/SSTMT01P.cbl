@@ -100,11 +100,22 @@
                      TEXTLENGTH(LENGTH OF WS-PRINT-MSG-AREA)
            END-EXEC.
 
+      *****************************************************************
+      * Default to the upcoming cycle when no generation was passed,  *
+      * so existing callers that never set CSTMTD01I-GEN keep          *
+      * requesting the same "next" statement run as before            *
+      *****************************************************************
+           IF CSTMTD01I-GEN IS EQUAL TO SPACES
+              MOVE '+1' TO CSTMTD01I-GEN
+           END-IF.
+
       *****************************************************************
       * Set up the JCL to run the job                                 *
       *****************************************************************
            INSPECT WS-JCL-CARD-TABLE
              REPLACING ALL '%%%%%' BY CSTMTD01I-CONTACT-ID.
+           INSPECT WS-JCL-CARD-TABLE
+             REPLACING ALL '@@' BY CSTMTD01I-GEN.
 
            DIVIDE LENGTH OF WS-JCL-CARD(1) INTO
              LENGTH OF WS-JCL-CARD-TABLE GIVING WS-JCL-CARD-COUNT.
