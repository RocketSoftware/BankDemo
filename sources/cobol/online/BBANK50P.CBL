@@ -67,6 +67,17 @@
          05  WS-XFER-ACCT-TO-BAL                   PIC X(13).
          05  WS-XFER-ACCT-TO-BAL-N                 PIC S9(7)V99.
          05  WS-XFER-ACCT-TO-NEW-BAL-N             PIC S9(7)V99.
+         05  WS-XFER-ACCT-TO-OTHER-FLAG            PIC X(1).
+           88  WS-XFER-ACCT-TO-OTHER               VALUE 'Y'.
+           88  WS-XFER-ACCT-TO-NOT-OTHER           VALUE SPACE.
+         05  WS-XFER-INTL-FLAG                     PIC X(1).
+           88  WS-XFER-INTL                        VALUE 'Y'.
+           88  WS-XFER-NOT-INTL                     VALUE SPACE.
+      * Reserved house account that incoming international wires are
+      * credited to pending outbound settlement - reconciled by
+      * ZBNKRCN1.
+         05  WS-WIRE-SUSPENSE-ACCNO                PIC X(9)
+             VALUE '888888001'.
 
        01  WS-BANK-DATA.
        COPY CBANKDAT.
@@ -80,14 +91,11 @@
        01  WS-XFER-DATA.
        COPY CBANKD04.
 
-       01  WS-TXN-DATA.
-       COPY CBANKD06.
-
        COPY CABENDD.
 
        LINKAGE SECTION.
        01  DFHCOMMAREA.
-         05  LK-COMMAREA                           PIC X(6144).
+         05  LK-COMMAREA                           PIC X(6252).
 
        COPY CENTRY.
       *****************************************************************
@@ -199,6 +207,11 @@
               MOVE '_' TO BANK-SCR50-TO4
               MOVE '_' TO BANK-SCR50-TO5
               MOVE '_' TO BANK-SCR50-TO6
+              MOVE SPACES TO BANK-SCR50-OTHERACC
+              MOVE '_' TO BANK-SCR50-INTL
+              MOVE SPACES TO BANK-SCR50-IBAN
+              MOVE SPACES TO BANK-SCR50-SWIFT
+              MOVE SPACES TO BANK-SCR50-BENEFNAME
               MOVE WS-RETURN-MSG TO BANK-ERROR-MSG
               MOVE 'BBANK50P' TO BANK-LAST-PROG
               MOVE 'BBANK50P' TO BANK-NEXT-PROG
@@ -239,6 +252,23 @@
            SUBTRACT WS-XFER-AMT-NUM-N FROM WS-XFER-ACCT-FROM-BAL-N
              GIVING WS-XFER-ACCT-FROM-NEW-BAL-N.
            MOVE WS-XFER-ACCT-FROM-NEW-BAL-N TO CD04I-FROM-NEW-BAL.
+           MOVE SPACE TO CD04I-TO-BLIND-FLAG.
+           MOVE SPACES TO CD04I-DESC.
+           IF WS-XFER-INTL
+      * Outgoing international wire - credit the wire suspense house
+      * account pending outbound settlement, and record the
+      * beneficiary's IBAN/SWIFT in the audit trail instead of the
+      * usual generic description.
+              SET CD04I-TO-BLIND TO TRUE
+              MOVE SPACES TO CD04I-TO-PID
+              MOVE WS-XFER-ACCT-TO TO CD04I-TO-ACC
+              MOVE WS-XFER-AMT-NUM-N TO CD04I-XFER-AMOUNT
+              STRING 'Wire to ' DELIMITED BY SIZE
+                     BANK-SCR50-SWIFT DELIMITED BY SPACE
+                     ' ' DELIMITED BY SIZE
+                     BANK-SCR50-IBAN DELIMITED BY SPACE
+                INTO CD04I-DESC
+           ELSE
            IF WS-XFER-ACCT-TO(1:8) IS EQUAL TO '99999999'
               MOVE 'BANK ' TO CD04I-TO-PID
               MOVE WS-XFER-ACCT-TO TO CD04I-TO-ACC
@@ -246,19 +276,33 @@
               COMPUTE WS-XFER-ACCT-TO-NEW-BAL-N =
                       WS-XFER-AMT-NUM-N
            ELSE
-              MOVE BANK-USERID TO CD04I-TO-PID
-              MOVE WS-XFER-ACCT-TO TO CD04I-TO-ACC
-              MOVE WS-XFER-ACCT-TO-BAL-N TO CD04I-TO-OLD-BAL
-              COMPUTE WS-XFER-ACCT-TO-NEW-BAL-N =
-                      WS-XFER-AMT-NUM-N + WS-XFER-ACCT-TO-BAL-N
+              IF WS-XFER-ACCT-TO-OTHER
+      * We don't know this account's balance or owner - DBANK04P will
+      * look it up itself and audit it under its real owner's PID.
+                 SET CD04I-TO-BLIND TO TRUE
+                 MOVE SPACES TO CD04I-TO-PID
+                 MOVE WS-XFER-ACCT-TO TO CD04I-TO-ACC
+                 MOVE WS-XFER-AMT-NUM-N TO CD04I-XFER-AMOUNT
+              ELSE
+                 MOVE BANK-USERID TO CD04I-TO-PID
+                 MOVE WS-XFER-ACCT-TO TO CD04I-TO-ACC
+                 MOVE WS-XFER-ACCT-TO-BAL-N TO CD04I-TO-OLD-BAL
+                 COMPUTE WS-XFER-ACCT-TO-NEW-BAL-N =
+                         WS-XFER-AMT-NUM-N + WS-XFER-ACCT-TO-BAL-N
+              END-IF
+           END-IF
            END-IF.
            MOVE WS-XFER-ACCT-TO-NEW-BAL-N TO CD04I-TO-NEW-BAL.
            MOVE WS-XFER-ACCT-FROM-BAL-N TO CD04I-FROM-OLD-BAL.
       * Now go attempt to update the data
        COPY CBANKX04.
            IF NOT CD04O-UPDATE-OK
-              MOVE 'Unable to transfer funds. Update failed.'
-                TO BANK-ERROR-MSG
+              IF CD04O-MSG IS EQUAL TO SPACES
+                 MOVE 'Unable to transfer funds. Update failed.'
+                   TO BANK-ERROR-MSG
+              ELSE
+                 MOVE CD04O-MSG TO BANK-ERROR-MSG
+              END-IF
            ELSE
               MOVE SPACES TO BANK-ERROR-MSG
               STRING 'Transferred ' DELIMITED BY SIZE
@@ -268,24 +312,9 @@
                      ' to ' DELIMITED BY SIZE
                      WS-XFER-ACCT-TO DELIMITED BY SIZE
                 INTO BANK-ERROR-MSG
-      * Now produce the audit trail
-              MOVE SPACES TO CD06-DATA
-              MOVE CD04O-TIMESTAMP TO CD06I-TIMESTAMP
-              MOVE BANK-USERID TO CD06I-FROM-PID
-              MOVE CD04I-FROM-ACC TO CD06I-FROM-ACC
-              MULTIPLY WS-XFER-AMT-NUM-N BY -1
-                GIVING CD06I-FROM-AMOUNT
-              STRING 'Transferred to a/c ' DELIMITED BY SIZE
-                     CD04I-TO-ACC DELIMITED BY SIZE
-                INTO CD06I-FROM-DESC
-              MOVE BANK-USERID TO CD06I-TO-PID
-              MOVE CD04I-TO-ACC TO CD06I-TO-ACC
-              MULTIPLY WS-XFER-AMT-NUM-N BY +1
-                GIVING CD06I-TO-AMOUNT
-              STRING 'Transferred from a/c ' DELIMITED BY SIZE
-                     CD04I-FROM-ACC DELIMITED BY SIZE
-                INTO CD06I-TO-DESC
-       COPY CBANKX06.
+      * DBANK04P now writes the audit trail itself as part of the
+      * same balance update, so every caller of DBANK04P is covered
+      * without having to remember to also call DBANK06P.
 
               MOVE SPACES TO BANK-SCR50-XFER
               MOVE '_' TO BANK-SCR50-FRM1
@@ -300,6 +329,11 @@
               MOVE '_' TO BANK-SCR50-TO4
               MOVE '_' TO BANK-SCR50-TO5
               MOVE '_' TO BANK-SCR50-TO6
+              MOVE SPACES TO BANK-SCR50-OTHERACC
+              MOVE '_' TO BANK-SCR50-INTL
+              MOVE SPACES TO BANK-SCR50-IBAN
+              MOVE SPACES TO BANK-SCR50-SWIFT
+              MOVE SPACES TO BANK-SCR50-BENEFNAME
            END-IF.
 
            PERFORM POPULATE-SCREEN-DATA THRU
@@ -371,6 +405,7 @@
            END-IF.
 
            MOVE ZERO TO WS-SEL-COUNT.
+           SET WS-XFER-ACCT-TO-NOT-OTHER TO TRUE.
 
            IF BANK-SCR50-TO1 IS NOT EQUAL TO LOW-VALUES
               ADD 1 TO WS-SEL-COUNT
@@ -403,18 +438,53 @@
               MOVE BANK-SCR50-BAL6 TO WS-XFER-ACCT-TO-BAL
            END-IF.
 
-           IF WS-SEL-COUNT IS EQUAL TO ZERO
-              MOVE 'Please select an account to transfer to'
-                TO WS-ERROR-MSG
-              GO TO VALIDATE-DATA-ERROR
-           END-IF.
-
            IF WS-SEL-COUNT IS GREATER THAN 1
               MOVE 'Please select a single account to transfer to'
                 TO WS-ERROR-MSG
               GO TO VALIDATE-DATA-ERROR
            END-IF.
 
+      *****************************************************************
+      * No TO1-TO6 account was picked - if an account number was      *
+      * typed into the "other account" field instead, treat that as  *
+      * the destination.  Its owner and balance aren't known here;    *
+      * DBANK04P will look them up itself.  Alternatively the        *
+      * international wire fields may have been used instead - that  *
+      * doesn't name one of our own accounts at all, so it's routed  *
+      * to the wire suspense house account.                          *
+      *****************************************************************
+           SET WS-XFER-NOT-INTL TO TRUE.
+           IF WS-SEL-COUNT IS EQUAL TO ZERO
+              IF BANK-SCR50-INTL IS EQUAL TO 'Y'
+                 PERFORM VALIDATE-INTL-WIRE THRU
+                         VALIDATE-INTL-WIRE-EXIT
+                 IF NOT INPUT-OK
+                    GO TO VALIDATE-DATA-ERROR
+                 END-IF
+              ELSE
+                 IF BANK-SCR50-OTHERACC IS EQUAL TO SPACES OR
+                    BANK-SCR50-OTHERACC IS EQUAL TO LOW-VALUES
+                    MOVE 'Please select or enter account to transfer to'
+                      TO WS-ERROR-MSG
+                    GO TO VALIDATE-DATA-ERROR
+                 END-IF
+                 IF BANK-SCR50-OTHERACC IS NOT NUMERIC
+                    MOVE 'Other account number must be numeric'
+                      TO WS-ERROR-MSG
+                    GO TO VALIDATE-DATA-ERROR
+                 END-IF
+                 SET WS-XFER-ACCT-TO-OTHER TO TRUE
+                 MOVE BANK-SCR50-OTHERACC TO WS-XFER-ACCT-TO
+                 MOVE SPACES TO WS-XFER-ACCT-TO-BAL
+              END-IF
+           ELSE
+              IF BANK-SCR50-INTL IS EQUAL TO 'Y'
+                 MOVE 'Please select a to a/c or wire abroad, not both'
+                   TO WS-ERROR-MSG
+                 GO TO VALIDATE-DATA-ERROR
+              END-IF
+           END-IF.
+
            IF WS-XFER-ACCT-FROM IS EQUAL TO WS-XFER-ACCT-TO
               MOVE 'Please select an different to & from accounts'
                 TO WS-ERROR-MSG
@@ -447,22 +517,59 @@
               MULTIPLY +1 BY WS-XFER-AMT-TMP-N
                 GIVING WS-XFER-ACCT-TO-BAL-N
            END-IF.
-           IF WS-XFER-ACCT-FROM-BAL-N IS LESS THAN ZERO
-              MOVE 'Cannot transfer from a negative balance'
+      *****************************************************************
+      * We no longer reject a transfer here just because the from     *
+      * account's balance would go negative - an account may carry an *
+      * overdraft limit (CBANKVAC BAC-REC-OVERDRAFT-LIMIT).  The      *
+      * actual floor is enforced by DBANK04P, which knows the limit,  *
+      * when the balance update is attempted below.                  *
+      *****************************************************************
+           GO TO VALIDATE-DATA-EXIT.
+
+       VALIDATE-DATA-ERROR.
+           SET INPUT-ERROR TO TRUE.
+       VALIDATE-DATA-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Validate the international wire fields (IBAN/SWIFT/beneficiary *
+      * name) and, if they're OK, set up the transfer as a payment to  *
+      * the wire suspense house account so the existing blind-transfer *
+      * logic in PROCESS-TRANSFER can do the actual balance update.    *
+      *****************************************************************
+       VALIDATE-INTL-WIRE.
+           IF BANK-SCR50-IBAN IS EQUAL TO SPACES OR
+              BANK-SCR50-IBAN IS EQUAL TO LOW-VALUES
+              MOVE 'Please enter the beneficiary IBAN'
                 TO WS-ERROR-MSG
-              GO TO VALIDATE-DATA-ERROR
+              GO TO VALIDATE-INTL-WIRE-ERROR
            END-IF.
-           IF WS-XFER-AMT-NUM-N IS GREATER THAN WS-XFER-ACCT-FROM-BAL-N
-              MOVE 'Insufficient funds in from account'
+           IF BANK-SCR50-SWIFT IS EQUAL TO SPACES OR
+              BANK-SCR50-SWIFT IS EQUAL TO LOW-VALUES
+              MOVE 'Please enter the beneficiary bank SWIFT/BIC code'
                 TO WS-ERROR-MSG
-              GO TO VALIDATE-DATA-ERROR
+              GO TO VALIDATE-INTL-WIRE-ERROR
            END-IF.
+           IF BANK-SCR50-SWIFT (9:1) IS EQUAL TO SPACE AND
+              BANK-SCR50-SWIFT (10:2) IS NOT EQUAL TO SPACES
+              MOVE 'SWIFT/BIC code must be 8 or 11 characters'
+                TO WS-ERROR-MSG
+              GO TO VALIDATE-INTL-WIRE-ERROR
+           END-IF.
+           IF BANK-SCR50-BENEFNAME IS EQUAL TO SPACES OR
+              BANK-SCR50-BENEFNAME IS EQUAL TO LOW-VALUES
+              MOVE 'Please enter the beneficiary name'
+                TO WS-ERROR-MSG
+              GO TO VALIDATE-INTL-WIRE-ERROR
+           END-IF.
+           SET WS-XFER-INTL TO TRUE.
+           MOVE WS-WIRE-SUSPENSE-ACCNO TO WS-XFER-ACCT-TO.
+           MOVE SPACES TO WS-XFER-ACCT-TO-BAL.
+           GO TO VALIDATE-INTL-WIRE-EXIT.
 
-           GO TO VALIDATE-DATA-EXIT.
-
-       VALIDATE-DATA-ERROR.
+       VALIDATE-INTL-WIRE-ERROR.
            SET INPUT-ERROR TO TRUE.
-       VALIDATE-DATA-EXIT.
+       VALIDATE-INTL-WIRE-EXIT.
            EXIT.
 
        VALIDATE-XFER.
