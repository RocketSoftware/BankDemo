@@ -37,12 +37,30 @@
            Today.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT   SECTION.
+         FILE-CONTROL.
+           SELECT PLT-STARTUP-CTL
+                  ASSIGN       TO PLTCTL2
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-PLT-CTL-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  PLT-STARTUP-CTL
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PLT-CTL-REC.
+       COPY CPLTCTL.
+
        WORKING-STORAGE SECTION.
        01  WS-MISC-STORAGE.
          05  WS-PROGRAM-ID                         PIC X(8)
              VALUE 'UBNKPLT2'.
+         05  WS-PLT-CTL-STATUS                     PIC X(2).
+           88  PLT-CTL-FILE-OK                       VALUE '00'.
+           88  PLT-CTL-FILE-NOT-FOUND                VALUE '35'.
+         05  WS-RESP                               PIC S9(8) COMP.
          05  WS-WTO-DATA.
            10  FILLER                              PIC X(4)
                VALUE 'INT '.
@@ -55,6 +73,7 @@
            10  FILLER                              PIC X(10)
                VALUE ', Program:'.
            10  WS-WTO-PROG                         PIC X(8).
+         05  WS-STARTUP-MSG                        PIC X(60).
 
        LINKAGE SECTION.
 
@@ -75,6 +94,20 @@
                      LENGTH(LENGTH OF WS-WTO-DATA)
            END-EXEC.
 
+      *****************************************************************
+      * Run the startup list held in the PLTCTL2 control file - one   *
+      * program per card image, so the set of programs run at each     *
+      * SEP's initialisation can be changed without recompiling this   *
+      * driver.  A missing control file (status 35) is not an error -  *
+      * it just means no additional startup programs have been         *
+      * configured.                                                    *
+      *****************************************************************
+           OPEN INPUT PLT-STARTUP-CTL.
+           IF PLT-CTL-FILE-OK
+              PERFORM RUN-STARTUP-LIST THRU RUN-STARTUP-LIST-EXIT
+              CLOSE PLT-STARTUP-CTL
+           END-IF.
+
       *****************************************************************
       * Now we have to have finished and can return to our invoker.   *
       *****************************************************************
@@ -83,4 +116,39 @@
            END-EXEC.
            GOBACK.
 
+      *****************************************************************
+      * Read and LINK each program listed in the startup control file *
+      * - a '*' in column 1 marks a comment card to be skipped.       *
+      *****************************************************************
+       RUN-STARTUP-LIST.
+           READ PLT-STARTUP-CTL
+             AT END
+               GO TO RUN-STARTUP-LIST-EXIT.
+           IF PLT-CTL-RECORD (1:1) IS EQUAL TO '*' OR
+              PLT-CTL-PROGRAM IS EQUAL TO SPACES
+              GO TO RUN-STARTUP-LIST
+           END-IF.
+           EXEC CICS LINK
+                     PROGRAM(PLT-CTL-PROGRAM)
+                     RESP(WS-RESP)
+           END-EXEC.
+           MOVE SPACES TO WS-STARTUP-MSG.
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+              STRING 'UBNKPLT2 started ' DELIMITED BY SIZE
+                     PLT-CTL-PROGRAM DELIMITED BY SPACE
+                INTO WS-STARTUP-MSG
+           ELSE
+              STRING 'UBNKPLT2 unable to start ' DELIMITED BY SIZE
+                     PLT-CTL-PROGRAM DELIMITED BY SPACE
+                INTO WS-STARTUP-MSG
+           END-IF.
+           EXEC CICS WRITEQ TD
+                     QUEUE('CSMT')
+                     FROM(WS-STARTUP-MSG)
+                     LENGTH(LENGTH OF WS-STARTUP-MSG)
+           END-EXEC.
+           GO TO RUN-STARTUP-LIST.
+       RUN-STARTUP-LIST-EXIT.
+           EXIT.
+
       * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
