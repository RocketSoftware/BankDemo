@@ -32,15 +32,30 @@
            Today.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT   SECTION.
+         FILE-CONTROL.
+           SELECT BRAND-FILE
+                  ASSIGN       TO BRANDCFG
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS WS-BRAND-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  BRAND-FILE.
+       COPY CBANKBR1.
+
        WORKING-STORAGE SECTION.
       *****************************************************************
       * Headings for screens                                          *
       *---------------------------------------------------------------*
       * The screens have space for two titles, one on the top line,   *
       * one on the second line. Each is 50 bytes long and is centered *
-      * on the line.                                                  *
+      * on the line. These are the out-of-the-box demonstration       *
+      * titles; a white-label deployer overrides them, with no        *
+      * recompile of this or any calling screen program, by supplying *
+      * a one-record BRANDCFG file (see CBANKBR1) - see BUILD-TITLES  *
+      * below.                                                        *
       *****************************************************************
        01  SCREEN-TITLES.
          05  SCREEN-TITLE1                         PIC X(50)
@@ -52,6 +67,8 @@
       *             00000000011111111112222222222333333333344444444445'.
       *      VALUE '12345678901234567890123456789012345678901234567890'.
 
+       01  WS-BRAND-STATUS                         PIC X(2).
+
        LINKAGE SECTION.
        01  LK-SCREEN-TITLES.
          05  LK-SCREEN-TITLE1                      PIC X(50).
@@ -59,9 +76,38 @@
 
        PROCEDURE DIVISION USING LK-SCREEN-TITLES.
       *****************************************************************
+      * Overlay the compiled-in titles with a white-label BRANDCFG    *
+      * record, if one has been set up; otherwise the demonstration   *
+      * titles above stand as they are.                                *
+      *****************************************************************
+           PERFORM BUILD-TITLES THRU BUILD-TITLES-EXIT.
+
+      *****************************************************************
       * Move the titles from our area to the passed area              *
       *****************************************************************
            MOVE SCREEN-TITLES TO LK-SCREEN-TITLES.
            GOBACK.
 
+      *****************************************************************
+      * Read an optional one-record branding override file. Any      *
+      * status other than a clean open-and-read (file not present,    *
+      * empty, or otherwise unreadable) just leaves the compiled-in   *
+      * titles in place - a missing BRANDCFG is not an error.         *
+      *****************************************************************
+       BUILD-TITLES.
+           OPEN INPUT BRAND-FILE.
+           IF WS-BRAND-STATUS IS NOT EQUAL TO '00'
+              GO TO BUILD-TITLES-EXIT
+           END-IF.
+
+           READ BRAND-FILE.
+           IF WS-BRAND-STATUS IS EQUAL TO '00'
+              MOVE BANKBR01-TITLE1 TO SCREEN-TITLE1
+              MOVE BANKBR01-TITLE2 TO SCREEN-TITLE2
+           END-IF.
+
+           CLOSE BRAND-FILE.
+       BUILD-TITLES-EXIT.
+           EXIT.
+
       * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
